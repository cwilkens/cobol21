@@ -7,18 +7,11 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT OPTIONAL PHONE-FILE
-               ASSIGN TO "phone.txt"
-               ORGANIZATION IS SEQUENTIAL.
-       
+           COPY "slphn01.cbl".
+
        DATA DIVISION.
        FILE SECTION.
-       FD  PHONE-FILE
-           LABEL RECORDS ARE STANDARD.
-       01  PHONE-RECORD.
-           05  PHONE-LAST-NAME      PIC X(20).
-           05  PHONE-FIRST-NAME     PIC X(20).
-           05  PHONE-NUMBER         PIC X(15).
+           COPY "fdphn01.cbl".
 
        WORKING-STORAGE SECTION.
 
@@ -35,16 +28,26 @@
        01  SCREEN-LINES           PIC 99.
        01  A-DUMMY                PIC X.
 
+       01  SEARCH-LAST-NAME       PIC X(20).
+       01  AT-SEARCH-POSITION     PIC X.
+       01  RECORD-WAS-DISPLAYED   PIC X.
+
+           COPY "wscase01.cbl".
+
        PROCEDURE DIVISION.
        MAIN-LOGIC SECTION.
        PROGRAM-BEGIN.
 
            PERFORM OPENING-PROCEDURE.
+           PERFORM GET-SEARCH-LAST-NAME.
            MOVE ZEROES TO SCREEN-LINES.
            MOVE "N" TO END-OF-FILE.
+           MOVE "N" TO RECORD-WAS-DISPLAYED.
            PERFORM READ-NEXT-RECORD.
            PERFORM DISPLAY-RECORDS
                UNTIL END-OF-FILE = "Y".
+           IF RECORD-WAS-DISPLAYED = "N"
+               DISPLAY "NO MATCHING RECORDS WERE FOUND".
            PERFORM CLOSING-PROCEDURE.
 
        PROGRAM-DONE.
@@ -56,10 +59,25 @@
        CLOSING-PROCEDURE.
            CLOSE PHONE-FILE.
 
+       GET-SEARCH-LAST-NAME.
+           DISPLAY "SEARCH FOR LAST NAME (BLANK FOR ALL)".
+           ACCEPT SEARCH-LAST-NAME.
+           INSPECT SEARCH-LAST-NAME CONVERTING LOWER-ALPHA
+               TO UPPER-ALPHA.
+           IF SEARCH-LAST-NAME = SPACES
+               MOVE "Y" TO AT-SEARCH-POSITION
+           ELSE
+               MOVE "N" TO AT-SEARCH-POSITION.
+
        DISPLAY-RECORDS.
-           PERFORM DISPLAY-FIELDS.
+           IF AT-SEARCH-POSITION = "N"
+               IF PHONE-LAST-NAME = SEARCH-LAST-NAME
+                   MOVE "Y" TO AT-SEARCH-POSITION.
+           IF AT-SEARCH-POSITION = "Y"
+               IF PHONE-IS-ACTIVE
+                   PERFORM DISPLAY-FIELDS.
            PERFORM READ-NEXT-RECORD.
-       
+
        DISPLAY-FIELDS.
            IF SCREEN-LINES = 15
                PERFORM PRESS-ENTER.
@@ -69,6 +87,7 @@
            DISPLAY FIELDS-TO-DISPLAY.
 
            ADD 1 TO SCREEN-LINES.
+           MOVE "Y" TO RECORD-WAS-DISPLAYED.
 
        READ-NEXT-RECORD.
            READ PHONE-FILE NEXT RECORD
