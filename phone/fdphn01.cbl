@@ -0,0 +1,21 @@
+      *--------------------------------------------------------
+      * FDPHN01.CBL
+      * Use with FILE SECTION to define Phone file descriptor.
+      * No key - PHONE-FILE is a plain sequential list, looked
+      *  up by scanning for PHONE-LAST-NAME/PHONE-FIRST-NAME.
+      *
+      * PHONE-STATUS marks an entry active or deleted. A
+      *  deleted entry stays on file (REWRITE is the only way
+      *  to remove a record from a sequential file without
+      *  rebuilding it) but is skipped by lookups and reports,
+      *  the same way VENDOR-STATUS marks a vendor inactive.
+      *--------------------------------------------------------
+       FD  PHONE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PHONE-RECORD.
+           05  PHONE-LAST-NAME      PIC X(20).
+           05  PHONE-FIRST-NAME     PIC X(20).
+           05  PHONE-NUMBER         PIC X(15).
+           05  PHONE-STATUS         PIC X.
+               88  PHONE-IS-ACTIVE  VALUE "A".
+               88  PHONE-IS-DELETED VALUE "D".
