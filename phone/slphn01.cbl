@@ -0,0 +1,7 @@
+      *----------------------------------------------
+      * SLPHN01.CBL
+      * Use under FILE-CONTROL to define phone file.
+      *----------------------------------------------
+           SELECT OPTIONAL PHONE-FILE
+               ASSIGN TO "phone.txt"
+               ORGANIZATION IS SEQUENTIAL.
