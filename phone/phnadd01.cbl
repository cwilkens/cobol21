@@ -0,0 +1,287 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PHNADD01.
+      *------------------------------------------------------
+      * This program adds, changes, inquires on, and deletes
+      * entries in the phone file. See phnlst01.cbl.
+      *------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "slphn01.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "fdphn01.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       77  MENU-PICK                   PIC 9.
+           88 MENU-PICK-IS-VALID       VALUES 0 THRU 4.
+
+       77  THE-MODE                    PIC X(7).
+       77  OK-TO-DELETE                PIC X.
+       77  PHONE-RECORD-FOUND          PIC X.
+       77  PHONE-FILE-AT-END           PIC X.
+       77  ADD-ANOTHER                 PIC X.
+
+       77  SEARCH-LAST-NAME            PIC X(20).
+       77  SEARCH-FIRST-NAME           PIC X(20).
+
+           COPY "wscase01.cbl".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           CONTINUE.
+
+       CLOSING-PROCEDURE.
+           CONTINUE.
+
+       MAIN-PROCESS.
+           PERFORM GET-MENU-PICK.
+           PERFORM MAINTAIN-THE-FILE
+               UNTIL MENU-PICK = 0.
+
+       GET-MENU-PICK.
+           PERFORM DISPLAY-THE-MENU.
+           PERFORM ACCEPT-MENU-PICK.
+           PERFORM RE-ACCEPT-MENU-PICK
+               UNTIL MENU-PICK-IS-VALID.
+
+       DISPLAY-THE-MENU.
+           DISPLAY "PHONE LIST MAINTENANCE".
+           DISPLAY "1 - ADD A PHONE ENTRY".
+           DISPLAY "2 - CHANGE A PHONE ENTRY".
+           DISPLAY "3 - INQUIRE ON A PHONE ENTRY".
+           DISPLAY "4 - DELETE A PHONE ENTRY".
+           DISPLAY "0 - EXIT".
+
+       ACCEPT-MENU-PICK.
+           DISPLAY "ENTER YOUR CHOICE".
+           ACCEPT MENU-PICK.
+
+       RE-ACCEPT-MENU-PICK.
+           DISPLAY "YOU MUST ENTER 0 THROUGH 4".
+           PERFORM ACCEPT-MENU-PICK.
+
+       MAINTAIN-THE-FILE.
+           PERFORM DO-THE-PICK.
+           PERFORM GET-MENU-PICK.
+
+       DO-THE-PICK.
+           IF MENU-PICK = 1
+               PERFORM ADD-MODE
+           ELSE
+           IF MENU-PICK = 2
+               PERFORM CHANGE-MODE
+           ELSE
+           IF MENU-PICK = 3
+               PERFORM INQUIRE-MODE
+           ELSE
+           IF MENU-PICK = 4
+               PERFORM DELETE-MODE.
+
+      *----------------------------------------
+      * ADD MODE
+      *----------------------------------------
+       ADD-MODE.
+           MOVE "ADD" TO THE-MODE.
+           OPEN EXTEND PHONE-FILE.
+           MOVE "Y" TO ADD-ANOTHER.
+           PERFORM GET-NEW-PHONE-RECORD
+               UNTIL ADD-ANOTHER = "N".
+           CLOSE PHONE-FILE.
+
+       GET-NEW-PHONE-RECORD.
+           PERFORM ENTER-LAST-NAME.
+           IF PHONE-LAST-NAME NOT = SPACES
+               PERFORM ENTER-FIRST-NAME
+               PERFORM ENTER-PHONE-NUMBER
+               MOVE "A" TO PHONE-STATUS
+               PERFORM WRITE-PHONE-RECORD
+               PERFORM GET-ADD-ANOTHER
+           ELSE
+               MOVE "N" TO ADD-ANOTHER.
+
+       ENTER-LAST-NAME.
+           DISPLAY "ENTER LAST NAME (BLANK TO EXIT)".
+           ACCEPT PHONE-LAST-NAME.
+           INSPECT PHONE-LAST-NAME CONVERTING LOWER-ALPHA
+               TO UPPER-ALPHA.
+
+       ENTER-FIRST-NAME.
+           PERFORM ACCEPT-FIRST-NAME.
+           PERFORM RE-ACCEPT-FIRST-NAME
+               UNTIL PHONE-FIRST-NAME NOT = SPACES.
+
+       ACCEPT-FIRST-NAME.
+           DISPLAY "ENTER FIRST NAME".
+           ACCEPT PHONE-FIRST-NAME.
+           INSPECT PHONE-FIRST-NAME CONVERTING LOWER-ALPHA
+               TO UPPER-ALPHA.
+
+       RE-ACCEPT-FIRST-NAME.
+           DISPLAY "A FIRST NAME MUST BE ENTERED".
+           PERFORM ACCEPT-FIRST-NAME.
+
+       ENTER-PHONE-NUMBER.
+           PERFORM ACCEPT-PHONE-NUMBER.
+           PERFORM RE-ACCEPT-PHONE-NUMBER
+               UNTIL PHONE-NUMBER NOT = SPACES.
+
+       ACCEPT-PHONE-NUMBER.
+           DISPLAY "ENTER PHONE NUMBER".
+           ACCEPT PHONE-NUMBER.
+
+       RE-ACCEPT-PHONE-NUMBER.
+           DISPLAY "A PHONE NUMBER MUST BE ENTERED".
+           PERFORM ACCEPT-PHONE-NUMBER.
+
+       GET-ADD-ANOTHER.
+           PERFORM ACCEPT-ADD-ANOTHER.
+           PERFORM RE-ACCEPT-ADD-ANOTHER
+               UNTIL ADD-ANOTHER = "Y" OR "N".
+
+       ACCEPT-ADD-ANOTHER.
+           DISPLAY "ADD ANOTHER PHONE ENTRY (Y/N)?".
+           ACCEPT ADD-ANOTHER.
+           INSPECT ADD-ANOTHER CONVERTING LOWER-ALPHA
+               TO UPPER-ALPHA.
+
+       RE-ACCEPT-ADD-ANOTHER.
+           DISPLAY "YOU MUST ENTER Y OR N".
+           PERFORM ACCEPT-ADD-ANOTHER.
+
+      *----------------------------------------
+      * CHANGE MODE
+      *----------------------------------------
+       CHANGE-MODE.
+           MOVE "CHANGE" TO THE-MODE.
+           PERFORM GET-EXISTING-RECORD.
+           PERFORM CHANGE-RECORDS
+               UNTIL SEARCH-LAST-NAME = SPACES.
+
+       CHANGE-RECORDS.
+           PERFORM DISPLAY-ALL-FIELDS.
+           PERFORM ENTER-PHONE-NUMBER.
+           PERFORM REWRITE-PHONE-RECORD.
+           CLOSE PHONE-FILE.
+           PERFORM GET-EXISTING-RECORD.
+
+      *----------------------------------------
+      * INQUIRE MODE
+      *----------------------------------------
+       INQUIRE-MODE.
+           MOVE "DISPLAY" TO THE-MODE.
+           PERFORM GET-EXISTING-RECORD.
+           PERFORM INQUIRE-RECORDS
+               UNTIL SEARCH-LAST-NAME = SPACES.
+
+       INQUIRE-RECORDS.
+           PERFORM DISPLAY-ALL-FIELDS.
+           CLOSE PHONE-FILE.
+           PERFORM GET-EXISTING-RECORD.
+
+      *----------------------------------------
+      * DELETE MODE
+      *----------------------------------------
+       DELETE-MODE.
+           MOVE "DELETE" TO THE-MODE.
+           PERFORM GET-EXISTING-RECORD.
+           PERFORM DELETE-RECORDS
+               UNTIL SEARCH-LAST-NAME = SPACES.
+
+       DELETE-RECORDS.
+           PERFORM DISPLAY-ALL-FIELDS.
+           PERFORM GET-OK-TO-DELETE.
+           IF OK-TO-DELETE = "Y"
+               MOVE "D" TO PHONE-STATUS
+               PERFORM REWRITE-PHONE-RECORD.
+           CLOSE PHONE-FILE.
+           PERFORM GET-EXISTING-RECORD.
+
+       GET-OK-TO-DELETE.
+           PERFORM ACCEPT-OK-TO-DELETE.
+           PERFORM RE-ACCEPT-OK-TO-DELETE
+               UNTIL OK-TO-DELETE = "Y" OR "N".
+
+       ACCEPT-OK-TO-DELETE.
+           DISPLAY "OK TO DELETE THIS ENTRY (Y/N)?".
+           ACCEPT OK-TO-DELETE.
+           INSPECT OK-TO-DELETE CONVERTING LOWER-ALPHA
+               TO UPPER-ALPHA.
+
+       RE-ACCEPT-OK-TO-DELETE.
+           DISPLAY "YOU MUST ENTER Y OR N".
+           PERFORM ACCEPT-OK-TO-DELETE.
+
+      *----------------------------------------
+      * LOOKUP, SHARED BY CHANGE/INQUIRE/DELETE
+      *----------------------------------------
+       GET-EXISTING-RECORD.
+           PERFORM ACCEPT-EXISTING-KEY.
+           PERFORM RE-ACCEPT-EXISTING-KEY
+               UNTIL PHONE-RECORD-FOUND = "Y"
+                   OR SEARCH-LAST-NAME = SPACES.
+
+       ACCEPT-EXISTING-KEY.
+           DISPLAY "ENTER LAST NAME TO " THE-MODE
+               " (BLANK TO EXIT)".
+           ACCEPT SEARCH-LAST-NAME.
+           INSPECT SEARCH-LAST-NAME CONVERTING LOWER-ALPHA
+               TO UPPER-ALPHA.
+           IF SEARCH-LAST-NAME NOT = SPACES
+               DISPLAY "ENTER FIRST NAME"
+               ACCEPT SEARCH-FIRST-NAME
+               INSPECT SEARCH-FIRST-NAME CONVERTING
+                   LOWER-ALPHA TO UPPER-ALPHA
+               PERFORM FIND-PHONE-RECORD.
+
+       RE-ACCEPT-EXISTING-KEY.
+           DISPLAY "RECORD NOT FOUND".
+           PERFORM ACCEPT-EXISTING-KEY.
+
+       FIND-PHONE-RECORD.
+           OPEN I-O PHONE-FILE.
+           MOVE "N" TO PHONE-FILE-AT-END.
+           MOVE "N" TO PHONE-RECORD-FOUND.
+           PERFORM READ-NEXT-PHONE-RECORD.
+           PERFORM SCAN-FOR-PHONE-RECORD
+               UNTIL PHONE-FILE-AT-END = "Y"
+                   OR PHONE-RECORD-FOUND = "Y".
+           IF PHONE-RECORD-FOUND = "N"
+               CLOSE PHONE-FILE.
+
+       SCAN-FOR-PHONE-RECORD.
+           IF PHONE-LAST-NAME = SEARCH-LAST-NAME
+                   AND PHONE-FIRST-NAME = SEARCH-FIRST-NAME
+                   AND PHONE-IS-ACTIVE
+               MOVE "Y" TO PHONE-RECORD-FOUND
+           ELSE
+               PERFORM READ-NEXT-PHONE-RECORD.
+
+       READ-NEXT-PHONE-RECORD.
+           READ PHONE-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO PHONE-FILE-AT-END.
+
+       DISPLAY-ALL-FIELDS.
+           DISPLAY "LAST NAME.....: " PHONE-LAST-NAME.
+           DISPLAY "FIRST NAME....: " PHONE-FIRST-NAME.
+           DISPLAY "PHONE NUMBER..: " PHONE-NUMBER.
+
+       WRITE-PHONE-RECORD.
+           WRITE PHONE-RECORD.
+
+       REWRITE-PHONE-RECORD.
+           REWRITE PHONE-RECORD.
