@@ -0,0 +1,12 @@
+      *----------------------------------------------
+      * SLVOUCHH.CBL
+      * Use under FILE-CONTROL to define the voucher
+      * history file.
+      *----------------------------------------------
+           SELECT VOUCHER-HISTORY-FILE
+               ASSIGN TO "vouchhst"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS VOUCHER-HIST-NUMBER
+               ALTERNATE KEY
+                   IS VOUCHER-HIST-VENDOR WITH DUPLICATES
+               ACCESS MODE IS DYNAMIC.
