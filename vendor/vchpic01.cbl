@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VCHPIC01.
+      *------------------------------------
+      * Select or un-select one voucher at
+      * a time for payment, without
+      * disturbing any other voucher's
+      * VOUCHER-SELECTED flag the way
+      * VCHSEL01 and VCHCLR01 do.
+      *------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slvouch.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdvouch.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       77  VOUCHER-RECORD-FOUND        PIC X.
+       77  PICK-CHOICE                 PIC X.
+       77  VOUCHER-AMOUNT-PAREN        PIC X VALUE SPACE.
+       77  VOUCHER-AMOUNT-FIELD        PIC ZZZ,ZZ9.99-.
+
+           COPY "wscase01.cbl".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN I-O VOUCHER-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE VOUCHER-FILE.
+
+       MAIN-PROCESS.
+           PERFORM GET-EXISTING-VOUCHER.
+           PERFORM PICK-VOUCHERS
+               UNTIL VOUCHER-NUMBER = ZEROES.
+
+       PICK-VOUCHERS.
+           PERFORM DISPLAY-VOUCHER-RECORD.
+           PERFORM GET-PICK-CHOICE.
+           PERFORM GET-EXISTING-VOUCHER.
+
+      *--------------------------------
+      * Find the voucher to work with
+      *--------------------------------
+       GET-EXISTING-VOUCHER.
+           PERFORM ACCEPT-VOUCHER-NUMBER.
+           PERFORM RE-ACCEPT-VOUCHER-NUMBER
+               UNTIL VOUCHER-RECORD-FOUND = "Y" OR
+                     VOUCHER-NUMBER = ZEROES.
+
+       ACCEPT-VOUCHER-NUMBER.
+           MOVE ZEROES TO VOUCHER-NUMBER.
+           DISPLAY "ENTER VOUCHER NUMBER TO PICK/UNPICK (0 TO EXIT)".
+           ACCEPT VOUCHER-NUMBER.
+           IF VOUCHER-NUMBER NOT = ZEROES
+               PERFORM READ-VOUCHER-RECORD.
+
+       RE-ACCEPT-VOUCHER-NUMBER.
+           DISPLAY "RECORD NOT FOUND".
+           PERFORM ACCEPT-VOUCHER-NUMBER.
+
+      *--------------------------------
+      * Show it and ask what to do
+      *--------------------------------
+       DISPLAY-VOUCHER-RECORD.
+           DISPLAY " ".
+           DISPLAY "VOUCHER NUMBER: " VOUCHER-NUMBER.
+           DISPLAY "VENDOR: " VOUCHER-VENDOR.
+           DISPLAY "FOR: " VOUCHER-FOR.
+           MOVE VOUCHER-AMOUNT TO VOUCHER-AMOUNT-FIELD.
+           PERFORM SET-VOUCHER-AMOUNT-PARENS.
+           DISPLAY "AMOUNT: " VOUCHER-AMOUNT-PAREN
+                   VOUCHER-AMOUNT-FIELD.
+           DISPLAY "CURRENTLY SELECTED: " VOUCHER-SELECTED.
+           DISPLAY " ".
+
+      *----------------------------------------
+      * Show negative amounts in parentheses,
+      * accounting-style, instead of a trailing
+      * minus sign.
+      *----------------------------------------
+       SET-VOUCHER-AMOUNT-PARENS.
+           MOVE SPACE TO VOUCHER-AMOUNT-PAREN.
+           IF VOUCHER-AMOUNT-FIELD (11:1) = "-"
+               MOVE "(" TO VOUCHER-AMOUNT-PAREN
+               MOVE ")" TO VOUCHER-AMOUNT-FIELD (11:1).
+
+       GET-PICK-CHOICE.
+           IF VOUCHER-PAID-DATE NOT = ZEROES
+               DISPLAY "THIS VOUCHER IS ALREADY PAID"
+           ELSE
+               PERFORM ACCEPT-PICK-CHOICE
+               PERFORM RE-ACCEPT-PICK-CHOICE
+                   UNTIL PICK-CHOICE = "P" OR "U" OR "N".
+
+       ACCEPT-PICK-CHOICE.
+           DISPLAY "(P)ICK, (U)NPICK, OR (N)O CHANGE?".
+           ACCEPT PICK-CHOICE.
+           INSPECT PICK-CHOICE
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+           PERFORM APPLY-PICK-CHOICE.
+
+       RE-ACCEPT-PICK-CHOICE.
+           DISPLAY "YOU MUST ENTER P, U, OR N".
+           PERFORM ACCEPT-PICK-CHOICE.
+
+       APPLY-PICK-CHOICE.
+           IF PICK-CHOICE = "P"
+               MOVE "Y" TO VOUCHER-SELECTED
+               PERFORM REWRITE-VOUCHER-RECORD.
+           IF PICK-CHOICE = "U"
+               MOVE "N" TO VOUCHER-SELECTED
+               PERFORM REWRITE-VOUCHER-RECORD.
+
+      *--------------------------------
+      * File I-O routines
+      *--------------------------------
+       READ-VOUCHER-RECORD.
+           MOVE "Y" TO VOUCHER-RECORD-FOUND.
+           READ VOUCHER-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO VOUCHER-RECORD-FOUND.
+
+       REWRITE-VOUCHER-RECORD.
+           REWRITE VOUCHER-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING VOUCHER RECORD".
