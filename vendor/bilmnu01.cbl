@@ -7,9 +7,13 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
+           COPY "slaudit01.cbl".
+
        DATA DIVISION.
        FILE SECTION.
 
+           COPY "fdaudit01.cbl".
+
        WORKING-STORAGE SECTION.
 
        77  MENU-PICK                     PIC 9.
@@ -70,6 +74,8 @@
            DISPLAY " ".
        
        DO-THE-PICK.
+           PERFORM LOG-MENU-PICK.
+
            IF MENU-PICK = 1
                PERFORM STATE-MAINTENANCE
            ELSE
@@ -89,4 +95,28 @@
       *---------------------------------
        VENDOR-MAINTENANCE.
            CALL "vndmnt04".
+
+      *---------------------------------
+      * AUDIT LOG
+      *---------------------------------
+       LOG-MENU-PICK.
+           PERFORM BUILD-MENU-PICK-TEXT.
+           PERFORM WRITE-AUDIT-LOG-RECORD.
+
+       BUILD-MENU-PICK-TEXT.
+           IF MENU-PICK = 1
+               MOVE "STATE CODE MAINTENANCE" TO AUDIT-LOG-SELECTION
+           ELSE
+           IF MENU-PICK = 2
+               MOVE "VENDOR CODE MAINTENANCE" TO AUDIT-LOG-SELECTION
+           ELSE
+               MOVE "EXIT" TO AUDIT-LOG-SELECTION.
+
+       WRITE-AUDIT-LOG-RECORD.
+           ACCEPT AUDIT-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-LOG-TIME FROM TIME.
+           MOVE "BILMNU01" TO AUDIT-LOG-PROGRAM.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
       
\ No newline at end of file
