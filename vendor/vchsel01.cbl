@@ -27,6 +27,11 @@
 
        77  CUT-OFF-DATE                PIC 9(8).
 
+       77  RECORD-COUNT                PIC 9(5) VALUE ZEROES.
+       77  AMOUNT-TOTAL                PIC S9(7)V99 VALUE ZEROES.
+       77  AMOUNT-TOTAL-PAREN          PIC X VALUE SPACE.
+       77  AMOUNT-TOTAL-FIELD          PIC ZZZ,ZZZ,ZZ9.99-.
+
            COPY "wscase01.cbl".
 
            COPY "wsdate01.cbl".
@@ -53,7 +58,8 @@
            PERFORM GET-OK-TO-PROCESS.
            IF OK-TO-PROCESS = "Y"
                PERFORM GET-CUT-OFF-DATE
-               PERFORM PROCESS-VOUCHERS.
+               PERFORM PROCESS-VOUCHERS
+               PERFORM DISPLAY-END-OF-RUN-TOTALS.
 
        GET-OK-TO-PROCESS.
            PERFORM ACCEPT-OK-TO-PROCESS.
@@ -94,6 +100,30 @@
        PROCESS-THIS-VOUCHER.
            MOVE "Y" TO VOUCHER-SELECTED.
            PERFORM REWRITE-VOUCHER-RECORD.
+           ADD 1 TO RECORD-COUNT.
+           ADD VOUCHER-AMOUNT TO AMOUNT-TOTAL.
+
+      *--------------------------------
+      * End of run totals
+      *--------------------------------
+       DISPLAY-END-OF-RUN-TOTALS.
+           MOVE AMOUNT-TOTAL TO AMOUNT-TOTAL-FIELD.
+           PERFORM SET-AMOUNT-TOTAL-PARENS.
+           DISPLAY " ".
+           DISPLAY "VOUCHERS SELECTED: " RECORD-COUNT.
+           DISPLAY "TOTAL AMOUNT SELECTED: " AMOUNT-TOTAL-PAREN
+                   AMOUNT-TOTAL-FIELD.
+
+      *----------------------------------------
+      * Show negative amounts in parentheses,
+      * accounting-style, instead of a trailing
+      * minus sign.
+      *----------------------------------------
+       SET-AMOUNT-TOTAL-PARENS.
+           MOVE SPACE TO AMOUNT-TOTAL-PAREN.
+           IF AMOUNT-TOTAL-FIELD (15:1) = "-"
+               MOVE "(" TO AMOUNT-TOTAL-PAREN
+               MOVE ")" TO AMOUNT-TOTAL-FIELD (15:1).
 
       *--------------------------------
       * Read first, read next routines
