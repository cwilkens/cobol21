@@ -0,0 +1,534 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSHREQ01.
+      *--------------------------------------------
+      * Cash Requirements Report
+      *
+      * Totals VOUCHER-AMOUNT for every currently
+      * selected, unpaid voucher, broken out by
+      * due-date week and subtotaled by vendor
+      * within each week, so the operator knows
+      * how much cash to have on hand before
+      * VCHPAY02 writes checks.
+      *--------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slvouch.cbl".
+
+           COPY "slvnd02.cbl".
+
+           SELECT PRESORT-FILE
+               ASSIGN TO "cshpre"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT WORK-FILE
+               ASSIGN TO "cshwork"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORT-FILE
+               ASSIGN TO "SORT".
+
+           SELECT PRINTER-FILE
+               ASSIGN TO PRINTER
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdvouch.cbl".
+
+           COPY "fdvnd04.cbl".
+
+      *--------------------------------------------
+      * PRESORT-FILE carries every voucher with its
+      * due-date week number already computed, so
+      * SORT-DATA-FILE can key on week number ahead
+      * of vendor instead of on the raw due date -
+      * two due dates in the same week would
+      * otherwise scatter one vendor's vouchers
+      * apart in WORK-FILE and break the vendor
+      * subtotal into more than one group per week.
+      *--------------------------------------------
+       FD  PRESORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PRESORT-RECORD.
+           05  PRESORT-WEEK-NUMBER   PIC 9(6).
+           05  PRESORT-NUMBER        PIC 9(5).
+           05  PRESORT-VENDOR        PIC 9(5).
+           05  PRESORT-INVOICE       PIC X(15).
+           05  PRESORT-FOR           PIC X(30).
+           05  PRESORT-AMOUNT        PIC S9(6)V99.
+           05  PRESORT-DATE          PIC 9(8).
+           05  PRESORT-DUE           PIC 9(8).
+           05  PRESORT-DEDUCTIBLE    PIC X.
+           05  PRESORT-SELECTED      PIC X.
+           05  PRESORT-PAID-AMOUNT   PIC S9(6)V99.
+           05  PRESORT-PAID-DATE     PIC 9(8).
+           05  PRESORT-CHECK-NO      PIC 9(6).
+           05  PRESORT-ACCOUNT       PIC 9(10).
+
+       FD  WORK-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  WORK-RECORD.
+           05  WORK-WEEK-NUMBER      PIC 9(6).
+           05  WORK-NUMBER           PIC 9(5).
+           05  WORK-VENDOR           PIC 9(5).
+           05  WORK-INVOICE          PIC X(15).
+           05  WORK-FOR              PIC X(30).
+           05  WORK-AMOUNT           PIC S9(6)V99.
+           05  WORK-DATE             PIC 9(8).
+           05  WORK-DUE              PIC 9(8).
+           05  WORK-DEDUCTIBLE       PIC X.
+           05  WORK-SELECTED         PIC X.
+           05  WORK-PAID-AMOUNT      PIC S9(6)V99.
+           05  WORK-PAID-DATE        PIC 9(8).
+           05  WORK-CHECK-NO         PIC 9(6).
+           05  WORK-ACCOUNT          PIC 9(10).
+
+       SD  SORT-FILE.
+
+       01  SORT-RECORD.
+           05  SORT-WEEK-NUMBER      PIC 9(6).
+           05  SORT-NUMBER           PIC 9(5).
+           05  SORT-VENDOR           PIC 9(5).
+           05  SORT-INVOICE          PIC X(15).
+           05  SORT-FOR              PIC X(30).
+           05  SORT-AMOUNT           PIC S9(6)V99.
+           05  SORT-DATE             PIC 9(8).
+           05  SORT-DUE              PIC 9(8).
+           05  SORT-DEDUCTIBLE       PIC X.
+           05  SORT-SELECTED         PIC X.
+           05  SORT-PAID-AMOUNT      PIC S9(6)V99.
+           05  SORT-PAID-DATE        PIC 9(8).
+           05  SORT-CHECK-NO         PIC 9(6).
+           05  SORT-ACCOUNT          PIC 9(10).
+
+       FD  PRINTER-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  PRINTER-RECORD             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77  OK-TO-PROCESS            PIC X.
+       77  WORK-FILE-AT-END         PIC X.
+       77  VOUCHER-FILE-AT-END      PIC X.
+       77  VENDOR-RECORD-FOUND      PIC X.
+       77  FIRST-RECORD-SWITCH      PIC X VALUE "Y".
+
+       77  CURRENT-WEEK-NUMBER      PIC 9(6).
+       77  PREVIOUS-WEEK-NUMBER     PIC 9(6) VALUE ZEROES.
+       77  CURRENT-VENDOR           PIC 9(5).
+       77  PREVIOUS-VENDOR          PIC 9(5) VALUE ZEROES.
+       77  DAYS-SINCE-EPOCH         PIC 9(9).
+
+       77  VENDOR-SUBTOTAL          PIC S9(8)V99 VALUE ZEROES.
+       77  WEEK-SUBTOTAL            PIC S9(8)V99 VALUE ZEROES.
+       77  GRAND-TOTAL              PIC S9(8)V99 VALUE ZEROES.
+       77  PRINT-TOTAL-FIELD        PIC ZZZ,ZZZ,ZZ9.99-.
+
+       77  RECORD-COUNT             PIC 9(5) VALUE ZEROES.
+
+       77  LINE-COUNT               PIC 999 VALUE ZERO.
+       77  PAGE-NUMBER              PIC 9999 VALUE ZERO.
+       77  MAXIMUM-LINES            PIC 999 VALUE 55.
+
+       01  MONTH-DAYS-TABLE.
+           05  FILLER               PIC 9(3) VALUE 000.
+           05  FILLER               PIC 9(3) VALUE 031.
+           05  FILLER               PIC 9(3) VALUE 059.
+           05  FILLER               PIC 9(3) VALUE 090.
+           05  FILLER               PIC 9(3) VALUE 120.
+           05  FILLER               PIC 9(3) VALUE 151.
+           05  FILLER               PIC 9(3) VALUE 181.
+           05  FILLER               PIC 9(3) VALUE 212.
+           05  FILLER               PIC 9(3) VALUE 243.
+           05  FILLER               PIC 9(3) VALUE 273.
+           05  FILLER               PIC 9(3) VALUE 304.
+           05  FILLER               PIC 9(3) VALUE 334.
+       01  MONTH-DAYS-R REDEFINES MONTH-DAYS-TABLE.
+           05  MONTH-DAYS-ENTRY     PIC 9(3) OCCURS 12 TIMES.
+
+           COPY "wscase01.cbl".
+
+           COPY "wsdate01.cbl".
+
+       01  WEEK-HEADING-LINE.
+           05  FILLER               PIC X(10) VALUE "WEEK OF:".
+           05  PRINT-WEEK-DATE      PIC Z9/99/9999.
+
+       01  DETAIL-LINE.
+           05  PRINT-NUMBER      PIC ZZZZ9.
+           05  FILLER            PIC X(3) VALUE SPACE.
+           05  PRINT-NAME        PIC X(30).
+           05  FILLER            PIC X(1) VALUE SPACE.
+           05  PRINT-DUE-DATE    PIC Z9/99/9999.
+           05  FILLER            PIC X(1) VALUE SPACE.
+           05  PRINT-AMOUNT      PIC ZZZ,ZZ9.99.
+           05  FILLER            PIC X(1) VALUE SPACE.
+           05  PRINT-INVOICE     PIC X(15).
+
+       01  VENDOR-TOTAL-LINE.
+           05  FILLER            PIC X(10) VALUE SPACE.
+           05  FILLER            PIC X(13) VALUE "VENDOR TOTAL:".
+           05  PRINT-VENDOR-NO   PIC ZZZZ9.
+           05  FILLER            PIC X(1) VALUE SPACE.
+           05  PRINT-VENDOR-TOTAL-PAREN PIC X VALUE SPACE.
+           05  PRINT-VENDOR-TOTAL PIC ZZZ,ZZZ,ZZ9.99-.
+
+       01  WEEK-TOTAL-LINE.
+           05  FILLER            PIC X(10) VALUE SPACE.
+           05  FILLER            PIC X(11) VALUE "WEEK TOTAL:".
+           05  PRINT-WEEK-TOTAL-PAREN PIC X VALUE SPACE.
+           05  PRINT-WEEK-TOTAL  PIC ZZZ,ZZZ,ZZ9.99-.
+
+       01  GRAND-TOTAL-LINE.
+           05  FILLER            PIC X(10) VALUE SPACE.
+           05  FILLER            PIC X(18) VALUE "GRAND TOTAL DUE:".
+           05  PRINT-GRAND-TOTAL-PAREN PIC X VALUE SPACE.
+           05  PRINT-GRAND-TOTAL PIC ZZZ,ZZZ,ZZ9.99-.
+
+       01  COLUMN-LINE.
+           05  FILLER            PIC X(7)  VALUE "VOUCHER".
+           05  FILLER            PIC X(1)  VALUE SPACE.
+           05  FILLER            PIC X(10) VALUE "VENDOR/For".
+           05  FILLER            PIC X(23) VALUE SPACE.
+           05  FILLER            PIC X(8)  VALUE "DUE DATE".
+           05  FILLER            PIC X(1)  VALUE SPACE.
+           05  FILLER            PIC X(10) VALUE "AMOUNT DUE".
+           05  FILLER            PIC X(1)  VALUE SPACE.
+           05  FILLER            PIC X(7)  VALUE "INVOICE".
+
+       01  TITLE-LINE.
+           05  FILLER              PIC X(18) VALUE SPACE.
+           05  FILLER              PIC X(24)
+               VALUE "CASH REQUIREMENTS REPORT".
+           05  FILLER              PIC X(19) VALUE SPACE.
+           05  FILLER              PIC X(5)  VALUE "PAGE:".
+           05  FILLER              PIC X(1)  VALUE SPACE.
+           05  PRINT-PAGE-NUMBER   PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN I-O VENDOR-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE VENDOR-FILE.
+           PERFORM END-LAST-PAGE.
+
+       MAIN-PROCESS.
+           PERFORM GET-OK-TO-PROCESS.
+           IF OK-TO-PROCESS = "Y"
+               PERFORM BUILD-PRESORT-FILE
+               PERFORM SORT-DATA-FILE
+               PERFORM PRINT-THE-REPORT.
+
+       GET-OK-TO-PROCESS.
+           PERFORM ACCEPT-OK-TO-PROCESS.
+           PERFORM RE-ACCEPT-OK-TO-PROCESS
+               UNTIL OK-TO-PROCESS = "Y" OR "N".
+
+       ACCEPT-OK-TO-PROCESS.
+           DISPLAY "PRINT CASH REQUIREMENTS REPORT (Y/N)?".
+           ACCEPT OK-TO-PROCESS.
+           INSPECT OK-TO-PROCESS
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-OK-TO-PROCESS.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OK-TO-PROCESS.
+
+      *--------------------------------
+      * Pass 1 - copy every voucher to
+      * PRESORT-FILE with its due-date
+      * week number filled in, since a
+      * week-then-vendor sort needs the
+      * week number computed before the
+      * sort, not after it.
+      *--------------------------------
+       BUILD-PRESORT-FILE.
+           OPEN INPUT VOUCHER-FILE.
+           OPEN OUTPUT PRESORT-FILE.
+           PERFORM READ-FIRST-VOUCHER-RECORD.
+           PERFORM COPY-ALL-VOUCHERS
+               UNTIL VOUCHER-FILE-AT-END = "Y".
+           CLOSE VOUCHER-FILE.
+           CLOSE PRESORT-FILE.
+
+       COPY-ALL-VOUCHERS.
+           PERFORM BUILD-PRESORT-RECORD.
+           PERFORM READ-NEXT-VOUCHER-RECORD.
+
+       BUILD-PRESORT-RECORD.
+           PERFORM COMPUTE-WEEK-NUMBER.
+           MOVE CURRENT-WEEK-NUMBER TO PRESORT-WEEK-NUMBER.
+           MOVE VOUCHER-NUMBER      TO PRESORT-NUMBER.
+           MOVE VOUCHER-VENDOR      TO PRESORT-VENDOR.
+           MOVE VOUCHER-INVOICE     TO PRESORT-INVOICE.
+           MOVE VOUCHER-FOR         TO PRESORT-FOR.
+           MOVE VOUCHER-AMOUNT      TO PRESORT-AMOUNT.
+           MOVE VOUCHER-DATE        TO PRESORT-DATE.
+           MOVE VOUCHER-DUE         TO PRESORT-DUE.
+           MOVE VOUCHER-DEDUCTIBLE  TO PRESORT-DEDUCTIBLE.
+           MOVE VOUCHER-SELECTED    TO PRESORT-SELECTED.
+           MOVE VOUCHER-PAID-AMOUNT TO PRESORT-PAID-AMOUNT.
+           MOVE VOUCHER-PAID-DATE   TO PRESORT-PAID-DATE.
+           MOVE VOUCHER-CHECK-NO    TO PRESORT-CHECK-NO.
+           MOVE VOUCHER-ACCOUNT     TO PRESORT-ACCOUNT.
+           WRITE PRESORT-RECORD.
+
+      *--------------------------------
+      * VOUCHER-FILE is indexed by
+      * VOUCHER-NUMBER, so a sequential
+      * read from the top covers every
+      * voucher in numeric order.
+      *--------------------------------
+       READ-FIRST-VOUCHER-RECORD.
+           MOVE ZEROES TO VOUCHER-NUMBER.
+           MOVE "N" TO VOUCHER-FILE-AT-END.
+           START VOUCHER-FILE
+               KEY NOT < VOUCHER-NUMBER
+               INVALID KEY
+               MOVE "Y" TO VOUCHER-FILE-AT-END.
+           IF VOUCHER-FILE-AT-END NOT = "Y"
+               PERFORM READ-NEXT-VOUCHER-RECORD.
+
+       READ-NEXT-VOUCHER-RECORD.
+           MOVE "N" TO VOUCHER-FILE-AT-END.
+           READ VOUCHER-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO VOUCHER-FILE-AT-END.
+
+      *--------------------------------
+      * Pass 2 - sort by due-date week,
+      * then vendor, so each vendor's
+      * vouchers stay together within a
+      * week no matter how their due
+      * dates fall across that week.
+      *--------------------------------
+       SORT-DATA-FILE.
+           SORT SORT-FILE
+               ON ASCENDING KEY SORT-WEEK-NUMBER
+               ON ASCENDING KEY SORT-VENDOR
+               ON ASCENDING KEY SORT-DUE
+               USING PRESORT-FILE
+               GIVING WORK-FILE.
+
+       PRINT-THE-REPORT.
+           OPEN INPUT WORK-FILE.
+           PERFORM START-ONE-REPORT.
+           PERFORM PROCESS-VOUCHERS.
+           PERFORM END-ONE-REPORT.
+           CLOSE WORK-FILE.
+
+       START-ONE-REPORT.
+           PERFORM INITIALIZE-REPORT.
+           PERFORM START-NEW-PAGE.
+
+       INITIALIZE-REPORT.
+           MOVE ZEROES TO LINE-COUNT PAGE-NUMBER
+                          GRAND-TOTAL WEEK-SUBTOTAL VENDOR-SUBTOTAL.
+           MOVE "Y" TO FIRST-RECORD-SWITCH.
+
+       END-ONE-REPORT.
+           IF RECORD-COUNT = ZEROES
+               MOVE "NO SELECTED VOUCHERS FOUND" TO PRINTER-RECORD
+               PERFORM WRITE-TO-PRINTER
+           ELSE
+               PERFORM END-VENDOR-GROUP
+               PERFORM END-WEEK-GROUP
+               PERFORM PRINT-THE-GRAND-TOTAL.
+
+       PROCESS-VOUCHERS.
+           PERFORM READ-FIRST-VALID-WORK.
+           PERFORM PROCESS-ALL-VOUCHERS
+               UNTIL WORK-FILE-AT-END = "Y".
+
+       PROCESS-ALL-VOUCHERS.
+           PERFORM PROCESS-THIS-VOUCHER.
+           PERFORM READ-NEXT-VALID-WORK.
+
+       PROCESS-THIS-VOUCHER.
+           ADD 1 TO RECORD-COUNT.
+           MOVE WORK-WEEK-NUMBER TO CURRENT-WEEK-NUMBER.
+           MOVE WORK-VENDOR TO CURRENT-VENDOR.
+           IF FIRST-RECORD-SWITCH = "Y"
+               MOVE "N" TO FIRST-RECORD-SWITCH
+               PERFORM START-NEW-WEEK-GROUP
+               PERFORM START-NEW-VENDOR-GROUP
+           ELSE
+               IF CURRENT-WEEK-NUMBER NOT = PREVIOUS-WEEK-NUMBER
+                   PERFORM END-VENDOR-GROUP
+                   PERFORM END-WEEK-GROUP
+                   PERFORM START-NEW-WEEK-GROUP
+                   PERFORM START-NEW-VENDOR-GROUP
+               ELSE
+               IF CURRENT-VENDOR NOT = PREVIOUS-VENDOR
+                   PERFORM END-VENDOR-GROUP
+                   PERFORM START-NEW-VENDOR-GROUP.
+
+           IF LINE-COUNT > MAXIMUM-LINES
+               PERFORM START-NEXT-PAGE.
+
+           PERFORM PRINT-THE-RECORD.
+           ADD WORK-AMOUNT TO VENDOR-SUBTOTAL.
+           ADD WORK-AMOUNT TO WEEK-SUBTOTAL.
+           ADD WORK-AMOUNT TO GRAND-TOTAL.
+           MOVE CURRENT-WEEK-NUMBER TO PREVIOUS-WEEK-NUMBER.
+           MOVE CURRENT-VENDOR TO PREVIOUS-VENDOR.
+
+       COMPUTE-WEEK-NUMBER.
+           MOVE VOUCHER-DUE TO DATE-YYYYMMDD.
+           COMPUTE DAYS-SINCE-EPOCH =
+               (DATE-YYYY * 365) + (DATE-YYYY / 4) +
+               MONTH-DAYS-ENTRY (DATE-MM) + DATE-DD.
+           COMPUTE CURRENT-WEEK-NUMBER = DAYS-SINCE-EPOCH / 7.
+
+       START-NEW-WEEK-GROUP.
+           MOVE ZEROES TO WEEK-SUBTOTAL.
+           MOVE SPACE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE WORK-DUE TO DATE-YYYYMMDD.
+           PERFORM CONVERT-TO-MMDDYYYY.
+           MOVE DATE-MMDDYYYY TO PRINT-WEEK-DATE.
+           MOVE WEEK-HEADING-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE COLUMN-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       START-NEW-VENDOR-GROUP.
+           MOVE ZEROES TO VENDOR-SUBTOTAL.
+
+       END-VENDOR-GROUP.
+           MOVE SPACE TO VENDOR-TOTAL-LINE.
+           MOVE PREVIOUS-VENDOR TO PRINT-VENDOR-NO.
+           MOVE VENDOR-SUBTOTAL TO PRINT-VENDOR-TOTAL.
+           PERFORM SET-PRINT-VENDOR-TOTAL-PARENS.
+           MOVE VENDOR-TOTAL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       END-WEEK-GROUP.
+           MOVE SPACE TO WEEK-TOTAL-LINE.
+           MOVE WEEK-SUBTOTAL TO PRINT-WEEK-TOTAL.
+           PERFORM SET-PRINT-WEEK-TOTAL-PARENS.
+           MOVE WEEK-TOTAL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       PRINT-THE-GRAND-TOTAL.
+           MOVE SPACE TO GRAND-TOTAL-LINE.
+           MOVE GRAND-TOTAL TO PRINT-GRAND-TOTAL.
+           PERFORM SET-PRINT-GRAND-TOTAL-PARENS.
+           MOVE GRAND-TOTAL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       PRINT-THE-RECORD.
+           MOVE SPACE TO DETAIL-LINE.
+           MOVE WORK-NUMBER TO PRINT-NUMBER.
+
+           MOVE WORK-VENDOR TO VENDOR-NUMBER.
+           PERFORM READ-VENDOR-RECORD.
+           IF VENDOR-RECORD-FOUND = "Y"
+               MOVE VENDOR-NAME TO PRINT-NAME
+           ELSE
+               MOVE "*VENDOR NOT ON FILE*" TO PRINT-NAME.
+
+           MOVE WORK-DUE TO DATE-YYYYMMDD.
+           PERFORM CONVERT-TO-MMDDYYYY.
+           MOVE DATE-MMDDYYYY TO PRINT-DUE-DATE.
+
+           MOVE WORK-AMOUNT TO PRINT-AMOUNT.
+           MOVE WORK-INVOICE TO PRINT-INVOICE.
+
+           MOVE DETAIL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       WRITE-TO-PRINTER.
+      *    WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+           DISPLAY PRINTER-RECORD.
+           ADD 1 TO LINE-COUNT.
+
+      *----------------------------------------
+      * Show negative amounts in parentheses,
+      * accounting-style, instead of a trailing
+      * minus sign.
+      *----------------------------------------
+       SET-PRINT-VENDOR-TOTAL-PARENS.
+           MOVE SPACE TO PRINT-VENDOR-TOTAL-PAREN.
+           IF PRINT-VENDOR-TOTAL (15:1) = "-"
+               MOVE "(" TO PRINT-VENDOR-TOTAL-PAREN
+               MOVE ")" TO PRINT-VENDOR-TOTAL (15:1).
+
+       SET-PRINT-WEEK-TOTAL-PARENS.
+           MOVE SPACE TO PRINT-WEEK-TOTAL-PAREN.
+           IF PRINT-WEEK-TOTAL (15:1) = "-"
+               MOVE "(" TO PRINT-WEEK-TOTAL-PAREN
+               MOVE ")" TO PRINT-WEEK-TOTAL (15:1).
+
+       SET-PRINT-GRAND-TOTAL-PARENS.
+           MOVE SPACE TO PRINT-GRAND-TOTAL-PAREN.
+           IF PRINT-GRAND-TOTAL (15:1) = "-"
+               MOVE "(" TO PRINT-GRAND-TOTAL-PAREN
+               MOVE ")" TO PRINT-GRAND-TOTAL (15:1).
+
+       START-NEXT-PAGE.
+           PERFORM END-LAST-PAGE.
+           PERFORM START-NEW-PAGE.
+
+       START-NEW-PAGE.
+           ADD 1 TO PAGE-NUMBER.
+           MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+           MOVE TITLE-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       END-LAST-PAGE.
+           PERFORM FORM-FEED.
+           MOVE ZERO TO LINE-COUNT.
+
+       FORM-FEED.
+           MOVE SPACE TO PRINTER-RECORD.
+      *    WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+           DISPLAY PRINTER-RECORD.
+
+      *--------------------------------
+      * Read first, read next routines
+      *--------------------------------
+       READ-FIRST-VALID-WORK.
+           PERFORM READ-NEXT-VALID-WORK.
+
+       READ-NEXT-VALID-WORK.
+           PERFORM READ-NEXT-WORK-RECORD.
+           PERFORM READ-NEXT-WORK-RECORD
+               UNTIL WORK-FILE-AT-END = "Y"
+                  OR (    WORK-PAID-DATE = ZEROES
+                      AND WORK-SELECTED = "Y").
+
+       READ-NEXT-WORK-RECORD.
+           MOVE "N" TO WORK-FILE-AT-END.
+           READ WORK-FILE NEXT RECORD
+               AT END MOVE "Y" TO WORK-FILE-AT-END.
+
+      *--------------------------------
+      * Other file IO routines
+      *--------------------------------
+       READ-VENDOR-RECORD.
+           MOVE "Y" TO VENDOR-RECORD-FOUND.
+           READ VENDOR-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO VENDOR-RECORD-FOUND.
+
+      *--------------------------------
+      * Utility routines
+      *--------------------------------
+           COPY "pldate01.cbl".
