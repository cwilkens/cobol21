@@ -0,0 +1,78 @@
+      *--------------------------------------------------------
+      * FDVND04.CBL
+      * Use with FILE SECTION to define Vendor file descriptor.
+      * Primary Key - VENDOR-NUMBER
+      *
+      * NAME, ADDRESS-1, CITY, STATE,
+      *   and PHONE are required fields.
+      *
+      * VENDOR-STATE must be looked up and must exist in
+      *  the STATE-FILE to be valid.
+      * VENDOR-ADDRESS-2 not always used so may be SPACES
+      * VENDOR-PHONE is usually the number for VENDOR-CONTACT
+      * All fields should be entered in UPPER case.
+      *
+      * VENDOR-STATUS marks a vendor active or inactive.
+      *  Inactive vendors may not be used on new vouchers,
+      *  but stay on file so paid voucher history pointing
+      *  at their VENDOR-NUMBER still looks them up fine.
+      * VENDOR-1099-TYPE classifies a vendor for year-end tax
+      *  reporting - "C" corporations do not get a 1099,
+      *  "I" individuals/sole proprietors and "P" partnerships
+      *  do, so the 1099 summary report can skip corporate
+      *  vendors automatically.
+      * VENDOR-USE-REMIT-TO marks whether payments for this
+      *  vendor should go to a separate remit-to address (a
+      *  lockbox or a parent company's payment processing
+      *  office, say) instead of the vendor's own address.
+      *  When it is "N" the VENDOR-REMIT fields are not used.
+      * VENDOR-PAY-BY-ACH marks whether this vendor is paid by
+      *  direct deposit instead of a printed check. When it is
+      *  "Y" VENDOR-ACH-ROUTING and VENDOR-ACH-ACCOUNT must be
+      *  on file, and ACHEXP01 picks up this vendor's checks
+      *  for the direct-deposit export instead of leaving them
+      *  for the printer.
+      * VENDOR-TAX-ID is the vendor's EIN or SSN for year-end
+      *  1099 reporting, and VENDOR-W9-ON-FILE marks whether a
+      *  signed W-9 has actually been received from the vendor,
+      *  as opposed to just a tax ID being keyed in off an
+      *  invoice.
+      *--------------------------------------------------------
+       FD  VENDOR-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  VENDOR-RECORD.
+           05  VENDOR-NUMBER                   PIC 9(5).
+           05  VENDOR-NAME                     PIC X(30).
+           05  VENDOR-ADDRESS-1                PIC X(30).
+           05  VENDOR-ADDRESS-2                PIC X(30).
+           05  VENDOR-CITY                     PIC X(20).
+           05  VENDOR-STATE                    PIC X(2).
+           05  VENDOR-ZIP                      PIC X(10).
+           05  VENDOR-CONTACT                  PIC X(30).
+           05  VENDOR-PHONE                    PIC X(15).
+           05  VENDOR-STATUS                   PIC X.
+               88  VENDOR-IS-ACTIVE            VALUE "A".
+               88  VENDOR-IS-INACTIVE          VALUE "I".
+           05  VENDOR-1099-TYPE                PIC X.
+               88  VENDOR-1099-CORPORATION     VALUE "C".
+               88  VENDOR-1099-INDIVIDUAL      VALUE "I".
+               88  VENDOR-1099-PARTNERSHIP     VALUE "P".
+               88  VENDOR-REQUIRES-1099        VALUES "I" "P".
+           05  VENDOR-USE-REMIT-TO             PIC X.
+               88  VENDOR-REMIT-TO-USED        VALUE "Y".
+               88  VENDOR-REMIT-TO-NOT-USED    VALUE "N".
+           05  VENDOR-REMIT-NAME               PIC X(30).
+           05  VENDOR-REMIT-ADDRESS-1          PIC X(30).
+           05  VENDOR-REMIT-ADDRESS-2          PIC X(30).
+           05  VENDOR-REMIT-CITY               PIC X(20).
+           05  VENDOR-REMIT-STATE              PIC X(2).
+           05  VENDOR-REMIT-ZIP                PIC X(10).
+           05  VENDOR-PAY-BY-ACH               PIC X.
+               88  VENDOR-ACH-USED             VALUE "Y".
+               88  VENDOR-ACH-NOT-USED         VALUE "N".
+           05  VENDOR-ACH-ROUTING              PIC 9(9).
+           05  VENDOR-ACH-ACCOUNT              PIC X(17).
+           05  VENDOR-TAX-ID                   PIC X(11).
+           05  VENDOR-W9-ON-FILE               PIC X.
+               88  VENDOR-W9-RECEIVED          VALUE "Y".
+               88  VENDOR-W9-NOT-RECEIVED      VALUE "N".
