@@ -0,0 +1,10 @@
+      *----------------------------------------------
+      * SLVCHDTL.CBL
+      * Use under FILE-CONTROL to define the
+      * voucher expense-line detail file.
+      *----------------------------------------------
+           SELECT VOUCHER-DETAIL-FILE
+               ASSIGN TO "vouchdtl"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS VOUCHER-DETAIL-KEY
+               ACCESS MODE IS DYNAMIC.
