@@ -0,0 +1,10 @@
+      *----------------------------------------------
+      * SLCHK01.CBL
+      * Use under FILE-CONTROL to define the check
+      * file for the bills payment system.
+      *----------------------------------------------
+           SELECT CHECK-FILE
+               ASSIGN TO "check"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS CHECK-KEY
+               ACCESS MODE IS DYNAMIC.
