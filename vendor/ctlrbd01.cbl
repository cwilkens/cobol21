@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTLRBD01.
+      *------------------------------------
+      * Control-file resync utility.
+      *
+      * Scans VOUCHER-FILE for the highest
+      * VOUCHER-NUMBER actually on file and
+      * rewrites CONTROL-LAST-VOUCHER to
+      * match, so VCHMNT01's ADD-MODE never
+      * reissues a voucher number that is
+      * already in use after the control
+      * record is lost or falls out of sync
+      * (for example, after a restore from
+      * an older backup).
+      *------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slvouch.cbl".
+
+           COPY "slcontrl.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdvouch.cbl".
+
+           COPY "fdcontrl.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       77  OK-TO-PROCESS               PIC X.
+       77  VOUCHER-FILE-AT-END         PIC X.
+       77  CONTROL-RECORD-FOUND        PIC X.
+
+       77  HIGH-VOUCHER-NUMBER         PIC 9(5) VALUE ZEROES.
+
+           COPY "wscase01.cbl".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN I-O VOUCHER-FILE.
+           OPEN I-O CONTROL-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE VOUCHER-FILE.
+           CLOSE CONTROL-FILE.
+
+       MAIN-PROCESS.
+           PERFORM GET-OK-TO-PROCESS.
+           IF OK-TO-PROCESS = "Y"
+               PERFORM SCAN-VOUCHER-FILE
+               PERFORM RESYNC-CONTROL-RECORD
+               PERFORM DISPLAY-RESULTS.
+
+       GET-OK-TO-PROCESS.
+           PERFORM ACCEPT-OK-TO-PROCESS.
+           PERFORM RE-ACCEPT-OK-TO-PROCESS
+               UNTIL OK-TO-PROCESS = "Y" OR "N".
+
+       ACCEPT-OK-TO-PROCESS.
+           DISPLAY "RESYNC THE CONTROL FILE FROM VOUCHER FILE (Y/N)?".
+           ACCEPT OK-TO-PROCESS.
+           INSPECT OK-TO-PROCESS
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-OK-TO-PROCESS.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OK-TO-PROCESS.
+
+      *--------------------------------
+      * Find the highest voucher number
+      * actually on file.
+      *--------------------------------
+       SCAN-VOUCHER-FILE.
+           PERFORM READ-FIRST-VALID-VOUCHER.
+           PERFORM PROCESS-ALL-VOUCHERS
+               UNTIL VOUCHER-FILE-AT-END = "Y".
+
+       PROCESS-ALL-VOUCHERS.
+           PERFORM PROCESS-THIS-VOUCHER.
+           PERFORM READ-NEXT-VALID-VOUCHER.
+
+       PROCESS-THIS-VOUCHER.
+           IF VOUCHER-NUMBER > HIGH-VOUCHER-NUMBER
+               MOVE VOUCHER-NUMBER TO HIGH-VOUCHER-NUMBER.
+
+       READ-FIRST-VALID-VOUCHER.
+           PERFORM READ-NEXT-VALID-VOUCHER.
+
+       READ-NEXT-VALID-VOUCHER.
+           MOVE "N" TO VOUCHER-FILE-AT-END.
+           READ VOUCHER-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO VOUCHER-FILE-AT-END.
+
+      *--------------------------------
+      * Bring the voucher-number
+      * counter record into line.
+      *--------------------------------
+       RESYNC-CONTROL-RECORD.
+           MOVE 1 TO CONTROL-TYPE.
+           MOVE ZEROES TO CONTROL-ACCOUNT.
+           PERFORM READ-CONTROL-RECORD.
+           IF CONTROL-RECORD-FOUND = "N"
+               MOVE ZEROES TO CONTROL-LAST-CHECK
+               MOVE HIGH-VOUCHER-NUMBER TO CONTROL-LAST-VOUCHER
+               PERFORM WRITE-CONTROL-RECORD
+           ELSE
+               MOVE HIGH-VOUCHER-NUMBER TO CONTROL-LAST-VOUCHER
+               PERFORM REWRITE-CONTROL-RECORD.
+
+       DISPLAY-RESULTS.
+           DISPLAY " ".
+           DISPLAY "HIGHEST VOUCHER NUMBER ON FILE: "
+                   HIGH-VOUCHER-NUMBER.
+           DISPLAY "CONTROL-LAST-VOUCHER RESET TO MATCH.".
+
+      *--------------------------------
+      * File I-O routines.
+      *--------------------------------
+       READ-CONTROL-RECORD.
+           MOVE "Y" TO CONTROL-RECORD-FOUND.
+           READ CONTROL-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO CONTROL-RECORD-FOUND.
+
+       WRITE-CONTROL-RECORD.
+           WRITE CONTROL-RECORD
+               INVALID KEY
+               DISPLAY "ERROR WRITING CONTROL RECORD".
+
+       REWRITE-CONTROL-RECORD.
+           REWRITE CONTROL-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING CONTROL RECORD".
