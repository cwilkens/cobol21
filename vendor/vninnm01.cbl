@@ -1,13 +1,20 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VNINNM01.
       *------------------------------------
-      * Inquire for the Vendor File
-      * using vendor name.
+      * Inquire for the Vendor File.
+      *
+      * Supports a "starts with" search on
+      * VENDOR-NAME (using the alternate
+      * key in SLVND02.cbl) plus browsing
+      * by VENDOR-CITY or VENDOR-STATE
+      * starting text, for when the
+      * vendor's name isn't remembered
+      * exactly.
       *------------------------------------
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           
+
            COPY "slvnd02.cbl".
 
            COPY "slstate.cbl".
@@ -18,15 +25,25 @@
            COPY "fdvnd04.cbl".
 
            COPY "fdstate.cbl".
-           
+
        WORKING-STORAGE SECTION.
 
        77  VENDOR-FILE-AT-END          PIC X.
        77  STATE-RECORD-FOUND          PIC X.
 
+       77  SEARCH-MODE                 PIC X.
+           88  SEARCH-BY-NAME          VALUE "N".
+           88  SEARCH-BY-CITY          VALUE "C".
+           88  SEARCH-BY-STATE         VALUE "S".
+           88  SEARCH-IS-DONE          VALUE "X".
+
+       77  SEARCH-TEXT                 PIC X(30).
+       77  SEARCH-LENGTH               PIC 99 VALUE ZEROES.
+       77  TRAILING-SPACE-COUNT        PIC 99 VALUE ZEROES.
+
+       77  MATCH-FOUND                 PIC X.
+       77  CONTINUE-BROWSE             PIC X.
 
-       77  VENDOR-NAME-FIELD           PIC X(30).
-           
            COPY "wscase01.cbl".
 
        PROCEDURE DIVISION.
@@ -34,63 +51,177 @@
            PERFORM OPENING-PROCEDURE.
            PERFORM MAIN-PROCESS.
            PERFORM CLOSING-PROCEDURE.
-           
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
        PROGRAM-DONE.
            STOP RUN.
 
        OPENING-PROCEDURE.
            OPEN I-O VENDOR-FILE.
            OPEN I-O STATE-FILE.
-       
+
        CLOSING-PROCEDURE.
            CLOSE VENDOR-FILE.
            CLOSE STATE-FILE.
 
        MAIN-PROCESS.
-           PERFORM INQUIRE-BY-NAME.
+           PERFORM GET-SEARCH-MODE.
+           PERFORM RUN-SEARCHES
+               UNTIL SEARCH-IS-DONE.
+
       *--------------------------------
-      * INQUIRE
+      * Search mode selection
       *--------------------------------
-       INQUIRE-BY-NAME.
-           PERFORM GET-EXISTING-RECORD.
-           PERFORM INQUIRE-RECORDS
-               UNTIL VENDOR-NAME = SPACES.
+       GET-SEARCH-MODE.
+           PERFORM ACCEPT-SEARCH-MODE.
+           PERFORM RE-ACCEPT-SEARCH-MODE
+               UNTIL SEARCH-BY-NAME OR SEARCH-BY-CITY
+                     OR SEARCH-BY-STATE OR SEARCH-IS-DONE.
+
+       ACCEPT-SEARCH-MODE.
+           DISPLAY " ".
+           DISPLAY "SEARCH VENDOR BY (N)AME, (C)ITY, (S)TATE,".
+           DISPLAY "OR (X) TO EXIT?".
+           ACCEPT SEARCH-MODE.
+           INSPECT SEARCH-MODE
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-SEARCH-MODE.
+           DISPLAY "YOU MUST ENTER N, C, S OR X".
+           PERFORM ACCEPT-SEARCH-MODE.
 
-       INQUIRE-RECORDS.
-           PERFORM DISPLAY-ALL-FIELDS.
-           PERFORM GET-EXISTING-RECORD.
+       RUN-SEARCHES.
+           PERFORM GET-SEARCH-TEXT.
+           IF SEARCH-LENGTH NOT = ZERO
+               PERFORM RUN-ONE-SEARCH.
+           PERFORM GET-SEARCH-MODE.
+
+       GET-SEARCH-TEXT.
+           DISPLAY "ENTER TEXT TO SEARCH FOR (STARTS WITH)".
+           DISPLAY "OR BLANK TO CANCEL".
+           MOVE SPACE TO SEARCH-TEXT.
+           ACCEPT SEARCH-TEXT.
+           INSPECT SEARCH-TEXT
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+           PERFORM COMPUTE-SEARCH-LENGTH.
+
+       COMPUTE-SEARCH-LENGTH.
+           MOVE ZEROES TO TRAILING-SPACE-COUNT.
+           INSPECT SEARCH-TEXT TALLYING TRAILING-SPACE-COUNT
+               FOR TRAILING SPACE.
+           COMPUTE SEARCH-LENGTH = 30 - TRAILING-SPACE-COUNT.
+           IF SEARCH-LENGTH > 20
+               MOVE 20 TO SEARCH-LENGTH.
+
+       RUN-ONE-SEARCH.
+           MOVE "N" TO MATCH-FOUND.
+           IF SEARCH-BY-NAME
+               PERFORM SEARCH-BY-NAME-TEXT
+           ELSE
+           IF SEARCH-BY-CITY
+               PERFORM SEARCH-BY-CITY-TEXT
+           ELSE
+           IF SEARCH-BY-STATE
+               PERFORM SEARCH-BY-STATE-TEXT.
+           IF MATCH-FOUND = "N"
+               DISPLAY "NO MATCHING VENDORS WERE FOUND".
 
       *--------------------------------
-      * Locate a record logic
+      * Name search - the alternate
+      * key is in name order, so the
+      * scan can stop as soon as a
+      * record no longer matches the
+      * starting text.
       *--------------------------------
-       GET-EXISTING-RECORD.
-           PERFORM ACCEPT-EXISTING-KEY.
-           PERFORM RE-ACCEPT-EXISTING-KEY
-               UNTIL VENDOR-FILE-AT-END NOT = "Y".
-       
-       ACCEPT-EXISTING-KEY.
-           PERFORM INIT-FOR-KEY-ENTRY.
-           PERFORM ENTER-VENDOR-NAME.
-           IF VENDOR-NAME NOT = SPACES
-               PERFORM READ-FIRST-VENDOR-RECORD.
-
-       RE-ACCEPT-EXISTING-KEY.
-           DISPLAY "RECORD NOT FOUND".
-           PERFORM ACCEPT-EXISTING-KEY.
+       SEARCH-BY-NAME-TEXT.
+           MOVE SEARCH-TEXT TO VENDOR-NAME.
+           MOVE "N" TO VENDOR-FILE-AT-END.
+           START VENDOR-FILE
+               KEY NOT < VENDOR-NAME
+               INVALID KEY
+               MOVE "Y" TO VENDOR-FILE-AT-END.
+           IF VENDOR-FILE-AT-END NOT = "Y"
+               PERFORM READ-NEXT-VENDOR-RECORD.
+           MOVE "Y" TO CONTINUE-BROWSE.
+           PERFORM BROWSE-NAME-MATCHES
+               UNTIL VENDOR-FILE-AT-END = "Y" OR CONTINUE-BROWSE = "N".
+
+       BROWSE-NAME-MATCHES.
+           IF VENDOR-NAME(1:SEARCH-LENGTH) NOT =
+              SEARCH-TEXT(1:SEARCH-LENGTH)
+               MOVE "Y" TO VENDOR-FILE-AT-END
+           ELSE
+               MOVE "Y" TO MATCH-FOUND
+               PERFORM DISPLAY-ALL-FIELDS
+               PERFORM GET-CONTINUE-BROWSE
+               IF CONTINUE-BROWSE = "Y"
+                   PERFORM READ-NEXT-VENDOR-RECORD.
 
       *--------------------------------
-      * Field Entry logic
+      * City and State search - no
+      * alternate key on either field,
+      * so the whole file is scanned
+      * in VENDOR-NUMBER order.
       *--------------------------------
-       ENTER-VENDOR-NAME.
-           PERFORM ACCEPT-VENDOR-NAME.
+       SEARCH-BY-CITY-TEXT.
+           MOVE "Y" TO CONTINUE-BROWSE.
+           PERFORM START-VENDOR-SCAN.
+           PERFORM BROWSE-CITY-MATCHES
+               UNTIL VENDOR-FILE-AT-END = "Y" OR CONTINUE-BROWSE = "N".
+
+       BROWSE-CITY-MATCHES.
+           IF VENDOR-CITY(1:SEARCH-LENGTH) =
+              SEARCH-TEXT(1:SEARCH-LENGTH)
+               MOVE "Y" TO MATCH-FOUND
+               PERFORM DISPLAY-ALL-FIELDS
+               PERFORM GET-CONTINUE-BROWSE.
+           IF CONTINUE-BROWSE = "Y"
+               PERFORM READ-NEXT-VENDOR-RECORD.
+
+       SEARCH-BY-STATE-TEXT.
+           MOVE "Y" TO CONTINUE-BROWSE.
+           PERFORM START-VENDOR-SCAN.
+           PERFORM BROWSE-STATE-MATCHES
+               UNTIL VENDOR-FILE-AT-END = "Y" OR CONTINUE-BROWSE = "N".
+
+       BROWSE-STATE-MATCHES.
+           IF VENDOR-STATE = SEARCH-TEXT(1:2)
+               MOVE "Y" TO MATCH-FOUND
+               PERFORM DISPLAY-ALL-FIELDS
+               PERFORM GET-CONTINUE-BROWSE.
+           IF CONTINUE-BROWSE = "Y"
+               PERFORM READ-NEXT-VENDOR-RECORD.
+
+       START-VENDOR-SCAN.
+           MOVE LOW-VALUES TO VENDOR-NUMBER.
+           MOVE "N" TO VENDOR-FILE-AT-END.
+           START VENDOR-FILE
+               KEY NOT < VENDOR-NUMBER
+               INVALID KEY
+               MOVE "Y" TO VENDOR-FILE-AT-END.
+           IF VENDOR-FILE-AT-END NOT = "Y"
+               PERFORM READ-NEXT-VENDOR-RECORD.
 
-       ACCEPT-VENDOR-NAME.
-           DISPLAY "ENTER VENDOR NAME".
-           ACCEPT VENDOR-NAME.
-           INSPECT VENDOR-NAME
+       GET-CONTINUE-BROWSE.
+           PERFORM ACCEPT-CONTINUE-BROWSE.
+           PERFORM RE-ACCEPT-CONTINUE-BROWSE
+               UNTIL CONTINUE-BROWSE = "Y" OR "N".
+
+       ACCEPT-CONTINUE-BROWSE.
+           DISPLAY "SEE NEXT MATCH (Y/N)?".
+           ACCEPT CONTINUE-BROWSE.
+           INSPECT CONTINUE-BROWSE
                CONVERTING LOWER-ALPHA
                TO         UPPER-ALPHA.
 
+       RE-ACCEPT-CONTINUE-BROWSE.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-CONTINUE-BROWSE.
+
       *--------------------------------
       * Display logic
       *--------------------------------
@@ -127,7 +258,7 @@
            PERFORM READ-STATE-RECORD.
            IF STATE-RECORD-FOUND = "N"
                MOVE "**Not Found**" TO STATE-NAME.
-           DISPLAY "5. VENDOR STATE: " 
+           DISPLAY "5. VENDOR STATE: "
                    VENDOR-STATE " "
                    STATE-NAME.
 
@@ -143,29 +274,13 @@
       *--------------------------------
       * File Related Routines
       *--------------------------------
-       INIT-FOR-KEY-ENTRY.
-           MOVE SPACE TO VENDOR-RECORD.
-           MOVE ZEROES TO VENDOR-NUMBER.
-           MOVE "N" TO VENDOR-FILE-AT-END.
-
-       READ-FIRST-VENDOR-RECORD.
-           MOVE "N" TO VENDOR-FILE-AT-END.
-           START VENDOR-FILE
-               KEY NOT < VENDOR-NAME
-               INVALID KEY
-               MOVE "Y" TO VENDOR-FILE-AT-END.
-           
-           IF VENDOR-FILE-AT-END NOT = "Y"
-               PERFORM READ-NEXT-VENDOR-RECORD.
-       
        READ-NEXT-VENDOR-RECORD.
            READ VENDOR-FILE NEXT RECORD
                AT END
                MOVE "Y" TO VENDOR-FILE-AT-END.
-               
+
        READ-STATE-RECORD.
            MOVE "Y" TO STATE-RECORD-FOUND.
            READ STATE-FILE RECORD
                INVALID KEY
                MOVE "N" TO STATE-RECORD-FOUND.
-               
\ No newline at end of file
