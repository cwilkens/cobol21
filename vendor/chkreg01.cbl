@@ -0,0 +1,246 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHKREG01.
+      *------------------------------------
+      * Check Register / reconciliation
+      * report.
+      *
+      * Lists every CHECK-RECORD in
+      * CHECK-ACCOUNT/CHECK-NUMBER order
+      * with payee and amount, for
+      * comparing against the checkbook
+      * and bank statement.
+      *------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slchk01.cbl".
+
+           SELECT PRINTER-FILE
+               ASSIGN TO PRINTER
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdchk01.cbl".
+
+       FD  PRINTER-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  PRINTER-RECORD             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77  OK-TO-PROCESS           PIC X.
+       77  CHECK-FILE-AT-END       PIC X.
+
+       77  LINE-COUNT              PIC 999 VALUE ZERO.
+       77  PAGE-NUMBER              PIC 9999 VALUE ZERO.
+       77  MAXIMUM-LINES            PIC 999 VALUE 55.
+       77  RECORD-COUNT             PIC 9999 VALUE ZEROES.
+       77  TOTAL-AMOUNT             PIC S9(8)V99 VALUE ZEROES.
+       77  TOTAL-AMOUNT-PAREN       PIC X VALUE SPACE.
+       77  TOTAL-AMOUNT-FIELD       PIC ZZZ,ZZZ,ZZ9.99-.
+
+       01  DETAIL-LINE.
+           05  PRINT-ACCOUNT        PIC 9(10).
+           05  FILLER               PIC X(2) VALUE SPACE.
+           05  PRINT-CHECK-NUMBER   PIC ZZZZZ9.
+           05  FILLER               PIC X(2) VALUE SPACE.
+           05  PRINT-PAYEE          PIC X(30).
+           05  PRINT-AMOUNT-PAREN   PIC X VALUE SPACE.
+           05  PRINT-AMOUNT         PIC ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  PRINT-INVOICE        PIC X(15).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  PRINT-CLEARED        PIC X(1).
+
+       01  COLUMN-LINE.
+           05  FILLER               PIC X(10) VALUE "ACCOUNT".
+           05  FILLER               PIC X(2)  VALUE SPACE.
+           05  FILLER               PIC X(6)  VALUE "CHECK#".
+           05  FILLER               PIC X(2)  VALUE SPACE.
+           05  FILLER               PIC X(30) VALUE "PAYEE".
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  FILLER               PIC X(11) VALUE "AMOUNT".
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  FILLER               PIC X(7)  VALUE "INVOICE".
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  FILLER               PIC X(1)  VALUE "C".
+
+       01  TITLE-LINE.
+           05  FILLER               PIC X(28) VALUE SPACE.
+           05  FILLER               PIC X(14)
+               VALUE "CHECK REGISTER".
+           05  FILLER               PIC X(18) VALUE SPACE.
+           05  FILLER               PIC X(5)  VALUE "PAGE:".
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  PRINT-PAGE-NUMBER    PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN INPUT CHECK-FILE.
+
+      *     OPEN OUTPUT PRINTER-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE CHECK-FILE.
+           PERFORM END-LAST-PAGE.
+      *     CLOSE PRINTER-FILE.
+
+       MAIN-PROCESS.
+           PERFORM GET-OK-TO-PROCESS.
+           IF OK-TO-PROCESS = "Y"
+               PERFORM PRINT-THE-REPORT.
+
+       GET-OK-TO-PROCESS.
+           PERFORM ACCEPT-OK-TO-PROCESS.
+           PERFORM RE-ACCEPT-OK-TO-PROCESS
+               UNTIL OK-TO-PROCESS = "Y" OR "N".
+
+       ACCEPT-OK-TO-PROCESS.
+           DISPLAY "PRINT CHECK REGISTER (Y/N)?".
+           ACCEPT OK-TO-PROCESS.
+           IF OK-TO-PROCESS = "y"
+               MOVE "Y" TO OK-TO-PROCESS.
+           IF OK-TO-PROCESS = "n"
+               MOVE "N" TO OK-TO-PROCESS.
+
+       RE-ACCEPT-OK-TO-PROCESS.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OK-TO-PROCESS.
+
+       PRINT-THE-REPORT.
+           PERFORM START-ONE-REPORT.
+           PERFORM PROCESS-CHECKS.
+           PERFORM END-ONE-REPORT.
+
+       START-ONE-REPORT.
+           MOVE ZEROES TO LINE-COUNT PAGE-NUMBER
+                          RECORD-COUNT TOTAL-AMOUNT.
+           PERFORM START-NEW-PAGE.
+
+       END-ONE-REPORT.
+           IF RECORD-COUNT = ZEROES
+               MOVE "NO RECORDS FOUND" TO PRINTER-RECORD
+               PERFORM WRITE-TO-PRINTER
+           ELSE
+               PERFORM PRINT-FINAL-TOTAL.
+
+       PRINT-FINAL-TOTAL.
+           MOVE TOTAL-AMOUNT TO TOTAL-AMOUNT-FIELD.
+           PERFORM SET-TOTAL-AMOUNT-PARENS.
+           MOVE SPACE TO PRINTER-RECORD.
+           STRING "TOTAL CHECKS: " DELIMITED SIZE
+                  RECORD-COUNT DELIMITED SIZE
+                  "   TOTAL AMOUNT: " DELIMITED SIZE
+                  TOTAL-AMOUNT-PAREN DELIMITED SIZE
+                  TOTAL-AMOUNT-FIELD DELIMITED SIZE
+                  INTO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       PROCESS-CHECKS.
+           PERFORM READ-FIRST-CHECK.
+           PERFORM PROCESS-ALL-CHECKS
+               UNTIL CHECK-FILE-AT-END = "Y".
+
+       PROCESS-ALL-CHECKS.
+           PERFORM PROCESS-THIS-CHECK.
+           PERFORM READ-NEXT-CHECK-RECORD.
+
+       PROCESS-THIS-CHECK.
+           ADD 1 TO RECORD-COUNT.
+           ADD CHECK-AMOUNT TO TOTAL-AMOUNT.
+           IF LINE-COUNT > MAXIMUM-LINES
+               PERFORM START-NEXT-PAGE.
+           PERFORM PRINT-THE-RECORD.
+
+       PRINT-THE-RECORD.
+           MOVE SPACE TO DETAIL-LINE.
+           MOVE CHECK-ACCOUNT TO PRINT-ACCOUNT.
+           MOVE CHECK-NUMBER TO PRINT-CHECK-NUMBER.
+           MOVE CHECK-REFERENCE TO PRINT-PAYEE.
+           MOVE CHECK-AMOUNT TO PRINT-AMOUNT.
+           PERFORM SET-PRINT-AMOUNT-PARENS.
+           MOVE CHECK-INVOICE TO PRINT-INVOICE.
+           MOVE CHECK-CLEARED TO PRINT-CLEARED.
+           MOVE DETAIL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       WRITE-TO-PRINTER.
+      *    WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+           DISPLAY PRINTER-RECORD.
+           ADD 1 TO LINE-COUNT.
+
+      *----------------------------------------
+      * Show negative amounts in parentheses,
+      * accounting-style, instead of a trailing
+      * minus sign.
+      *----------------------------------------
+       SET-PRINT-AMOUNT-PARENS.
+           MOVE SPACE TO PRINT-AMOUNT-PAREN.
+           IF PRINT-AMOUNT (11:1) = "-"
+               MOVE "(" TO PRINT-AMOUNT-PAREN
+               MOVE ")" TO PRINT-AMOUNT (11:1).
+
+       SET-TOTAL-AMOUNT-PARENS.
+           MOVE SPACE TO TOTAL-AMOUNT-PAREN.
+           IF TOTAL-AMOUNT-FIELD (15:1) = "-"
+               MOVE "(" TO TOTAL-AMOUNT-PAREN
+               MOVE ")" TO TOTAL-AMOUNT-FIELD (15:1).
+
+       START-NEXT-PAGE.
+           PERFORM END-LAST-PAGE.
+           PERFORM START-NEW-PAGE.
+
+       START-NEW-PAGE.
+           ADD 1 TO PAGE-NUMBER.
+           MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+           MOVE TITLE-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE SPACE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE COLUMN-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE SPACE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       END-LAST-PAGE.
+           MOVE SPACE TO PRINTER-RECORD.
+      *    WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+           DISPLAY PRINTER-RECORD.
+           MOVE ZERO TO LINE-COUNT.
+
+      *--------------------------------
+      * Read first, read next routines
+      * CHECK-FILE is keyed by CHECK-
+      * ACCOUNT + CHECK-NUMBER, so a
+      * sequential read from the top is
+      * already in that order.
+      *--------------------------------
+       READ-FIRST-CHECK.
+           MOVE LOW-VALUES TO CHECK-KEY.
+           MOVE "N" TO CHECK-FILE-AT-END.
+           START CHECK-FILE
+               KEY NOT < CHECK-KEY
+               INVALID KEY
+               MOVE "Y" TO CHECK-FILE-AT-END.
+           IF CHECK-FILE-AT-END NOT = "Y"
+               PERFORM READ-NEXT-CHECK-RECORD.
+
+       READ-NEXT-CHECK-RECORD.
+           MOVE "N" TO CHECK-FILE-AT-END.
+           READ CHECK-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO CHECK-FILE-AT-END.
