@@ -0,0 +1,11 @@
+      *--------------------------------------------------------
+      * FDSTATE.CBL
+      * Use with FILE SECTION to define State Code file
+      * descriptor.
+      * Primary Key - STATE-CODE
+      *--------------------------------------------------------
+       FD  STATE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  STATE-RECORD.
+           05  STATE-CODE                  PIC X(2).
+           05  STATE-NAME                  PIC X(20).
