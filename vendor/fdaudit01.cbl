@@ -0,0 +1,17 @@
+      *--------------------------------------------------------
+      * FDAUDIT01.CBL
+      * Use with FILE SECTION to define the menu selection
+      * audit log. One line is appended for every menu pick
+      * made in BILMNU01, VCHMNU01 or APMENU01, so there is a
+      * record of who ran what and when.
+      *--------------------------------------------------------
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  AUDIT-LOG-RECORD.
+           05  AUDIT-LOG-DATE           PIC 9(8).
+           05  FILLER                   PIC X(1) VALUE SPACE.
+           05  AUDIT-LOG-TIME           PIC 9(6).
+           05  FILLER                   PIC X(1) VALUE SPACE.
+           05  AUDIT-LOG-PROGRAM        PIC X(8).
+           05  FILLER                   PIC X(1) VALUE SPACE.
+           05  AUDIT-LOG-SELECTION      PIC X(40).
