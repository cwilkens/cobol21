@@ -9,9 +9,23 @@
       *   on a bank statement. Setting this flag is done in
       *   the check clearance program chkclr.cbl.
       * CHECK-REFERENCE for any notes about the check.
-      * CHECK-VENDOR can be zero for a general check to 
-      *   someone who is not a regular vendor, but 
+      * CHECK-VENDOR can be zero for a general check to
+      *   someone who is not a regular vendor, but
       *   CHECK-REFERENCE should be filled in with payee.
+      * CHECK-VOIDED = "Y" once a posted check payment has
+      *   been voided/reversed by VCHVOD01. A voided check
+      *   is never deleted, so the check number stays
+      *   accounted for.
+      * CHECK-ISSUE-DATE is the check run date entered in VCHPAY02
+      *   (CCYYMMDD format), so later reports can select
+      *   checks by the month they were issued.
+      * CHECK-PAID-BY-ACH = "Y" once ACHEXP01 has exported this
+      *   check's payment to the bank as a direct deposit instead
+      *   of it being mailed as a paper check. The check number
+      *   stays assigned and the record stays on file for the
+      *   vendor's payment history, but programs that deal only
+      *   with paper checks (the disbursement journal, positive
+      *   pay) should treat it as already handled elsewhere.
       *-------------------------------------------------------
        FD  CHECK-FILE
            LABEL RECORDS ARE STANDARD.
@@ -24,4 +38,8 @@
            05  CHECK-VENDOR               PIC 9(5).
            05  CHECK-REFERENCE            PIC X(30).
            05  CHECK-CLEARED              PIC X.
-           
\ No newline at end of file
+           05  CHECK-VOIDED               PIC X.
+               88  CHECK-IS-VOIDED        VALUE "Y".
+           05  CHECK-ISSUE-DATE                 PIC 9(8).
+           05  CHECK-PAID-BY-ACH          PIC X.
+               88  CHECK-IS-ACH-PAID      VALUE "Y".
