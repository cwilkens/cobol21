@@ -0,0 +1,14 @@
+      *--------------------------------------------------------
+      * FDBANK01.CBL
+      * Use with FILE SECTION to define the bank's
+      * cleared-check list file descriptor.
+      * BANK-ACCOUNT and BANK-CHECK-NUMBER line up with
+      * CHECK-ACCOUNT and CHECK-NUMBER in CHECK-KEY
+      * (FDCHK01.CBL) so each record can be matched
+      * directly against the check file.
+      *--------------------------------------------------------
+       FD  BANK-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  BANK-RECORD.
+           05  BANK-ACCOUNT                PIC 9(10).
+           05  BANK-CHECK-NUMBER           PIC 9(6).
