@@ -0,0 +1,983 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VNDMNT04.
+      *------------------------------------
+      * Add, Change, Inquire and Delete
+      * for the Vendor File.
+      *------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slvnd02.cbl".
+
+           COPY "slstate.cbl".
+
+           COPY "slphn01.cbl".
+
+           COPY "slvouch.cbl".
+
+           COPY "slvouchh.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdvnd04.cbl".
+
+           COPY "fdstate.cbl".
+
+           COPY "fdphn01.cbl".
+
+           COPY "fdvouch.cbl".
+
+           COPY "fdvouchh.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       77  MENU-PICK                   PIC 9.
+           88 MENU-PICK-IS-VALID       VALUES 0 THRU 4.
+
+       77  THE-MODE                    PIC X(7).
+       77  WHICH-FIELD                 PIC 99.
+       77  OK-TO-DELETE                PIC X.
+       77  VENDOR-RECORD-FOUND         PIC X.
+       77  STATE-RECORD-FOUND          PIC X.
+       77  ADD-ANOTHER                 PIC X.
+       77  VENDOR-HAS-VOUCHERS         PIC X.
+       77  VOUCHER-FILE-AT-END         PIC X.
+       77  VOUCHER-HISTORY-FILE-AT-END PIC X.
+
+       77  VENDOR-NUMBER-FIELD         PIC Z(5).
+
+       77  ERROR-MESSAGE               PIC X(79) VALUE SPACE.
+
+       77  NEW-VENDOR-NUMBER           PIC 9(5).
+       77  DUPLICATE-SEARCH-NAME       PIC X(30).
+       77  DUPLICATE-VENDOR-NUMBER     PIC 9(5).
+       77  DUPLICATE-NAME-FOUND        PIC X.
+       77  DUPLICATE-SCAN-AT-END       PIC X.
+       77  DUPLICATE-CONFIRMED         PIC X.
+
+       77  LOOK-UP-PHONE                PIC X.
+       77  PHONE-RECORD-FOUND           PIC X.
+       77  PHONE-FILE-AT-END            PIC X.
+       77  PHONE-LOOKUP-LAST-NAME       PIC X(20).
+       77  PHONE-LOOKUP-FIRST-NAME      PIC X(20).
+
+           COPY "wscase01.cbl".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN I-O VENDOR-FILE.
+           OPEN I-O STATE-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE VENDOR-FILE.
+           CLOSE STATE-FILE.
+
+       MAIN-PROCESS.
+           PERFORM GET-MENU-PICK.
+           PERFORM MAINTAIN-THE-FILE
+               UNTIL MENU-PICK = 0.
+
+      *--------------------------------
+      * MENU
+      *--------------------------------
+       GET-MENU-PICK.
+           PERFORM DISPLAY-THE-MENU.
+           PERFORM ACCEPT-MENU-PICK.
+           PERFORM RE-ACCEPT-MENU-PICK
+               UNTIL MENU-PICK-IS-VALID.
+
+       DISPLAY-THE-MENU.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "    PLEASE SELECT:".
+           DISPLAY " ".
+           DISPLAY "          1.  ADD RECORDS".
+           DISPLAY "          2.  CHANGE A RECORD".
+           DISPLAY "          3.  LOOK UP A RECORD".
+           DISPLAY "          4.  DELETE A RECORD".
+           DISPLAY " ".
+           DISPLAY "          0.  EXIT".
+           PERFORM SCROLL-LINE 8 TIMES.
+
+       ACCEPT-MENU-PICK.
+           DISPLAY "YOUR CHOICE (0-4)?".
+           ACCEPT MENU-PICK.
+
+       RE-ACCEPT-MENU-PICK.
+           DISPLAY "INVALID SELECTION - PLEASE RE-TRY.".
+           PERFORM ACCEPT-MENU-PICK.
+
+       CLEAR-SCREEN.
+           PERFORM SCROLL-LINE 25 TIMES.
+
+       SCROLL-LINE.
+           DISPLAY " ".
+
+       MAINTAIN-THE-FILE.
+           PERFORM DO-THE-PICK.
+           PERFORM GET-MENU-PICK.
+
+       DO-THE-PICK.
+           IF MENU-PICK = 1
+               PERFORM ADD-MODE
+           ELSE
+           IF MENU-PICK = 2
+               PERFORM CHANGE-MODE
+           ELSE
+           IF MENU-PICK = 3
+               PERFORM INQUIRE-MODE
+           ELSE
+           IF MENU-PICK = 4
+               PERFORM DELETE-MODE.
+
+      *--------------------------------
+      * ADD
+      *--------------------------------
+       ADD-MODE.
+           MOVE "ADD" TO THE-MODE.
+           MOVE "Y" TO ADD-ANOTHER.
+           PERFORM GET-NEW-RECORD-KEY.
+           PERFORM ADD-RECORDS
+               UNTIL ADD-ANOTHER = "N".
+
+       GET-NEW-RECORD-KEY.
+           PERFORM ACCEPT-NEW-RECORD-KEY.
+           PERFORM RE-ACCEPT-NEW-RECORD-KEY
+               UNTIL VENDOR-NUMBER = ZEROES OR
+                     VENDOR-RECORD-FOUND = "N".
+
+       ACCEPT-NEW-RECORD-KEY.
+           PERFORM INIT-VENDOR-RECORD.
+           DISPLAY "ENTER NEW VENDOR NUMBER (1-99999)".
+           DISPLAY "ENTER 0 TO STOP ENTRY".
+           ACCEPT VENDOR-NUMBER-FIELD.
+           MOVE VENDOR-NUMBER-FIELD TO VENDOR-NUMBER.
+           IF VENDOR-NUMBER NOT = ZEROES
+               PERFORM READ-VENDOR-RECORD.
+
+       RE-ACCEPT-NEW-RECORD-KEY.
+           DISPLAY "THAT VENDOR NUMBER IS ALREADY ON FILE".
+           PERFORM ACCEPT-NEW-RECORD-KEY.
+
+       ADD-RECORDS.
+           IF VENDOR-NUMBER NOT = ZEROES
+               MOVE VENDOR-NUMBER TO NEW-VENDOR-NUMBER
+               PERFORM ENTER-REMAINING-FIELDS
+               MOVE NEW-VENDOR-NUMBER TO VENDOR-NUMBER
+               PERFORM WRITE-VENDOR-RECORD
+               PERFORM GET-ADD-ANOTHER
+           ELSE
+               MOVE "N" TO ADD-ANOTHER.
+
+       GET-ADD-ANOTHER.
+           PERFORM ACCEPT-ADD-ANOTHER.
+           PERFORM RE-ACCEPT-ADD-ANOTHER
+               UNTIL ADD-ANOTHER = "Y" OR "N".
+
+       ACCEPT-ADD-ANOTHER.
+           DISPLAY "ADD ANOTHER VENDOR (Y/N)?".
+           ACCEPT ADD-ANOTHER.
+           INSPECT ADD-ANOTHER
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+           IF ADD-ANOTHER = "Y"
+               PERFORM GET-NEW-RECORD-KEY.
+
+       RE-ACCEPT-ADD-ANOTHER.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-ADD-ANOTHER.
+
+       ENTER-REMAINING-FIELDS.
+           PERFORM ENTER-VENDOR-NAME-FOR-ADD.
+           PERFORM ENTER-VENDOR-ADDRESS-1.
+           PERFORM ENTER-VENDOR-ADDRESS-2.
+           PERFORM ENTER-VENDOR-CITY.
+           PERFORM ENTER-VENDOR-STATE.
+           PERFORM ENTER-VENDOR-ZIP.
+           PERFORM ENTER-VENDOR-CONTACT.
+           PERFORM ENTER-VENDOR-PHONE.
+           PERFORM ENTER-VENDOR-1099-TYPE.
+           PERFORM ENTER-VENDOR-USE-REMIT-TO.
+           PERFORM ENTER-VENDOR-PAY-BY-ACH.
+           PERFORM ENTER-VENDOR-TAX-ID.
+           PERFORM ENTER-VENDOR-W9-ON-FILE.
+
+      *--------------------------------
+      * CHANGE
+      *--------------------------------
+       CHANGE-MODE.
+           MOVE "CHANGE" TO THE-MODE.
+           PERFORM GET-EXISTING-RECORD.
+           PERFORM CHANGE-RECORDS
+               UNTIL VENDOR-NUMBER = ZEROES.
+
+       CHANGE-RECORDS.
+           PERFORM GET-FIELD-TO-CHANGE.
+           PERFORM CHANGE-ONE-FIELD
+               UNTIL WHICH-FIELD = ZERO.
+           PERFORM GET-EXISTING-RECORD.
+
+       GET-FIELD-TO-CHANGE.
+           PERFORM DISPLAY-ALL-FIELDS.
+           PERFORM ASK-WHICH-FIELD.
+
+       ASK-WHICH-FIELD.
+           PERFORM ACCEPT-WHICH-FIELD.
+           PERFORM RE-ACCEPT-WHICH-FIELD
+               UNTIL WHICH-FIELD < 23.
+
+       ACCEPT-WHICH-FIELD.
+           DISPLAY "ENTER THE NUMBER OF THE FIELD".
+           DISPLAY "TO CHANGE (1-22) OR 0 TO EXIT".
+           ACCEPT WHICH-FIELD.
+
+       RE-ACCEPT-WHICH-FIELD.
+           DISPLAY "INVALID ENTRY".
+           PERFORM ACCEPT-WHICH-FIELD.
+
+       CHANGE-ONE-FIELD.
+           PERFORM CHANGE-THIS-FIELD.
+           PERFORM GET-FIELD-TO-CHANGE.
+
+       CHANGE-THIS-FIELD.
+           IF WHICH-FIELD = 1
+               PERFORM ENTER-VENDOR-NAME.
+           IF WHICH-FIELD = 2
+               PERFORM ENTER-VENDOR-ADDRESS-1.
+           IF WHICH-FIELD = 3
+               PERFORM ENTER-VENDOR-ADDRESS-2.
+           IF WHICH-FIELD = 4
+               PERFORM ENTER-VENDOR-CITY.
+           IF WHICH-FIELD = 5
+               PERFORM ENTER-VENDOR-STATE.
+           IF WHICH-FIELD = 6
+               PERFORM ENTER-VENDOR-ZIP.
+           IF WHICH-FIELD = 7
+               PERFORM ENTER-VENDOR-CONTACT.
+           IF WHICH-FIELD = 8
+               PERFORM ENTER-VENDOR-PHONE.
+           IF WHICH-FIELD = 9
+               PERFORM ENTER-VENDOR-STATUS.
+           IF WHICH-FIELD = 10
+               PERFORM ENTER-VENDOR-1099-TYPE.
+           IF WHICH-FIELD = 11
+               PERFORM ENTER-VENDOR-USE-REMIT-TO.
+           IF WHICH-FIELD = 12
+               PERFORM ENTER-VENDOR-REMIT-NAME.
+           IF WHICH-FIELD = 13
+               PERFORM ENTER-VENDOR-REMIT-ADDRESS-1.
+           IF WHICH-FIELD = 14
+               PERFORM ENTER-VENDOR-REMIT-ADDRESS-2.
+           IF WHICH-FIELD = 15
+               PERFORM ENTER-VENDOR-REMIT-CITY.
+           IF WHICH-FIELD = 16
+               PERFORM ENTER-VENDOR-REMIT-STATE.
+           IF WHICH-FIELD = 17
+               PERFORM ENTER-VENDOR-REMIT-ZIP.
+           IF WHICH-FIELD = 18
+               PERFORM ENTER-VENDOR-PAY-BY-ACH.
+           IF WHICH-FIELD = 19
+               PERFORM ENTER-VENDOR-ACH-ROUTING.
+           IF WHICH-FIELD = 20
+               PERFORM ENTER-VENDOR-ACH-ACCOUNT.
+           IF WHICH-FIELD = 21
+               PERFORM ENTER-VENDOR-TAX-ID.
+           IF WHICH-FIELD = 22
+               PERFORM ENTER-VENDOR-W9-ON-FILE.
+
+           PERFORM REWRITE-VENDOR-RECORD.
+
+      *--------------------------------
+      * INQUIRE
+      *--------------------------------
+       INQUIRE-MODE.
+           MOVE "DISPLAY" TO THE-MODE.
+           PERFORM GET-EXISTING-RECORD.
+           PERFORM INQUIRE-RECORDS
+               UNTIL VENDOR-NUMBER = ZEROES.
+
+       INQUIRE-RECORDS.
+           PERFORM DISPLAY-ALL-FIELDS.
+           PERFORM GET-EXISTING-RECORD.
+
+      *--------------------------------
+      * DELETE
+      *--------------------------------
+       DELETE-MODE.
+           MOVE "DELETE" TO THE-MODE.
+           PERFORM GET-EXISTING-RECORD.
+           PERFORM DELETE-RECORDS
+               UNTIL VENDOR-NUMBER = ZEROES.
+
+       DELETE-RECORDS.
+           PERFORM DISPLAY-ALL-FIELDS.
+           PERFORM CHECK-VENDOR-HAS-VOUCHERS.
+
+           IF VENDOR-HAS-VOUCHERS = "Y"
+               DISPLAY "VENDOR HAS VOUCHERS ON FILE - NOT DELETED"
+           ELSE
+               PERFORM ASK-OK-TO-DELETE
+               IF OK-TO-DELETE = "Y"
+                   PERFORM DELETE-VENDOR-RECORD.
+
+           PERFORM GET-EXISTING-RECORD.
+
+      *------------------------------------
+      * A vendor with any voucher on file,
+      * paid or unpaid, is never deleted -
+      * only VENDOR-STATUS should be used
+      * to retire a vendor that still has
+      * payment history. VCHARC01 moves
+      * paid vouchers out of VOUCHER-FILE
+      * and into VOUCHER-HISTORY-FILE, so
+      * a vendor whose vouchers have all
+      * been archived is checked there
+      * too before being allowed to go -
+      * VNDHST01 and VND1099 still need
+      * that vendor's name for the
+      * archived history.
+      *------------------------------------
+       CHECK-VENDOR-HAS-VOUCHERS.
+           MOVE "N" TO VENDOR-HAS-VOUCHERS.
+           OPEN INPUT VOUCHER-FILE.
+           MOVE VENDOR-NUMBER TO VOUCHER-VENDOR.
+           MOVE "N" TO VOUCHER-FILE-AT-END.
+           START VOUCHER-FILE
+               KEY IS EQUAL TO VOUCHER-VENDOR
+               INVALID KEY
+               MOVE "Y" TO VOUCHER-FILE-AT-END.
+           IF VOUCHER-FILE-AT-END NOT = "Y"
+               READ VOUCHER-FILE NEXT RECORD
+                   AT END
+                   MOVE "Y" TO VOUCHER-FILE-AT-END.
+           IF VOUCHER-FILE-AT-END NOT = "Y"
+               IF VOUCHER-VENDOR = VENDOR-NUMBER
+                   MOVE "Y" TO VENDOR-HAS-VOUCHERS.
+           CLOSE VOUCHER-FILE.
+
+           IF VENDOR-HAS-VOUCHERS = "N"
+               PERFORM CHECK-VENDOR-HAS-VOUCHER-HISTORY.
+
+       CHECK-VENDOR-HAS-VOUCHER-HISTORY.
+           OPEN INPUT VOUCHER-HISTORY-FILE.
+           MOVE VENDOR-NUMBER TO VOUCHER-HIST-VENDOR.
+           MOVE "N" TO VOUCHER-HISTORY-FILE-AT-END.
+           START VOUCHER-HISTORY-FILE
+               KEY IS EQUAL TO VOUCHER-HIST-VENDOR
+               INVALID KEY
+               MOVE "Y" TO VOUCHER-HISTORY-FILE-AT-END.
+           IF VOUCHER-HISTORY-FILE-AT-END NOT = "Y"
+               READ VOUCHER-HISTORY-FILE NEXT RECORD
+                   AT END
+                   MOVE "Y" TO VOUCHER-HISTORY-FILE-AT-END.
+           IF VOUCHER-HISTORY-FILE-AT-END NOT = "Y"
+               IF VOUCHER-HIST-VENDOR = VENDOR-NUMBER
+                   MOVE "Y" TO VENDOR-HAS-VOUCHERS.
+           CLOSE VOUCHER-HISTORY-FILE.
+
+       ASK-OK-TO-DELETE.
+           PERFORM ACCEPT-OK-TO-DELETE.
+           PERFORM RE-ACCEPT-OK-TO-DELETE
+               UNTIL OK-TO-DELETE = "Y" OR "N".
+
+       ACCEPT-OK-TO-DELETE.
+           DISPLAY "DELETE THIS RECORD (Y/N)?".
+           ACCEPT OK-TO-DELETE.
+           INSPECT OK-TO-DELETE
+               CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+
+       RE-ACCEPT-OK-TO-DELETE.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OK-TO-DELETE.
+
+      *--------------------------------
+      * Routines shared by all modes
+      *--------------------------------
+       INIT-VENDOR-RECORD.
+           MOVE SPACE TO VENDOR-RECORD.
+           MOVE ZEROES TO VENDOR-NUMBER.
+           MOVE "A" TO VENDOR-STATUS.
+
+      *------------------------------------
+      * Routines shared by Add and Change
+      *------------------------------------
+       ENTER-VENDOR-NAME.
+           PERFORM ACCEPT-VENDOR-NAME.
+           PERFORM RE-ACCEPT-VENDOR-NAME
+               UNTIL VENDOR-NAME NOT = SPACE.
+
+       ACCEPT-VENDOR-NAME.
+           DISPLAY "ENTER VENDOR NAME".
+           ACCEPT VENDOR-NAME.
+           INSPECT VENDOR-NAME
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-VENDOR-NAME.
+           DISPLAY "A VENDOR NAME MUST BE ENTERED".
+           PERFORM ACCEPT-VENDOR-NAME.
+
+      *------------------------------------
+      * Warn on Add if a vendor with
+      * this exact name already exists
+      * under a different VENDOR-NUMBER,
+      * so the same vendor doesn't end
+      * up split across two records.
+      *------------------------------------
+       ENTER-VENDOR-NAME-FOR-ADD.
+           MOVE "N" TO DUPLICATE-CONFIRMED.
+           PERFORM ASK-VENDOR-NAME-FOR-ADD
+               UNTIL DUPLICATE-NAME-FOUND = "N" OR
+                     DUPLICATE-CONFIRMED = "Y".
+
+       ASK-VENDOR-NAME-FOR-ADD.
+           PERFORM ENTER-VENDOR-NAME.
+           PERFORM CHECK-DUPLICATE-VENDOR-NAME.
+           IF DUPLICATE-NAME-FOUND = "Y"
+               PERFORM GET-DUPLICATE-CONFIRMATION.
+
+       CHECK-DUPLICATE-VENDOR-NAME.
+           MOVE VENDOR-NAME TO DUPLICATE-SEARCH-NAME.
+           MOVE "N" TO DUPLICATE-NAME-FOUND.
+           MOVE "N" TO DUPLICATE-SCAN-AT-END.
+           START VENDOR-FILE
+               KEY IS EQUAL TO VENDOR-NAME
+               INVALID KEY
+               MOVE "Y" TO DUPLICATE-SCAN-AT-END.
+           IF DUPLICATE-SCAN-AT-END NOT = "Y"
+               READ VENDOR-FILE NEXT RECORD
+                   AT END
+                   MOVE "Y" TO DUPLICATE-SCAN-AT-END.
+           IF DUPLICATE-SCAN-AT-END NOT = "Y"
+               IF VENDOR-NAME = DUPLICATE-SEARCH-NAME
+                   MOVE "Y" TO DUPLICATE-NAME-FOUND
+                   MOVE VENDOR-NUMBER TO DUPLICATE-VENDOR-NUMBER.
+           MOVE DUPLICATE-SEARCH-NAME TO VENDOR-NAME.
+           MOVE NEW-VENDOR-NUMBER TO VENDOR-NUMBER.
+           MOVE "A" TO VENDOR-STATUS.
+
+       GET-DUPLICATE-CONFIRMATION.
+           PERFORM ACCEPT-DUPLICATE-CONFIRMATION.
+           PERFORM RE-ACCEPT-DUPLICATE-CONFIRMATION
+               UNTIL DUPLICATE-CONFIRMED = "Y" OR "N".
+
+       ACCEPT-DUPLICATE-CONFIRMATION.
+           DISPLAY "A VENDOR NAMED " DUPLICATE-SEARCH-NAME
+                   " ALREADY EXISTS AS VENDOR NUMBER "
+                   DUPLICATE-VENDOR-NUMBER.
+           DISPLAY "ADD THIS AS A NEW VENDOR ANYWAY (Y/N)?".
+           ACCEPT DUPLICATE-CONFIRMED.
+           INSPECT DUPLICATE-CONFIRMED
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-DUPLICATE-CONFIRMATION.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-DUPLICATE-CONFIRMATION.
+
+       ENTER-VENDOR-ADDRESS-1.
+           PERFORM ACCEPT-VENDOR-ADDRESS-1.
+           PERFORM RE-ACCEPT-VENDOR-ADDRESS-1
+               UNTIL VENDOR-ADDRESS-1 NOT = SPACE.
+
+       ACCEPT-VENDOR-ADDRESS-1.
+           DISPLAY "ENTER VENDOR ADDRESS (LINE 1)".
+           ACCEPT VENDOR-ADDRESS-1.
+           INSPECT VENDOR-ADDRESS-1
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-VENDOR-ADDRESS-1.
+           DISPLAY "AN ADDRESS MUST BE ENTERED".
+           PERFORM ACCEPT-VENDOR-ADDRESS-1.
+
+       ENTER-VENDOR-ADDRESS-2.
+           DISPLAY "ENTER VENDOR ADDRESS (LINE 2)".
+           ACCEPT VENDOR-ADDRESS-2.
+           INSPECT VENDOR-ADDRESS-2
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       ENTER-VENDOR-CITY.
+           PERFORM ACCEPT-VENDOR-CITY.
+           PERFORM RE-ACCEPT-VENDOR-CITY
+               UNTIL VENDOR-CITY NOT = SPACE.
+
+       ACCEPT-VENDOR-CITY.
+           DISPLAY "ENTER VENDOR CITY".
+           ACCEPT VENDOR-CITY.
+           INSPECT VENDOR-CITY
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-VENDOR-CITY.
+           DISPLAY "A CITY MUST BE ENTERED".
+           PERFORM ACCEPT-VENDOR-CITY.
+
+       ENTER-VENDOR-STATE.
+           PERFORM ACCEPT-VENDOR-STATE.
+           PERFORM RE-ACCEPT-VENDOR-STATE
+               UNTIL VENDOR-STATE NOT = SPACE AND
+                     STATE-RECORD-FOUND = "Y".
+
+       ACCEPT-VENDOR-STATE.
+           DISPLAY "ENTER VENDOR STATE".
+           ACCEPT VENDOR-STATE.
+           INSPECT VENDOR-STATE
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+           PERFORM CHECK-VENDOR-STATE.
+
+       RE-ACCEPT-VENDOR-STATE.
+           DISPLAY ERROR-MESSAGE.
+           PERFORM ACCEPT-VENDOR-STATE.
+
+       CHECK-VENDOR-STATE.
+           IF VENDOR-STATE = SPACE
+               MOVE "A STATE MUST BE ENTERED" TO ERROR-MESSAGE
+           ELSE
+               MOVE VENDOR-STATE TO STATE-CODE
+               PERFORM READ-STATE-RECORD
+               IF STATE-RECORD-FOUND = "N"
+                   MOVE "STATE NOT ON FILE" TO ERROR-MESSAGE.
+
+       ENTER-VENDOR-ZIP.
+           PERFORM ACCEPT-VENDOR-ZIP.
+           PERFORM RE-ACCEPT-VENDOR-ZIP
+               UNTIL VENDOR-ZIP NOT = SPACE.
+
+       ACCEPT-VENDOR-ZIP.
+           DISPLAY "ENTER VENDOR ZIP".
+           ACCEPT VENDOR-ZIP.
+           INSPECT VENDOR-ZIP
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-VENDOR-ZIP.
+           DISPLAY "A ZIP CODE MUST BE ENTERED".
+           PERFORM ACCEPT-VENDOR-ZIP.
+
+       ENTER-VENDOR-CONTACT.
+           DISPLAY "ENTER VENDOR CONTACT".
+           ACCEPT VENDOR-CONTACT.
+           INSPECT VENDOR-CONTACT
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       ENTER-VENDOR-PHONE.
+           MOVE SPACE TO VENDOR-PHONE.
+           PERFORM GET-LOOK-UP-PHONE.
+           IF LOOK-UP-PHONE = "Y"
+               PERFORM LOOK-UP-CONTACT-PHONE.
+           IF VENDOR-PHONE = SPACE
+               PERFORM ACCEPT-VENDOR-PHONE
+               PERFORM RE-ACCEPT-VENDOR-PHONE
+                   UNTIL VENDOR-PHONE NOT = SPACE.
+
+       ACCEPT-VENDOR-PHONE.
+           DISPLAY "ENTER VENDOR PHONE".
+           ACCEPT VENDOR-PHONE.
+
+       RE-ACCEPT-VENDOR-PHONE.
+           DISPLAY "A PHONE NUMBER MUST BE ENTERED".
+           PERFORM ACCEPT-VENDOR-PHONE.
+
+      *------------------------------------
+      * A vendor's contact is often already
+      * on file in the phone list, so offer
+      * to fill VENDOR-PHONE from there
+      * instead of retyping a number that
+      * may drift out of sync between the
+      * two files.
+      *------------------------------------
+       GET-LOOK-UP-PHONE.
+           PERFORM ACCEPT-LOOK-UP-PHONE.
+           PERFORM RE-ACCEPT-LOOK-UP-PHONE
+               UNTIL LOOK-UP-PHONE = "Y" OR "N".
+
+       ACCEPT-LOOK-UP-PHONE.
+           DISPLAY "LOOK UP CONTACT PHONE NUMBER IN PHONE FILE "
+                   "(Y/N)?".
+           ACCEPT LOOK-UP-PHONE.
+           INSPECT LOOK-UP-PHONE
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-LOOK-UP-PHONE.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-LOOK-UP-PHONE.
+
+       LOOK-UP-CONTACT-PHONE.
+           DISPLAY "ENTER CONTACT LAST NAME".
+           ACCEPT PHONE-LOOKUP-LAST-NAME.
+           INSPECT PHONE-LOOKUP-LAST-NAME
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+           DISPLAY "ENTER CONTACT FIRST NAME".
+           ACCEPT PHONE-LOOKUP-FIRST-NAME.
+           INSPECT PHONE-LOOKUP-FIRST-NAME
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+           OPEN INPUT PHONE-FILE.
+           MOVE "N" TO PHONE-FILE-AT-END.
+           MOVE "N" TO PHONE-RECORD-FOUND.
+           PERFORM READ-NEXT-PHONE-RECORD.
+           PERFORM SCAN-FOR-PHONE-RECORD
+               UNTIL PHONE-FILE-AT-END = "Y"
+                   OR PHONE-RECORD-FOUND = "Y".
+           IF PHONE-RECORD-FOUND = "Y"
+               MOVE PHONE-NUMBER TO VENDOR-PHONE
+           ELSE
+               DISPLAY "CONTACT NOT FOUND IN PHONE FILE".
+           CLOSE PHONE-FILE.
+
+       SCAN-FOR-PHONE-RECORD.
+           IF PHONE-LAST-NAME = PHONE-LOOKUP-LAST-NAME
+                   AND PHONE-FIRST-NAME = PHONE-LOOKUP-FIRST-NAME
+                   AND PHONE-IS-ACTIVE
+               MOVE "Y" TO PHONE-RECORD-FOUND
+           ELSE
+               PERFORM READ-NEXT-PHONE-RECORD.
+
+       READ-NEXT-PHONE-RECORD.
+           READ PHONE-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO PHONE-FILE-AT-END.
+
+       ENTER-VENDOR-STATUS.
+           PERFORM ACCEPT-VENDOR-STATUS.
+           PERFORM RE-ACCEPT-VENDOR-STATUS
+               UNTIL VENDOR-IS-ACTIVE OR VENDOR-IS-INACTIVE.
+
+       ACCEPT-VENDOR-STATUS.
+           DISPLAY "ENTER VENDOR STATUS - A(CTIVE) OR I(NACTIVE)".
+           ACCEPT VENDOR-STATUS.
+           INSPECT VENDOR-STATUS
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-VENDOR-STATUS.
+           DISPLAY "YOU MUST ENTER A OR I".
+           PERFORM ACCEPT-VENDOR-STATUS.
+
+       ENTER-VENDOR-1099-TYPE.
+           PERFORM ACCEPT-VENDOR-1099-TYPE.
+           PERFORM RE-ACCEPT-VENDOR-1099-TYPE
+               UNTIL VENDOR-1099-CORPORATION
+                  OR VENDOR-1099-INDIVIDUAL
+                  OR VENDOR-1099-PARTNERSHIP.
+
+       ACCEPT-VENDOR-1099-TYPE.
+           DISPLAY "ENTER 1099 TYPE - C(ORPORATION), I(NDIVIDUAL)".
+           DISPLAY "OR P(ARTNERSHIP)".
+           ACCEPT VENDOR-1099-TYPE.
+           INSPECT VENDOR-1099-TYPE
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-VENDOR-1099-TYPE.
+           DISPLAY "YOU MUST ENTER C, I OR P".
+           PERFORM ACCEPT-VENDOR-1099-TYPE.
+
+      *------------------------------------
+      * A vendor normally gets paid at its
+      * own address. If payments instead
+      * go to a lockbox or a parent
+      * company, USE-REMIT-TO is set to
+      * "Y" and the REMIT fields below are
+      * filled in; otherwise they are left
+      * blank.
+      *------------------------------------
+       ENTER-VENDOR-USE-REMIT-TO.
+           PERFORM ACCEPT-VENDOR-USE-REMIT-TO.
+           PERFORM RE-ACCEPT-VENDOR-USE-REMIT-TO
+               UNTIL VENDOR-REMIT-TO-USED OR VENDOR-REMIT-TO-NOT-USED.
+           IF VENDOR-REMIT-TO-USED
+               PERFORM ENTER-VENDOR-REMIT-NAME
+               PERFORM ENTER-VENDOR-REMIT-ADDRESS-1
+               PERFORM ENTER-VENDOR-REMIT-ADDRESS-2
+               PERFORM ENTER-VENDOR-REMIT-CITY
+               PERFORM ENTER-VENDOR-REMIT-STATE
+               PERFORM ENTER-VENDOR-REMIT-ZIP
+           ELSE
+               MOVE SPACE TO VENDOR-REMIT-NAME
+                             VENDOR-REMIT-ADDRESS-1
+                             VENDOR-REMIT-ADDRESS-2
+                             VENDOR-REMIT-CITY
+                             VENDOR-REMIT-STATE
+                             VENDOR-REMIT-ZIP.
+
+       ACCEPT-VENDOR-USE-REMIT-TO.
+           DISPLAY "PAY TO A SEPARATE REMIT-TO ADDRESS (Y/N)?".
+           ACCEPT VENDOR-USE-REMIT-TO.
+           INSPECT VENDOR-USE-REMIT-TO
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-VENDOR-USE-REMIT-TO.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-VENDOR-USE-REMIT-TO.
+
+       ENTER-VENDOR-REMIT-NAME.
+           DISPLAY "ENTER REMIT-TO NAME".
+           ACCEPT VENDOR-REMIT-NAME.
+           INSPECT VENDOR-REMIT-NAME
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       ENTER-VENDOR-REMIT-ADDRESS-1.
+           DISPLAY "ENTER REMIT-TO ADDRESS (LINE 1)".
+           ACCEPT VENDOR-REMIT-ADDRESS-1.
+           INSPECT VENDOR-REMIT-ADDRESS-1
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       ENTER-VENDOR-REMIT-ADDRESS-2.
+           DISPLAY "ENTER REMIT-TO ADDRESS (LINE 2)".
+           ACCEPT VENDOR-REMIT-ADDRESS-2.
+           INSPECT VENDOR-REMIT-ADDRESS-2
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       ENTER-VENDOR-REMIT-CITY.
+           DISPLAY "ENTER REMIT-TO CITY".
+           ACCEPT VENDOR-REMIT-CITY.
+           INSPECT VENDOR-REMIT-CITY
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       ENTER-VENDOR-REMIT-STATE.
+           DISPLAY "ENTER REMIT-TO STATE".
+           ACCEPT VENDOR-REMIT-STATE.
+           INSPECT VENDOR-REMIT-STATE
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       ENTER-VENDOR-REMIT-ZIP.
+           DISPLAY "ENTER REMIT-TO ZIP".
+           ACCEPT VENDOR-REMIT-ZIP.
+           INSPECT VENDOR-REMIT-ZIP
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+      *------------------------------------
+      * A vendor paid by direct deposit
+      * instead of a printed check has
+      * PAY-BY-ACH set to "Y" and must
+      * have a routing and account number
+      * on file; ACHEXP01 uses these to
+      * build the bank's deposit file.
+      *------------------------------------
+       ENTER-VENDOR-PAY-BY-ACH.
+           PERFORM ACCEPT-VENDOR-PAY-BY-ACH.
+           PERFORM RE-ACCEPT-VENDOR-PAY-BY-ACH
+               UNTIL VENDOR-ACH-USED OR VENDOR-ACH-NOT-USED.
+           IF VENDOR-ACH-USED
+               PERFORM ENTER-VENDOR-ACH-ROUTING
+               PERFORM ENTER-VENDOR-ACH-ACCOUNT
+           ELSE
+               MOVE ZEROES TO VENDOR-ACH-ROUTING
+               MOVE SPACE TO VENDOR-ACH-ACCOUNT.
+
+       ACCEPT-VENDOR-PAY-BY-ACH.
+           DISPLAY "PAY THIS VENDOR BY DIRECT DEPOSIT (Y/N)?".
+           ACCEPT VENDOR-PAY-BY-ACH.
+           INSPECT VENDOR-PAY-BY-ACH
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-VENDOR-PAY-BY-ACH.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-VENDOR-PAY-BY-ACH.
+
+       ENTER-VENDOR-ACH-ROUTING.
+           PERFORM ACCEPT-VENDOR-ACH-ROUTING.
+           PERFORM RE-ACCEPT-VENDOR-ACH-ROUTING
+               UNTIL VENDOR-ACH-ROUTING NOT = ZEROES.
+
+       ACCEPT-VENDOR-ACH-ROUTING.
+           DISPLAY "ENTER ACH ROUTING NUMBER".
+           ACCEPT VENDOR-ACH-ROUTING.
+
+       RE-ACCEPT-VENDOR-ACH-ROUTING.
+           DISPLAY "A ROUTING NUMBER MUST BE ENTERED".
+           PERFORM ACCEPT-VENDOR-ACH-ROUTING.
+
+       ENTER-VENDOR-ACH-ACCOUNT.
+           PERFORM ACCEPT-VENDOR-ACH-ACCOUNT.
+           PERFORM RE-ACCEPT-VENDOR-ACH-ACCOUNT
+               UNTIL VENDOR-ACH-ACCOUNT NOT = SPACE.
+
+       ACCEPT-VENDOR-ACH-ACCOUNT.
+           DISPLAY "ENTER ACH ACCOUNT NUMBER".
+           ACCEPT VENDOR-ACH-ACCOUNT.
+           INSPECT VENDOR-ACH-ACCOUNT
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-VENDOR-ACH-ACCOUNT.
+           DISPLAY "AN ACCOUNT NUMBER MUST BE ENTERED".
+           PERFORM ACCEPT-VENDOR-ACH-ACCOUNT.
+
+      *------------------------------------
+      * VENDOR-TAX-ID is optional at add
+      * time (may not be on hand until the
+      * W-9 comes back) but VND1099 needs
+      * it on file by year end for any
+      * vendor that requires a 1099.
+      *------------------------------------
+       ENTER-VENDOR-TAX-ID.
+           DISPLAY "ENTER TAX ID (EIN OR SSN)".
+           ACCEPT VENDOR-TAX-ID.
+
+       ENTER-VENDOR-W9-ON-FILE.
+           PERFORM ACCEPT-VENDOR-W9-ON-FILE.
+           PERFORM RE-ACCEPT-VENDOR-W9-ON-FILE
+               UNTIL VENDOR-W9-RECEIVED OR VENDOR-W9-NOT-RECEIVED.
+
+       ACCEPT-VENDOR-W9-ON-FILE.
+           DISPLAY "IS A SIGNED W-9 ON FILE FOR THIS VENDOR (Y/N)?".
+           ACCEPT VENDOR-W9-ON-FILE.
+           INSPECT VENDOR-W9-ON-FILE
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-VENDOR-W9-ON-FILE.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-VENDOR-W9-ON-FILE.
+
+      *------------------------------------
+      * Routines shared by Change,
+      * Inquire, and Delete
+      *------------------------------------
+       GET-EXISTING-RECORD.
+           PERFORM ACCEPT-EXISTING-KEY.
+           PERFORM RE-ACCEPT-EXISTING-KEY
+               UNTIL VENDOR-RECORD-FOUND = "Y" OR
+                     VENDOR-NUMBER = ZEROES.
+
+       ACCEPT-EXISTING-KEY.
+           PERFORM INIT-VENDOR-RECORD.
+           PERFORM ENTER-VENDOR-NUMBER.
+           IF VENDOR-NUMBER NOT = ZEROES
+               PERFORM READ-VENDOR-RECORD.
+
+       RE-ACCEPT-EXISTING-KEY.
+           DISPLAY "RECORD NOT FOUND".
+           PERFORM ACCEPT-EXISTING-KEY.
+
+       ENTER-VENDOR-NUMBER.
+           DISPLAY "ENTER VENDOR NUMBER TO "
+                   THE-MODE.
+           ACCEPT VENDOR-NUMBER-FIELD.
+           MOVE VENDOR-NUMBER-FIELD TO VENDOR-NUMBER.
+
+       DISPLAY-ALL-FIELDS.
+           DISPLAY " ".
+           DISPLAY "   VENDOR NUMBER: " VENDOR-NUMBER.
+           DISPLAY "1. VENDOR NAME: " VENDOR-NAME.
+           DISPLAY "2. VENDOR ADDRESS-1: " VENDOR-ADDRESS-1.
+           DISPLAY "3. VENDOR ADDRESS-2: " VENDOR-ADDRESS-2.
+           DISPLAY "4. VENDOR CITY: " VENDOR-CITY.
+           PERFORM DISPLAY-VENDOR-STATE.
+           DISPLAY "6. VENDOR ZIP: " VENDOR-ZIP.
+           DISPLAY "7. VENDOR CONTACT: " VENDOR-CONTACT.
+           DISPLAY "8. VENDOR PHONE: " VENDOR-PHONE.
+           IF VENDOR-IS-INACTIVE
+               DISPLAY "9. VENDOR STATUS: INACTIVE"
+           ELSE
+               DISPLAY "9. VENDOR STATUS: ACTIVE".
+           PERFORM DISPLAY-VENDOR-1099-TYPE.
+           PERFORM DISPLAY-VENDOR-REMIT-TO-FIELDS.
+           PERFORM DISPLAY-VENDOR-ACH-FIELDS.
+           PERFORM DISPLAY-VENDOR-TAX-FIELDS.
+           DISPLAY " ".
+
+       DISPLAY-VENDOR-1099-TYPE.
+           IF VENDOR-1099-CORPORATION
+               DISPLAY "10. 1099 TYPE: CORPORATION"
+           ELSE
+           IF VENDOR-1099-PARTNERSHIP
+               DISPLAY "10. 1099 TYPE: PARTNERSHIP"
+           ELSE
+               DISPLAY "10. 1099 TYPE: INDIVIDUAL".
+
+       DISPLAY-VENDOR-REMIT-TO-FIELDS.
+           IF VENDOR-REMIT-TO-USED
+               DISPLAY "11. USE REMIT-TO ADDRESS: YES"
+           ELSE
+               DISPLAY "11. USE REMIT-TO ADDRESS: NO".
+           DISPLAY "12. REMIT-TO NAME: " VENDOR-REMIT-NAME.
+           DISPLAY "13. REMIT-TO ADDRESS-1: " VENDOR-REMIT-ADDRESS-1.
+           DISPLAY "14. REMIT-TO ADDRESS-2: " VENDOR-REMIT-ADDRESS-2.
+           DISPLAY "15. REMIT-TO CITY: " VENDOR-REMIT-CITY.
+           DISPLAY "16. REMIT-TO STATE: " VENDOR-REMIT-STATE.
+           DISPLAY "17. REMIT-TO ZIP: " VENDOR-REMIT-ZIP.
+
+       DISPLAY-VENDOR-ACH-FIELDS.
+           IF VENDOR-ACH-USED
+               DISPLAY "18. PAY BY DIRECT DEPOSIT: YES"
+           ELSE
+               DISPLAY "18. PAY BY DIRECT DEPOSIT: NO".
+           DISPLAY "19. ACH ROUTING NUMBER: " VENDOR-ACH-ROUTING.
+           DISPLAY "20. ACH ACCOUNT NUMBER: " VENDOR-ACH-ACCOUNT.
+
+       DISPLAY-VENDOR-TAX-FIELDS.
+           DISPLAY "21. TAX ID: " VENDOR-TAX-ID.
+           IF VENDOR-W9-RECEIVED
+               DISPLAY "22. W-9 ON FILE: YES"
+           ELSE
+               DISPLAY "22. W-9 ON FILE: NO".
+
+       DISPLAY-VENDOR-STATE.
+           MOVE VENDOR-STATE TO STATE-CODE.
+           PERFORM READ-STATE-RECORD.
+           IF STATE-RECORD-FOUND = "N"
+               MOVE "**Not Found**" TO STATE-NAME.
+           DISPLAY "5. VENDOR STATE: "
+                   VENDOR-STATE " "
+                   STATE-NAME.
+
+      *--------------------------------
+      * File I-O Routines
+      *--------------------------------
+       READ-VENDOR-RECORD.
+           MOVE "Y" TO VENDOR-RECORD-FOUND.
+           READ VENDOR-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO VENDOR-RECORD-FOUND.
+
+       WRITE-VENDOR-RECORD.
+           WRITE VENDOR-RECORD
+               INVALID KEY
+               DISPLAY "RECORD ALREADY ON FILE".
+
+       REWRITE-VENDOR-RECORD.
+           REWRITE VENDOR-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING VENDOR RECORD".
+
+       DELETE-VENDOR-RECORD.
+           DELETE VENDOR-FILE RECORD
+               INVALID KEY
+               DISPLAY "ERROR DELETING VENDOR RECORD".
+
+       READ-STATE-RECORD.
+           MOVE "Y" TO STATE-RECORD-FOUND.
+           READ STATE-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO STATE-RECORD-FOUND.
