@@ -0,0 +1,384 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLEXP01.
+      *------------------------------------
+      * General Ledger Posting Export
+      *
+      * Builds the cash disbursements journal
+      * entry for every CHECK-RECORD issued
+      * within an operator-entered date range
+      * and writes it to GL-FILE for the
+      * general ledger system to pick up - a
+      * debit to Accounts Payable and an
+      * offsetting credit to Cash for the
+      * check's own CHECK-ACCOUNT, so the
+      * debits and credits the GL system
+      * receives always balance. Voided
+      * checks are not posted again - they
+      * were reversed when VCHVOD01 voided
+      * them and should already be out of
+      * the open payables the GL is tracking.
+      * A control-total summary is printed
+      * on PRINTER-FILE so the export total
+      * can be balanced against what the GL
+      * system reports back as posted.
+      *------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slchk01.cbl".
+
+           SELECT GL-FILE
+               ASSIGN TO "glexp"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRINTER-FILE
+               ASSIGN TO PRINTER
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdchk01.cbl".
+
+       FD  GL-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  GL-RECORD.
+           05  GL-ACCOUNT               PIC X(15).
+           05  FILLER                   PIC X(1) VALUE SPACE.
+           05  GL-DEBIT-CREDIT          PIC X(1).
+           05  FILLER                   PIC X(1) VALUE SPACE.
+           05  GL-AMOUNT                PIC 9(8)V99.
+           05  FILLER                   PIC X(1) VALUE SPACE.
+           05  GL-POSTING-DATE          PIC 9(8).
+           05  FILLER                   PIC X(1) VALUE SPACE.
+           05  GL-REFERENCE             PIC X(30).
+           05  FILLER                   PIC X(1) VALUE SPACE.
+           05  GL-CHECK-NUMBER          PIC 9(6).
+
+       FD  PRINTER-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  PRINTER-RECORD              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77  OK-TO-PROCESS             PIC X.
+       77  CHECK-FILE-AT-END         PIC X.
+
+       77  FROM-DATE                 PIC 9(8).
+       77  THRU-DATE                 PIC 9(8).
+
+       77  GL-AP-ACCOUNT             PIC X(10) VALUE "2000-AP".
+       77  GL-CASH-ACCOUNT           PIC X(15).
+
+       77  LINE-COUNT                PIC 999 VALUE ZERO.
+       77  PAGE-NUMBER               PIC 9999 VALUE ZERO.
+       77  MAXIMUM-LINES             PIC 999 VALUE 55.
+
+       77  RECORD-COUNT              PIC 9(5) VALUE ZEROES.
+       77  POSTED-COUNT              PIC 9(5) VALUE ZEROES.
+       77  DEBIT-TOTAL               PIC S9(9)V99 VALUE ZEROES.
+       77  CREDIT-TOTAL              PIC S9(9)V99 VALUE ZEROES.
+       77  DEBIT-TOTAL-FIELD         PIC ZZZ,ZZZ,ZZ9.99-.
+       77  CREDIT-TOTAL-FIELD        PIC ZZZ,ZZZ,ZZ9.99-.
+
+           COPY "wscase01.cbl".
+
+           COPY "wsdate01.cbl".
+
+       01  DETAIL-LINE.
+           05  PRINT-CHECK-NUMBER    PIC ZZZZZ9.
+           05  FILLER                PIC X(2) VALUE SPACE.
+           05  PRINT-DR-ACCOUNT      PIC X(15).
+           05  FILLER                PIC X(1) VALUE SPACE.
+           05  PRINT-CR-ACCOUNT      PIC X(15).
+           05  PRINT-AMOUNT-PAREN    PIC X VALUE SPACE.
+           05  PRINT-AMOUNT          PIC ZZZ,ZZ9.99-.
+
+       01  TOTAL-LINE.
+           05  FILLER                PIC X(17) VALUE "CHECKS POSTED:".
+           05  PRINT-POSTED-COUNT    PIC ZZZZ9.
+           05  FILLER                PIC X(4) VALUE SPACE.
+           05  FILLER                PIC X(8) VALUE "DEBITS:".
+           05  PRINT-DEBIT-TOTAL-PAREN PIC X VALUE SPACE.
+           05  PRINT-DEBIT-TOTAL     PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                PIC X(4) VALUE SPACE.
+           05  FILLER                PIC X(9) VALUE "CREDITS:".
+           05  PRINT-CREDIT-TOTAL-PAREN PIC X VALUE SPACE.
+           05  PRINT-CREDIT-TOTAL    PIC ZZZ,ZZZ,ZZ9.99-.
+
+       01  COLUMN-LINE.
+           05  FILLER                PIC X(6)  VALUE "CHECK#".
+           05  FILLER                PIC X(2)  VALUE SPACE.
+           05  FILLER                PIC X(15) VALUE "DEBIT ACCT".
+           05  FILLER                PIC X(1)  VALUE SPACE.
+           05  FILLER                PIC X(15) VALUE "CR ACCOUNT".
+           05  FILLER                PIC X(1)  VALUE SPACE.
+           05  FILLER                PIC X(11) VALUE "AMOUNT".
+
+       01  TITLE-LINE.
+           05  FILLER                PIC X(20) VALUE SPACE.
+           05  FILLER                PIC X(31)
+               VALUE "GENERAL LEDGER POSTING EXPORT".
+           05  FILLER                PIC X(18) VALUE SPACE.
+           05  FILLER                PIC X(5)  VALUE "PAGE:".
+           05  FILLER                PIC X(1)  VALUE SPACE.
+           05  PRINT-PAGE-NUMBER     PIC ZZZ9.
+
+       01  RANGE-LINE.
+           05  FILLER                PIC X(14) VALUE "ISSUED BETWEEN".
+           05  FILLER                PIC X(1)  VALUE SPACE.
+           05  PRINT-FROM-DATE       PIC Z9/99/9999.
+           05  FILLER                PIC X(5)  VALUE " AND ".
+           05  PRINT-THRU-DATE       PIC Z9/99/9999.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN INPUT CHECK-FILE.
+           OPEN OUTPUT GL-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE CHECK-FILE.
+           CLOSE GL-FILE.
+           PERFORM END-LAST-PAGE.
+
+       MAIN-PROCESS.
+           PERFORM GET-OK-TO-PROCESS.
+           IF OK-TO-PROCESS = "Y"
+               PERFORM GET-DATE-RANGE
+               PERFORM RUN-THE-EXPORT.
+
+       GET-OK-TO-PROCESS.
+           PERFORM ACCEPT-OK-TO-PROCESS.
+           PERFORM RE-ACCEPT-OK-TO-PROCESS
+               UNTIL OK-TO-PROCESS = "Y" OR "N".
+
+       ACCEPT-OK-TO-PROCESS.
+           DISPLAY "BUILD GENERAL LEDGER POSTING EXPORT (Y/N)?".
+           ACCEPT OK-TO-PROCESS.
+           INSPECT OK-TO-PROCESS
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-OK-TO-PROCESS.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OK-TO-PROCESS.
+
+      *--------------------------------
+      * Date range entry - typically
+      * the checks issued on the most
+      * recent check run
+      *--------------------------------
+       GET-DATE-RANGE.
+           PERFORM GET-FROM-DATE.
+           PERFORM GET-THRU-DATE.
+
+       GET-FROM-DATE.
+           MOVE "N" TO ZERO-DATE-IS-OK.
+           MOVE "ISSUED ON OR AFTER(MM/DD/YYYY)?"
+               TO DATE-PROMPT.
+           MOVE "A FROM DATE IS REQUIRED"
+               TO DATE-ERROR-MESSAGE.
+           PERFORM GET-A-DATE.
+           MOVE DATE-YYYYMMDD TO FROM-DATE.
+
+       GET-THRU-DATE.
+           PERFORM ACCEPT-THRU-DATE.
+           PERFORM RE-ACCEPT-THRU-DATE
+               UNTIL THRU-DATE NOT < FROM-DATE.
+
+       ACCEPT-THRU-DATE.
+           MOVE "N" TO ZERO-DATE-IS-OK.
+           MOVE "ISSUED ON OR BEFORE(MM/DD/YYYY)?"
+               TO DATE-PROMPT.
+           MOVE "A THRU DATE IS REQUIRED"
+               TO DATE-ERROR-MESSAGE.
+           PERFORM GET-A-DATE.
+           MOVE DATE-YYYYMMDD TO THRU-DATE.
+
+       RE-ACCEPT-THRU-DATE.
+           DISPLAY "THRU DATE MAY NOT BE BEFORE FROM DATE".
+           PERFORM ACCEPT-THRU-DATE.
+
+       RUN-THE-EXPORT.
+           PERFORM START-ONE-REPORT.
+           PERFORM PROCESS-CHECKS.
+           PERFORM END-ONE-REPORT.
+
+       START-ONE-REPORT.
+           MOVE ZEROES TO LINE-COUNT PAGE-NUMBER
+                          RECORD-COUNT POSTED-COUNT
+                          DEBIT-TOTAL CREDIT-TOTAL.
+           PERFORM START-NEW-PAGE.
+
+       END-ONE-REPORT.
+           IF POSTED-COUNT = ZEROES
+               MOVE "NO CHECKS FOUND IN THAT DATE RANGE"
+                   TO PRINTER-RECORD
+               PERFORM WRITE-TO-PRINTER
+           ELSE
+               PERFORM PRINT-THE-TOTALS.
+
+       PROCESS-CHECKS.
+           PERFORM READ-FIRST-VALID-CHECK.
+           PERFORM PROCESS-ALL-CHECKS
+               UNTIL CHECK-FILE-AT-END = "Y".
+
+       PROCESS-ALL-CHECKS.
+           PERFORM PROCESS-THIS-CHECK.
+           PERFORM READ-NEXT-VALID-CHECK.
+
+       PROCESS-THIS-CHECK.
+           ADD 1 TO RECORD-COUNT.
+           IF CHECK-IS-VOIDED
+               NEXT SENTENCE
+           ELSE
+               PERFORM POST-THIS-CHECK.
+
+       POST-THIS-CHECK.
+           ADD 1 TO POSTED-COUNT.
+           MOVE SPACE TO GL-CASH-ACCOUNT.
+           STRING "1000-" CHECK-ACCOUNT DELIMITED BY SIZE
+               INTO GL-CASH-ACCOUNT.
+
+           MOVE GL-AP-ACCOUNT TO GL-ACCOUNT.
+           MOVE "D" TO GL-DEBIT-CREDIT.
+           MOVE CHECK-AMOUNT TO GL-AMOUNT.
+           MOVE CHECK-ISSUE-DATE TO GL-POSTING-DATE.
+           MOVE CHECK-REFERENCE TO GL-REFERENCE.
+           MOVE CHECK-NUMBER TO GL-CHECK-NUMBER.
+           WRITE GL-RECORD.
+           ADD CHECK-AMOUNT TO DEBIT-TOTAL.
+
+           MOVE GL-CASH-ACCOUNT TO GL-ACCOUNT.
+           MOVE "C" TO GL-DEBIT-CREDIT.
+           WRITE GL-RECORD.
+           ADD CHECK-AMOUNT TO CREDIT-TOTAL.
+
+           PERFORM PRINT-THE-RECORD.
+
+       PRINT-THE-RECORD.
+           IF LINE-COUNT > MAXIMUM-LINES
+               PERFORM START-NEXT-PAGE.
+           MOVE SPACE TO DETAIL-LINE.
+           MOVE CHECK-NUMBER TO PRINT-CHECK-NUMBER.
+           MOVE GL-AP-ACCOUNT TO PRINT-DR-ACCOUNT.
+           MOVE GL-CASH-ACCOUNT TO PRINT-CR-ACCOUNT.
+           MOVE CHECK-AMOUNT TO PRINT-AMOUNT.
+           PERFORM SET-PRINT-AMOUNT-PARENS.
+           MOVE DETAIL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       PRINT-THE-TOTALS.
+           MOVE SPACE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE SPACE TO TOTAL-LINE.
+           MOVE POSTED-COUNT TO PRINT-POSTED-COUNT.
+           MOVE DEBIT-TOTAL TO PRINT-DEBIT-TOTAL.
+           PERFORM SET-PRINT-DEBIT-TOTAL-PARENS.
+           MOVE CREDIT-TOTAL TO PRINT-CREDIT-TOTAL.
+           PERFORM SET-PRINT-CREDIT-TOTAL-PARENS.
+           MOVE TOTAL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       WRITE-TO-PRINTER.
+      *    WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+           DISPLAY PRINTER-RECORD.
+           ADD 1 TO LINE-COUNT.
+
+      *----------------------------------------
+      * Show negative amounts in parentheses,
+      * accounting-style, instead of a trailing
+      * minus sign.
+      *----------------------------------------
+       SET-PRINT-AMOUNT-PARENS.
+           MOVE SPACE TO PRINT-AMOUNT-PAREN.
+           IF PRINT-AMOUNT (11:1) = "-"
+               MOVE "(" TO PRINT-AMOUNT-PAREN
+               MOVE ")" TO PRINT-AMOUNT (11:1).
+
+       SET-PRINT-DEBIT-TOTAL-PARENS.
+           MOVE SPACE TO PRINT-DEBIT-TOTAL-PAREN.
+           IF PRINT-DEBIT-TOTAL (15:1) = "-"
+               MOVE "(" TO PRINT-DEBIT-TOTAL-PAREN
+               MOVE ")" TO PRINT-DEBIT-TOTAL (15:1).
+
+       SET-PRINT-CREDIT-TOTAL-PARENS.
+           MOVE SPACE TO PRINT-CREDIT-TOTAL-PAREN.
+           IF PRINT-CREDIT-TOTAL (15:1) = "-"
+               MOVE "(" TO PRINT-CREDIT-TOTAL-PAREN
+               MOVE ")" TO PRINT-CREDIT-TOTAL (15:1).
+
+       START-NEXT-PAGE.
+           PERFORM END-LAST-PAGE.
+           PERFORM START-NEW-PAGE.
+
+       START-NEW-PAGE.
+           ADD 1 TO PAGE-NUMBER.
+           MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+           MOVE TITLE-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE FROM-DATE TO DATE-YYYYMMDD.
+           PERFORM CONVERT-TO-MMDDYYYY.
+           MOVE DATE-MMDDYYYY TO PRINT-FROM-DATE.
+           MOVE THRU-DATE TO DATE-YYYYMMDD.
+           PERFORM CONVERT-TO-MMDDYYYY.
+           MOVE DATE-MMDDYYYY TO PRINT-THRU-DATE.
+           MOVE RANGE-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE COLUMN-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       END-LAST-PAGE.
+           MOVE SPACE TO PRINTER-RECORD.
+      *    WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+           DISPLAY PRINTER-RECORD.
+           MOVE ZERO TO LINE-COUNT.
+
+      *--------------------------------
+      * Read first, read next routines
+      * CHECK-FILE is keyed by CHECK-
+      * ACCOUNT + CHECK-NUMBER, so a
+      * sequential read from the top is
+      * already in the order the journal
+      * wants. Only checks issued in the
+      * date range are posted.
+      *--------------------------------
+       READ-FIRST-VALID-CHECK.
+           MOVE LOW-VALUES TO CHECK-KEY.
+           MOVE "N" TO CHECK-FILE-AT-END.
+           START CHECK-FILE
+               KEY NOT < CHECK-KEY
+               INVALID KEY
+               MOVE "Y" TO CHECK-FILE-AT-END.
+           IF CHECK-FILE-AT-END NOT = "Y"
+               PERFORM READ-NEXT-VALID-CHECK.
+
+       READ-NEXT-VALID-CHECK.
+           PERFORM READ-NEXT-CHECK-RECORD.
+           PERFORM READ-NEXT-CHECK-RECORD
+               UNTIL CHECK-FILE-AT-END = "Y"
+                  OR (    CHECK-ISSUE-DATE NOT < FROM-DATE
+                      AND CHECK-ISSUE-DATE NOT > THRU-DATE).
+
+       READ-NEXT-CHECK-RECORD.
+           MOVE "N" TO CHECK-FILE-AT-END.
+           READ CHECK-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO CHECK-FILE-AT-END.
+
+      *--------------------------------
+      * Utility routines
+      *--------------------------------
+           COPY "pldate01.cbl".
