@@ -15,6 +15,8 @@
 
            COPY "slvouch.cbl".
 
+           COPY "slvchdtl.cbl".
+
            COPY "slcontrl.cbl".
 
        DATA DIVISION.
@@ -24,13 +26,15 @@
 
            COPY "fdvouch.cbl".
 
+           COPY "fdvchdtl.cbl".
+
            COPY "fdcontrl.cbl".
-           
+
        WORKING-STORAGE SECTION.
 
        77  MENU-PICK                   PIC 9.
            88 MENU-PICK-IS-VALID       VALUES 0 THRU 4.
-       
+
        77  THE-MODE                    PIC X(7).
        77  WHICH-FIELD                 PIC 9.
        77  OK-TO-DELETE                PIC X.
@@ -41,9 +45,24 @@
        77  ADD-ANOTHER                 PIC X.
 
        77  VENDOR-NUMBER-FIELD         PIC Z(5).
+       77  VOUCHER-AMOUNT-PAREN        PIC X VALUE SPACE.
        77  VOUCHER-AMOUNT-FIELD        PIC ZZZ,ZZ9.99-.
+       77  VOUCHER-AMOUNT-ENTRY        PIC ZZZ,ZZ9.9999-.
+       77  VOUCHER-AMOUNT-RAW          PIC S9(6)V9999.
+       77  VOUCHER-PAID-AMOUNT-PAREN   PIC X VALUE SPACE.
        77  VOUCHER-PAID-AMOUNT-FIELD   PIC ZZZ,ZZ9.99-.
 
+       77  SPLIT-INVOICE               PIC X.
+       77  DETAIL-LINE-NUMBER          PIC 9(3).
+       77  DETAIL-RUNNING-TOTAL        PIC S9(6)V99.
+       77  DETAIL-LINES-OVERSHOOT      PIC X.
+       77  DETAIL-FILE-AT-END          PIC X.
+       77  VOUCHER-DETAIL-AMOUNT-PAREN PIC X VALUE SPACE.
+       77  VOUCHER-DETAIL-AMOUNT-FIELD PIC ZZZ,ZZ9.99-.
+       77  VOUCHER-DETAIL-AMOUNT-ENTRY PIC ZZZ,ZZ9.9999-.
+       77  VOUCHER-DETAIL-AMOUNT-RAW   PIC S9(6)V9999.
+       77  DETAIL-REMAINING            PIC S9(6)V99.
+
        77  ERROR-MESSAGE               PIC X(79) VALUE SPACE.
 
            COPY "wscase01.cbl".
@@ -64,11 +83,13 @@
 
        OPENING-PROCEDURE.
            OPEN I-O VOUCHER-FILE.
+           OPEN I-O VOUCHER-DETAIL-FILE.
            OPEN I-O VENDOR-FILE.
            OPEN I-O CONTROL-FILE.
 
        CLOSING-PROCEDURE.
            CLOSE VOUCHER-FILE.
+           CLOSE VOUCHER-DETAIL-FILE.
            CLOSE VENDOR-FILE.
            CLOSE CONTROL-FILE.
 
@@ -195,7 +216,9 @@
            PERFORM ENTER-VOUCHER-DUE.
            PERFORM ENTER-VOUCHER-DEDUCTIBLE.
            PERFORM ENTER-VOUCHER-SELECTED.
-       
+           PERFORM ENTER-VOUCHER-EXPENSE-LINES.
+           PERFORM ENTER-VOUCHER-ACCOUNT.
+
       *--------------------------------
       * CHANGE
       *--------------------------------
@@ -206,9 +229,12 @@
                UNTIL VOUCHER-NUMBER = ZEROES.
 
        CHANGE-RECORDS.
-           PERFORM GET-FIELD-TO-CHANGE.
-           PERFORM CHANGE-ONE-FIELD
-               UNTIL WHICH-FIELD = ZERO.
+           IF VOUCHER-SELECTED = "Y" OR VOUCHER-PAID-DATE NOT = ZEROES
+               PERFORM DISPLAY-VOUCHER-LOCKED
+           ELSE
+               PERFORM GET-FIELD-TO-CHANGE
+               PERFORM CHANGE-ONE-FIELD
+                   UNTIL WHICH-FIELD = ZERO.
            PERFORM GET-EXISTING-RECORD.
 
        GET-FIELD-TO-CHANGE.
@@ -218,11 +244,11 @@
        ASK-WHICH-FIELD.
            PERFORM ACCEPT-WHICH-FIELD.
            PERFORM RE-ACCEPT-WHICH-FIELD
-               UNTIL WHICH-FIELD < 8.
+               UNTIL WHICH-FIELD < 10.
 
        ACCEPT-WHICH-FIELD.
            DISPLAY "ENTER THE NUMBER OF THE FIELD".
-           DISPLAY "TO CHANGE (1-7) OR 0 TO EXIT".
+           DISPLAY "TO CHANGE (1-9) OR 0 TO EXIT".
            ACCEPT WHICH-FIELD.
 
        RE-ACCEPT-WHICH-FIELD.
@@ -248,7 +274,11 @@
                PERFORM ENTER-VOUCHER-DUE.
            IF WHICH-FIELD = 7
                PERFORM ENTER-VOUCHER-DEDUCTIBLE.
-           
+           IF WHICH-FIELD = 8
+               PERFORM ENTER-VOUCHER-EXPENSE-LINES.
+           IF WHICH-FIELD = 9
+               PERFORM ENTER-VOUCHER-ACCOUNT.
+
            PERFORM REWRITE-VOUCHER-RECORD.
 
       *--------------------------------
@@ -276,10 +306,13 @@
        DELETE-RECORDS.
            PERFORM DISPLAY-ALL-FIELDS.
 
-           PERFORM ASK-OK-TO-DELETE.
-           
-           IF OK-TO-DELETE = "Y"
-               PERFORM DELETE-VOUCHER-RECORD.
+           IF VOUCHER-SELECTED = "Y" OR VOUCHER-PAID-DATE NOT = ZEROES
+               PERFORM DISPLAY-VOUCHER-LOCKED
+           ELSE
+               PERFORM ASK-OK-TO-DELETE
+               IF OK-TO-DELETE = "Y"
+                   PERFORM DELETE-VOUCHER-RECORD
+                   PERFORM DELETE-VOUCHER-DETAIL-LINES.
 
            PERFORM GET-EXISTING-RECORD.
 
@@ -298,7 +331,12 @@
        RE-ACCEPT-OK-TO-DELETE.
            DISPLAY "YOU MUST ENTER YES OR NO".
            PERFORM ACCEPT-OK-TO-DELETE.
-           
+
+       DISPLAY-VOUCHER-LOCKED.
+           DISPLAY "THIS VOUCHER IS SELECTED FOR PAYMENT OR".
+           DISPLAY "ALREADY PAID AND MAY NOT BE CHANGED OR".
+           DISPLAY "DELETED - UNPICK IT WITH VCHPIC01 FIRST".
+
       *--------------------------------
       * Routines shared by all modes
       *--------------------------------
@@ -314,7 +352,8 @@
                           VOUCHER-DUE
                           VOUCHER-PAID-AMOUNT
                           VOUCHER-PAID-DATE
-                          VOUCHER-CHECK-NO.
+                          VOUCHER-CHECK-NO
+                          VOUCHER-ACCOUNT.
 
       *------------------------------------
       * Routines shared by Add and Change
@@ -345,7 +384,21 @@
            PERFORM VOUCHER-VENDOR-REQUIRED.
            IF VOUCHER-VENDOR NOT = ZEROES
                PERFORM VOUCHER-VENDOR-ON-FILE.
-       
+
+       ENTER-VOUCHER-ACCOUNT.
+           PERFORM ACCEPT-VOUCHER-ACCOUNT.
+           PERFORM RE-ACCEPT-VOUCHER-ACCOUNT
+               UNTIL VOUCHER-ACCOUNT NOT = ZEROES.
+
+       ACCEPT-VOUCHER-ACCOUNT.
+           DISPLAY "ENTER BANK ACCOUNT TO PAY FROM".
+           ACCEPT VOUCHER-ACCOUNT.
+           PERFORM DISPLAY-VOUCHER-ACCOUNT.
+
+       RE-ACCEPT-VOUCHER-ACCOUNT.
+           DISPLAY "A BANK ACCOUNT MUST BE ENTERED".
+           PERFORM ACCEPT-VOUCHER-ACCOUNT.
+
        VOUCHER-VENDOR-REQUIRED.
            IF VOUCHER-VENDOR = ZEROES
                MOVE "VENDOR MUST BE ENTERED"
@@ -356,7 +409,11 @@
            PERFORM READ-VENDOR-RECORD.
            IF VENDOR-RECORD-FOUND = "N"
                MOVE "VENDOR NOT ON FILE"
-                 TO ERROR-MESSAGE.
+                 TO ERROR-MESSAGE
+           ELSE
+               IF VENDOR-IS-INACTIVE
+                   MOVE "VENDOR IS INACTIVE"
+                     TO ERROR-MESSAGE.
 
        ENTER-VOUCHER-INVOICE.
            PERFORM ACCEPT-VOUCHER-INVOICE.
@@ -397,8 +454,9 @@
        
        ACCEPT-VOUCHER-AMOUNT.
            DISPLAY "ENTER INVOICE AMOUNT".
-           ACCEPT VOUCHER-AMOUNT-FIELD.
-           MOVE VOUCHER-AMOUNT-FIELD TO VOUCHER-AMOUNT.
+           ACCEPT VOUCHER-AMOUNT-ENTRY.
+           MOVE VOUCHER-AMOUNT-ENTRY TO VOUCHER-AMOUNT-RAW.
+           COMPUTE VOUCHER-AMOUNT ROUNDED = VOUCHER-AMOUNT-RAW.
 
        RE-ACCEPT-VOUCHER-AMOUNT.
            DISPLAY "AMOUNT MUST NOT BE ZERO".
@@ -410,17 +468,39 @@
                TO DATE-PROMPT.
            MOVE "AN INVOICE DATE IS REQUIRED"
                TO DATE-ERROR-MESSAGE.
+           PERFORM SET-VOUCHER-DATE-BOUNDS.
            PERFORM GET-A-DATE.
            MOVE DATE-YYYYMMDD TO VOUCHER-DATE.
-       
+
        ENTER-VOUCHER-DUE.
+           PERFORM ACCEPT-VOUCHER-DUE.
+           PERFORM RE-ACCEPT-VOUCHER-DUE
+               UNTIL VOUCHER-DUE NOT < VOUCHER-DATE.
+
+       ACCEPT-VOUCHER-DUE.
            MOVE "N" TO ZERO-DATE-IS-OK.
            MOVE "ENTER DUE DATE(MM/DD/YYYY)?"
                TO DATE-PROMPT.
            MOVE "A DUE DATE IS REQUIRED"
                TO DATE-ERROR-MESSAGE.
+           PERFORM SET-VOUCHER-DATE-BOUNDS.
            PERFORM GET-A-DATE.
            MOVE DATE-YYYYMMDD TO VOUCHER-DUE.
+
+      *--------------------------------
+      * Rejects an invoice or due date
+      * that is obviously a typo - more
+      * than a decade before or after
+      * today.
+      *--------------------------------
+       SET-VOUCHER-DATE-BOUNDS.
+           ACCEPT DATE-YYYYMMDD FROM DATE YYYYMMDD.
+           COMPUTE MINIMUM-DATE = DATE-YYYYMMDD - 100000.
+           COMPUTE MAXIMUM-DATE = DATE-YYYYMMDD + 100000.
+
+       RE-ACCEPT-VOUCHER-DUE.
+           DISPLAY "DUE DATE MAY NOT BE BEFORE INVOICE DATE".
+           PERFORM ACCEPT-VOUCHER-DUE.
        
 
        ENTER-VOUCHER-DEDUCTIBLE.
@@ -442,6 +522,126 @@
        ENTER-VOUCHER-SELECTED.
            MOVE "N" TO VOUCHER-SELECTED.
 
+      *------------------------------------
+      * Most invoices are a single expense
+      * and need no detail lines. When one
+      * invoice covers more than one
+      * expense, it can be split into
+      * several VOUCHER-DETAIL-RECORDs that
+      * must add up to VOUCHER-AMOUNT.
+      * Re-entering the split always starts
+      * by clearing out whatever lines
+      * were there before.
+      *------------------------------------
+       ENTER-VOUCHER-EXPENSE-LINES.
+           PERFORM DELETE-VOUCHER-DETAIL-LINES.
+           PERFORM ASK-SPLIT-INVOICE.
+           IF SPLIT-INVOICE = "Y"
+               PERFORM ENTER-ALL-DETAIL-LINES.
+
+       ASK-SPLIT-INVOICE.
+           PERFORM ACCEPT-SPLIT-INVOICE.
+           PERFORM RE-ACCEPT-SPLIT-INVOICE
+               UNTIL SPLIT-INVOICE = "Y" OR "N".
+
+       ACCEPT-SPLIT-INVOICE.
+           DISPLAY "SPLIT THIS INVOICE ACROSS MULTIPLE".
+           DISPLAY "EXPENSE LINES (Y/N)?".
+           ACCEPT SPLIT-INVOICE.
+           INSPECT SPLIT-INVOICE
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-SPLIT-INVOICE.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-SPLIT-INVOICE.
+
+       ENTER-ALL-DETAIL-LINES.
+           MOVE ZEROES TO DETAIL-LINE-NUMBER DETAIL-RUNNING-TOTAL.
+           PERFORM ENTER-ONE-DETAIL-LINE
+               UNTIL DETAIL-RUNNING-TOTAL = VOUCHER-AMOUNT.
+
+       ENTER-ONE-DETAIL-LINE.
+           ADD 1 TO DETAIL-LINE-NUMBER.
+           MOVE VOUCHER-NUMBER TO VOUCHER-DETAIL-NUMBER.
+           MOVE DETAIL-LINE-NUMBER TO VOUCHER-DETAIL-LINE.
+           PERFORM DISPLAY-DETAIL-REMAINING.
+           PERFORM ENTER-DETAIL-FOR.
+           PERFORM ENTER-DETAIL-AMOUNT.
+           ADD VOUCHER-DETAIL-AMOUNT TO DETAIL-RUNNING-TOTAL.
+           PERFORM CHECK-DETAIL-LINES-OVERSHOOT.
+           IF DETAIL-LINES-OVERSHOOT = "Y"
+               DISPLAY "EXPENSE LINES ADD UP TO MORE THAN THE"
+               DISPLAY "INVOICE AMOUNT - RE-ENTER THIS LINE"
+               SUBTRACT VOUCHER-DETAIL-AMOUNT FROM
+                   DETAIL-RUNNING-TOTAL
+               SUBTRACT 1 FROM DETAIL-LINE-NUMBER
+           ELSE
+               PERFORM WRITE-VOUCHER-DETAIL-RECORD.
+
+      *------------------------------------
+      * A credit-memo voucher carries a
+      * negative VOUCHER-AMOUNT, so the
+      * running total moves further below
+      * zero with each line instead of up
+      * toward it - "more than the invoice
+      * amount" means further from zero,
+      * not arithmetically greater, so the
+      * comparison is flipped for a
+      * negative VOUCHER-AMOUNT.
+      *------------------------------------
+       CHECK-DETAIL-LINES-OVERSHOOT.
+           MOVE "N" TO DETAIL-LINES-OVERSHOOT.
+           IF VOUCHER-AMOUNT NOT < ZEROES
+               IF DETAIL-RUNNING-TOTAL > VOUCHER-AMOUNT
+                   MOVE "Y" TO DETAIL-LINES-OVERSHOOT
+           ELSE
+               IF DETAIL-RUNNING-TOTAL < VOUCHER-AMOUNT
+                   MOVE "Y" TO DETAIL-LINES-OVERSHOOT.
+
+       DISPLAY-DETAIL-REMAINING.
+           MOVE VOUCHER-AMOUNT TO DETAIL-REMAINING.
+           SUBTRACT DETAIL-RUNNING-TOTAL FROM DETAIL-REMAINING.
+           MOVE DETAIL-REMAINING TO VOUCHER-DETAIL-AMOUNT-FIELD.
+           PERFORM SET-VOUCHER-DETAIL-AMOUNT-PARENS.
+           DISPLAY "LINE " DETAIL-LINE-NUMBER
+                   " - REMAINING TO ALLOCATE: "
+                   VOUCHER-DETAIL-AMOUNT-PAREN
+                   VOUCHER-DETAIL-AMOUNT-FIELD.
+
+       ENTER-DETAIL-FOR.
+           PERFORM ACCEPT-DETAIL-FOR.
+           PERFORM RE-ACCEPT-DETAIL-FOR
+               UNTIL VOUCHER-DETAIL-FOR NOT = SPACE.
+
+       ACCEPT-DETAIL-FOR.
+           DISPLAY "WHAT FOR (THIS LINE)?".
+           ACCEPT VOUCHER-DETAIL-FOR.
+           INSPECT VOUCHER-DETAIL-FOR
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-DETAIL-FOR.
+           DISPLAY "A DESCRIPTION MUST BE ENTERED".
+           PERFORM ACCEPT-DETAIL-FOR.
+
+       ENTER-DETAIL-AMOUNT.
+           PERFORM ACCEPT-DETAIL-AMOUNT.
+           PERFORM RE-ACCEPT-DETAIL-AMOUNT
+               UNTIL VOUCHER-DETAIL-AMOUNT NOT = ZEROES.
+
+       ACCEPT-DETAIL-AMOUNT.
+           DISPLAY "ENTER AMOUNT (THIS LINE)".
+           ACCEPT VOUCHER-DETAIL-AMOUNT-ENTRY.
+           MOVE VOUCHER-DETAIL-AMOUNT-ENTRY
+               TO VOUCHER-DETAIL-AMOUNT-RAW.
+           COMPUTE VOUCHER-DETAIL-AMOUNT ROUNDED =
+               VOUCHER-DETAIL-AMOUNT-RAW.
+
+       RE-ACCEPT-DETAIL-AMOUNT.
+           DISPLAY "AMOUNT MUST NOT BE ZERO".
+           PERFORM ACCEPT-DETAIL-AMOUNT.
+
       *------------------------------------
       * Routines shared by Change,
       * Inquire, and Delete
@@ -483,7 +683,24 @@
                PERFORM DISPLAY-VOUCHER-PAID-AMOUNT
                PERFORM DISPLAY-VOUCHER-PAID-DATE
                PERFORM DISPLAY-VOUCHER-CHECK-NO.
+           PERFORM DISPLAY-VOUCHER-EXPENSE-LINES.
+           PERFORM DISPLAY-VOUCHER-ACCOUNT.
            DISPLAY " ".
+
+       DISPLAY-VOUCHER-EXPENSE-LINES.
+           DISPLAY "8. EXPENSE LINE DETAIL:".
+           PERFORM READ-FIRST-VALID-DETAIL-LINE.
+           PERFORM DISPLAY-ALL-DETAIL-LINES
+               UNTIL DETAIL-FILE-AT-END = "Y".
+
+       DISPLAY-ALL-DETAIL-LINES.
+           MOVE VOUCHER-DETAIL-AMOUNT TO VOUCHER-DETAIL-AMOUNT-FIELD.
+           PERFORM SET-VOUCHER-DETAIL-AMOUNT-PARENS.
+           DISPLAY "     " VOUCHER-DETAIL-LINE
+                   " - " VOUCHER-DETAIL-FOR
+                   " - " VOUCHER-DETAIL-AMOUNT-PAREN
+                   VOUCHER-DETAIL-AMOUNT-FIELD.
+           PERFORM READ-NEXT-VALID-DETAIL-LINE.
        
        DISPLAY-VOUCHER-NUMBER.
            DISPLAY "   VOUCHER NUMBER: " VOUCHER-NUMBER.
@@ -504,7 +721,9 @@
 
        DISPLAY-VOUCHER-AMOUNT.
            MOVE VOUCHER-AMOUNT TO VOUCHER-AMOUNT-FIELD.
-           DISPLAY "4. AMOUNT: " VOUCHER-AMOUNT-FIELD.
+           PERFORM SET-VOUCHER-AMOUNT-PARENS.
+           DISPLAY "4. AMOUNT: " VOUCHER-AMOUNT-PAREN
+                   VOUCHER-AMOUNT-FIELD.
 
        DISPLAY-VOUCHER-DATE.
            MOVE VOUCHER-DATE TO DATE-YYYYMMDD.
@@ -524,7 +743,9 @@
 
        DISPLAY-VOUCHER-PAID-AMOUNT.
            MOVE VOUCHER-PAID-AMOUNT TO VOUCHER-PAID-AMOUNT-FIELD.
-           DISPLAY "   PAID: " VOUCHER-PAID-AMOUNT-FIELD.
+           PERFORM SET-VOUCHER-PAID-AMOUNT-PARENS.
+           DISPLAY "   PAID: " VOUCHER-PAID-AMOUNT-PAREN
+                   VOUCHER-PAID-AMOUNT-FIELD.
 
        DISPLAY-VOUCHER-PAID-DATE.
            MOVE VOUCHER-PAID-DATE TO DATE-YYYYMMDD.
@@ -534,6 +755,32 @@
        DISPLAY-VOUCHER-CHECK-NO.
            DISPLAY "   CHECK: " VOUCHER-CHECK-NO.
 
+       DISPLAY-VOUCHER-ACCOUNT.
+           DISPLAY "9. BANK ACCOUNT: " VOUCHER-ACCOUNT.
+
+      *----------------------------------------
+      * Show negative amounts in parentheses,
+      * accounting-style, instead of a trailing
+      * minus sign.
+      *----------------------------------------
+       SET-VOUCHER-AMOUNT-PARENS.
+           MOVE SPACE TO VOUCHER-AMOUNT-PAREN.
+           IF VOUCHER-AMOUNT-FIELD (11:1) = "-"
+               MOVE "(" TO VOUCHER-AMOUNT-PAREN
+               MOVE ")" TO VOUCHER-AMOUNT-FIELD (11:1).
+
+       SET-VOUCHER-PAID-AMOUNT-PARENS.
+           MOVE SPACE TO VOUCHER-PAID-AMOUNT-PAREN.
+           IF VOUCHER-PAID-AMOUNT-FIELD (11:1) = "-"
+               MOVE "(" TO VOUCHER-PAID-AMOUNT-PAREN
+               MOVE ")" TO VOUCHER-PAID-AMOUNT-FIELD (11:1).
+
+       SET-VOUCHER-DETAIL-AMOUNT-PARENS.
+           MOVE SPACE TO VOUCHER-DETAIL-AMOUNT-PAREN.
+           IF VOUCHER-DETAIL-AMOUNT-FIELD (11:1) = "-"
+               MOVE "(" TO VOUCHER-DETAIL-AMOUNT-PAREN
+               MOVE ")" TO VOUCHER-DETAIL-AMOUNT-FIELD (11:1).
+
       *--------------------------------
       * File I-O Routines
       *--------------------------------
@@ -565,7 +812,43 @@
            DELETE VOUCHER-FILE RECORD
                INVALID KEY
                DISPLAY "ERROR DELETING VOUCHER RECORD".
-       
+
+       WRITE-VOUCHER-DETAIL-RECORD.
+           WRITE VOUCHER-DETAIL-RECORD
+               INVALID KEY
+               DISPLAY "ERROR WRITING EXPENSE LINE".
+
+       READ-FIRST-VALID-DETAIL-LINE.
+           MOVE VOUCHER-NUMBER TO VOUCHER-DETAIL-NUMBER.
+           MOVE ZEROES TO VOUCHER-DETAIL-LINE.
+           MOVE "N" TO DETAIL-FILE-AT-END.
+           START VOUCHER-DETAIL-FILE
+               KEY NOT < VOUCHER-DETAIL-KEY
+               INVALID KEY
+               MOVE "Y" TO DETAIL-FILE-AT-END.
+           IF DETAIL-FILE-AT-END NOT = "Y"
+               PERFORM READ-NEXT-VALID-DETAIL-LINE.
+
+       READ-NEXT-VALID-DETAIL-LINE.
+           MOVE "N" TO DETAIL-FILE-AT-END.
+           READ VOUCHER-DETAIL-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO DETAIL-FILE-AT-END.
+           IF DETAIL-FILE-AT-END NOT = "Y"
+               IF VOUCHER-DETAIL-NUMBER NOT = VOUCHER-NUMBER
+                   MOVE "Y" TO DETAIL-FILE-AT-END.
+
+       DELETE-VOUCHER-DETAIL-LINES.
+           PERFORM READ-FIRST-VALID-DETAIL-LINE.
+           PERFORM PROCESS-ALL-DETAIL-LINES-TO-DELETE
+               UNTIL DETAIL-FILE-AT-END = "Y".
+
+       PROCESS-ALL-DETAIL-LINES-TO-DELETE.
+           DELETE VOUCHER-DETAIL-FILE RECORD
+               INVALID KEY
+               DISPLAY "ERROR DELETING EXPENSE LINE".
+           PERFORM READ-NEXT-VALID-DETAIL-LINE.
+
        READ-VENDOR-RECORD.
            MOVE "Y" TO VENDOR-RECORD-FOUND.
            READ VENDOR-FILE RECORD
@@ -573,7 +856,8 @@
                MOVE "N" TO VENDOR-RECORD-FOUND.
 
        READ-CONTROL-RECORD.
-           MOVE 1 TO CONTROL-KEY.
+           MOVE 1 TO CONTROL-TYPE.
+           MOVE ZEROES TO CONTROL-ACCOUNT.
            MOVE "Y" TO CONTROL-RECORD-FOUND.
            READ CONTROL-FILE RECORD
                INVALID KEY
