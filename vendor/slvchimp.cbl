@@ -0,0 +1,8 @@
+      *----------------------------------------------
+      * SLVCHIMP.CBL
+      * Use under FILE-CONTROL to define the incoming
+      * voucher import file for VCHIMP01.
+      *----------------------------------------------
+           SELECT IMPORT-FILE
+               ASSIGN TO "vchimp"
+               ORGANIZATION IS LINE SEQUENTIAL.
