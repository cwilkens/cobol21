@@ -0,0 +1,303 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STCMNT04.
+      *------------------------------------
+      * Add, Change, Inquire and Delete
+      * for the State Code File.
+      *------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slstate.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdstate.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       77  MENU-PICK                   PIC 9.
+           88 MENU-PICK-IS-VALID       VALUES 0 THRU 4.
+
+       77  THE-MODE                    PIC X(7).
+       77  OK-TO-DELETE                PIC X.
+       77  STATE-RECORD-FOUND          PIC X.
+       77  ADD-ANOTHER                 PIC X.
+
+       77  ERROR-MESSAGE               PIC X(79) VALUE SPACE.
+
+           COPY "wscase01.cbl".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN I-O STATE-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE STATE-FILE.
+
+       MAIN-PROCESS.
+           PERFORM GET-MENU-PICK.
+           PERFORM MAINTAIN-THE-FILE
+               UNTIL MENU-PICK = 0.
+
+      *--------------------------------
+      * MENU
+      *--------------------------------
+       GET-MENU-PICK.
+           PERFORM DISPLAY-THE-MENU.
+           PERFORM ACCEPT-MENU-PICK.
+           PERFORM RE-ACCEPT-MENU-PICK
+               UNTIL MENU-PICK-IS-VALID.
+
+       DISPLAY-THE-MENU.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "    PLEASE SELECT:".
+           DISPLAY " ".
+           DISPLAY "          1.  ADD RECORDS".
+           DISPLAY "          2.  CHANGE A RECORD".
+           DISPLAY "          3.  LOOK UP A RECORD".
+           DISPLAY "          4.  DELETE A RECORD".
+           DISPLAY " ".
+           DISPLAY "          0.  EXIT".
+           PERFORM SCROLL-LINE 8 TIMES.
+
+       ACCEPT-MENU-PICK.
+           DISPLAY "YOUR CHOICE (0-4)?".
+           ACCEPT MENU-PICK.
+
+       RE-ACCEPT-MENU-PICK.
+           DISPLAY "INVALID SELECTION - PLEASE RE-TRY.".
+           PERFORM ACCEPT-MENU-PICK.
+
+       CLEAR-SCREEN.
+           PERFORM SCROLL-LINE 25 TIMES.
+
+       SCROLL-LINE.
+           DISPLAY " ".
+
+       MAINTAIN-THE-FILE.
+           PERFORM DO-THE-PICK.
+           PERFORM GET-MENU-PICK.
+
+       DO-THE-PICK.
+           IF MENU-PICK = 1
+               PERFORM ADD-MODE
+           ELSE
+           IF MENU-PICK = 2
+               PERFORM CHANGE-MODE
+           ELSE
+           IF MENU-PICK = 3
+               PERFORM INQUIRE-MODE
+           ELSE
+           IF MENU-PICK = 4
+               PERFORM DELETE-MODE.
+
+      *--------------------------------
+      * ADD
+      *--------------------------------
+       ADD-MODE.
+           MOVE "ADD" TO THE-MODE.
+           MOVE "Y" TO ADD-ANOTHER.
+           PERFORM GET-NEW-RECORD-KEY.
+           PERFORM ADD-RECORDS
+               UNTIL ADD-ANOTHER = "N".
+
+       GET-NEW-RECORD-KEY.
+           PERFORM ACCEPT-NEW-RECORD-KEY.
+           PERFORM RE-ACCEPT-NEW-RECORD-KEY
+               UNTIL STATE-CODE = SPACES OR
+                     STATE-RECORD-FOUND = "N".
+
+       ACCEPT-NEW-RECORD-KEY.
+           PERFORM INIT-STATE-RECORD.
+           PERFORM ENTER-STATE-CODE.
+           IF STATE-CODE NOT = SPACES
+               PERFORM READ-STATE-RECORD.
+
+       RE-ACCEPT-NEW-RECORD-KEY.
+           DISPLAY "THAT STATE CODE IS ALREADY ON FILE".
+           PERFORM ACCEPT-NEW-RECORD-KEY.
+
+       ENTER-STATE-CODE.
+           DISPLAY "ENTER STATE CODE (BLANK TO EXIT)".
+           ACCEPT STATE-CODE.
+           INSPECT STATE-CODE
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       ADD-RECORDS.
+           IF STATE-CODE NOT = SPACES
+               PERFORM ENTER-STATE-NAME
+               PERFORM WRITE-STATE-RECORD
+               PERFORM GET-ADD-ANOTHER
+           ELSE
+               MOVE "N" TO ADD-ANOTHER.
+
+       GET-ADD-ANOTHER.
+           PERFORM ACCEPT-ADD-ANOTHER.
+           PERFORM RE-ACCEPT-ADD-ANOTHER
+               UNTIL ADD-ANOTHER = "Y" OR "N".
+
+       ACCEPT-ADD-ANOTHER.
+           DISPLAY "ADD ANOTHER STATE CODE (Y/N)?".
+           ACCEPT ADD-ANOTHER.
+           INSPECT ADD-ANOTHER
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+           IF ADD-ANOTHER = "Y"
+               PERFORM GET-NEW-RECORD-KEY.
+
+       RE-ACCEPT-ADD-ANOTHER.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-ADD-ANOTHER.
+
+      *--------------------------------
+      * CHANGE
+      *--------------------------------
+       CHANGE-MODE.
+           MOVE "CHANGE" TO THE-MODE.
+           PERFORM GET-EXISTING-RECORD.
+           PERFORM CHANGE-RECORDS
+               UNTIL STATE-CODE = SPACES.
+
+       CHANGE-RECORDS.
+           PERFORM ENTER-STATE-NAME.
+           PERFORM REWRITE-STATE-RECORD.
+           PERFORM GET-EXISTING-RECORD.
+
+      *--------------------------------
+      * INQUIRE
+      *--------------------------------
+       INQUIRE-MODE.
+           MOVE "DISPLAY" TO THE-MODE.
+           PERFORM GET-EXISTING-RECORD.
+           PERFORM INQUIRE-RECORDS
+               UNTIL STATE-CODE = SPACES.
+
+       INQUIRE-RECORDS.
+           PERFORM DISPLAY-ALL-FIELDS.
+           PERFORM GET-EXISTING-RECORD.
+
+      *--------------------------------
+      * DELETE
+      *--------------------------------
+       DELETE-MODE.
+           MOVE "DELETE" TO THE-MODE.
+           PERFORM GET-EXISTING-RECORD.
+           PERFORM DELETE-RECORDS
+               UNTIL STATE-CODE = SPACES.
+
+       DELETE-RECORDS.
+           PERFORM DISPLAY-ALL-FIELDS.
+
+           PERFORM ASK-OK-TO-DELETE.
+
+           IF OK-TO-DELETE = "Y"
+               PERFORM DELETE-STATE-RECORD.
+
+           PERFORM GET-EXISTING-RECORD.
+
+       ASK-OK-TO-DELETE.
+           PERFORM ACCEPT-OK-TO-DELETE.
+           PERFORM RE-ACCEPT-OK-TO-DELETE
+               UNTIL OK-TO-DELETE = "Y" OR "N".
+
+       ACCEPT-OK-TO-DELETE.
+           DISPLAY "DELETE THIS RECORD (Y/N)?".
+           ACCEPT OK-TO-DELETE.
+           INSPECT OK-TO-DELETE
+               CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+
+       RE-ACCEPT-OK-TO-DELETE.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OK-TO-DELETE.
+
+      *--------------------------------
+      * Routines shared by all modes
+      *--------------------------------
+       INIT-STATE-RECORD.
+           MOVE SPACE TO STATE-CODE STATE-NAME.
+
+       ENTER-STATE-NAME.
+           PERFORM ACCEPT-STATE-NAME.
+           PERFORM RE-ACCEPT-STATE-NAME
+               UNTIL STATE-NAME NOT = SPACE.
+
+       ACCEPT-STATE-NAME.
+           DISPLAY "ENTER STATE NAME".
+           ACCEPT STATE-NAME.
+           INSPECT STATE-NAME
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-STATE-NAME.
+           DISPLAY "A STATE NAME MUST BE ENTERED".
+           PERFORM ACCEPT-STATE-NAME.
+
+      *------------------------------------
+      * Routines shared by Change,
+      * Inquire, and Delete
+      *------------------------------------
+       GET-EXISTING-RECORD.
+           PERFORM ACCEPT-EXISTING-KEY.
+           PERFORM RE-ACCEPT-EXISTING-KEY
+               UNTIL STATE-RECORD-FOUND = "Y" OR
+                     STATE-CODE = SPACES.
+
+       ACCEPT-EXISTING-KEY.
+           PERFORM INIT-STATE-RECORD.
+           DISPLAY "ENTER STATE CODE TO " THE-MODE
+                   " (BLANK TO EXIT)".
+           ACCEPT STATE-CODE.
+           INSPECT STATE-CODE
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+           IF STATE-CODE NOT = SPACES
+               PERFORM READ-STATE-RECORD.
+
+       RE-ACCEPT-EXISTING-KEY.
+           DISPLAY "RECORD NOT FOUND".
+           PERFORM ACCEPT-EXISTING-KEY.
+
+       DISPLAY-ALL-FIELDS.
+           DISPLAY " ".
+           DISPLAY "STATE CODE: " STATE-CODE.
+           DISPLAY "STATE NAME: " STATE-NAME.
+           DISPLAY " ".
+
+      *--------------------------------
+      * File I-O Routines
+      *--------------------------------
+       READ-STATE-RECORD.
+           MOVE "Y" TO STATE-RECORD-FOUND.
+           READ STATE-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO STATE-RECORD-FOUND.
+
+       WRITE-STATE-RECORD.
+           WRITE STATE-RECORD
+               INVALID KEY
+               DISPLAY "RECORD ALREADY ON FILE".
+
+       REWRITE-STATE-RECORD.
+           REWRITE STATE-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING STATE RECORD".
+
+       DELETE-STATE-RECORD.
+           DELETE STATE-FILE RECORD
+               INVALID KEY
+               DISPLAY "ERROR DELETING STATE RECORD".
