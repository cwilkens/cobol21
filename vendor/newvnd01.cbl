@@ -2,6 +2,15 @@
        PROGRAM-ID. NEWVND01.
       *------------------------------------------------
       * Create new Vendor File with Alt key from old.
+      *
+      * Every OLD-VENDOR-RECORD that fails to write to
+      * the new VENDOR-FILE (normally a duplicate
+      * VENDOR-NUMBER already converted by an earlier
+      * run) is listed on a conversion report with its
+      * OLD-VENDOR-NUMBER and the reason, along with an
+      * end-of-run count of records read, converted and
+      * failed, so a conversion can be safely re-run and
+      * checked without comparing file counts by hand.
       *------------------------------------------------
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -10,6 +19,11 @@
            COPY "slovnd01.cbl".
 
            COPY "slvnd02.cbl".
+
+           SELECT PRINTER-FILE
+               ASSIGN TO PRINTER
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -17,9 +31,55 @@
 
            COPY "fdvnd04.cbl".
 
+       FD  PRINTER-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  PRINTER-RECORD              PIC X(80).
+
        WORKING-STORAGE SECTION.
 
        77  OLD-VENDOR-FILE-AT-END   PIC X VALUE "N".
+       77  WRITE-FAILED             PIC X.
+
+       77  RECORD-COUNT             PIC 9(5) VALUE ZEROES.
+       77  CONVERTED-COUNT          PIC 9(5) VALUE ZEROES.
+       77  FAILED-COUNT             PIC 9(5) VALUE ZEROES.
+
+       77  LINE-COUNT               PIC 999 VALUE ZERO.
+       77  PAGE-NUMBER              PIC 9999 VALUE ZERO.
+       77  MAXIMUM-LINES            PIC 999 VALUE 55.
+
+       01  DETAIL-LINE.
+           05  PRINT-OLD-VENDOR-NO   PIC ZZZZ9.
+           05  FILLER                PIC X(2)  VALUE SPACE.
+           05  PRINT-OLD-VENDOR-NAME PIC X(30).
+           05  FILLER                PIC X(1)  VALUE SPACE.
+           05  PRINT-REASON          PIC X(30).
+
+       01  COLUMN-LINE.
+           05  FILLER               PIC X(9)  VALUE "OLD VEND#".
+           05  FILLER               PIC X(2)  VALUE SPACE.
+           05  FILLER               PIC X(30) VALUE "VENDOR NAME".
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  FILLER               PIC X(6)  VALUE "REASON".
+
+       01  TOTAL-LINE.
+           05  FILLER                PIC X(13) VALUE "RECORDS READ:".
+           05  PRINT-RECORD-COUNT    PIC ZZZZ9.
+           05  FILLER                PIC X(3)  VALUE SPACE.
+           05  FILLER                PIC X(11) VALUE "CONVERTED:".
+           05  PRINT-CONVERTED-COUNT PIC ZZZZ9.
+           05  FILLER                PIC X(3)  VALUE SPACE.
+           05  FILLER                PIC X(8)  VALUE "FAILED:".
+           05  PRINT-FAILED-COUNT    PIC ZZZZ9.
+
+       01  TITLE-LINE.
+           05  FILLER               PIC X(19) VALUE SPACE.
+           05  FILLER               PIC X(28)
+               VALUE "VENDOR CONVERSION REPORT".
+           05  FILLER               PIC X(20) VALUE SPACE.
+           05  FILLER               PIC X(5)  VALUE "PAGE:".
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  PRINT-PAGE-NUMBER    PIC ZZZ9.
 
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
@@ -27,21 +87,38 @@
            PERFORM MAIN-PROCESS.
            PERFORM CLOSING-PROCEDURE.
 
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
        PROGRAM-DONE.
            STOP RUN.
 
        OPENING-PROCEDURE.
-           OPEN OUTPUT VENDOR-FILE.
+           OPEN I-O VENDOR-FILE.
            OPEN I-O OLD-VENDOR-FILE.
+           OPEN OUTPUT PRINTER-FILE.
 
        CLOSING-PROCEDURE.
            CLOSE VENDOR-FILE.
            CLOSE OLD-VENDOR-FILE.
+           CLOSE PRINTER-FILE.
 
        MAIN-PROCESS.
+           PERFORM START-ONE-REPORT.
            PERFORM READ-NEXT-OLD-VENDOR-RECORD.
            PERFORM PROCESS-ONE-RECORD
                UNTIL OLD-VENDOR-FILE-AT-END = "Y".
+           PERFORM END-ONE-REPORT.
+
+       START-ONE-REPORT.
+           MOVE ZEROES TO LINE-COUNT PAGE-NUMBER
+                          RECORD-COUNT CONVERTED-COUNT
+                          FAILED-COUNT.
+           PERFORM START-NEW-PAGE.
+
+       END-ONE-REPORT.
+           PERFORM PRINT-THE-TOTALS.
+           PERFORM END-LAST-PAGE.
 
        READ-NEXT-OLD-VENDOR-RECORD.
            MOVE "N" TO OLD-VENDOR-FILE-AT-END.
@@ -50,13 +127,89 @@
                MOVE "Y" TO OLD-VENDOR-FILE-AT-END.
 
        PROCESS-ONE-RECORD.
+           ADD 1 TO RECORD-COUNT.
            MOVE OLD-VENDOR-RECORD TO VENDOR-RECORD.
+           PERFORM SET-NEW-FIELD-DEFAULTS.
            PERFORM WRITE-VENDOR-RECORD.
+           IF WRITE-FAILED = "Y"
+               ADD 1 TO FAILED-COUNT
+               PERFORM PRINT-THE-FAILURE
+           ELSE
+               ADD 1 TO CONVERTED-COUNT.
 
            PERFORM READ-NEXT-OLD-VENDOR-RECORD.
 
+      *------------------------------------------------
+      * OLD-VENDOR-RECORD only carries the fields that
+      * existed before VENDOR-STATUS and the fields
+      * after it were added, so the group MOVE above
+      * leaves every field from VENDOR-STATUS on left
+      * as SPACE, not a valid value for any of them.
+      * Each is set to an explicit, safe default here
+      * instead of being left blank.
+      *------------------------------------------------
+       SET-NEW-FIELD-DEFAULTS.
+           MOVE "A" TO VENDOR-STATUS.
+           MOVE "C" TO VENDOR-1099-TYPE.
+           MOVE "N" TO VENDOR-USE-REMIT-TO.
+           MOVE SPACE TO VENDOR-REMIT-NAME
+                         VENDOR-REMIT-ADDRESS-1
+                         VENDOR-REMIT-ADDRESS-2
+                         VENDOR-REMIT-CITY
+                         VENDOR-REMIT-STATE
+                         VENDOR-REMIT-ZIP.
+           MOVE "N" TO VENDOR-PAY-BY-ACH.
+           MOVE ZEROES TO VENDOR-ACH-ROUTING.
+           MOVE SPACE TO VENDOR-ACH-ACCOUNT
+                         VENDOR-TAX-ID.
+           MOVE "N" TO VENDOR-W9-ON-FILE.
+
        WRITE-VENDOR-RECORD.
+           MOVE "N" TO WRITE-FAILED.
            WRITE VENDOR-RECORD
                INVALID KEY
-               DISPLAY "ERROR WRITING VENDOR RECORD".
-           
\ No newline at end of file
+               MOVE "Y" TO WRITE-FAILED.
+
+       PRINT-THE-FAILURE.
+           IF LINE-COUNT > MAXIMUM-LINES
+               PERFORM START-NEXT-PAGE.
+           MOVE SPACE TO DETAIL-LINE.
+           MOVE OLD-VENDOR-NUMBER TO PRINT-OLD-VENDOR-NO.
+           MOVE OLD-VENDOR-NAME TO PRINT-OLD-VENDOR-NAME.
+           MOVE "DUPLICATE VENDOR NUMBER - ALREADY ON FILE"
+               TO PRINT-REASON.
+           MOVE DETAIL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       PRINT-THE-TOTALS.
+           MOVE SPACE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE SPACE TO TOTAL-LINE.
+           MOVE RECORD-COUNT TO PRINT-RECORD-COUNT.
+           MOVE CONVERTED-COUNT TO PRINT-CONVERTED-COUNT.
+           MOVE FAILED-COUNT TO PRINT-FAILED-COUNT.
+           MOVE TOTAL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       WRITE-TO-PRINTER.
+      *    WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+           DISPLAY PRINTER-RECORD.
+           ADD 1 TO LINE-COUNT.
+
+       START-NEXT-PAGE.
+           PERFORM END-LAST-PAGE.
+           PERFORM START-NEW-PAGE.
+
+       START-NEW-PAGE.
+           ADD 1 TO PAGE-NUMBER.
+           MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+           MOVE TITLE-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE COLUMN-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       END-LAST-PAGE.
+           MOVE SPACE TO PRINTER-RECORD.
+      *    WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+           DISPLAY PRINTER-RECORD.
+           MOVE ZERO TO LINE-COUNT.
