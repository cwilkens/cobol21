@@ -0,0 +1,390 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VND1099.
+      *--------------------------------------------
+      * Vendor Deductible-Payments Summary
+      *
+      * Totals VOUCHER-AMOUNT, per vendor, for paid
+      * vouchers (VOUCHER-PAID-DATE within an
+      * operator-entered date range) marked
+      * deductible (VOUCHER-DEDUCTIBLE = "Y"), for
+      * filling out 1099-NEC/MISC forms at year end.
+      * Includes vouchers VCHARC01 has already moved
+      * into VOUCHER-HISTORY-FILE, so archiving old
+      * activity doesn't drop it from a prior year's
+      * 1099 totals.
+      *--------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slvouch.cbl".
+
+           COPY "slvouchh.cbl".
+
+           COPY "slvnd02.cbl".
+
+           SELECT WORK-FILE
+               ASSIGN TO "w1099"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORT-FILE
+               ASSIGN TO "SORT".
+
+           SELECT PRINTER-FILE
+               ASSIGN TO PRINTER
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdvouch.cbl".
+
+           COPY "fdvouchh.cbl".
+
+           COPY "fdvnd04.cbl".
+
+       FD  WORK-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  WORK-RECORD.
+           05  WORK-NUMBER           PIC 9(5).
+           05  WORK-VENDOR           PIC 9(5).
+           05  WORK-INVOICE          PIC X(15).
+           05  WORK-FOR              PIC X(30).
+           05  WORK-AMOUNT           PIC S9(6)V99.
+           05  WORK-DATE             PIC 9(8).
+           05  WORK-DUE              PIC 9(8).
+           05  WORK-DEDUCTIBLE       PIC X.
+           05  WORK-SELECTED         PIC X.
+           05  WORK-PAID-AMOUNT      PIC S9(6)V99.
+           05  WORK-PAID-DATE        PIC 9(8).
+           05  WORK-CHECK-NO         PIC 9(6).
+           05  WORK-ACCOUNT          PIC 9(10).
+
+       SD  SORT-FILE.
+
+       01  SORT-RECORD.
+           05  SORT-NUMBER           PIC 9(5).
+           05  SORT-VENDOR           PIC 9(5).
+           05  SORT-INVOICE          PIC X(15).
+           05  SORT-FOR              PIC X(30).
+           05  SORT-AMOUNT           PIC S9(6)V99.
+           05  SORT-DATE             PIC 9(8).
+           05  SORT-DUE              PIC 9(8).
+           05  SORT-DEDUCTIBLE       PIC X.
+           05  SORT-SELECTED         PIC X.
+           05  SORT-PAID-AMOUNT      PIC S9(6)V99.
+           05  SORT-PAID-DATE        PIC 9(8).
+           05  SORT-CHECK-NO         PIC 9(6).
+           05  SORT-ACCOUNT          PIC 9(10).
+
+       FD  PRINTER-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  PRINTER-RECORD             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77  OK-TO-PROCESS            PIC X.
+       77  WORK-FILE-AT-END         PIC X.
+       77  VENDOR-RECORD-FOUND      PIC X.
+       77  FIRST-RECORD-SWITCH      PIC X VALUE "Y".
+
+       77  CURRENT-VENDOR           PIC 9(5).
+       77  PREVIOUS-VENDOR          PIC 9(5) VALUE ZEROES.
+
+       77  FROM-DATE                PIC 9(8).
+       77  THRU-DATE                PIC 9(8).
+
+       77  VENDOR-TOTAL             PIC S9(8)V99 VALUE ZEROES.
+       77  GRAND-TOTAL              PIC S9(8)V99 VALUE ZEROES.
+
+       77  RECORD-COUNT             PIC 9(5) VALUE ZEROES.
+
+       77  LINE-COUNT               PIC 999 VALUE ZERO.
+       77  PAGE-NUMBER              PIC 9999 VALUE ZERO.
+       77  MAXIMUM-LINES            PIC 999 VALUE 55.
+
+           COPY "wscase01.cbl".
+
+           COPY "wsdate01.cbl".
+
+       01  DETAIL-LINE.
+           05  PRINT-VENDOR-NO      PIC ZZZZ9.
+           05  FILLER               PIC X(2)  VALUE SPACE.
+           05  PRINT-VENDOR-NAME    PIC X(30).
+           05  FILLER               PIC X(2)  VALUE SPACE.
+           05  PRINT-VENDOR-TOTAL   PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  GRAND-TOTAL-LINE.
+           05  FILLER               PIC X(37) VALUE SPACE.
+           05  FILLER               PIC X(13) VALUE "GRAND TOTAL:".
+           05  PRINT-GRAND-TOTAL    PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  COLUMN-LINE.
+           05  FILLER               PIC X(6)  VALUE "VENDOR".
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  FILLER               PIC X(30) VALUE "NAME".
+           05  FILLER               PIC X(2)  VALUE SPACE.
+           05  FILLER               PIC X(15) VALUE "DEDUCTIBLE PAID".
+
+       01  TITLE-LINE.
+           05  FILLER               PIC X(16) VALUE SPACE.
+           05  FILLER               PIC X(35)
+               VALUE "VENDOR DEDUCTIBLE-PAYMENTS SUMMARY".
+           05  FILLER               PIC X(9)  VALUE SPACE.
+           05  FILLER               PIC X(5)  VALUE "PAGE:".
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  PRINT-PAGE-NUMBER    PIC ZZZ9.
+
+       01  RANGE-LINE.
+           05  FILLER               PIC X(13) VALUE "PAID BETWEEN:".
+           05  PRINT-FROM-DATE      PIC Z9/99/9999.
+           05  FILLER               PIC X(5)  VALUE " AND ".
+           05  PRINT-THRU-DATE      PIC Z9/99/9999.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN I-O VENDOR-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE VENDOR-FILE.
+           PERFORM END-LAST-PAGE.
+
+       MAIN-PROCESS.
+           PERFORM GET-OK-TO-PROCESS.
+           IF OK-TO-PROCESS = "Y"
+               PERFORM GET-DATE-RANGE
+               PERFORM SORT-DATA-FILE
+               PERFORM PRINT-THE-REPORT.
+
+       GET-OK-TO-PROCESS.
+           PERFORM ACCEPT-OK-TO-PROCESS.
+           PERFORM RE-ACCEPT-OK-TO-PROCESS
+               UNTIL OK-TO-PROCESS = "Y" OR "N".
+
+       ACCEPT-OK-TO-PROCESS.
+           DISPLAY "PRINT VENDOR DEDUCTIBLE-PAYMENTS SUMMARY (Y/N)?".
+           ACCEPT OK-TO-PROCESS.
+           INSPECT OK-TO-PROCESS
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-OK-TO-PROCESS.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OK-TO-PROCESS.
+
+      *--------------------------------
+      * Date range entry - typically
+      * the prior calendar year, but
+      * left open for any range
+      *--------------------------------
+       GET-DATE-RANGE.
+           PERFORM GET-FROM-DATE.
+           PERFORM GET-THRU-DATE.
+
+       GET-FROM-DATE.
+           MOVE "N" TO ZERO-DATE-IS-OK.
+           MOVE "PAID ON OR AFTER(MM/DD/YYYY)?"
+               TO DATE-PROMPT.
+           MOVE "A FROM DATE IS REQUIRED"
+               TO DATE-ERROR-MESSAGE.
+           PERFORM GET-A-DATE.
+           MOVE DATE-YYYYMMDD TO FROM-DATE.
+
+       GET-THRU-DATE.
+           PERFORM ACCEPT-THRU-DATE.
+           PERFORM RE-ACCEPT-THRU-DATE
+               UNTIL THRU-DATE NOT < FROM-DATE.
+
+       ACCEPT-THRU-DATE.
+           MOVE "N" TO ZERO-DATE-IS-OK.
+           MOVE "PAID ON OR BEFORE(MM/DD/YYYY)?"
+               TO DATE-PROMPT.
+           MOVE "A THRU DATE IS REQUIRED"
+               TO DATE-ERROR-MESSAGE.
+           PERFORM GET-A-DATE.
+           MOVE DATE-YYYYMMDD TO THRU-DATE.
+
+       RE-ACCEPT-THRU-DATE.
+           DISPLAY "THRU DATE MAY NOT BE BEFORE FROM DATE".
+           PERFORM ACCEPT-THRU-DATE.
+
+      *--------------------------------
+      * Sorting logic
+      *--------------------------------
+       SORT-DATA-FILE.
+           SORT SORT-FILE
+               ON ASCENDING KEY SORT-VENDOR
+               USING VOUCHER-FILE VOUCHER-HISTORY-FILE
+               GIVING WORK-FILE.
+
+       PRINT-THE-REPORT.
+           OPEN INPUT WORK-FILE.
+           PERFORM START-ONE-REPORT.
+           PERFORM PROCESS-VOUCHERS.
+           PERFORM END-ONE-REPORT.
+           CLOSE WORK-FILE.
+
+       START-ONE-REPORT.
+           PERFORM INITIALIZE-REPORT.
+           PERFORM START-NEW-PAGE.
+
+       INITIALIZE-REPORT.
+           MOVE ZEROES TO LINE-COUNT PAGE-NUMBER RECORD-COUNT
+                          GRAND-TOTAL.
+           MOVE "Y" TO FIRST-RECORD-SWITCH.
+
+       END-ONE-REPORT.
+           IF RECORD-COUNT = ZEROES
+               MOVE "NO DEDUCTIBLE PAYMENTS FOUND" TO PRINTER-RECORD
+               PERFORM WRITE-TO-PRINTER
+           ELSE
+               PERFORM END-VENDOR-GROUP
+               PERFORM PRINT-THE-GRAND-TOTAL.
+
+       PROCESS-VOUCHERS.
+           PERFORM READ-FIRST-VALID-WORK.
+           PERFORM PROCESS-ALL-VOUCHERS
+               UNTIL WORK-FILE-AT-END = "Y".
+
+       PROCESS-ALL-VOUCHERS.
+           PERFORM PROCESS-THIS-VOUCHER.
+           PERFORM READ-NEXT-VALID-WORK.
+
+       PROCESS-THIS-VOUCHER.
+           ADD 1 TO RECORD-COUNT.
+           MOVE WORK-VENDOR TO CURRENT-VENDOR.
+           IF FIRST-RECORD-SWITCH = "Y"
+               MOVE "N" TO FIRST-RECORD-SWITCH
+               PERFORM START-NEW-VENDOR-GROUP
+           ELSE
+           IF CURRENT-VENDOR NOT = PREVIOUS-VENDOR
+               PERFORM END-VENDOR-GROUP
+               PERFORM START-NEW-VENDOR-GROUP.
+           ADD WORK-AMOUNT TO VENDOR-TOTAL.
+           MOVE CURRENT-VENDOR TO PREVIOUS-VENDOR.
+
+       START-NEW-VENDOR-GROUP.
+           MOVE ZEROES TO VENDOR-TOTAL.
+
+       END-VENDOR-GROUP.
+           MOVE PREVIOUS-VENDOR TO VENDOR-NUMBER.
+           PERFORM READ-VENDOR-RECORD.
+      *--------------------------------
+      * Corporations don't get a 1099,
+      * so skip them out of the report
+      * entirely.
+      *--------------------------------
+           IF VENDOR-RECORD-FOUND = "Y" AND VENDOR-1099-CORPORATION
+               CONTINUE
+           ELSE
+               ADD VENDOR-TOTAL TO GRAND-TOTAL
+               PERFORM PRINT-VENDOR-TOTAL-LINE.
+
+       PRINT-VENDOR-TOTAL-LINE.
+           IF LINE-COUNT > MAXIMUM-LINES
+               PERFORM START-NEXT-PAGE.
+           MOVE SPACE TO DETAIL-LINE.
+           MOVE PREVIOUS-VENDOR TO PRINT-VENDOR-NO.
+           IF VENDOR-RECORD-FOUND = "Y"
+               MOVE VENDOR-NAME TO PRINT-VENDOR-NAME
+           ELSE
+               MOVE "*VENDOR NOT ON FILE*" TO PRINT-VENDOR-NAME.
+           MOVE VENDOR-TOTAL TO PRINT-VENDOR-TOTAL.
+           MOVE DETAIL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       PRINT-THE-GRAND-TOTAL.
+           MOVE SPACE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE SPACE TO GRAND-TOTAL-LINE.
+           MOVE GRAND-TOTAL TO PRINT-GRAND-TOTAL.
+           MOVE GRAND-TOTAL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       WRITE-TO-PRINTER.
+      *    WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+           DISPLAY PRINTER-RECORD.
+           ADD 1 TO LINE-COUNT.
+
+       START-NEXT-PAGE.
+           PERFORM END-LAST-PAGE.
+           PERFORM START-NEW-PAGE.
+
+       START-NEW-PAGE.
+           ADD 1 TO PAGE-NUMBER.
+           MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+           MOVE TITLE-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           PERFORM LINE-FEED.
+           MOVE FROM-DATE TO DATE-YYYYMMDD.
+           PERFORM CONVERT-TO-MMDDYYYY.
+           MOVE DATE-MMDDYYYY TO PRINT-FROM-DATE.
+           MOVE THRU-DATE TO DATE-YYYYMMDD.
+           PERFORM CONVERT-TO-MMDDYYYY.
+           MOVE DATE-MMDDYYYY TO PRINT-THRU-DATE.
+           MOVE RANGE-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           PERFORM LINE-FEED.
+           MOVE COLUMN-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           PERFORM LINE-FEED.
+
+       LINE-FEED.
+           MOVE SPACE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       END-LAST-PAGE.
+           PERFORM FORM-FEED.
+           MOVE ZERO TO LINE-COUNT.
+
+       FORM-FEED.
+           MOVE SPACE TO PRINTER-RECORD.
+      *    WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+           DISPLAY PRINTER-RECORD.
+
+      *--------------------------------
+      * Read first, read next routines
+      * - only paid, deductible vouchers
+      * within the date range count
+      *--------------------------------
+       READ-FIRST-VALID-WORK.
+           PERFORM READ-NEXT-VALID-WORK.
+
+       READ-NEXT-VALID-WORK.
+           PERFORM READ-NEXT-WORK-RECORD.
+           PERFORM READ-NEXT-WORK-RECORD
+               UNTIL WORK-FILE-AT-END = "Y"
+                  OR (    WORK-DEDUCTIBLE = "Y"
+                      AND WORK-PAID-DATE NOT = ZEROES
+                      AND WORK-PAID-DATE NOT < FROM-DATE
+                      AND WORK-PAID-DATE NOT > THRU-DATE).
+
+       READ-NEXT-WORK-RECORD.
+           MOVE "N" TO WORK-FILE-AT-END.
+           READ WORK-FILE NEXT RECORD
+               AT END MOVE "Y" TO WORK-FILE-AT-END.
+
+      *--------------------------------
+      * Other file IO routines
+      *--------------------------------
+       READ-VENDOR-RECORD.
+           MOVE "Y" TO VENDOR-RECORD-FOUND.
+           READ VENDOR-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO VENDOR-RECORD-FOUND.
+
+      *--------------------------------
+      * Utility routines
+      *--------------------------------
+           COPY "pldate01.cbl".
