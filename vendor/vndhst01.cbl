@@ -0,0 +1,467 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VNDHST01.
+      *------------------------------------
+      * Vendor Activity History Report
+      *
+      * Given a vendor number, or a vendor
+      * name (same "starts with" lookup
+      * VNINNM01 uses), lists every
+      * voucher for that vendor - paid and
+      * unpaid - in VOUCHER-DATE order with
+      * a running total, so a vendor call
+      * asking "what have you paid me this
+      * year" can be answered on the spot.
+      * Includes vouchers VCHARC01 has
+      * already moved into VOUCHER-HISTORY-
+      * FILE, so archiving old activity
+      * doesn't make it disappear here.
+      *------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slvouch.cbl".
+
+           COPY "slvouchh.cbl".
+
+           COPY "slvnd02.cbl".
+
+           SELECT WORK-FILE
+               ASSIGN TO "hstwork"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORT-FILE
+               ASSIGN TO "SORT".
+
+           SELECT PRINTER-FILE
+               ASSIGN TO PRINTER
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdvouch.cbl".
+
+           COPY "fdvouchh.cbl".
+
+           COPY "fdvnd04.cbl".
+
+       FD  WORK-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  WORK-RECORD.
+           05  WORK-NUMBER           PIC 9(5).
+           05  WORK-VENDOR           PIC 9(5).
+           05  WORK-INVOICE          PIC X(15).
+           05  WORK-FOR              PIC X(30).
+           05  WORK-AMOUNT           PIC S9(6)V99.
+           05  WORK-DATE             PIC 9(8).
+           05  WORK-DUE              PIC 9(8).
+           05  WORK-DEDUCTIBLE       PIC X.
+           05  WORK-SELECTED         PIC X.
+           05  WORK-PAID-AMOUNT      PIC S9(6)V99.
+           05  WORK-PAID-DATE        PIC 9(8).
+           05  WORK-CHECK-NO         PIC 9(6).
+           05  WORK-ACCOUNT          PIC 9(10).
+
+       SD  SORT-FILE.
+
+       01  SORT-RECORD.
+           05  SORT-NUMBER           PIC 9(5).
+           05  SORT-VENDOR           PIC 9(5).
+           05  SORT-INVOICE          PIC X(15).
+           05  SORT-FOR              PIC X(30).
+           05  SORT-AMOUNT           PIC S9(6)V99.
+           05  SORT-DATE             PIC 9(8).
+           05  SORT-DUE              PIC 9(8).
+           05  SORT-DEDUCTIBLE       PIC X.
+           05  SORT-SELECTED         PIC X.
+           05  SORT-PAID-AMOUNT      PIC S9(6)V99.
+           05  SORT-PAID-DATE        PIC 9(8).
+           05  SORT-CHECK-NO         PIC 9(6).
+           05  SORT-ACCOUNT          PIC 9(10).
+
+       FD  PRINTER-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  PRINTER-RECORD             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77  WORK-FILE-AT-END         PIC X.
+       77  VENDOR-RECORD-FOUND      PIC X.
+       77  VENDOR-FILE-AT-END       PIC X.
+
+       77  LOOKUP-MODE              PIC X.
+           88  LOOKUP-BY-NUMBER     VALUE "N".
+           88  LOOKUP-BY-NAME       VALUE "S".
+           88  LOOKUP-IS-DONE       VALUE "X".
+
+       77  VENDOR-CHOSEN            PIC X.
+       77  CURRENT-VENDOR           PIC 9(5) VALUE ZEROES.
+
+       77  SEARCH-TEXT              PIC X(30).
+       77  SEARCH-LENGTH            PIC 99 VALUE ZEROES.
+       77  TRAILING-SPACE-COUNT     PIC 99 VALUE ZEROES.
+       77  USE-THIS-VENDOR          PIC X.
+
+       77  RECORD-COUNT             PIC 9(5) VALUE ZEROES.
+       77  RUNNING-TOTAL            PIC S9(8)V99 VALUE ZEROES.
+
+       77  LINE-COUNT               PIC 999 VALUE ZERO.
+       77  PAGE-NUMBER              PIC 9999 VALUE ZERO.
+       77  MAXIMUM-LINES            PIC 999 VALUE 55.
+
+           COPY "wscase01.cbl".
+
+           COPY "wsdate01.cbl".
+
+       01  VENDOR-HEADING-LINE.
+           05  FILLER               PIC X(7)  VALUE "VENDOR:".
+           05  PRINT-VENDOR-NO      PIC ZZZZ9.
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  PRINT-VENDOR-NAME    PIC X(30).
+
+       01  DETAIL-LINE.
+           05  PRINT-INVOICE        PIC X(14).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  PRINT-VOUCHER-DATE   PIC X(10).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  PRINT-AMOUNT         PIC ZZZ,ZZ9.99.
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  PRINT-PAID-DATE      PIC X(10).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  PRINT-CHECK-NO       PIC ZZZZZ9.
+           05  PRINT-RUNNING-TOTAL-PAREN PIC X VALUE SPACE.
+           05  PRINT-RUNNING-TOTAL  PIC ZZZ,ZZZ,ZZ9.99-.
+
+       01  GRAND-TOTAL-LINE.
+           05  FILLER               PIC X(37) VALUE SPACE.
+           05  FILLER               PIC X(13) VALUE "GRAND TOTAL:".
+           05  PRINT-GRAND-TOTAL-PAREN PIC X VALUE SPACE.
+           05  PRINT-GRAND-TOTAL    PIC ZZZ,ZZZ,ZZ9.99-.
+
+       01  COLUMN-LINE.
+           05  FILLER               PIC X(14) VALUE "INVOICE".
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  FILLER               PIC X(10) VALUE "VCH DATE".
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  FILLER               PIC X(10) VALUE "AMOUNT".
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  FILLER               PIC X(10) VALUE "PAID DATE".
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  FILLER               PIC X(6)  VALUE "CHECK#".
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  FILLER               PIC X(14) VALUE "RUNNING TOTAL".
+
+       01  TITLE-LINE.
+           05  FILLER               PIC X(22) VALUE SPACE.
+           05  FILLER               PIC X(30)
+               VALUE "VENDOR ACTIVITY HISTORY".
+           05  FILLER               PIC X(17) VALUE SPACE.
+           05  FILLER               PIC X(5)  VALUE "PAGE:".
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  PRINT-PAGE-NUMBER    PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN I-O VENDOR-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE VENDOR-FILE.
+           PERFORM END-LAST-PAGE.
+
+       MAIN-PROCESS.
+           PERFORM GET-VENDOR.
+           IF VENDOR-CHOSEN = "Y"
+               PERFORM SORT-DATA-FILE
+               PERFORM PRINT-THE-REPORT.
+
+      *--------------------------------
+      * Vendor lookup - by number, or
+      * by a "starts with" name search
+      *--------------------------------
+       GET-VENDOR.
+           MOVE "N" TO VENDOR-CHOSEN.
+           PERFORM GET-LOOKUP-MODE.
+           PERFORM RUN-LOOKUP
+               UNTIL LOOKUP-IS-DONE OR VENDOR-CHOSEN = "Y".
+
+       GET-LOOKUP-MODE.
+           PERFORM ACCEPT-LOOKUP-MODE.
+           PERFORM RE-ACCEPT-LOOKUP-MODE
+               UNTIL LOOKUP-BY-NUMBER OR LOOKUP-BY-NAME
+                     OR LOOKUP-IS-DONE.
+
+       ACCEPT-LOOKUP-MODE.
+           DISPLAY " ".
+           DISPLAY "FIND VENDOR BY (N)UMBER OR (S)EARCH BY NAME,".
+           DISPLAY "OR (X) TO EXIT?".
+           ACCEPT LOOKUP-MODE.
+           INSPECT LOOKUP-MODE
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-LOOKUP-MODE.
+           DISPLAY "YOU MUST ENTER N, S OR X".
+           PERFORM ACCEPT-LOOKUP-MODE.
+
+       RUN-LOOKUP.
+           IF LOOKUP-BY-NUMBER
+               PERFORM LOOKUP-BY-VENDOR-NUMBER
+           ELSE
+           IF LOOKUP-BY-NAME
+               PERFORM LOOKUP-BY-VENDOR-NAME.
+           IF VENDOR-CHOSEN NOT = "Y"
+               PERFORM GET-LOOKUP-MODE.
+
+       LOOKUP-BY-VENDOR-NUMBER.
+           DISPLAY "ENTER VENDOR NUMBER".
+           ACCEPT VENDOR-NUMBER.
+           PERFORM READ-VENDOR-RECORD.
+           IF VENDOR-RECORD-FOUND = "Y"
+               MOVE VENDOR-NUMBER TO CURRENT-VENDOR
+               MOVE "Y" TO VENDOR-CHOSEN
+           ELSE
+               DISPLAY "VENDOR NOT ON FILE".
+
+      *--------------------------------
+      * Name search - the alternate key
+      * is in name order, so the scan
+      * can stop as soon as a record no
+      * longer matches the starting text
+      *--------------------------------
+       LOOKUP-BY-VENDOR-NAME.
+           PERFORM GET-SEARCH-TEXT.
+           IF SEARCH-LENGTH NOT = ZERO
+               PERFORM SEARCH-BY-NAME-TEXT.
+
+       GET-SEARCH-TEXT.
+           DISPLAY "ENTER VENDOR NAME TO SEARCH FOR (STARTS WITH)".
+           DISPLAY "OR BLANK TO CANCEL".
+           MOVE SPACE TO SEARCH-TEXT.
+           ACCEPT SEARCH-TEXT.
+           INSPECT SEARCH-TEXT
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+           MOVE ZEROES TO TRAILING-SPACE-COUNT.
+           INSPECT SEARCH-TEXT TALLYING TRAILING-SPACE-COUNT
+               FOR TRAILING SPACE.
+           COMPUTE SEARCH-LENGTH = 30 - TRAILING-SPACE-COUNT.
+
+       SEARCH-BY-NAME-TEXT.
+           MOVE SEARCH-TEXT TO VENDOR-NAME.
+           MOVE "N" TO VENDOR-FILE-AT-END.
+           START VENDOR-FILE
+               KEY NOT < VENDOR-NAME
+               INVALID KEY
+               MOVE "Y" TO VENDOR-FILE-AT-END.
+           IF VENDOR-FILE-AT-END NOT = "Y"
+               PERFORM READ-NEXT-VENDOR-RECORD.
+           MOVE "Y" TO USE-THIS-VENDOR.
+           PERFORM BROWSE-NAME-MATCHES
+               UNTIL VENDOR-FILE-AT-END = "Y" OR VENDOR-CHOSEN = "Y"
+                     OR USE-THIS-VENDOR = "N".
+           IF VENDOR-CHOSEN NOT = "Y"
+               DISPLAY "NO MATCHING VENDORS WERE FOUND".
+
+       BROWSE-NAME-MATCHES.
+           IF VENDOR-NAME(1:SEARCH-LENGTH) NOT =
+              SEARCH-TEXT(1:SEARCH-LENGTH)
+               MOVE "Y" TO VENDOR-FILE-AT-END
+           ELSE
+               DISPLAY "   " VENDOR-NUMBER " " VENDOR-NAME
+               PERFORM GET-USE-THIS-VENDOR
+               IF USE-THIS-VENDOR = "Y"
+                   MOVE VENDOR-NUMBER TO CURRENT-VENDOR
+                   MOVE "Y" TO VENDOR-CHOSEN
+               ELSE
+                   PERFORM READ-NEXT-VENDOR-RECORD.
+
+       GET-USE-THIS-VENDOR.
+           PERFORM ACCEPT-USE-THIS-VENDOR.
+           PERFORM RE-ACCEPT-USE-THIS-VENDOR
+               UNTIL USE-THIS-VENDOR = "Y" OR "N".
+
+       ACCEPT-USE-THIS-VENDOR.
+           DISPLAY "USE THIS VENDOR (Y/N)?".
+           ACCEPT USE-THIS-VENDOR.
+           INSPECT USE-THIS-VENDOR
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-USE-THIS-VENDOR.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-USE-THIS-VENDOR.
+
+      *--------------------------------
+      * Sorting logic
+      *--------------------------------
+       SORT-DATA-FILE.
+           SORT SORT-FILE
+               ON ASCENDING KEY SORT-DATE
+               USING VOUCHER-FILE VOUCHER-HISTORY-FILE
+               GIVING WORK-FILE.
+
+       PRINT-THE-REPORT.
+           OPEN INPUT WORK-FILE.
+           PERFORM START-ONE-REPORT.
+           PERFORM PROCESS-VOUCHERS.
+           PERFORM END-ONE-REPORT.
+           CLOSE WORK-FILE.
+
+       START-ONE-REPORT.
+           MOVE ZEROES TO LINE-COUNT PAGE-NUMBER RECORD-COUNT
+                          RUNNING-TOTAL.
+           PERFORM START-NEW-PAGE.
+           MOVE CURRENT-VENDOR TO VENDOR-NUMBER.
+           PERFORM READ-VENDOR-RECORD.
+           MOVE SPACE TO VENDOR-HEADING-LINE.
+           MOVE CURRENT-VENDOR TO PRINT-VENDOR-NO.
+           IF VENDOR-RECORD-FOUND = "Y"
+               MOVE VENDOR-NAME TO PRINT-VENDOR-NAME
+           ELSE
+               MOVE "*VENDOR NOT ON FILE*" TO PRINT-VENDOR-NAME.
+           MOVE VENDOR-HEADING-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE COLUMN-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       END-ONE-REPORT.
+           IF RECORD-COUNT = ZEROES
+               MOVE "NO VOUCHERS FOUND FOR THIS VENDOR"
+                   TO PRINTER-RECORD
+               PERFORM WRITE-TO-PRINTER
+           ELSE
+               PERFORM PRINT-THE-GRAND-TOTAL.
+
+       PROCESS-VOUCHERS.
+           PERFORM READ-FIRST-VALID-WORK.
+           PERFORM PROCESS-ALL-VOUCHERS
+               UNTIL WORK-FILE-AT-END = "Y".
+
+       PROCESS-ALL-VOUCHERS.
+           PERFORM PROCESS-THIS-VOUCHER.
+           PERFORM READ-NEXT-VALID-WORK.
+
+       PROCESS-THIS-VOUCHER.
+           ADD 1 TO RECORD-COUNT.
+           ADD WORK-AMOUNT TO RUNNING-TOTAL.
+           IF LINE-COUNT > MAXIMUM-LINES
+               PERFORM START-NEXT-PAGE.
+           PERFORM PRINT-THE-RECORD.
+
+       PRINT-THE-RECORD.
+           MOVE SPACE TO DETAIL-LINE.
+           MOVE WORK-INVOICE TO PRINT-INVOICE.
+           MOVE WORK-DATE TO DATE-YYYYMMDD.
+           PERFORM CONVERT-TO-MMDDYYYY.
+           MOVE DATE-MMDDYYYY TO FORMATTED-DATE.
+           MOVE FORMATTED-DATE TO PRINT-VOUCHER-DATE.
+           MOVE WORK-AMOUNT TO PRINT-AMOUNT.
+           IF WORK-PAID-DATE = ZEROES
+               MOVE SPACE TO PRINT-PAID-DATE
+               MOVE ZEROES TO PRINT-CHECK-NO
+           ELSE
+               MOVE WORK-PAID-DATE TO DATE-YYYYMMDD
+               PERFORM CONVERT-TO-MMDDYYYY
+               MOVE DATE-MMDDYYYY TO FORMATTED-DATE
+               MOVE FORMATTED-DATE TO PRINT-PAID-DATE
+               MOVE WORK-CHECK-NO TO PRINT-CHECK-NO.
+           MOVE RUNNING-TOTAL TO PRINT-RUNNING-TOTAL.
+           PERFORM SET-PRINT-RUNNING-TOTAL-PARENS.
+           MOVE DETAIL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       PRINT-THE-GRAND-TOTAL.
+           MOVE SPACE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE SPACE TO GRAND-TOTAL-LINE.
+           MOVE RUNNING-TOTAL TO PRINT-GRAND-TOTAL.
+           PERFORM SET-PRINT-GRAND-TOTAL-PARENS.
+           MOVE GRAND-TOTAL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       WRITE-TO-PRINTER.
+      *    WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+           DISPLAY PRINTER-RECORD.
+           ADD 1 TO LINE-COUNT.
+
+      *----------------------------------------
+      * Show negative amounts in parentheses,
+      * accounting-style, instead of a trailing
+      * minus sign.
+      *----------------------------------------
+       SET-PRINT-RUNNING-TOTAL-PARENS.
+           MOVE SPACE TO PRINT-RUNNING-TOTAL-PAREN.
+           IF PRINT-RUNNING-TOTAL (15:1) = "-"
+               MOVE "(" TO PRINT-RUNNING-TOTAL-PAREN
+               MOVE ")" TO PRINT-RUNNING-TOTAL (15:1).
+
+       SET-PRINT-GRAND-TOTAL-PARENS.
+           MOVE SPACE TO PRINT-GRAND-TOTAL-PAREN.
+           IF PRINT-GRAND-TOTAL (15:1) = "-"
+               MOVE "(" TO PRINT-GRAND-TOTAL-PAREN
+               MOVE ")" TO PRINT-GRAND-TOTAL (15:1).
+
+       START-NEXT-PAGE.
+           PERFORM END-LAST-PAGE.
+           PERFORM START-NEW-PAGE.
+
+       START-NEW-PAGE.
+           ADD 1 TO PAGE-NUMBER.
+           MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+           MOVE TITLE-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       END-LAST-PAGE.
+           MOVE SPACE TO PRINTER-RECORD.
+      *    WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+           DISPLAY PRINTER-RECORD.
+           MOVE ZERO TO LINE-COUNT.
+
+      *--------------------------------
+      * Read first, read next routines
+      * - only this vendor's vouchers
+      *--------------------------------
+       READ-FIRST-VALID-WORK.
+           PERFORM READ-NEXT-VALID-WORK.
+
+       READ-NEXT-VALID-WORK.
+           PERFORM READ-NEXT-WORK-RECORD.
+           PERFORM READ-NEXT-WORK-RECORD
+               UNTIL WORK-FILE-AT-END = "Y"
+                  OR WORK-VENDOR = CURRENT-VENDOR.
+
+       READ-NEXT-WORK-RECORD.
+           MOVE "N" TO WORK-FILE-AT-END.
+           READ WORK-FILE NEXT RECORD
+               AT END MOVE "Y" TO WORK-FILE-AT-END.
+
+      *--------------------------------
+      * Other file IO routines
+      *--------------------------------
+       READ-VENDOR-RECORD.
+           MOVE "Y" TO VENDOR-RECORD-FOUND.
+           READ VENDOR-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO VENDOR-RECORD-FOUND.
+
+       READ-NEXT-VENDOR-RECORD.
+           READ VENDOR-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO VENDOR-FILE-AT-END.
+
+      *--------------------------------
+      * Utility routines
+      *--------------------------------
+           COPY "pldate01.cbl".
