@@ -21,8 +21,10 @@
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
            OPEN OUTPUT CONTROL-FILE.
-           MOVE 1 TO CONTROL-KEY.
+           MOVE 1 TO CONTROL-TYPE.
+           MOVE ZEROES TO CONTROL-ACCOUNT.
            MOVE ZEROES TO CONTROL-LAST-VOUCHER.
+           MOVE ZEROES TO CONTROL-LAST-CHECK.
            WRITE CONTROL-RECORD.
            CLOSE CONTROL-FILE.
 
