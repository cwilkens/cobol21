@@ -0,0 +1,29 @@
+      *--------------------------------------------------------
+      * FDVOUCHH.CBL
+      * Use with FILE SECTION to define the voucher history
+      * file descriptor.
+      * Primary Key - VOUCHER-HIST-NUMBER
+      *
+      * Holds paid vouchers moved out of VOUCHER-FILE by
+      * VCHARC01 once they are older than the archive's
+      * cutoff date. Same fields as FDVOUCH.CBL's VOUCHER-
+      * RECORD, carried over unchanged, so a vendor's full
+      * payment history stays available to VNDHST01 and
+      * VND1099 after the voucher itself is archived.
+      *--------------------------------------------------------
+       FD  VOUCHER-HISTORY-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  VOUCHER-HISTORY-RECORD.
+           05  VOUCHER-HIST-NUMBER         PIC 9(5).
+           05  VOUCHER-HIST-VENDOR         PIC 9(5).
+           05  VOUCHER-HIST-INVOICE        PIC X(15).
+           05  VOUCHER-HIST-FOR            PIC X(30).
+           05  VOUCHER-HIST-AMOUNT         PIC S9(6)V99.
+           05  VOUCHER-HIST-DATE           PIC 9(8).
+           05  VOUCHER-HIST-DUE            PIC 9(8).
+           05  VOUCHER-HIST-DEDUCTIBLE     PIC X.
+           05  VOUCHER-HIST-SELECTED       PIC X.
+           05  VOUCHER-HIST-PAID-AMOUNT    PIC S9(6)V99.
+           05  VOUCHER-HIST-PAID-DATE      PIC 9(8).
+           05  VOUCHER-HIST-CHECK-NO       PIC 9(6).
+           05  VOUCHER-HIST-ACCOUNT        PIC 9(10).
