@@ -0,0 +1,133 @@
+      *--------------------------------------------
+      * wsdate01.cbl - working storage copy file for
+      * date validation. Used with pldate01.cbl.
+      *--------------------------------------------
+       77  FORMATTED-DATE     PIC Z9/99/9999.
+       77  DATE-MMDDYYYY      PIC 9(8).
+       77  DATE-QUOTIENT      PIC 9999.
+       77  DATE-REMAINDER     PIC 9999.
+
+       77  VALID-DATE-FLAG    PIC X.
+           88  DATE-IS-INVALID  VALUE "N".
+           88  DATE-IS-ZERO     VALUE "0".
+           88  DATE-IS-VALID    VALUE "Y".
+           88  DATE-IS-OK       VALUES "Y" "0".
+
+       01  DATE-YYYYMMDD      PIC 9(8).
+       01  FILLER REDEFINES DATE-YYYYMMDD.
+           05  DATE-YYYY      PIC 9999.
+           05  DATE-MM        PIC 99.
+           05  DATE-DD        PIC 99.
+
+      *---------------------------------
+      * User can set these values before
+      * performing GET-A-DATE.
+      *---------------------------------
+       77  DATE-PROMPT        PIC X(50) VALUE SPACE.
+       77  DATE-ERROR-MESSAGE PIC X(50) VALUE SPACE.
+      *---------------------------------
+      * User can set this value before
+      * performing GET-A-DATE or CHECK-DATE.
+      *---------------------------------
+       77  ZERO-DATE-IS-OK    PIC X VALUE "N".
+
+      *---------------------------------
+      * User can optionally set these
+      * before performing GET-A-DATE or
+      * CHECK-DATE to reject an otherwise
+      * calendar-valid date that falls
+      * outside a reasonable window (an
+      * obvious typo - decades off, say).
+      * Leave either one ZEROES to skip
+      * that bound.
+      *---------------------------------
+       77  MINIMUM-DATE       PIC 9(8) VALUE ZEROES.
+       77  MAXIMUM-DATE       PIC 9(8) VALUE ZEROES.
+
+      *---------------------------------
+      * USAGE (elapsed days between two
+      * dates):
+      *  MOVE earlier-date(YYYYMMDD) TO
+      *      ELAPSED-DATE-1.
+      *  MOVE later-date(YYYYMMDD) TO
+      *      ELAPSED-DATE-2.
+      *  PERFORM CALCULATE-ELAPSED-DAYS.
+      * RETURNS:
+      *  ELAPSED-DAYS (DATE-2 minus
+      *  DATE-1, negative if DATE-2 is
+      *  the earlier of the two dates).
+      *---------------------------------
+       01  ELAPSED-DATE-1     PIC 9(8).
+       01  FILLER REDEFINES ELAPSED-DATE-1.
+           05  ELAPSED-YYYY-1 PIC 9999.
+           05  ELAPSED-MM-1   PIC 99.
+           05  ELAPSED-DD-1   PIC 99.
+
+       01  ELAPSED-DATE-2     PIC 9(8).
+       01  FILLER REDEFINES ELAPSED-DATE-2.
+           05  ELAPSED-YYYY-2 PIC 9999.
+           05  ELAPSED-MM-2   PIC 99.
+           05  ELAPSED-DD-2   PIC 99.
+
+       77  ELAPSED-DAYS       PIC S9(8).
+
+       77  JULIAN-DAY-1       PIC 9(9).
+       77  JULIAN-DAY-2       PIC 9(9).
+       77  JULIAN-A           PIC 9.
+       77  JULIAN-Y           PIC 9(9).
+       77  JULIAN-M           PIC 99.
+       77  JULIAN-WORK        PIC 9(9).
+       77  JULIAN-TERM1       PIC 9(9).
+       77  JULIAN-TERM2       PIC 9(9).
+       77  JULIAN-TERM3       PIC 9(9).
+       77  JULIAN-TERM4       PIC 9(9).
+
+      *--------------------------------------------
+      * Fields for the time-of-day routines, used
+      * the same way as the date fields above so an
+      * event (a check posted, a voucher selected
+      * for payment) can be timestamped, not just
+      * date-stamped.
+      *--------------------------------------------
+       77  FORMATTED-TIME     PIC 99B99B99.
+       01  TIME-OF-DAY        PIC 9(6).
+       01  FILLER REDEFINES TIME-OF-DAY.
+           05  TIME-HH        PIC 99.
+           05  TIME-MM        PIC 99.
+           05  TIME-SS        PIC 99.
+
+       77  VALID-TIME-FLAG    PIC X.
+           88  TIME-IS-INVALID  VALUE "N".
+           88  TIME-IS-ZERO     VALUE "0".
+           88  TIME-IS-VALID    VALUE "Y".
+           88  TIME-IS-OK       VALUES "Y" "0".
+
+      *---------------------------------
+      * User can set these values before
+      * performing GET-A-TIME.
+      *---------------------------------
+       77  TIME-PROMPT        PIC X(50) VALUE SPACE.
+       77  TIME-ERROR-MESSAGE PIC X(50) VALUE SPACE.
+      *---------------------------------
+      * User can set this value before
+      * performing GET-A-TIME or CHECK-TIME.
+      *---------------------------------
+       77  ZERO-TIME-IS-OK    PIC X VALUE "N".
+
+      *---------------------------------
+      * User can optionally set this
+      * before performing GET-A-DATE to
+      * accept an overseas vendor's date
+      * as DD/MM/YYYY instead of the
+      * usual MM/DD/YYYY. Leave it "M"
+      * (the default) for the normal
+      * entry order.
+      *---------------------------------
+       77  DATE-ENTRY-FORMAT  PIC X VALUE "M".
+           88  DATE-FORMAT-MDY  VALUE "M".
+           88  DATE-FORMAT-DMY  VALUE "D".
+
+       77  DATE-SWAP-GROUP1   PIC 99.
+       77  DATE-SWAP-GROUP2   PIC 99.
+       77  DATE-SWAP-YEAR     PIC 9999.
+       77  DATE-SWAP-REMAINDER PIC 9(6).
