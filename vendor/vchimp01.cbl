@@ -0,0 +1,400 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VCHIMP01.
+      *------------------------------------
+      * Voucher Import
+      *
+      * Reads IMPORT-FILE, a comma-delimited
+      * extract of invoices from a vendor's
+      * CSV or EDI billing feed, and adds a
+      * new VOUCHER-RECORD for each line that
+      * passes the same edits ADD-MODE in
+      * VCHMNT01 would require - vendor on
+      * file and active, invoice and amount
+      * present, due date not before invoice
+      * date. Voucher numbers are assigned
+      * from the control file the same way
+      * VCHMNT01 assigns them. Every line is
+      * logged to the import report, accepted
+      * or rejected, so nothing silently
+      * fails to come in.
+      *------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slvchimp.cbl".
+
+           COPY "slvnd02.cbl".
+
+           COPY "slvouch.cbl".
+
+           COPY "slcontrl.cbl".
+
+           SELECT PRINTER-FILE
+               ASSIGN TO PRINTER
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdvchimp.cbl".
+
+           COPY "fdvnd04.cbl".
+
+           COPY "fdvouch.cbl".
+
+           COPY "fdcontrl.cbl".
+
+       FD  PRINTER-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  PRINTER-RECORD               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77  IMPORT-FILE-AT-END        PIC X.
+       77  VENDOR-RECORD-FOUND       PIC X.
+       77  CONTROL-RECORD-FOUND      PIC X.
+       77  IMPORT-ACCOUNT-ENTRY      PIC 9(10).
+
+       77  IMPORT-LINE-COUNT         PIC 9(5) VALUE ZEROES.
+       77  IMPORTED-COUNT            PIC 9(5) VALUE ZEROES.
+       77  REJECTED-COUNT            PIC 9(5) VALUE ZEROES.
+
+       77  RESULT-TEXT               PIC X(40).
+       77  LINE-IS-REJECTED          PIC X.
+
+       77  CSV-VENDOR                PIC 9(5).
+       77  CSV-INVOICE               PIC X(15).
+       77  CSV-FOR                   PIC X(30).
+       77  CSV-AMOUNT-TEXT           PIC X(12).
+       77  CSV-AMOUNT-WHOLE          PIC 9(8).
+       77  CSV-AMOUNT-CENTS          PIC 99.
+       77  CSV-AMOUNT                PIC S9(6)V99.
+       77  CSV-DATE-TEXT             PIC X(10).
+       77  CSV-DATE-MM               PIC 99.
+       77  CSV-DATE-DD               PIC 99.
+       77  CSV-DATE-YYYY             PIC 9999.
+       77  CSV-INVOICE-DATE          PIC 9(8).
+       77  CSV-DUE-TEXT              PIC X(10).
+       77  CSV-DUE-DATE              PIC 9(8).
+       77  CSV-DEDUCTIBLE            PIC X.
+
+       77  LINE-COUNT                PIC 999 VALUE ZERO.
+       77  PAGE-NUMBER               PIC 9999 VALUE ZERO.
+       77  MAXIMUM-LINES             PIC 999 VALUE 55.
+
+           COPY "wscase01.cbl".
+
+           COPY "wsdate01.cbl".
+
+       01  DETAIL-LINE.
+           05  PRINT-LINE-NUMBER     PIC ZZZZ9.
+           05  FILLER                PIC X(2) VALUE SPACE.
+           05  PRINT-VENDOR          PIC ZZZZ9.
+           05  FILLER                PIC X(2) VALUE SPACE.
+           05  PRINT-INVOICE         PIC X(15).
+           05  FILLER                PIC X(1) VALUE SPACE.
+           05  PRINT-STATUS          PIC X(40).
+
+       01  TOTAL-LINE.
+           05  FILLER                PIC X(15) VALUE "LINES READ:".
+           05  PRINT-LINE-COUNT      PIC ZZZZ9.
+           05  FILLER                PIC X(4) VALUE SPACE.
+           05  FILLER                PIC X(10) VALUE "IMPORTED:".
+           05  PRINT-IMPORTED-COUNT  PIC ZZZZ9.
+           05  FILLER                PIC X(4) VALUE SPACE.
+           05  FILLER                PIC X(10) VALUE "REJECTED:".
+           05  PRINT-REJECTED-COUNT  PIC ZZZZ9.
+
+       01  COLUMN-LINE.
+           05  FILLER                PIC X(4)  VALUE "LINE".
+           05  FILLER                PIC X(3)  VALUE SPACE.
+           05  FILLER                PIC X(5)  VALUE "VEND#".
+           05  FILLER                PIC X(2)  VALUE SPACE.
+           05  FILLER                PIC X(15) VALUE "INVOICE".
+           05  FILLER                PIC X(1)  VALUE SPACE.
+           05  FILLER                PIC X(40) VALUE "RESULT".
+
+       01  TITLE-LINE.
+           05  FILLER                PIC X(25) VALUE SPACE.
+           05  FILLER                PIC X(21)
+               VALUE "VOUCHER IMPORT REPORT".
+           05  FILLER                PIC X(23) VALUE SPACE.
+           05  FILLER                PIC X(5)  VALUE "PAGE:".
+           05  FILLER                PIC X(1)  VALUE SPACE.
+           05  PRINT-PAGE-NUMBER     PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN INPUT IMPORT-FILE.
+           OPEN INPUT VENDOR-FILE.
+           OPEN I-O VOUCHER-FILE.
+           OPEN I-O CONTROL-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE IMPORT-FILE.
+           CLOSE VENDOR-FILE.
+           CLOSE VOUCHER-FILE.
+           CLOSE CONTROL-FILE.
+           PERFORM END-LAST-PAGE.
+
+       MAIN-PROCESS.
+           PERFORM GET-IMPORT-ACCOUNT.
+           PERFORM START-ONE-REPORT.
+           PERFORM PROCESS-IMPORT-FILE.
+           PERFORM END-ONE-REPORT.
+
+      *--------------------------------
+      * The CSV feed carries no bank
+      * account, so every voucher this
+      * run imports is charged to one
+      * account entered up front - the
+      * same way VCHPAY02 asks once for
+      * the account to pay a whole
+      * check run from.
+      *--------------------------------
+       GET-IMPORT-ACCOUNT.
+           PERFORM ACCEPT-IMPORT-ACCOUNT.
+           PERFORM RE-ACCEPT-IMPORT-ACCOUNT
+               UNTIL IMPORT-ACCOUNT-ENTRY NOT = ZEROES.
+
+       ACCEPT-IMPORT-ACCOUNT.
+           DISPLAY "ENTER THE BANK ACCOUNT FOR IMPORTED VOUCHERS".
+           ACCEPT IMPORT-ACCOUNT-ENTRY.
+
+       RE-ACCEPT-IMPORT-ACCOUNT.
+           DISPLAY "A BANK ACCOUNT MUST BE ENTERED".
+           PERFORM ACCEPT-IMPORT-ACCOUNT.
+
+       START-ONE-REPORT.
+           MOVE ZEROES TO LINE-COUNT PAGE-NUMBER
+                          IMPORT-LINE-COUNT IMPORTED-COUNT
+                          REJECTED-COUNT.
+           PERFORM START-NEW-PAGE.
+
+       END-ONE-REPORT.
+           PERFORM PRINT-THE-TOTALS.
+
+       PROCESS-IMPORT-FILE.
+           PERFORM READ-NEXT-IMPORT-RECORD.
+           PERFORM PROCESS-ALL-IMPORT-RECORDS
+               UNTIL IMPORT-FILE-AT-END = "Y".
+
+       PROCESS-ALL-IMPORT-RECORDS.
+           PERFORM PROCESS-THIS-IMPORT-RECORD.
+           PERFORM READ-NEXT-IMPORT-RECORD.
+
+       READ-NEXT-IMPORT-RECORD.
+           MOVE "N" TO IMPORT-FILE-AT-END.
+           READ IMPORT-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO IMPORT-FILE-AT-END.
+           IF IMPORT-FILE-AT-END NOT = "Y"
+               ADD 1 TO IMPORT-LINE-COUNT.
+
+       PROCESS-THIS-IMPORT-RECORD.
+           PERFORM PARSE-IMPORT-RECORD.
+           PERFORM EDIT-IMPORT-RECORD.
+           IF LINE-IS-REJECTED = "Y"
+               ADD 1 TO REJECTED-COUNT
+           ELSE
+               PERFORM ADD-THE-VOUCHER
+               ADD 1 TO IMPORTED-COUNT.
+           PERFORM PRINT-THE-RESULT.
+
+       PARSE-IMPORT-RECORD.
+           UNSTRING IMPORT-RECORD DELIMITED BY ","
+               INTO CSV-VENDOR
+                    CSV-INVOICE
+                    CSV-FOR
+                    CSV-AMOUNT-TEXT
+                    CSV-DATE-TEXT
+                    CSV-DUE-TEXT
+                    CSV-DEDUCTIBLE.
+           INSPECT CSV-INVOICE
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+           INSPECT CSV-FOR
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+           INSPECT CSV-DEDUCTIBLE
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+           UNSTRING CSV-AMOUNT-TEXT DELIMITED BY "."
+               INTO CSV-AMOUNT-WHOLE CSV-AMOUNT-CENTS.
+           COMPUTE CSV-AMOUNT = CSV-AMOUNT-WHOLE +
+                   (CSV-AMOUNT-CENTS / 100).
+           UNSTRING CSV-DATE-TEXT DELIMITED BY "/"
+               INTO CSV-DATE-MM CSV-DATE-DD CSV-DATE-YYYY.
+           COMPUTE DATE-MMDDYYYY = CSV-DATE-MM * 1000000
+                   + CSV-DATE-DD * 10000 + CSV-DATE-YYYY.
+           PERFORM CONVERT-TO-YYYYMMDD.
+           MOVE DATE-YYYYMMDD TO CSV-INVOICE-DATE.
+           UNSTRING CSV-DUE-TEXT DELIMITED BY "/"
+               INTO CSV-DATE-MM CSV-DATE-DD CSV-DATE-YYYY.
+           COMPUTE DATE-MMDDYYYY = CSV-DATE-MM * 1000000
+                   + CSV-DATE-DD * 10000 + CSV-DATE-YYYY.
+           PERFORM CONVERT-TO-YYYYMMDD.
+           MOVE DATE-YYYYMMDD TO CSV-DUE-DATE.
+
+       EDIT-IMPORT-RECORD.
+           MOVE "N" TO LINE-IS-REJECTED.
+           MOVE SPACE TO RESULT-TEXT.
+           IF CSV-VENDOR = ZEROES
+               MOVE "VENDOR NUMBER MISSING" TO RESULT-TEXT
+               MOVE "Y" TO LINE-IS-REJECTED
+           ELSE
+               MOVE CSV-VENDOR TO VENDOR-NUMBER
+               PERFORM READ-VENDOR-RECORD
+               IF VENDOR-RECORD-FOUND = "N"
+                   MOVE "VENDOR NOT ON FILE" TO RESULT-TEXT
+                   MOVE "Y" TO LINE-IS-REJECTED
+               ELSE
+               IF VENDOR-IS-INACTIVE
+                   MOVE "VENDOR IS INACTIVE" TO RESULT-TEXT
+                   MOVE "Y" TO LINE-IS-REJECTED.
+
+           IF LINE-IS-REJECTED = "N" AND CSV-INVOICE = SPACE
+               MOVE "INVOICE NUMBER MISSING" TO RESULT-TEXT
+               MOVE "Y" TO LINE-IS-REJECTED.
+
+           IF LINE-IS-REJECTED = "N" AND CSV-AMOUNT = ZEROES
+               MOVE "AMOUNT MISSING OR ZERO" TO RESULT-TEXT
+               MOVE "Y" TO LINE-IS-REJECTED.
+
+           IF LINE-IS-REJECTED = "N"
+               MOVE "N" TO ZERO-DATE-IS-OK
+               MOVE CSV-INVOICE-DATE TO DATE-YYYYMMDD
+               PERFORM CHECK-DATE
+               IF DATE-IS-INVALID
+                   MOVE "INVOICE DATE IS INVALID" TO RESULT-TEXT
+                   MOVE "Y" TO LINE-IS-REJECTED.
+
+           IF LINE-IS-REJECTED = "N"
+               MOVE "N" TO ZERO-DATE-IS-OK
+               MOVE CSV-DUE-DATE TO DATE-YYYYMMDD
+               PERFORM CHECK-DATE
+               IF DATE-IS-INVALID
+                   MOVE "DUE DATE IS INVALID" TO RESULT-TEXT
+                   MOVE "Y" TO LINE-IS-REJECTED
+               ELSE
+               IF CSV-DUE-DATE < CSV-INVOICE-DATE
+                   MOVE "DUE DATE BEFORE INVOICE DATE"
+                       TO RESULT-TEXT
+                   MOVE "Y" TO LINE-IS-REJECTED.
+
+       ADD-THE-VOUCHER.
+           PERFORM RETRIEVE-NEXT-VOUCHER-NUMBER.
+           MOVE CSV-VENDOR TO VOUCHER-VENDOR.
+           MOVE CSV-INVOICE TO VOUCHER-INVOICE.
+           MOVE CSV-FOR TO VOUCHER-FOR.
+           MOVE CSV-AMOUNT TO VOUCHER-AMOUNT.
+           MOVE CSV-INVOICE-DATE TO VOUCHER-DATE.
+           MOVE CSV-DUE-DATE TO VOUCHER-DUE.
+           IF CSV-DEDUCTIBLE = "Y"
+               MOVE "Y" TO VOUCHER-DEDUCTIBLE
+           ELSE
+               MOVE "N" TO VOUCHER-DEDUCTIBLE.
+           MOVE "N" TO VOUCHER-SELECTED.
+           MOVE IMPORT-ACCOUNT-ENTRY TO VOUCHER-ACCOUNT.
+           MOVE ZEROES TO VOUCHER-PAID-AMOUNT VOUCHER-PAID-DATE
+                          VOUCHER-CHECK-NO.
+           PERFORM WRITE-VOUCHER-RECORD.
+           MOVE "VOUCHER " TO RESULT-TEXT.
+           MOVE VOUCHER-NUMBER TO RESULT-TEXT(9:5).
+
+       RETRIEVE-NEXT-VOUCHER-NUMBER.
+           PERFORM READ-CONTROL-RECORD.
+           ADD 1 TO CONTROL-LAST-VOUCHER.
+           MOVE CONTROL-LAST-VOUCHER TO VOUCHER-NUMBER.
+           PERFORM REWRITE-CONTROL-RECORD.
+
+       PRINT-THE-RESULT.
+           IF LINE-COUNT > MAXIMUM-LINES
+               PERFORM START-NEXT-PAGE.
+           MOVE SPACE TO DETAIL-LINE.
+           MOVE IMPORT-LINE-COUNT TO PRINT-LINE-NUMBER.
+           MOVE CSV-VENDOR TO PRINT-VENDOR.
+           MOVE CSV-INVOICE TO PRINT-INVOICE.
+           IF LINE-IS-REJECTED = "Y"
+               STRING "REJECTED - " RESULT-TEXT
+                   DELIMITED BY SIZE INTO PRINT-STATUS
+           ELSE
+               STRING "IMPORTED AS " RESULT-TEXT
+                   DELIMITED BY SIZE INTO PRINT-STATUS.
+           MOVE DETAIL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       PRINT-THE-TOTALS.
+           MOVE SPACE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE SPACE TO TOTAL-LINE.
+           MOVE IMPORT-LINE-COUNT TO PRINT-LINE-COUNT.
+           MOVE IMPORTED-COUNT TO PRINT-IMPORTED-COUNT.
+           MOVE REJECTED-COUNT TO PRINT-REJECTED-COUNT.
+           MOVE TOTAL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       WRITE-TO-PRINTER.
+      *    WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+           DISPLAY PRINTER-RECORD.
+           ADD 1 TO LINE-COUNT.
+
+       START-NEXT-PAGE.
+           PERFORM END-LAST-PAGE.
+           PERFORM START-NEW-PAGE.
+
+       START-NEW-PAGE.
+           ADD 1 TO PAGE-NUMBER.
+           MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+           MOVE TITLE-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE COLUMN-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       END-LAST-PAGE.
+           MOVE SPACE TO PRINTER-RECORD.
+      *    WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+           DISPLAY PRINTER-RECORD.
+           MOVE ZERO TO LINE-COUNT.
+
+       WRITE-VOUCHER-RECORD.
+           WRITE VOUCHER-RECORD
+               INVALID KEY
+               DISPLAY "ERROR WRITING VOUCHER RECORD".
+
+       READ-VENDOR-RECORD.
+           MOVE "Y" TO VENDOR-RECORD-FOUND.
+           READ VENDOR-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO VENDOR-RECORD-FOUND.
+
+       READ-CONTROL-RECORD.
+           MOVE 1 TO CONTROL-TYPE.
+           MOVE ZEROES TO CONTROL-ACCOUNT.
+           MOVE "Y" TO CONTROL-RECORD-FOUND.
+           READ CONTROL-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO CONTROL-RECORD-FOUND
+               DISPLAY "CONTROL FILE IS INVALID".
+
+       REWRITE-CONTROL-RECORD.
+           REWRITE CONTROL-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING CONTROL RECORD".
+
+      *--------------------------------
+      * Utility routines
+      *--------------------------------
+           COPY "pldate01.cbl".
