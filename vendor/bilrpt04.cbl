@@ -0,0 +1,482 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BILRPT04.
+      *--------------------------------------------
+      * Accounts Payable Aging Report
+      *
+      * Buckets every unpaid VOUCHER-FILE record
+      * (VOUCHER-PAID-DATE = zero) into CURRENT,
+      * 1-30, 31-60, 61-90 and OVER 90 days past
+      * VOUCHER-DUE, as of an operator-entered
+      * as-of date, subtotaled by vendor.
+      *--------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slvouch.cbl".
+
+           COPY "slvnd02.cbl".
+
+           SELECT WORK-FILE
+               ASSIGN TO "agework"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORT-FILE
+               ASSIGN TO "SORT".
+
+           SELECT PRINTER-FILE
+               ASSIGN TO PRINTER
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdvouch.cbl".
+
+           COPY "fdvnd04.cbl".
+
+       FD  WORK-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  WORK-RECORD.
+           05  WORK-NUMBER           PIC 9(5).
+           05  WORK-VENDOR           PIC 9(5).
+           05  WORK-INVOICE          PIC X(15).
+           05  WORK-FOR              PIC X(30).
+           05  WORK-AMOUNT           PIC S9(6)V99.
+           05  WORK-DATE             PIC 9(8).
+           05  WORK-DUE              PIC 9(8).
+           05  WORK-DEDUCTIBLE       PIC X.
+           05  WORK-SELECTED         PIC X.
+           05  WORK-PAID-AMOUNT      PIC S9(6)V99.
+           05  WORK-PAID-DATE        PIC 9(8).
+           05  WORK-CHECK-NO         PIC 9(6).
+           05  WORK-ACCOUNT          PIC 9(10).
+
+       SD  SORT-FILE.
+
+       01  SORT-RECORD.
+           05  SORT-NUMBER           PIC 9(5).
+           05  SORT-VENDOR           PIC 9(5).
+           05  SORT-INVOICE          PIC X(15).
+           05  SORT-FOR              PIC X(30).
+           05  SORT-AMOUNT           PIC S9(6)V99.
+           05  SORT-DATE             PIC 9(8).
+           05  SORT-DUE              PIC 9(8).
+           05  SORT-DEDUCTIBLE       PIC X.
+           05  SORT-SELECTED         PIC X.
+           05  SORT-PAID-AMOUNT      PIC S9(6)V99.
+           05  SORT-PAID-DATE        PIC 9(8).
+           05  SORT-CHECK-NO         PIC 9(6).
+           05  SORT-ACCOUNT          PIC 9(10).
+
+       FD  PRINTER-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  PRINTER-RECORD             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77  OK-TO-PROCESS            PIC X.
+       77  WORK-FILE-AT-END         PIC X.
+       77  VENDOR-RECORD-FOUND      PIC X.
+       77  FIRST-RECORD-SWITCH      PIC X VALUE "Y".
+
+       77  CURRENT-VENDOR           PIC 9(5).
+       77  PREVIOUS-VENDOR          PIC 9(5) VALUE ZEROES.
+
+       77  AS-OF-DATE               PIC 9(8).
+       77  AS-OF-DATE-MMDDYYYY      PIC 9(8).
+       77  AGE-DAYS                 PIC S9(9).
+
+       77  AGING-CODE               PIC 9.
+           88  AGE-IS-CURRENT       VALUE 1.
+           88  AGE-IS-1-30          VALUE 2.
+           88  AGE-IS-31-60         VALUE 3.
+           88  AGE-IS-61-90         VALUE 4.
+           88  AGE-IS-OVER-90       VALUE 5.
+
+       77  VENDOR-CURRENT           PIC S9(8)V99 VALUE ZEROES.
+       77  VENDOR-1-30              PIC S9(8)V99 VALUE ZEROES.
+       77  VENDOR-31-60             PIC S9(8)V99 VALUE ZEROES.
+       77  VENDOR-61-90             PIC S9(8)V99 VALUE ZEROES.
+       77  VENDOR-OVER-90           PIC S9(8)V99 VALUE ZEROES.
+       77  VENDOR-TOTAL             PIC S9(8)V99 VALUE ZEROES.
+
+       77  GRAND-CURRENT            PIC S9(8)V99 VALUE ZEROES.
+       77  GRAND-1-30               PIC S9(8)V99 VALUE ZEROES.
+       77  GRAND-31-60              PIC S9(8)V99 VALUE ZEROES.
+       77  GRAND-61-90              PIC S9(8)V99 VALUE ZEROES.
+       77  GRAND-OVER-90            PIC S9(8)V99 VALUE ZEROES.
+       77  GRAND-TOTAL              PIC S9(8)V99 VALUE ZEROES.
+
+       77  RECORD-COUNT             PIC 9(5) VALUE ZEROES.
+
+       77  LINE-COUNT               PIC 999 VALUE ZERO.
+       77  PAGE-NUMBER              PIC 9999 VALUE ZERO.
+       77  MAXIMUM-LINES            PIC 999 VALUE 55.
+
+           COPY "wscase01.cbl".
+
+           COPY "wsdate01.cbl".
+
+       01  VENDOR-HEADING-LINE.
+           05  FILLER               PIC X(7)  VALUE "VENDOR:".
+           05  PRINT-VENDOR-NO      PIC ZZZZ9.
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  PRINT-VENDOR-NAME    PIC X(30).
+
+       01  DETAIL-LINE.
+           05  PRINT-INVOICE        PIC X(14).
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  PRINT-DUE-DATE       PIC Z9/99/9999.
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  PRINT-CURRENT        PIC ZZZ,ZZ9.99.
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  PRINT-1-30           PIC ZZZ,ZZ9.99.
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  PRINT-31-60          PIC ZZZ,ZZ9.99.
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  PRINT-61-90          PIC ZZZ,ZZ9.99.
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  PRINT-OVER-90        PIC ZZZ,ZZ9.99.
+
+       01  VENDOR-TOTAL-LINE.
+           05  FILLER               PIC X(12) VALUE "VENDOR TOT:".
+           05  PRINT-VT-CURRENT     PIC ZZZ,ZZ9.99.
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  PRINT-VT-1-30        PIC ZZZ,ZZ9.99.
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  PRINT-VT-31-60       PIC ZZZ,ZZ9.99.
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  PRINT-VT-61-90       PIC ZZZ,ZZ9.99.
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  PRINT-VT-OVER-90     PIC ZZZ,ZZ9.99.
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  PRINT-VT-TOTAL       PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  GRAND-TOTAL-LINE.
+           05  FILLER               PIC X(12) VALUE "GRAND TOTAL:".
+           05  PRINT-GT-CURRENT     PIC ZZZ,ZZ9.99.
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  PRINT-GT-1-30        PIC ZZZ,ZZ9.99.
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  PRINT-GT-31-60       PIC ZZZ,ZZ9.99.
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  PRINT-GT-61-90       PIC ZZZ,ZZ9.99.
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  PRINT-GT-OVER-90     PIC ZZZ,ZZ9.99.
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  PRINT-GT-TOTAL       PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  COLUMN-LINE.
+           05  FILLER               PIC X(14) VALUE "INVOICE".
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  FILLER               PIC X(10) VALUE "DUE DATE".
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  FILLER               PIC X(10) VALUE "CURRENT".
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  FILLER               PIC X(10) VALUE "1-30".
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  FILLER               PIC X(10) VALUE "31-60".
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  FILLER               PIC X(10) VALUE "61-90".
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  FILLER               PIC X(10) VALUE "OVER 90".
+
+       01  TITLE-LINE.
+           05  FILLER               PIC X(16) VALUE SPACE.
+           05  FILLER               PIC X(17)
+               VALUE "A/P AGING REPORT".
+           05  FILLER               PIC X(4)  VALUE SPACE.
+           05  FILLER               PIC X(7)  VALUE "AS OF:".
+           05  PRINT-AS-OF-DATE     PIC Z9/99/9999.
+           05  FILLER               PIC X(10) VALUE SPACE.
+           05  FILLER               PIC X(5)  VALUE "PAGE:".
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  PRINT-PAGE-NUMBER    PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN I-O VENDOR-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE VENDOR-FILE.
+           PERFORM END-LAST-PAGE.
+
+       MAIN-PROCESS.
+           PERFORM GET-OK-TO-PROCESS.
+           IF OK-TO-PROCESS = "Y"
+               PERFORM GET-AS-OF-DATE
+               PERFORM SORT-DATA-FILE
+               PERFORM PRINT-THE-REPORT.
+
+       GET-OK-TO-PROCESS.
+           PERFORM ACCEPT-OK-TO-PROCESS.
+           PERFORM RE-ACCEPT-OK-TO-PROCESS
+               UNTIL OK-TO-PROCESS = "Y" OR "N".
+
+       ACCEPT-OK-TO-PROCESS.
+           DISPLAY "PRINT A/P AGING REPORT (Y/N)?".
+           ACCEPT OK-TO-PROCESS.
+           INSPECT OK-TO-PROCESS
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-OK-TO-PROCESS.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OK-TO-PROCESS.
+
+      *--------------------------------
+      * As-of date entry - every unpaid
+      * voucher is aged against this
+      * date rather than today's date,
+      * so the report can be re-run for
+      * any prior month-end.
+      *--------------------------------
+       GET-AS-OF-DATE.
+           MOVE "N" TO ZERO-DATE-IS-OK.
+           MOVE "ENTER AGING AS-OF DATE(MM/DD/YYYY)?"
+               TO DATE-PROMPT.
+           MOVE "AN AS-OF DATE IS REQUIRED"
+               TO DATE-ERROR-MESSAGE.
+           PERFORM GET-A-DATE.
+           MOVE DATE-YYYYMMDD TO AS-OF-DATE.
+           MOVE DATE-MMDDYYYY TO AS-OF-DATE-MMDDYYYY.
+
+      *--------------------------------
+      * Sorting logic - due date within
+      * vendor order, so each vendor's
+      * vouchers age oldest first
+      *--------------------------------
+       SORT-DATA-FILE.
+           SORT SORT-FILE
+               ON ASCENDING KEY SORT-VENDOR
+               ON ASCENDING KEY SORT-DUE
+               USING VOUCHER-FILE
+               GIVING WORK-FILE.
+
+       PRINT-THE-REPORT.
+           OPEN INPUT WORK-FILE.
+           PERFORM START-ONE-REPORT.
+           PERFORM PROCESS-VOUCHERS.
+           PERFORM END-ONE-REPORT.
+           CLOSE WORK-FILE.
+
+       START-ONE-REPORT.
+           PERFORM INITIALIZE-REPORT.
+           PERFORM START-NEW-PAGE.
+
+       INITIALIZE-REPORT.
+           MOVE ZEROES TO LINE-COUNT PAGE-NUMBER RECORD-COUNT
+                          GRAND-CURRENT GRAND-1-30 GRAND-31-60
+                          GRAND-61-90 GRAND-OVER-90 GRAND-TOTAL.
+           MOVE "Y" TO FIRST-RECORD-SWITCH.
+
+       END-ONE-REPORT.
+           IF RECORD-COUNT = ZEROES
+               MOVE "NO UNPAID VOUCHERS FOUND" TO PRINTER-RECORD
+               PERFORM WRITE-TO-PRINTER
+           ELSE
+               PERFORM END-VENDOR-GROUP
+               PERFORM PRINT-THE-GRAND-TOTAL.
+
+       PROCESS-VOUCHERS.
+           PERFORM READ-FIRST-VALID-WORK.
+           PERFORM PROCESS-ALL-VOUCHERS
+               UNTIL WORK-FILE-AT-END = "Y".
+
+       PROCESS-ALL-VOUCHERS.
+           PERFORM PROCESS-THIS-VOUCHER.
+           PERFORM READ-NEXT-VALID-WORK.
+
+       PROCESS-THIS-VOUCHER.
+           ADD 1 TO RECORD-COUNT.
+           MOVE WORK-VENDOR TO CURRENT-VENDOR.
+           IF FIRST-RECORD-SWITCH = "Y"
+               MOVE "N" TO FIRST-RECORD-SWITCH
+               PERFORM START-NEW-VENDOR-GROUP
+           ELSE
+           IF CURRENT-VENDOR NOT = PREVIOUS-VENDOR
+               PERFORM END-VENDOR-GROUP
+               PERFORM START-NEW-VENDOR-GROUP.
+
+           IF LINE-COUNT > MAXIMUM-LINES
+               PERFORM START-NEXT-PAGE.
+
+           PERFORM COMPUTE-AGING-BUCKET.
+           PERFORM PRINT-THE-RECORD.
+           PERFORM ADD-TO-SUBTOTALS.
+           MOVE CURRENT-VENDOR TO PREVIOUS-VENDOR.
+
+      *--------------------------------
+      * Bucket this voucher's due date
+      * against the as-of date. A
+      * voucher not yet due (or due
+      * today) is CURRENT.
+      *--------------------------------
+       COMPUTE-AGING-BUCKET.
+           MOVE WORK-DUE TO ELAPSED-DATE-1.
+           MOVE AS-OF-DATE TO ELAPSED-DATE-2.
+           PERFORM CALCULATE-ELAPSED-DAYS.
+           MOVE ELAPSED-DAYS TO AGE-DAYS.
+           IF AGE-DAYS NOT > 0
+               MOVE 1 TO AGING-CODE
+           ELSE
+           IF AGE-DAYS NOT > 30
+               MOVE 2 TO AGING-CODE
+           ELSE
+           IF AGE-DAYS NOT > 60
+               MOVE 3 TO AGING-CODE
+           ELSE
+           IF AGE-DAYS NOT > 90
+               MOVE 4 TO AGING-CODE
+           ELSE
+               MOVE 5 TO AGING-CODE.
+
+       ADD-TO-SUBTOTALS.
+           IF AGE-IS-CURRENT
+               ADD WORK-AMOUNT TO VENDOR-CURRENT GRAND-CURRENT
+           ELSE
+           IF AGE-IS-1-30
+               ADD WORK-AMOUNT TO VENDOR-1-30 GRAND-1-30
+           ELSE
+           IF AGE-IS-31-60
+               ADD WORK-AMOUNT TO VENDOR-31-60 GRAND-31-60
+           ELSE
+           IF AGE-IS-61-90
+               ADD WORK-AMOUNT TO VENDOR-61-90 GRAND-61-90
+           ELSE
+               ADD WORK-AMOUNT TO VENDOR-OVER-90 GRAND-OVER-90.
+           ADD WORK-AMOUNT TO VENDOR-TOTAL GRAND-TOTAL.
+
+       START-NEW-VENDOR-GROUP.
+           MOVE ZEROES TO VENDOR-CURRENT VENDOR-1-30 VENDOR-31-60
+                          VENDOR-61-90 VENDOR-OVER-90 VENDOR-TOTAL.
+           MOVE SPACE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE CURRENT-VENDOR TO VENDOR-NUMBER.
+           PERFORM READ-VENDOR-RECORD.
+           MOVE SPACE TO VENDOR-HEADING-LINE.
+           MOVE CURRENT-VENDOR TO PRINT-VENDOR-NO.
+           IF VENDOR-RECORD-FOUND = "Y"
+               MOVE VENDOR-NAME TO PRINT-VENDOR-NAME
+           ELSE
+               MOVE "*VENDOR NOT ON FILE*" TO PRINT-VENDOR-NAME.
+           MOVE VENDOR-HEADING-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE COLUMN-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       END-VENDOR-GROUP.
+           MOVE SPACE TO VENDOR-TOTAL-LINE.
+           MOVE VENDOR-CURRENT TO PRINT-VT-CURRENT.
+           MOVE VENDOR-1-30 TO PRINT-VT-1-30.
+           MOVE VENDOR-31-60 TO PRINT-VT-31-60.
+           MOVE VENDOR-61-90 TO PRINT-VT-61-90.
+           MOVE VENDOR-OVER-90 TO PRINT-VT-OVER-90.
+           MOVE VENDOR-TOTAL TO PRINT-VT-TOTAL.
+           MOVE VENDOR-TOTAL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       PRINT-THE-GRAND-TOTAL.
+           MOVE SPACE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE SPACE TO GRAND-TOTAL-LINE.
+           MOVE GRAND-CURRENT TO PRINT-GT-CURRENT.
+           MOVE GRAND-1-30 TO PRINT-GT-1-30.
+           MOVE GRAND-31-60 TO PRINT-GT-31-60.
+           MOVE GRAND-61-90 TO PRINT-GT-61-90.
+           MOVE GRAND-OVER-90 TO PRINT-GT-OVER-90.
+           MOVE GRAND-TOTAL TO PRINT-GT-TOTAL.
+           MOVE GRAND-TOTAL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       PRINT-THE-RECORD.
+           MOVE SPACE TO DETAIL-LINE.
+           MOVE WORK-INVOICE TO PRINT-INVOICE.
+           MOVE WORK-DUE TO DATE-YYYYMMDD.
+           PERFORM CONVERT-TO-MMDDYYYY.
+           MOVE DATE-MMDDYYYY TO PRINT-DUE-DATE.
+           MOVE ZEROES TO PRINT-CURRENT PRINT-1-30 PRINT-31-60
+                          PRINT-61-90 PRINT-OVER-90.
+           IF AGE-IS-CURRENT
+               MOVE WORK-AMOUNT TO PRINT-CURRENT
+           ELSE
+           IF AGE-IS-1-30
+               MOVE WORK-AMOUNT TO PRINT-1-30
+           ELSE
+           IF AGE-IS-31-60
+               MOVE WORK-AMOUNT TO PRINT-31-60
+           ELSE
+           IF AGE-IS-61-90
+               MOVE WORK-AMOUNT TO PRINT-61-90
+           ELSE
+               MOVE WORK-AMOUNT TO PRINT-OVER-90.
+           MOVE DETAIL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       WRITE-TO-PRINTER.
+      *    WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+           DISPLAY PRINTER-RECORD.
+           ADD 1 TO LINE-COUNT.
+
+       START-NEXT-PAGE.
+           PERFORM END-LAST-PAGE.
+           PERFORM START-NEW-PAGE.
+
+       START-NEW-PAGE.
+           ADD 1 TO PAGE-NUMBER.
+           MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+           MOVE AS-OF-DATE-MMDDYYYY TO PRINT-AS-OF-DATE.
+           MOVE TITLE-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       END-LAST-PAGE.
+           PERFORM FORM-FEED.
+           MOVE ZERO TO LINE-COUNT.
+
+       FORM-FEED.
+           MOVE SPACE TO PRINTER-RECORD.
+      *    WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+           DISPLAY PRINTER-RECORD.
+
+      *--------------------------------
+      * Read first, read next routines
+      *--------------------------------
+       READ-FIRST-VALID-WORK.
+           PERFORM READ-NEXT-VALID-WORK.
+
+       READ-NEXT-VALID-WORK.
+           PERFORM READ-NEXT-WORK-RECORD.
+           PERFORM READ-NEXT-WORK-RECORD
+               UNTIL WORK-FILE-AT-END = "Y"
+                  OR WORK-PAID-DATE = ZEROES.
+
+       READ-NEXT-WORK-RECORD.
+           MOVE "N" TO WORK-FILE-AT-END.
+           READ WORK-FILE NEXT RECORD
+               AT END MOVE "Y" TO WORK-FILE-AT-END.
+
+      *--------------------------------
+      * Other file IO routines
+      *--------------------------------
+       READ-VENDOR-RECORD.
+           MOVE "Y" TO VENDOR-RECORD-FOUND.
+           READ VENDOR-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO VENDOR-RECORD-FOUND.
+
+      *--------------------------------
+      * Utility routines
+      *--------------------------------
+           COPY "pldate01.cbl".
