@@ -0,0 +1,10 @@
+      *----------------------------------------------
+      * SLCONTRL.CBL
+      * Use under FILE-CONTROL to define the control
+      * file for the bills payment system.
+      *----------------------------------------------
+           SELECT CONTROL-FILE
+               ASSIGN TO "control"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS CONTROL-KEY
+               ACCESS MODE IS DYNAMIC.
