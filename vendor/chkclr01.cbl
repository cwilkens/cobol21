@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHKCLR01.
+      *------------------------------------
+      * Check clearance program, described
+      * in the comments of fdchk01.cbl.
+      *
+      * Loads the bank's cleared-check list
+      * (BANK-FILE) and matches each entry
+      * against CHECK-KEY (CHECK-ACCOUNT +
+      * CHECK-NUMBER), setting CHECK-CLEARED
+      * to "Y" for every match.
+      *------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slbank01.cbl".
+
+           COPY "slchk01.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdbank01.cbl".
+
+           COPY "fdchk01.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       77  OK-TO-PROCESS            PIC X.
+       77  BANK-FILE-AT-END         PIC X.
+       77  CHECK-RECORD-FOUND       PIC X.
+
+       77  MATCHED-COUNT            PIC 9(5) VALUE ZEROES.
+       77  UNMATCHED-COUNT          PIC 9(5) VALUE ZEROES.
+
+           COPY "wscase01.cbl".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN INPUT BANK-FILE.
+           OPEN I-O CHECK-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE BANK-FILE.
+           CLOSE CHECK-FILE.
+
+       MAIN-PROCESS.
+           PERFORM GET-OK-TO-PROCESS.
+           IF OK-TO-PROCESS = "Y"
+               PERFORM PROCESS-BANK-FILE
+               PERFORM DISPLAY-RUN-TOTALS.
+
+       GET-OK-TO-PROCESS.
+           PERFORM ACCEPT-OK-TO-PROCESS.
+           PERFORM RE-ACCEPT-OK-TO-PROCESS
+               UNTIL OK-TO-PROCESS = "Y" OR "N".
+
+       ACCEPT-OK-TO-PROCESS.
+           DISPLAY "POST CLEARED CHECKS FROM BANK FILE (Y/N)?".
+           ACCEPT OK-TO-PROCESS.
+           INSPECT OK-TO-PROCESS
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-OK-TO-PROCESS.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OK-TO-PROCESS.
+
+       PROCESS-BANK-FILE.
+           PERFORM READ-NEXT-BANK-RECORD.
+           PERFORM PROCESS-ALL-BANK-RECORDS
+               UNTIL BANK-FILE-AT-END = "Y".
+
+       PROCESS-ALL-BANK-RECORDS.
+           PERFORM PROCESS-THIS-BANK-RECORD.
+           PERFORM READ-NEXT-BANK-RECORD.
+
+       PROCESS-THIS-BANK-RECORD.
+           MOVE BANK-ACCOUNT TO CHECK-ACCOUNT.
+           MOVE BANK-CHECK-NUMBER TO CHECK-NUMBER.
+           PERFORM READ-CHECK-RECORD.
+           IF CHECK-RECORD-FOUND = "Y"
+               PERFORM MARK-CHECK-CLEARED
+           ELSE
+               PERFORM REPORT-UNMATCHED-CHECK.
+
+       MARK-CHECK-CLEARED.
+           MOVE "Y" TO CHECK-CLEARED.
+           PERFORM REWRITE-CHECK-RECORD.
+           ADD 1 TO MATCHED-COUNT.
+
+       REPORT-UNMATCHED-CHECK.
+           DISPLAY "NO MATCHING CHECK FOR ACCOUNT " BANK-ACCOUNT
+                   " CHECK " BANK-CHECK-NUMBER.
+           ADD 1 TO UNMATCHED-COUNT.
+
+       DISPLAY-RUN-TOTALS.
+           DISPLAY " ".
+           DISPLAY "CHECKS MARKED CLEARED: " MATCHED-COUNT.
+           DISPLAY "BANK ENTRIES NOT MATCHED: " UNMATCHED-COUNT.
+
+      *--------------------------------
+      * File I-O routines
+      *--------------------------------
+       READ-NEXT-BANK-RECORD.
+           MOVE "N" TO BANK-FILE-AT-END.
+           READ BANK-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO BANK-FILE-AT-END.
+
+       READ-CHECK-RECORD.
+           MOVE "Y" TO CHECK-RECORD-FOUND.
+           READ CHECK-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO CHECK-RECORD-FOUND.
+
+       REWRITE-CHECK-RECORD.
+           REWRITE CHECK-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING CHECK RECORD".
