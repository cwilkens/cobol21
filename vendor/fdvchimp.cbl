@@ -0,0 +1,17 @@
+      *--------------------------------------------------------
+      * FDVCHIMP.CBL
+      * Use with FILE SECTION to define the incoming voucher
+      * import file for VCHIMP01.
+      * Each line is one invoice to be added as a voucher, in
+      * comma-delimited fields:
+      *   VENDOR NUMBER,INVOICE NUMBER,DESCRIPTION,AMOUNT,
+      *     INVOICE DATE(MM/DD/YYYY),DUE DATE(MM/DD/YYYY),
+      *     DEDUCTIBLE(Y/N)
+      * This is the common ground between a CSV export from a
+      * vendor's billing system and a fixed EDI 810 extract -
+      * either one can be reformatted to this layout ahead of
+      * the import run.
+      *--------------------------------------------------------
+       FD  IMPORT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  IMPORT-RECORD                PIC X(200).
