@@ -0,0 +1,10 @@
+      *----------------------------------------------
+      * SLRCR01.CBL
+      * Use under FILE-CONTROL to define the
+      * recurring-voucher template file.
+      *----------------------------------------------
+           SELECT RECURRING-FILE
+               ASSIGN TO "recur"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS RECURRING-NUMBER
+               ACCESS MODE IS DYNAMIC.
