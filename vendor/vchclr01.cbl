@@ -25,6 +25,11 @@
        77  OK-TO-CLEAR                 PIC X.
        77  VOUCHER-FILE-AT-END         PIC X.
 
+       77  RECORD-COUNT                PIC 9(5) VALUE ZEROES.
+       77  AMOUNT-TOTAL                PIC S9(7)V99 VALUE ZEROES.
+       77  AMOUNT-TOTAL-PAREN          PIC X VALUE SPACE.
+       77  AMOUNT-TOTAL-FIELD          PIC ZZZ,ZZZ,ZZ9.99-.
+
            COPY "wscase01.cbl".
 
        PROCEDURE DIVISION.
@@ -48,7 +53,8 @@
        MAIN-PROCESS.
            PERFORM GET-OK-TO-CLEAR.
            IF OK-TO-CLEAR = "Y"
-               PERFORM PROCESS-VOUCHERS.
+               PERFORM PROCESS-VOUCHERS
+               PERFORM DISPLAY-END-OF-RUN-TOTALS.
 
        GET-OK-TO-CLEAR.
            PERFORM ACCEPT-OK-TO-CLEAR.
@@ -82,6 +88,30 @@
        PROCESS-THIS-VOUCHER.
            MOVE "N" TO VOUCHER-SELECTED.
            PERFORM REWRITE-VOUCHER-RECORD.
+           ADD 1 TO RECORD-COUNT.
+           ADD VOUCHER-AMOUNT TO AMOUNT-TOTAL.
+
+      *--------------------------------
+      * End of run totals
+      *--------------------------------
+       DISPLAY-END-OF-RUN-TOTALS.
+           MOVE AMOUNT-TOTAL TO AMOUNT-TOTAL-FIELD.
+           PERFORM SET-AMOUNT-TOTAL-PARENS.
+           DISPLAY " ".
+           DISPLAY "VOUCHERS CLEARED: " RECORD-COUNT.
+           DISPLAY "TOTAL AMOUNT CLEARED: " AMOUNT-TOTAL-PAREN
+                   AMOUNT-TOTAL-FIELD.
+
+      *----------------------------------------
+      * Show negative amounts in parentheses,
+      * accounting-style, instead of a trailing
+      * minus sign.
+      *----------------------------------------
+       SET-AMOUNT-TOTAL-PARENS.
+           MOVE SPACE TO AMOUNT-TOTAL-PAREN.
+           IF AMOUNT-TOTAL-FIELD (15:1) = "-"
+               MOVE "(" TO AMOUNT-TOTAL-PAREN
+               MOVE ")" TO AMOUNT-TOTAL-FIELD (15:1).
 
       *--------------------------------
       * Read first, read next routines
