@@ -0,0 +1,661 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BILCLS01.
+      *--------------------------------------------
+      * Month-End Close Exceptions Report
+      *
+      * Scans VOUCHER-FILE as of an operator-
+      * entered closing date and lists anything
+      * that ought to be cleared up before the
+      * books are closed for the period:
+      *   - voucher references a vendor not on
+      *     file
+      *   - voucher is unpaid, already past due
+      *     as of the closing date, and has not
+      *     been selected for payment
+      *   - voucher is marked paid but carries
+      *     no check number
+      *   - voucher's expense-line detail does
+      *     not foot to the invoice amount
+      *   - voucher is still selected for
+      *     payment but already shows a paid
+      *     date
+      *   - voucher numbers are missing versus
+      *     CONTROL-LAST-VOUCHER
+      *   - a paid voucher has no matching
+      *     CHECK-FILE record, or a check has
+      *     no matching paid voucher
+      *--------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slvouch.cbl".
+
+           COPY "slvouchh.cbl".
+
+           COPY "slvnd02.cbl".
+
+           COPY "slvchdtl.cbl".
+
+           COPY "slcontrl.cbl".
+
+           COPY "slchk01.cbl".
+
+           SELECT PRINTER-FILE
+               ASSIGN TO PRINTER
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdvouch.cbl".
+
+           COPY "fdvouchh.cbl".
+
+           COPY "fdvnd04.cbl".
+
+           COPY "fdvchdtl.cbl".
+
+           COPY "fdcontrl.cbl".
+
+           COPY "fdchk01.cbl".
+
+       FD  PRINTER-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  PRINTER-RECORD             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77  OK-TO-PROCESS            PIC X.
+       77  VOUCHER-FILE-AT-END      PIC X.
+       77  VENDOR-RECORD-FOUND      PIC X.
+       77  DETAIL-FILE-AT-END       PIC X.
+       77  CONTROL-RECORD-FOUND     PIC X.
+       77  CHECK-RECORD-FOUND       PIC X.
+       77  CHECK-FILE-AT-END        PIC X.
+       77  MATCHING-VOUCHER-FOUND   PIC X.
+       77  VOUCHER-HISTORY-FOUND    PIC X.
+       77  GAP-VOUCHER-IS-ARCHIVED  PIC X.
+       77  GAP-VOUCHER-NUMBER       PIC 9(5).
+       77  GAP-UPPER-BOUND          PIC 9(5).
+       77  VOUCHER-HISTORY-FILE-AT-END PIC X.
+
+       77  AS-OF-DATE               PIC 9(8).
+       77  AS-OF-DATE-MMDDYYYY      PIC 9(8).
+
+       77  PREVIOUS-VOUCHER-NUMBER  PIC 9(5) VALUE ZEROES.
+
+       77  DETAIL-TOTAL             PIC S9(6)V99.
+       77  DETAIL-LINE-COUNT        PIC 9(3).
+
+       77  EXCEPTION-TEXT           PIC X(40).
+       77  EXCEPTION-COUNT          PIC 9(5) VALUE ZEROES.
+       77  RECORD-COUNT             PIC 9(5) VALUE ZEROES.
+
+       77  LINE-COUNT               PIC 999 VALUE ZERO.
+       77  PAGE-NUMBER              PIC 9999 VALUE ZERO.
+       77  MAXIMUM-LINES            PIC 999 VALUE 55.
+
+           COPY "wscase01.cbl".
+
+           COPY "wsdate01.cbl".
+
+       01  DETAIL-LINE.
+           05  PRINT-VOUCHER-NO     PIC ZZZZ9.
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  PRINT-VENDOR-NO      PIC ZZZZ9.
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  PRINT-VENDOR-NAME    PIC X(20).
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  PRINT-EXCEPTION      PIC X(40).
+
+       01  COLUMN-LINE.
+           05  FILLER               PIC X(7)  VALUE "VOUCHER".
+           05  FILLER               PIC X(2)  VALUE SPACE.
+           05  FILLER               PIC X(6)  VALUE "VENDOR".
+           05  FILLER               PIC X(15) VALUE SPACE.
+           05  FILLER               PIC X(9)  VALUE "EXCEPTION".
+
+       01  TOTAL-LINE.
+           05  FILLER               PIC X(19) VALUE "TOTAL EXCEPTIONS:".
+           05  PRINT-EXCEPTION-COUNT PIC ZZZZ9.
+           05  FILLER               PIC X(3)  VALUE SPACE.
+           05  FILLER               PIC X(16) VALUE "VOUCHERS READ:".
+           05  PRINT-RECORD-COUNT   PIC ZZZZ9.
+
+       01  TITLE-LINE.
+           05  FILLER               PIC X(14) VALUE SPACE.
+           05  FILLER               PIC X(31)
+               VALUE "A/P MONTH-END EXCEPTIONS REPORT".
+           05  FILLER               PIC X(5)  VALUE SPACE.
+           05  FILLER               PIC X(7)  VALUE "AS OF:".
+           05  PRINT-AS-OF-DATE     PIC Z9/99/9999.
+           05  FILLER               PIC X(6)  VALUE SPACE.
+           05  FILLER               PIC X(5)  VALUE "PAGE:".
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  PRINT-PAGE-NUMBER    PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN INPUT VOUCHER-FILE.
+           OPEN INPUT VOUCHER-HISTORY-FILE.
+           OPEN INPUT VENDOR-FILE.
+           OPEN INPUT VOUCHER-DETAIL-FILE.
+           OPEN INPUT CONTROL-FILE.
+           OPEN INPUT CHECK-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE VOUCHER-FILE.
+           CLOSE VOUCHER-HISTORY-FILE.
+           CLOSE VENDOR-FILE.
+           CLOSE VOUCHER-DETAIL-FILE.
+           CLOSE CONTROL-FILE.
+           CLOSE CHECK-FILE.
+           PERFORM END-LAST-PAGE.
+
+       MAIN-PROCESS.
+           PERFORM GET-OK-TO-PROCESS.
+           IF OK-TO-PROCESS = "Y"
+               PERFORM GET-AS-OF-DATE
+               PERFORM PRINT-THE-REPORT.
+
+       GET-OK-TO-PROCESS.
+           PERFORM ACCEPT-OK-TO-PROCESS.
+           PERFORM RE-ACCEPT-OK-TO-PROCESS
+               UNTIL OK-TO-PROCESS = "Y" OR "N".
+
+       ACCEPT-OK-TO-PROCESS.
+           DISPLAY "PRINT MONTH-END EXCEPTIONS REPORT (Y/N)?".
+           ACCEPT OK-TO-PROCESS.
+           INSPECT OK-TO-PROCESS
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-OK-TO-PROCESS.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OK-TO-PROCESS.
+
+      *--------------------------------
+      * Closing date - vouchers are
+      * judged past due against this
+      * date rather than today's date,
+      * so the check can be re-run for
+      * any prior month-end.
+      *--------------------------------
+       GET-AS-OF-DATE.
+           MOVE "N" TO ZERO-DATE-IS-OK.
+           MOVE "ENTER CLOSING AS-OF DATE(MM/DD/YYYY)?"
+               TO DATE-PROMPT.
+           MOVE "A CLOSING DATE IS REQUIRED"
+               TO DATE-ERROR-MESSAGE.
+           PERFORM GET-A-DATE.
+           MOVE DATE-YYYYMMDD TO AS-OF-DATE.
+           MOVE DATE-MMDDYYYY TO AS-OF-DATE-MMDDYYYY.
+
+       PRINT-THE-REPORT.
+           PERFORM START-ONE-REPORT.
+           PERFORM PROCESS-VOUCHERS.
+           PERFORM CHECK-FINAL-VOUCHER-GAP.
+           PERFORM CHECK-CHECKS-MATCH-VOUCHERS.
+           PERFORM END-ONE-REPORT.
+
+       START-ONE-REPORT.
+           MOVE ZEROES TO LINE-COUNT PAGE-NUMBER
+                          RECORD-COUNT EXCEPTION-COUNT
+                          PREVIOUS-VOUCHER-NUMBER.
+           PERFORM START-NEW-PAGE.
+           PERFORM GET-CONTROL-LAST-VOUCHER.
+
+       END-ONE-REPORT.
+           IF EXCEPTION-COUNT = ZEROES
+               MOVE "NO EXCEPTIONS FOUND" TO PRINTER-RECORD
+               PERFORM WRITE-TO-PRINTER
+           ELSE
+               MOVE SPACE TO PRINTER-RECORD
+               PERFORM WRITE-TO-PRINTER.
+           MOVE SPACE TO TOTAL-LINE.
+           MOVE EXCEPTION-COUNT TO PRINT-EXCEPTION-COUNT.
+           MOVE RECORD-COUNT TO PRINT-RECORD-COUNT.
+           MOVE TOTAL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+      *--------------------------------
+      * Every voucher on file is
+      * examined, paid or not.
+      *--------------------------------
+       PROCESS-VOUCHERS.
+           PERFORM READ-FIRST-VALID-VOUCHER.
+           PERFORM PROCESS-ALL-VOUCHERS
+               UNTIL VOUCHER-FILE-AT-END = "Y".
+
+       PROCESS-ALL-VOUCHERS.
+           PERFORM PROCESS-THIS-VOUCHER.
+           PERFORM READ-NEXT-VALID-VOUCHER.
+
+       PROCESS-THIS-VOUCHER.
+           ADD 1 TO RECORD-COUNT.
+           PERFORM CHECK-VENDOR-ON-FILE.
+           PERFORM CHECK-PAST-DUE-NOT-SELECTED.
+           PERFORM CHECK-PAID-WITHOUT-CHECK-NO.
+           PERFORM CHECK-DETAIL-LINES-FOOT.
+           PERFORM CHECK-SELECTED-AND-ALREADY-PAID.
+           PERFORM CHECK-VOUCHER-NUMBER-GAP.
+           PERFORM CHECK-PAID-MATCHES-CHECK-FILE.
+           MOVE VOUCHER-NUMBER TO PREVIOUS-VOUCHER-NUMBER.
+
+       CHECK-VENDOR-ON-FILE.
+           MOVE VOUCHER-VENDOR TO VENDOR-NUMBER.
+           PERFORM READ-VENDOR-RECORD.
+           IF VENDOR-RECORD-FOUND = "N"
+               MOVE "VENDOR NOT ON FILE" TO EXCEPTION-TEXT
+               PERFORM PRINT-EXCEPTION-LINE.
+
+       CHECK-PAST-DUE-NOT-SELECTED.
+           IF VOUCHER-PAID-DATE = ZEROES
+                   AND VOUCHER-DUE NOT > AS-OF-DATE
+                   AND VOUCHER-SELECTED NOT = "Y"
+               MOVE "PAST DUE AND NOT SELECTED FOR PAYMENT"
+                   TO EXCEPTION-TEXT
+               PERFORM PRINT-EXCEPTION-LINE.
+
+       CHECK-PAID-WITHOUT-CHECK-NO.
+           IF VOUCHER-PAID-DATE NOT = ZEROES
+                   AND VOUCHER-CHECK-NO = ZEROES
+               MOVE "PAID BUT NO CHECK NUMBER ON RECORD"
+                   TO EXCEPTION-TEXT
+               PERFORM PRINT-EXCEPTION-LINE.
+
+       CHECK-DETAIL-LINES-FOOT.
+           PERFORM SUM-DETAIL-LINES.
+           IF DETAIL-LINE-COUNT NOT = ZEROES
+                   AND DETAIL-TOTAL NOT = VOUCHER-AMOUNT
+               MOVE "EXPENSE LINES DO NOT EQUAL INVOICE AMOUNT"
+                   TO EXCEPTION-TEXT
+               PERFORM PRINT-EXCEPTION-LINE.
+
+       SUM-DETAIL-LINES.
+           MOVE ZEROES TO DETAIL-TOTAL DETAIL-LINE-COUNT.
+           PERFORM READ-FIRST-VALID-DETAIL-LINE.
+           PERFORM SUM-ALL-DETAIL-LINES
+               UNTIL DETAIL-FILE-AT-END = "Y".
+
+       SUM-ALL-DETAIL-LINES.
+           ADD VOUCHER-DETAIL-AMOUNT TO DETAIL-TOTAL.
+           ADD 1 TO DETAIL-LINE-COUNT.
+           PERFORM READ-NEXT-VALID-DETAIL-LINE.
+
+       CHECK-SELECTED-AND-ALREADY-PAID.
+           IF VOUCHER-SELECTED = "Y"
+                   AND VOUCHER-PAID-DATE NOT = ZEROES
+               MOVE "SELECTED FOR PAYMENT BUT ALREADY PAID"
+                   TO EXCEPTION-TEXT
+               PERFORM PRINT-EXCEPTION-LINE.
+
+      *--------------------------------
+      * VOUCHER-FILE is read in
+      * ascending VOUCHER-NUMBER order,
+      * so any jump of more than one
+      * from the previous voucher means
+      * a number was skipped - deleted,
+      * never written, or archived out
+      * of order. VCHARC01 deletes a
+      * voucher from VOUCHER-FILE once
+      * it is copied to VOUCHER-HISTORY-
+      * FILE, so a gap made up entirely
+      * of archived numbers is not an
+      * exception.
+      *--------------------------------
+       CHECK-VOUCHER-NUMBER-GAP.
+           IF PREVIOUS-VOUCHER-NUMBER NOT = ZEROES
+                   AND VOUCHER-NUMBER > PREVIOUS-VOUCHER-NUMBER + 1
+               MOVE VOUCHER-NUMBER TO GAP-UPPER-BOUND
+               PERFORM CHECK-GAP-IS-ALL-ARCHIVED
+               IF GAP-VOUCHER-IS-ARCHIVED = "N"
+                   MOVE "GAP IN VOUCHER NUMBERS BEFORE THIS VOUCHER"
+                       TO EXCEPTION-TEXT
+                   PERFORM PRINT-EXCEPTION-LINE.
+
+      *--------------------------------
+      * Once every voucher has been
+      * read, the highest number seen
+      * should match CONTROL-LAST-
+      * VOUCHER - if it falls short,
+      * the missing vouchers are at the
+      * top of the file rather than in
+      * the middle of it, unless they
+      * have since been archived.
+      *--------------------------------
+       CHECK-FINAL-VOUCHER-GAP.
+           IF PREVIOUS-VOUCHER-NUMBER < CONTROL-LAST-VOUCHER
+               MOVE CONTROL-LAST-VOUCHER TO GAP-UPPER-BOUND
+               ADD 1 TO GAP-UPPER-BOUND
+               PERFORM CHECK-GAP-IS-ALL-ARCHIVED
+               IF GAP-VOUCHER-IS-ARCHIVED = "N"
+                   MOVE CONTROL-LAST-VOUCHER TO VOUCHER-NUMBER
+                   MOVE ZEROES TO VOUCHER-VENDOR
+                   MOVE "N" TO VENDOR-RECORD-FOUND
+                   MOVE "GAP IN VOUCHERS BEFORE CONTROL TOTAL"
+                       TO EXCEPTION-TEXT
+                   PERFORM PRINT-EXCEPTION-LINE.
+
+      *--------------------------------
+      * Checks every voucher number from
+      * one past PREVIOUS-VOUCHER-NUMBER
+      * up to (but not including) GAP-
+      * UPPER-BOUND - if every one of
+      * them turns up in VOUCHER-
+      * HISTORY-FILE, the gap is fully
+      * explained by archiving and is
+      * not a real exception.
+      *--------------------------------
+       CHECK-GAP-IS-ALL-ARCHIVED.
+           MOVE "Y" TO GAP-VOUCHER-IS-ARCHIVED.
+           MOVE PREVIOUS-VOUCHER-NUMBER TO GAP-VOUCHER-NUMBER.
+           ADD 1 TO GAP-VOUCHER-NUMBER.
+           PERFORM CHECK-EACH-GAP-NUMBER
+               UNTIL GAP-VOUCHER-NUMBER = GAP-UPPER-BOUND
+                  OR GAP-VOUCHER-IS-ARCHIVED = "N".
+
+       CHECK-EACH-GAP-NUMBER.
+           MOVE GAP-VOUCHER-NUMBER TO VOUCHER-HIST-NUMBER.
+           PERFORM READ-VOUCHER-HISTORY-RECORD.
+           IF VOUCHER-HISTORY-FOUND = "N"
+               MOVE "N" TO GAP-VOUCHER-IS-ARCHIVED
+           ELSE
+               ADD 1 TO GAP-VOUCHER-NUMBER.
+
+      *--------------------------------
+      * A paid voucher ought to have a
+      * CHECK-FILE record under the
+      * same account and check number.
+      *--------------------------------
+       CHECK-PAID-MATCHES-CHECK-FILE.
+           IF VOUCHER-PAID-DATE NOT = ZEROES
+               MOVE VOUCHER-ACCOUNT TO CHECK-ACCOUNT
+               MOVE VOUCHER-CHECK-NO TO CHECK-NUMBER
+               PERFORM READ-CHECK-RECORD
+               IF CHECK-RECORD-FOUND = "N"
+                   MOVE "PAID BUT NO MATCHING CHECK RECORD ON FILE"
+                       TO EXCEPTION-TEXT
+                   PERFORM PRINT-EXCEPTION-LINE.
+
+      *--------------------------------
+      * The other direction of the
+      * check above - every un-voided
+      * CHECK-FILE record ought to have
+      * a paid voucher behind it.
+      * CHECK-FILE carries no key back
+      * to VOUCHER-FILE, so each check
+      * is matched by scanning the
+      * voucher file the same way
+      * VCHVOD01 looks up the voucher
+      * behind a check being voided. A
+      * check paid against a voucher
+      * VCHARC01 has since archived no
+      * longer has a VOUCHER-FILE
+      * record at all, so a check not
+      * found there is also looked up
+      * in VOUCHER-HISTORY-FILE before
+      * it is reported as unmatched.
+      *--------------------------------
+       CHECK-CHECKS-MATCH-VOUCHERS.
+           PERFORM READ-FIRST-VALID-CHECK.
+           PERFORM SCAN-ALL-CHECKS
+               UNTIL CHECK-FILE-AT-END = "Y".
+
+       SCAN-ALL-CHECKS.
+           PERFORM CHECK-THIS-CHECK-HAS-VOUCHER.
+           PERFORM READ-NEXT-VALID-CHECK.
+
+       CHECK-THIS-CHECK-HAS-VOUCHER.
+           IF CHECK-VOIDED NOT = "Y"
+               PERFORM FIND-VOUCHER-FOR-CHECK
+               IF MATCHING-VOUCHER-FOUND = "N"
+                   PERFORM PRINT-UNMATCHED-CHECK-LINE.
+
+       FIND-VOUCHER-FOR-CHECK.
+           MOVE "N" TO MATCHING-VOUCHER-FOUND.
+           PERFORM READ-FIRST-VALID-VOUCHER.
+           PERFORM SCAN-FOR-MATCHING-VOUCHER
+               UNTIL VOUCHER-FILE-AT-END = "Y" OR
+                     MATCHING-VOUCHER-FOUND = "Y".
+           IF MATCHING-VOUCHER-FOUND = "N"
+               PERFORM SCAN-HISTORY-FOR-MATCHING-VOUCHER.
+
+       SCAN-FOR-MATCHING-VOUCHER.
+           IF VOUCHER-PAID-DATE NOT = ZEROES AND
+              VOUCHER-CHECK-NO = CHECK-NUMBER AND
+              VOUCHER-ACCOUNT = CHECK-ACCOUNT
+               MOVE "Y" TO MATCHING-VOUCHER-FOUND
+           ELSE
+               PERFORM READ-NEXT-VALID-VOUCHER.
+
+       SCAN-HISTORY-FOR-MATCHING-VOUCHER.
+           PERFORM READ-FIRST-VALID-VOUCHER-HISTORY.
+           PERFORM SCAN-FOR-MATCHING-HISTORY-VOUCHER
+               UNTIL VOUCHER-HISTORY-FILE-AT-END = "Y" OR
+                     MATCHING-VOUCHER-FOUND = "Y".
+
+       SCAN-FOR-MATCHING-HISTORY-VOUCHER.
+           IF VOUCHER-HIST-PAID-DATE NOT = ZEROES AND
+              VOUCHER-HIST-CHECK-NO = CHECK-NUMBER AND
+              VOUCHER-HIST-ACCOUNT = CHECK-ACCOUNT
+               MOVE "Y" TO MATCHING-VOUCHER-FOUND
+           ELSE
+               PERFORM READ-NEXT-VALID-VOUCHER-HISTORY.
+
+       PRINT-UNMATCHED-CHECK-LINE.
+           ADD 1 TO EXCEPTION-COUNT.
+           IF LINE-COUNT > MAXIMUM-LINES
+               PERFORM START-NEXT-PAGE.
+           MOVE SPACE TO DETAIL-LINE.
+           MOVE ZEROES TO PRINT-VOUCHER-NO.
+           MOVE CHECK-VENDOR TO PRINT-VENDOR-NO.
+           MOVE CHECK-VENDOR TO VENDOR-NUMBER.
+           PERFORM READ-VENDOR-RECORD.
+           IF VENDOR-RECORD-FOUND = "Y"
+               MOVE VENDOR-NAME TO PRINT-VENDOR-NAME
+           ELSE
+               MOVE "**NOT FOUND**" TO PRINT-VENDOR-NAME.
+           STRING "CHECK " DELIMITED SIZE
+                  CHECK-NUMBER DELIMITED SIZE
+                  " - NO MATCHING VOUCHER" DELIMITED SIZE
+               INTO PRINT-EXCEPTION.
+           MOVE DETAIL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+      *--------------------------------
+      * CONTROL-LAST-VOUCHER is the one
+      * record (CONTROL-TYPE-VOUCHER,
+      * CONTROL-ACCOUNT = zero) that
+      * holds the highest voucher
+      * number VCHMNT01's ADD-MODE has
+      * ever assigned.
+      *--------------------------------
+       GET-CONTROL-LAST-VOUCHER.
+           MOVE 1 TO CONTROL-TYPE.
+           MOVE ZEROES TO CONTROL-ACCOUNT.
+           PERFORM READ-CONTROL-RECORD.
+           IF CONTROL-RECORD-FOUND = "N"
+               MOVE ZEROES TO CONTROL-LAST-VOUCHER.
+
+       PRINT-EXCEPTION-LINE.
+           ADD 1 TO EXCEPTION-COUNT.
+           IF LINE-COUNT > MAXIMUM-LINES
+               PERFORM START-NEXT-PAGE.
+           MOVE SPACE TO DETAIL-LINE.
+           MOVE VOUCHER-NUMBER TO PRINT-VOUCHER-NO.
+           MOVE VOUCHER-VENDOR TO PRINT-VENDOR-NO.
+           IF VENDOR-RECORD-FOUND = "Y"
+               MOVE VENDOR-NAME TO PRINT-VENDOR-NAME
+           ELSE
+               MOVE "**NOT FOUND**" TO PRINT-VENDOR-NAME.
+           MOVE EXCEPTION-TEXT TO PRINT-EXCEPTION.
+           MOVE DETAIL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       WRITE-TO-PRINTER.
+      *    WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+           DISPLAY PRINTER-RECORD.
+           ADD 1 TO LINE-COUNT.
+
+       START-NEXT-PAGE.
+           PERFORM END-LAST-PAGE.
+           PERFORM START-NEW-PAGE.
+
+       START-NEW-PAGE.
+           ADD 1 TO PAGE-NUMBER.
+           MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+           MOVE AS-OF-DATE-MMDDYYYY TO PRINT-AS-OF-DATE.
+           MOVE TITLE-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE COLUMN-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       END-LAST-PAGE.
+           PERFORM FORM-FEED.
+           MOVE ZERO TO LINE-COUNT.
+
+       FORM-FEED.
+           MOVE SPACE TO PRINTER-RECORD.
+      *    WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+           DISPLAY PRINTER-RECORD.
+
+      *--------------------------------
+      * Read first, read next routines
+      * VOUCHER-FILE is keyed by
+      * VOUCHER-NUMBER, so a sequential
+      * read from the top covers every
+      * voucher in numeric order.
+      *--------------------------------
+       READ-FIRST-VALID-VOUCHER.
+           MOVE ZEROES TO VOUCHER-NUMBER.
+           MOVE "N" TO VOUCHER-FILE-AT-END.
+           START VOUCHER-FILE
+               KEY NOT < VOUCHER-NUMBER
+               INVALID KEY
+               MOVE "Y" TO VOUCHER-FILE-AT-END.
+           IF VOUCHER-FILE-AT-END NOT = "Y"
+               PERFORM READ-NEXT-VALID-VOUCHER.
+
+       READ-NEXT-VALID-VOUCHER.
+           PERFORM READ-NEXT-VOUCHER-RECORD.
+
+       READ-NEXT-VOUCHER-RECORD.
+           MOVE "N" TO VOUCHER-FILE-AT-END.
+           READ VOUCHER-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO VOUCHER-FILE-AT-END.
+
+       READ-FIRST-VALID-DETAIL-LINE.
+           MOVE VOUCHER-NUMBER TO VOUCHER-DETAIL-NUMBER.
+           MOVE ZEROES TO VOUCHER-DETAIL-LINE.
+           MOVE "N" TO DETAIL-FILE-AT-END.
+           START VOUCHER-DETAIL-FILE
+               KEY NOT < VOUCHER-DETAIL-KEY
+               INVALID KEY
+               MOVE "Y" TO DETAIL-FILE-AT-END.
+           IF DETAIL-FILE-AT-END NOT = "Y"
+               PERFORM READ-NEXT-VALID-DETAIL-LINE.
+
+       READ-NEXT-VALID-DETAIL-LINE.
+           MOVE "N" TO DETAIL-FILE-AT-END.
+           READ VOUCHER-DETAIL-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO DETAIL-FILE-AT-END.
+           IF DETAIL-FILE-AT-END NOT = "Y"
+               IF VOUCHER-DETAIL-NUMBER NOT = VOUCHER-NUMBER
+                   MOVE "Y" TO DETAIL-FILE-AT-END.
+
+      *--------------------------------
+      * Other file IO routines
+      *--------------------------------
+       READ-VENDOR-RECORD.
+           MOVE "Y" TO VENDOR-RECORD-FOUND.
+           READ VENDOR-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO VENDOR-RECORD-FOUND.
+
+       READ-VOUCHER-HISTORY-RECORD.
+           MOVE "Y" TO VOUCHER-HISTORY-FOUND.
+           READ VOUCHER-HISTORY-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO VOUCHER-HISTORY-FOUND.
+
+      *--------------------------------
+      * VOUCHER-HISTORY-FILE is keyed
+      * by VOUCHER-HIST-NUMBER, so a
+      * sequential read from the top
+      * covers every archived voucher.
+      *--------------------------------
+       READ-FIRST-VALID-VOUCHER-HISTORY.
+           MOVE ZEROES TO VOUCHER-HIST-NUMBER.
+           MOVE "N" TO VOUCHER-HISTORY-FILE-AT-END.
+           START VOUCHER-HISTORY-FILE
+               KEY NOT < VOUCHER-HIST-NUMBER
+               INVALID KEY
+               MOVE "Y" TO VOUCHER-HISTORY-FILE-AT-END.
+           IF VOUCHER-HISTORY-FILE-AT-END NOT = "Y"
+               PERFORM READ-NEXT-VALID-VOUCHER-HISTORY.
+
+       READ-NEXT-VALID-VOUCHER-HISTORY.
+           PERFORM READ-NEXT-VOUCHER-HISTORY-RECORD.
+
+       READ-NEXT-VOUCHER-HISTORY-RECORD.
+           MOVE "N" TO VOUCHER-HISTORY-FILE-AT-END.
+           READ VOUCHER-HISTORY-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO VOUCHER-HISTORY-FILE-AT-END.
+
+       READ-CONTROL-RECORD.
+           MOVE "Y" TO CONTROL-RECORD-FOUND.
+           READ CONTROL-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO CONTROL-RECORD-FOUND.
+
+       READ-CHECK-RECORD.
+           MOVE "Y" TO CHECK-RECORD-FOUND.
+           READ CHECK-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO CHECK-RECORD-FOUND.
+
+      *--------------------------------
+      * CHECK-FILE is keyed by
+      * CHECK-ACCOUNT/CHECK-NUMBER, so
+      * a sequential read from the top
+      * covers every check on file.
+      *--------------------------------
+       READ-FIRST-VALID-CHECK.
+           MOVE ZEROES TO CHECK-ACCOUNT CHECK-NUMBER.
+           MOVE "N" TO CHECK-FILE-AT-END.
+           START CHECK-FILE
+               KEY NOT < CHECK-KEY
+               INVALID KEY
+               MOVE "Y" TO CHECK-FILE-AT-END.
+           IF CHECK-FILE-AT-END NOT = "Y"
+               PERFORM READ-NEXT-VALID-CHECK.
+
+       READ-NEXT-VALID-CHECK.
+           PERFORM READ-NEXT-CHECK-RECORD.
+
+       READ-NEXT-CHECK-RECORD.
+           MOVE "N" TO CHECK-FILE-AT-END.
+           READ CHECK-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO CHECK-FILE-AT-END.
+
+      *--------------------------------
+      * Utility routines
+      *--------------------------------
+           COPY "pldate01.cbl".
