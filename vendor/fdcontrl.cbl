@@ -0,0 +1,30 @@
+      *--------------------------------------------------------
+      * FDCONTRL.CBL
+      * Use with FILE SECTION to define the control file
+      * descriptor for the bills payment system.
+      * Primary Key - CONTROL-KEY
+      * CONTROL-TYPE-VOUCHER (CONTROL-ACCOUNT = zero) is the
+      *   one record on file that holds the last voucher
+      *   number assigned so ADD-MODE never reissues one
+      *   that is already in use.
+      * CONTROL-TYPE-CHECK, one record per CHECK-ACCOUNT, holds
+      *   the last check number assigned for that account so
+      *   the check-writing run can assign sequential
+      *   CHECK-NUMBERs without an operator keying one in and
+      *   risking a duplicate CHECK-KEY.
+      * CONTROL-TYPE-RECURRING (CONTROL-ACCOUNT = zero) holds
+      *   the last recurring-voucher template number assigned,
+      *   the same way CONTROL-TYPE-VOUCHER does for vouchers.
+      *--------------------------------------------------------
+       FD  CONTROL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONTROL-RECORD.
+           05  CONTROL-KEY.
+               10  CONTROL-TYPE            PIC 9.
+                   88  CONTROL-TYPE-VOUCHER    VALUE 1.
+                   88  CONTROL-TYPE-CHECK      VALUE 2.
+                   88  CONTROL-TYPE-RECURRING  VALUE 3.
+               10  CONTROL-ACCOUNT         PIC 9(10).
+           05  CONTROL-LAST-VOUCHER        PIC 9(5).
+           05  CONTROL-LAST-CHECK          PIC 9(6).
+           05  CONTROL-LAST-RECURRING      PIC 9(5).
