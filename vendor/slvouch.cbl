@@ -5,4 +5,6 @@
                ASSIGN TO "voucher"
                ORGANIZATION IS INDEXED
                RECORD KEY IS VOUCHER-NUMBER
+               ALTERNATE KEY
+                   IS VOUCHER-VENDOR WITH DUPLICATES
                ACCESS MODE IS DYNAMIC.
\ No newline at end of file
