@@ -7,13 +7,17 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
+           COPY "slaudit01.cbl".
+
        DATA DIVISION.
        FILE SECTION.
 
+           COPY "fdaudit01.cbl".
+
        WORKING-STORAGE SECTION.
 
        77  MENU-PICK                     PIC 9.
-           88  MENU-PICK-IS-VALID        VALUES 0 THRU 7.
+           88  MENU-PICK-IS-VALID        VALUES 0 THRU 9.
 
        77  A-DUMMY        PIC X.
 
@@ -58,12 +62,14 @@
            DISPLAY "          5. CLEAR PREVIOUS SELECTIONS".
            DISPLAY "          6. CASH REQUIREMENTS REPORT".
            DISPLAY "          7. PAID BILLS ENTRY".
+           DISPLAY "          8. CHECK REGISTER".
+           DISPLAY "          9. POST CLEARED CHECKS FROM BANK".
            DISPLAY " ".
            DISPLAY "          0. EXIT".
            PERFORM SCROLL-LINE 8 TIMES.
 
        ACCEPT-MENU-PICK.
-           DISPLAY "YOUR CHOICE (0-7)?".
+           DISPLAY "YOUR CHOICE (0-9)?".
            ACCEPT MENU-PICK.
 
        RE-ACCEPT-MENU-PICK.
@@ -77,6 +83,8 @@
            DISPLAY " ".
        
        DO-THE-PICK.
+           PERFORM LOG-MENU-PICK.
+
            IF MENU-PICK = 1
                PERFORM VOUCHER-ENTRY
            ELSE
@@ -96,7 +104,13 @@
                PERFORM CASH-REQUIREMENTS
            ELSE
            IF MENU-PICK = 7
-               PERFORM PAID-ENTRY.
+               PERFORM PAID-ENTRY
+           ELSE
+           IF MENU-PICK = 8
+               PERFORM CHECK-REGISTER
+           ELSE
+           IF MENU-PICK = 9
+               PERFORM CLEAR-CHECKS.
 
            PERFORM GET-MENU-PICK.
 
@@ -124,3 +138,63 @@
 
        PAID-ENTRY.
            CALL "vchpay02".
+
+       CHECK-REGISTER.
+           CALL "chkreg01".
+           DISPLAY "PRESS ENTER TO CONTINUE. . .".
+           ACCEPT A-DUMMY.
+
+       CLEAR-CHECKS.
+           CALL "chkclr01".
+           DISPLAY "PRESS ENTER TO CONTINUE. . .".
+           ACCEPT A-DUMMY.
+
+      *---------------------------------
+      * AUDIT LOG
+      *---------------------------------
+       LOG-MENU-PICK.
+           PERFORM BUILD-MENU-PICK-TEXT.
+           PERFORM WRITE-AUDIT-LOG-RECORD.
+
+       BUILD-MENU-PICK-TEXT.
+           IF MENU-PICK = 1
+               MOVE "VOUCHER ENTRY" TO AUDIT-LOG-SELECTION
+           ELSE
+           IF MENU-PICK = 2
+               MOVE "BILLS REPORT" TO AUDIT-LOG-SELECTION
+           ELSE
+           IF MENU-PICK = 3
+               MOVE "SELECT VOUCHER BY DUE DATE RANGE"
+                   TO AUDIT-LOG-SELECTION
+           ELSE
+           IF MENU-PICK = 4
+               MOVE "SELECT INDIVIDUAL VOUCHERS"
+                   TO AUDIT-LOG-SELECTION
+           ELSE
+           IF MENU-PICK = 5
+               MOVE "CLEAR PREVIOUS SELECTIONS"
+                   TO AUDIT-LOG-SELECTION
+           ELSE
+           IF MENU-PICK = 6
+               MOVE "CASH REQUIREMENTS REPORT"
+                   TO AUDIT-LOG-SELECTION
+           ELSE
+           IF MENU-PICK = 7
+               MOVE "PAID BILLS ENTRY" TO AUDIT-LOG-SELECTION
+           ELSE
+           IF MENU-PICK = 8
+               MOVE "CHECK REGISTER" TO AUDIT-LOG-SELECTION
+           ELSE
+           IF MENU-PICK = 9
+               MOVE "POST CLEARED CHECKS FROM BANK"
+                   TO AUDIT-LOG-SELECTION
+           ELSE
+               MOVE "EXIT" TO AUDIT-LOG-SELECTION.
+
+       WRITE-AUDIT-LOG-RECORD.
+           ACCEPT AUDIT-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-LOG-TIME FROM TIME.
+           MOVE "VCHMNU01" TO AUDIT-LOG-PROGRAM.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
