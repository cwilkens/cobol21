@@ -0,0 +1,225 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VCHVOD01.
+      *------------------------------------
+      * Void/reverse a posted check
+      * payment.
+      *
+      * Marks the CHECK-RECORD voided
+      * (CHECK-VOIDED = "Y") without
+      * deleting it, so the check number
+      * stays accounted for, and clears
+      * VOUCHER-PAID-AMOUNT,
+      * VOUCHER-PAID-DATE and
+      * VOUCHER-CHECK-NO back to zero on
+      * the voucher that check paid, so it
+      * can be selected and paid again.
+      *------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slchk01.cbl".
+
+           COPY "slvouch.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdchk01.cbl".
+
+           COPY "fdvouch.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       77  CHECK-RECORD-FOUND          PIC X.
+       77  VOUCHER-RECORD-FOUND        PIC X.
+       77  VOUCHER-FILE-AT-END         PIC X.
+       77  OK-TO-VOID                  PIC X.
+       77  CHECK-AMOUNT-PAREN          PIC X VALUE SPACE.
+       77  CHECK-AMOUNT-FIELD          PIC ZZZ,ZZ9.99-.
+
+           COPY "wscase01.cbl".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN I-O CHECK-FILE.
+           OPEN I-O VOUCHER-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE CHECK-FILE.
+           CLOSE VOUCHER-FILE.
+
+       MAIN-PROCESS.
+           PERFORM GET-EXISTING-CHECK.
+           PERFORM VOID-CHECKS
+               UNTIL CHECK-ACCOUNT = ZEROES.
+
+       VOID-CHECKS.
+           PERFORM DISPLAY-CHECK-RECORD.
+           PERFORM GET-OK-TO-VOID.
+           IF OK-TO-VOID = "Y"
+               PERFORM VOID-THIS-CHECK.
+           PERFORM GET-EXISTING-CHECK.
+
+      *--------------------------------
+      * Find the check to work with
+      *--------------------------------
+       GET-EXISTING-CHECK.
+           PERFORM ACCEPT-CHECK-KEY.
+           PERFORM RE-ACCEPT-CHECK-KEY
+               UNTIL CHECK-RECORD-FOUND = "Y" OR
+                     CHECK-ACCOUNT = ZEROES.
+
+       ACCEPT-CHECK-KEY.
+           MOVE ZEROES TO CHECK-ACCOUNT.
+           DISPLAY "ENTER CHECK ACCOUNT TO VOID (0 TO EXIT)".
+           ACCEPT CHECK-ACCOUNT.
+           IF CHECK-ACCOUNT NOT = ZEROES
+               PERFORM ACCEPT-CHECK-NUMBER.
+
+       ACCEPT-CHECK-NUMBER.
+           DISPLAY "ENTER CHECK NUMBER TO VOID".
+           ACCEPT CHECK-NUMBER.
+           PERFORM READ-CHECK-RECORD.
+           IF CHECK-RECORD-FOUND = "Y" AND CHECK-IS-VOIDED
+               DISPLAY "THAT CHECK IS ALREADY VOIDED"
+               MOVE "N" TO CHECK-RECORD-FOUND.
+
+       RE-ACCEPT-CHECK-KEY.
+           DISPLAY "RECORD NOT FOUND".
+           PERFORM ACCEPT-CHECK-KEY.
+
+      *--------------------------------
+      * Show it and ask to confirm
+      *--------------------------------
+       DISPLAY-CHECK-RECORD.
+           DISPLAY " ".
+           DISPLAY "CHECK ACCOUNT: " CHECK-ACCOUNT.
+           DISPLAY "CHECK NUMBER: " CHECK-NUMBER.
+           MOVE CHECK-AMOUNT TO CHECK-AMOUNT-FIELD.
+           PERFORM SET-CHECK-AMOUNT-PARENS.
+           DISPLAY "AMOUNT: " CHECK-AMOUNT-PAREN
+                   CHECK-AMOUNT-FIELD.
+           DISPLAY "PAYEE: " CHECK-REFERENCE.
+           DISPLAY " ".
+
+      *----------------------------------------
+      * Show negative amounts in parentheses,
+      * accounting-style, instead of a trailing
+      * minus sign.
+      *----------------------------------------
+       SET-CHECK-AMOUNT-PARENS.
+           MOVE SPACE TO CHECK-AMOUNT-PAREN.
+           IF CHECK-AMOUNT-FIELD (11:1) = "-"
+               MOVE "(" TO CHECK-AMOUNT-PAREN
+               MOVE ")" TO CHECK-AMOUNT-FIELD (11:1).
+
+       GET-OK-TO-VOID.
+           PERFORM ACCEPT-OK-TO-VOID.
+           PERFORM RE-ACCEPT-OK-TO-VOID
+               UNTIL OK-TO-VOID = "Y" OR "N".
+
+       ACCEPT-OK-TO-VOID.
+           DISPLAY "VOID THIS CHECK (Y/N)?".
+           ACCEPT OK-TO-VOID.
+           INSPECT OK-TO-VOID
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-OK-TO-VOID.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OK-TO-VOID.
+
+      *--------------------------------
+      * Void the check and reverse the
+      * paid voucher it came from.
+      *--------------------------------
+       VOID-THIS-CHECK.
+           MOVE "Y" TO CHECK-VOIDED.
+           PERFORM REWRITE-CHECK-RECORD.
+           PERFORM FIND-PAID-VOUCHER.
+           IF VOUCHER-RECORD-FOUND = "Y"
+               PERFORM REVERSE-VOUCHER-PAYMENT
+           ELSE
+               DISPLAY "NO MATCHING PAID VOUCHER WAS FOUND -".
+               DISPLAY "CHECK WAS STILL MARKED VOIDED.".
+
+      *--------------------------------
+      * VOUCHER-FILE has no key on
+      * VOUCHER-CHECK-NO, so scan for
+      * the paid voucher this check
+      * number belongs to.
+      *--------------------------------
+       FIND-PAID-VOUCHER.
+           MOVE "N" TO VOUCHER-RECORD-FOUND.
+           PERFORM READ-FIRST-VOUCHER.
+           IF VOUCHER-FILE-AT-END NOT = "Y"
+               PERFORM SCAN-FOR-PAID-VOUCHER
+                   UNTIL VOUCHER-FILE-AT-END = "Y" OR
+                         VOUCHER-RECORD-FOUND = "Y".
+
+       SCAN-FOR-PAID-VOUCHER.
+           IF VOUCHER-PAID-DATE NOT = ZEROES AND
+              VOUCHER-CHECK-NO = CHECK-NUMBER AND
+              VOUCHER-ACCOUNT = CHECK-ACCOUNT
+               MOVE "Y" TO VOUCHER-RECORD-FOUND
+           ELSE
+               PERFORM READ-NEXT-VOUCHER.
+
+      *--------------------------------
+      * Every call re-starts the scan
+      * from the top of the file, since
+      * this paragraph may run more than
+      * once in a session.
+      *--------------------------------
+       READ-FIRST-VOUCHER.
+           MOVE LOW-VALUES TO VOUCHER-NUMBER.
+           MOVE "N" TO VOUCHER-FILE-AT-END.
+           START VOUCHER-FILE
+               KEY NOT < VOUCHER-NUMBER
+               INVALID KEY
+               MOVE "Y" TO VOUCHER-FILE-AT-END.
+           IF VOUCHER-FILE-AT-END NOT = "Y"
+               PERFORM READ-NEXT-VOUCHER.
+
+       READ-NEXT-VOUCHER.
+           MOVE "N" TO VOUCHER-FILE-AT-END.
+           READ VOUCHER-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO VOUCHER-FILE-AT-END.
+
+       REVERSE-VOUCHER-PAYMENT.
+           MOVE ZEROES TO VOUCHER-PAID-AMOUNT.
+           MOVE ZEROES TO VOUCHER-PAID-DATE.
+           MOVE ZEROES TO VOUCHER-CHECK-NO.
+           PERFORM REWRITE-VOUCHER-RECORD.
+
+      *--------------------------------
+      * File I-O routines
+      *--------------------------------
+       READ-CHECK-RECORD.
+           MOVE "Y" TO CHECK-RECORD-FOUND.
+           READ CHECK-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO CHECK-RECORD-FOUND.
+
+       REWRITE-CHECK-RECORD.
+           REWRITE CHECK-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING CHECK RECORD".
+
+       REWRITE-VOUCHER-RECORD.
+           REWRITE VOUCHER-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING VOUCHER RECORD".
