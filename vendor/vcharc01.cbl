@@ -0,0 +1,203 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VCHARC01.
+      *------------------------------------
+      * Year-End Voucher Archive Utility
+      *
+      * Moves vouchers with a VOUCHER-PAID-
+      * DATE older than an operator-entered
+      * cutoff date out of VOUCHER-FILE and
+      * into VOUCHER-HISTORY-FILE, so the
+      * live file stays limited to open and
+      * recently-paid items while BILRPT02's
+      * sort and VCHSEL01's and VCHCLR01's
+      * full-file scans don't have to wade
+      * through years of settled history.
+      * Unpaid vouchers are never archived,
+      * regardless of age.
+      *------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slvouch.cbl".
+
+           COPY "slvouchh.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdvouch.cbl".
+
+           COPY "fdvouchh.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       77  OK-TO-PROCESS               PIC X.
+       77  VOUCHER-FILE-AT-END         PIC X.
+
+       77  CUTOFF-DATE                 PIC 9(8).
+
+       77  RECORD-COUNT                PIC 9(5) VALUE ZEROES.
+       77  ARCHIVE-COUNT               PIC 9(5) VALUE ZEROES.
+       77  FAILED-COUNT                PIC 9(5) VALUE ZEROES.
+
+       77  WRITE-FAILED                PIC X.
+
+           COPY "wscase01.cbl".
+
+           COPY "wsdate01.cbl".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN I-O VOUCHER-FILE.
+           OPEN I-O VOUCHER-HISTORY-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE VOUCHER-FILE.
+           CLOSE VOUCHER-HISTORY-FILE.
+
+       MAIN-PROCESS.
+           PERFORM GET-OK-TO-PROCESS.
+           IF OK-TO-PROCESS = "Y"
+               PERFORM GET-CUTOFF-DATE
+               PERFORM ARCHIVE-PAID-VOUCHERS
+               PERFORM DISPLAY-RUN-TOTALS.
+
+       GET-OK-TO-PROCESS.
+           PERFORM ACCEPT-OK-TO-PROCESS.
+           PERFORM RE-ACCEPT-OK-TO-PROCESS
+               UNTIL OK-TO-PROCESS = "Y" OR "N".
+
+       ACCEPT-OK-TO-PROCESS.
+           DISPLAY "ARCHIVE PAID VOUCHERS (Y/N)?".
+           ACCEPT OK-TO-PROCESS.
+           INSPECT OK-TO-PROCESS
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-OK-TO-PROCESS.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OK-TO-PROCESS.
+
+      *--------------------------------
+      * Vouchers paid before this date
+      * are moved to history - vouchers
+      * paid on or after it, and any
+      * still unpaid, are left alone.
+      *--------------------------------
+       GET-CUTOFF-DATE.
+           MOVE "N" TO ZERO-DATE-IS-OK.
+           MOVE "ARCHIVE VOUCHERS PAID BEFORE(MM/DD/YYYY)?"
+               TO DATE-PROMPT.
+           MOVE "AN ARCHIVE CUTOFF DATE IS REQUIRED"
+               TO DATE-ERROR-MESSAGE.
+           PERFORM GET-A-DATE.
+           MOVE DATE-YYYYMMDD TO CUTOFF-DATE.
+
+      *--------------------------------
+      * Every voucher on file is
+      * examined, since VOUCHER-FILE
+      * has no key on VOUCHER-PAID-DATE.
+      *--------------------------------
+       ARCHIVE-PAID-VOUCHERS.
+           PERFORM READ-FIRST-VALID-VOUCHER.
+           PERFORM PROCESS-ALL-VOUCHERS
+               UNTIL VOUCHER-FILE-AT-END = "Y".
+
+       PROCESS-ALL-VOUCHERS.
+           PERFORM PROCESS-THIS-VOUCHER.
+           PERFORM READ-NEXT-VALID-VOUCHER.
+
+       PROCESS-THIS-VOUCHER.
+           ADD 1 TO RECORD-COUNT.
+           IF VOUCHER-PAID-DATE NOT = ZEROES
+                   AND VOUCHER-PAID-DATE < CUTOFF-DATE
+               PERFORM ARCHIVE-THIS-VOUCHER.
+
+       ARCHIVE-THIS-VOUCHER.
+           PERFORM BUILD-HISTORY-RECORD.
+           PERFORM WRITE-HISTORY-RECORD.
+           IF WRITE-FAILED = "Y"
+               ADD 1 TO FAILED-COUNT
+           ELSE
+               PERFORM DELETE-VOUCHER-RECORD
+               ADD 1 TO ARCHIVE-COUNT.
+
+       BUILD-HISTORY-RECORD.
+           MOVE VOUCHER-NUMBER        TO VOUCHER-HIST-NUMBER.
+           MOVE VOUCHER-VENDOR        TO VOUCHER-HIST-VENDOR.
+           MOVE VOUCHER-INVOICE       TO VOUCHER-HIST-INVOICE.
+           MOVE VOUCHER-FOR           TO VOUCHER-HIST-FOR.
+           MOVE VOUCHER-AMOUNT        TO VOUCHER-HIST-AMOUNT.
+           MOVE VOUCHER-DATE          TO VOUCHER-HIST-DATE.
+           MOVE VOUCHER-DUE           TO VOUCHER-HIST-DUE.
+           MOVE VOUCHER-DEDUCTIBLE    TO VOUCHER-HIST-DEDUCTIBLE.
+           MOVE VOUCHER-SELECTED      TO VOUCHER-HIST-SELECTED.
+           MOVE VOUCHER-PAID-AMOUNT   TO VOUCHER-HIST-PAID-AMOUNT.
+           MOVE VOUCHER-PAID-DATE     TO VOUCHER-HIST-PAID-DATE.
+           MOVE VOUCHER-CHECK-NO      TO VOUCHER-HIST-CHECK-NO.
+           MOVE VOUCHER-ACCOUNT       TO VOUCHER-HIST-ACCOUNT.
+
+       DISPLAY-RUN-TOTALS.
+           DISPLAY " ".
+           DISPLAY "VOUCHERS READ: " RECORD-COUNT.
+           DISPLAY "VOUCHERS ARCHIVED: " ARCHIVE-COUNT.
+           DISPLAY "VOUCHERS FAILED TO ARCHIVE: " FAILED-COUNT.
+
+      *--------------------------------
+      * Read first, read next routines
+      * VOUCHER-FILE is keyed by
+      * VOUCHER-NUMBER, so a sequential
+      * read from the top covers every
+      * voucher in numeric order.
+      *--------------------------------
+       READ-FIRST-VALID-VOUCHER.
+           MOVE ZEROES TO VOUCHER-NUMBER.
+           MOVE "N" TO VOUCHER-FILE-AT-END.
+           START VOUCHER-FILE
+               KEY NOT < VOUCHER-NUMBER
+               INVALID KEY
+               MOVE "Y" TO VOUCHER-FILE-AT-END.
+           IF VOUCHER-FILE-AT-END NOT = "Y"
+               PERFORM READ-NEXT-VALID-VOUCHER.
+
+       READ-NEXT-VALID-VOUCHER.
+           PERFORM READ-NEXT-VOUCHER-RECORD.
+
+       READ-NEXT-VOUCHER-RECORD.
+           MOVE "N" TO VOUCHER-FILE-AT-END.
+           READ VOUCHER-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO VOUCHER-FILE-AT-END.
+
+      *--------------------------------
+      * File I-O routines
+      *--------------------------------
+       WRITE-HISTORY-RECORD.
+           MOVE "N" TO WRITE-FAILED.
+           WRITE VOUCHER-HISTORY-RECORD
+               INVALID KEY
+               MOVE "Y" TO WRITE-FAILED
+               DISPLAY "ERROR WRITING HISTORY RECORD FOR VOUCHER "
+                       VOUCHER-NUMBER.
+
+       DELETE-VOUCHER-RECORD.
+           DELETE VOUCHER-FILE RECORD
+               INVALID KEY
+               DISPLAY "ERROR DELETING VOUCHER RECORD".
+
+      *--------------------------------
+      * Utility routines
+      *--------------------------------
+           COPY "pldate01.cbl".
