@@ -0,0 +1,21 @@
+      *--------------------------------------------------------
+      * FDVCHDTL.CBL
+      * Use with FILE SECTION to define the voucher expense-line
+      * detail file descriptor.
+      * Primary Key - VOUCHER-DETAIL-KEY
+      *   (VOUCHER-DETAIL-NUMBER + VOUCHER-DETAIL-LINE)
+      *
+      * Most vouchers cover one expense and need nothing here,
+      * but when an invoice needs to be split across more than
+      * one expense line, VCHMNT01 writes one VOUCHER-DETAIL-
+      * RECORD per line under the voucher's VOUCHER-NUMBER. The
+      * VOUCHER-DETAIL-AMOUNT lines must add up to VOUCHER-AMOUNT.
+      *--------------------------------------------------------
+       FD  VOUCHER-DETAIL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  VOUCHER-DETAIL-RECORD.
+           05  VOUCHER-DETAIL-KEY.
+               10  VOUCHER-DETAIL-NUMBER       PIC 9(5).
+               10  VOUCHER-DETAIL-LINE         PIC 9(3).
+           05  VOUCHER-DETAIL-FOR              PIC X(30).
+           05  VOUCHER-DETAIL-AMOUNT           PIC S9(6)V99.
