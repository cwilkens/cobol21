@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. APMENU01.
+      *--------------------------------------------
+      * Combined top-level menu for the Accounts
+      * Payable system. Offers the two previously
+      * separate entry points, BILMNU01 (state and
+      * vendor maintenance) and VCHMNU01 (voucher
+      * processing), as one starting screen.
+      *--------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slaudit01.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdaudit01.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       77  MENU-PICK                     PIC 9.
+           88  MENU-PICK-IS-VALID        VALUES 0 THRU 2.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+
+       CLOSING-PROCEDURE.
+
+       MAIN-PROCESS.
+           PERFORM GET-MENU-PICK.
+           PERFORM DO-THE-PICK
+               UNTIL MENU-PICK = 0.
+
+      *---------------------------------
+      * MENU
+      *---------------------------------
+       GET-MENU-PICK.
+           PERFORM DISPLAY-THE-MENU.
+           PERFORM ACCEPT-MENU-PICK.
+           PERFORM RE-ACCEPT-MENU-PICK
+               UNTIL MENU-PICK-IS-VALID.
+
+       DISPLAY-THE-MENU.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "    ACCOUNTS PAYABLE SYSTEM".
+           DISPLAY "    PLEASE SELECT:".
+           DISPLAY " ".
+           DISPLAY "          1. STATE/VENDOR MAINTENANCE".
+           DISPLAY "          2. VOUCHER PROCESSING".
+           DISPLAY " ".
+           DISPLAY "          0. EXIT".
+           PERFORM SCROLL-LINE 8 TIMES.
+
+       ACCEPT-MENU-PICK.
+           DISPLAY "YOUR CHOICE (0-2)?".
+           ACCEPT MENU-PICK.
+
+       RE-ACCEPT-MENU-PICK.
+           DISPLAY "INVALID SELECTION - PLEASE RE-TRY.".
+           PERFORM ACCEPT-MENU-PICK.
+
+       CLEAR-SCREEN.
+           PERFORM SCROLL-LINE 25 TIMES.
+
+       SCROLL-LINE.
+           DISPLAY " ".
+
+       DO-THE-PICK.
+           PERFORM LOG-MENU-PICK.
+
+           IF MENU-PICK = 1
+               PERFORM STATE-VENDOR-MAINTENANCE
+           ELSE
+           IF MENU-PICK = 2
+               PERFORM VOUCHER-PROCESSING.
+
+           PERFORM GET-MENU-PICK.
+
+      *---------------------------------
+      * STATE/VENDOR MAINTENANCE
+      *---------------------------------
+       STATE-VENDOR-MAINTENANCE.
+           CALL "bilmnu01".
+
+      *---------------------------------
+      * VOUCHER PROCESSING
+      *---------------------------------
+       VOUCHER-PROCESSING.
+           CALL "vchmnu01".
+
+      *---------------------------------
+      * AUDIT LOG
+      *---------------------------------
+       LOG-MENU-PICK.
+           PERFORM BUILD-MENU-PICK-TEXT.
+           PERFORM WRITE-AUDIT-LOG-RECORD.
+
+       BUILD-MENU-PICK-TEXT.
+           IF MENU-PICK = 1
+               MOVE "STATE/VENDOR MAINTENANCE" TO AUDIT-LOG-SELECTION
+           ELSE
+           IF MENU-PICK = 2
+               MOVE "VOUCHER PROCESSING" TO AUDIT-LOG-SELECTION
+           ELSE
+               MOVE "EXIT" TO AUDIT-LOG-SELECTION.
+
+       WRITE-AUDIT-LOG-RECORD.
+           ACCEPT AUDIT-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-LOG-TIME FROM TIME.
+           MOVE "APMENU01" TO AUDIT-LOG-PROGRAM.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
