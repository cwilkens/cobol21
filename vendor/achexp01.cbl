@@ -0,0 +1,382 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACHEXP01.
+      *------------------------------------
+      * ACH / Direct Deposit Export
+      *
+      * Scans every CHECK-RECORD issued
+      * within an operator-entered date
+      * range and, for each one paid to a
+      * vendor who is set up for direct
+      * deposit (VENDOR-PAY-BY-ACH = "Y"),
+      * writes a record to ACH-FILE with
+      * that vendor's routing and account
+      * numbers for transmission to the
+      * bank, instead of leaving the
+      * payment to be printed as a check.
+      * A control-total summary is printed
+      * on PRINTER-FILE so the totals can
+      * be balanced against the bank's
+      * acknowledgement.
+      *------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slchk01.cbl".
+           COPY "slvnd02.cbl".
+
+           SELECT ACH-FILE
+               ASSIGN TO "achexp"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRINTER-FILE
+               ASSIGN TO PRINTER
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdchk01.cbl".
+           COPY "fdvnd04.cbl".
+
+       FD  ACH-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  ACH-RECORD.
+           05  ACH-ROUTING-OUT          PIC 9(9).
+           05  FILLER                   PIC X(1) VALUE SPACE.
+           05  ACH-ACCOUNT-OUT          PIC X(17).
+           05  FILLER                   PIC X(1) VALUE SPACE.
+           05  ACH-AMOUNT-OUT           PIC 9(8)V99.
+           05  FILLER                   PIC X(1) VALUE SPACE.
+           05  ACH-VENDOR-OUT           PIC 9(5).
+           05  FILLER                   PIC X(1) VALUE SPACE.
+           05  ACH-REFERENCE-OUT        PIC X(30).
+           05  FILLER                   PIC X(1) VALUE SPACE.
+           05  ACH-CHECK-NUMBER-OUT     PIC 9(6).
+
+       FD  PRINTER-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  PRINTER-RECORD              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77  OK-TO-PROCESS             PIC X.
+       77  CHECK-FILE-AT-END         PIC X.
+       77  VENDOR-RECORD-FOUND       PIC X.
+
+       77  FROM-DATE                 PIC 9(8).
+       77  THRU-DATE                 PIC 9(8).
+
+       77  LINE-COUNT                PIC 999 VALUE ZERO.
+       77  PAGE-NUMBER               PIC 9999 VALUE ZERO.
+       77  MAXIMUM-LINES             PIC 999 VALUE 55.
+
+       77  RECORD-COUNT              PIC 9(5) VALUE ZEROES.
+       77  EXPORTED-COUNT            PIC 9(5) VALUE ZEROES.
+       77  EXPORTED-TOTAL            PIC S9(8)V99 VALUE ZEROES.
+       77  EXPORTED-TOTAL-FIELD      PIC ZZZ,ZZZ,ZZ9.99-.
+
+           COPY "wscase01.cbl".
+
+           COPY "wsdate01.cbl".
+
+       01  DETAIL-LINE.
+           05  PRINT-CHECK-NUMBER    PIC ZZZZZ9.
+           05  FILLER                PIC X(2) VALUE SPACE.
+           05  PRINT-VENDOR-NUMBER   PIC ZZZZ9.
+           05  FILLER                PIC X(2) VALUE SPACE.
+           05  PRINT-VENDOR-NAME     PIC X(30).
+           05  PRINT-AMOUNT-PAREN    PIC X VALUE SPACE.
+           05  PRINT-AMOUNT          PIC ZZZ,ZZ9.99-.
+
+       01  TOTAL-LINE.
+           05  FILLER                PIC X(22)
+               VALUE "VOUCHERS EXPORTED:".
+           05  PRINT-EXPORTED-COUNT  PIC ZZZZ9.
+           05  FILLER                PIC X(4) VALUE SPACE.
+           05  FILLER                PIC X(14) VALUE "TOTAL AMOUNT:".
+           05  PRINT-EXPORTED-TOTAL-PAREN PIC X VALUE SPACE.
+           05  PRINT-EXPORTED-TOTAL  PIC ZZZ,ZZZ,ZZ9.99-.
+
+       01  COLUMN-LINE.
+           05  FILLER                PIC X(6)  VALUE "CHECK#".
+           05  FILLER                PIC X(2)  VALUE SPACE.
+           05  FILLER                PIC X(5)  VALUE "VEND#".
+           05  FILLER                PIC X(2)  VALUE SPACE.
+           05  FILLER                PIC X(30) VALUE "VENDOR NAME".
+           05  FILLER                PIC X(1)  VALUE SPACE.
+           05  FILLER                PIC X(11) VALUE "AMOUNT".
+
+       01  TITLE-LINE.
+           05  FILLER                PIC X(22) VALUE SPACE.
+           05  FILLER                PIC X(31)
+               VALUE "ACH DIRECT DEPOSIT EXPORT".
+           05  FILLER                PIC X(16) VALUE SPACE.
+           05  FILLER                PIC X(5)  VALUE "PAGE:".
+           05  FILLER                PIC X(1)  VALUE SPACE.
+           05  PRINT-PAGE-NUMBER     PIC ZZZ9.
+
+       01  RANGE-LINE.
+           05  FILLER                PIC X(14) VALUE "ISSUED BETWEEN".
+           05  FILLER                PIC X(1)  VALUE SPACE.
+           05  PRINT-FROM-DATE       PIC Z9/99/9999.
+           05  FILLER                PIC X(5)  VALUE " AND ".
+           05  PRINT-THRU-DATE       PIC Z9/99/9999.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN I-O CHECK-FILE.
+           OPEN INPUT VENDOR-FILE.
+           OPEN OUTPUT ACH-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE CHECK-FILE.
+           CLOSE VENDOR-FILE.
+           CLOSE ACH-FILE.
+           PERFORM END-LAST-PAGE.
+
+       MAIN-PROCESS.
+           PERFORM GET-OK-TO-PROCESS.
+           IF OK-TO-PROCESS = "Y"
+               PERFORM GET-DATE-RANGE
+               PERFORM RUN-THE-EXPORT.
+
+       GET-OK-TO-PROCESS.
+           PERFORM ACCEPT-OK-TO-PROCESS.
+           PERFORM RE-ACCEPT-OK-TO-PROCESS
+               UNTIL OK-TO-PROCESS = "Y" OR "N".
+
+       ACCEPT-OK-TO-PROCESS.
+           DISPLAY "BUILD ACH DIRECT DEPOSIT EXPORT (Y/N)?".
+           ACCEPT OK-TO-PROCESS.
+           INSPECT OK-TO-PROCESS
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-OK-TO-PROCESS.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OK-TO-PROCESS.
+
+      *--------------------------------
+      * Date range entry - typically
+      * the checks issued on the most
+      * recent check run
+      *--------------------------------
+       GET-DATE-RANGE.
+           PERFORM GET-FROM-DATE.
+           PERFORM GET-THRU-DATE.
+
+       GET-FROM-DATE.
+           MOVE "N" TO ZERO-DATE-IS-OK.
+           MOVE "ISSUED ON OR AFTER(MM/DD/YYYY)?"
+               TO DATE-PROMPT.
+           MOVE "A FROM DATE IS REQUIRED"
+               TO DATE-ERROR-MESSAGE.
+           PERFORM GET-A-DATE.
+           MOVE DATE-YYYYMMDD TO FROM-DATE.
+
+       GET-THRU-DATE.
+           PERFORM ACCEPT-THRU-DATE.
+           PERFORM RE-ACCEPT-THRU-DATE
+               UNTIL THRU-DATE NOT < FROM-DATE.
+
+       ACCEPT-THRU-DATE.
+           MOVE "N" TO ZERO-DATE-IS-OK.
+           MOVE "ISSUED ON OR BEFORE(MM/DD/YYYY)?"
+               TO DATE-PROMPT.
+           MOVE "A THRU DATE IS REQUIRED"
+               TO DATE-ERROR-MESSAGE.
+           PERFORM GET-A-DATE.
+           MOVE DATE-YYYYMMDD TO THRU-DATE.
+
+       RE-ACCEPT-THRU-DATE.
+           DISPLAY "THRU DATE MAY NOT BE BEFORE FROM DATE".
+           PERFORM ACCEPT-THRU-DATE.
+
+       RUN-THE-EXPORT.
+           PERFORM START-ONE-REPORT.
+           PERFORM PROCESS-CHECKS.
+           PERFORM END-ONE-REPORT.
+
+       START-ONE-REPORT.
+           MOVE ZEROES TO LINE-COUNT PAGE-NUMBER
+                          RECORD-COUNT EXPORTED-COUNT
+                          EXPORTED-TOTAL.
+           PERFORM START-NEW-PAGE.
+
+       END-ONE-REPORT.
+           IF EXPORTED-COUNT = ZEROES
+               MOVE "NO ACH PAYMENTS FOUND IN THAT DATE RANGE"
+                   TO PRINTER-RECORD
+               PERFORM WRITE-TO-PRINTER
+           ELSE
+               PERFORM PRINT-THE-TOTALS.
+
+       PROCESS-CHECKS.
+           PERFORM READ-FIRST-VALID-CHECK.
+           PERFORM PROCESS-ALL-CHECKS
+               UNTIL CHECK-FILE-AT-END = "Y".
+
+       PROCESS-ALL-CHECKS.
+           PERFORM PROCESS-THIS-CHECK.
+           PERFORM READ-NEXT-VALID-CHECK.
+
+       PROCESS-THIS-CHECK.
+           ADD 1 TO RECORD-COUNT.
+           IF CHECK-IS-VOIDED
+               NEXT SENTENCE
+           ELSE
+               MOVE CHECK-VENDOR TO VENDOR-NUMBER
+               PERFORM READ-VENDOR-RECORD
+               IF VENDOR-RECORD-FOUND = "Y" AND VENDOR-ACH-USED
+                   PERFORM EXPORT-THIS-CHECK.
+
+       EXPORT-THIS-CHECK.
+           ADD 1 TO EXPORTED-COUNT.
+           ADD CHECK-AMOUNT TO EXPORTED-TOTAL.
+           MOVE SPACE TO ACH-RECORD.
+           MOVE VENDOR-ACH-ROUTING TO ACH-ROUTING-OUT.
+           MOVE VENDOR-ACH-ACCOUNT TO ACH-ACCOUNT-OUT.
+           MOVE CHECK-AMOUNT TO ACH-AMOUNT-OUT.
+           MOVE CHECK-VENDOR TO ACH-VENDOR-OUT.
+           MOVE CHECK-REFERENCE TO ACH-REFERENCE-OUT.
+           MOVE CHECK-NUMBER TO ACH-CHECK-NUMBER-OUT.
+           WRITE ACH-RECORD.
+           PERFORM MARK-CHECK-AS-ACH-PAID.
+           PERFORM PRINT-THE-RECORD.
+
+      *--------------------------------------
+      * So later reports don't also treat
+      * this check as a live, mailed paper
+      * check once it's gone out as a direct
+      * deposit instead.
+      *--------------------------------------
+       MARK-CHECK-AS-ACH-PAID.
+           MOVE "Y" TO CHECK-PAID-BY-ACH.
+           REWRITE CHECK-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING CHECK RECORD".
+
+       READ-VENDOR-RECORD.
+           MOVE "Y" TO VENDOR-RECORD-FOUND.
+           READ VENDOR-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO VENDOR-RECORD-FOUND.
+
+       PRINT-THE-RECORD.
+           IF LINE-COUNT > MAXIMUM-LINES
+               PERFORM START-NEXT-PAGE.
+           MOVE SPACE TO DETAIL-LINE.
+           MOVE CHECK-NUMBER TO PRINT-CHECK-NUMBER.
+           MOVE CHECK-VENDOR TO PRINT-VENDOR-NUMBER.
+           MOVE VENDOR-NAME TO PRINT-VENDOR-NAME.
+           MOVE CHECK-AMOUNT TO PRINT-AMOUNT.
+           PERFORM SET-PRINT-AMOUNT-PARENS.
+           MOVE DETAIL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       PRINT-THE-TOTALS.
+           MOVE SPACE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE SPACE TO TOTAL-LINE.
+           MOVE EXPORTED-COUNT TO PRINT-EXPORTED-COUNT.
+           MOVE EXPORTED-TOTAL TO PRINT-EXPORTED-TOTAL.
+           PERFORM SET-PRINT-EXPORTED-TOTAL-PARENS.
+           MOVE TOTAL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       WRITE-TO-PRINTER.
+      *    WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+           DISPLAY PRINTER-RECORD.
+           ADD 1 TO LINE-COUNT.
+
+      *----------------------------------------
+      * Show negative amounts in parentheses,
+      * accounting-style, instead of a trailing
+      * minus sign.
+      *----------------------------------------
+       SET-PRINT-AMOUNT-PARENS.
+           MOVE SPACE TO PRINT-AMOUNT-PAREN.
+           IF PRINT-AMOUNT (11:1) = "-"
+               MOVE "(" TO PRINT-AMOUNT-PAREN
+               MOVE ")" TO PRINT-AMOUNT (11:1).
+
+       SET-PRINT-EXPORTED-TOTAL-PARENS.
+           MOVE SPACE TO PRINT-EXPORTED-TOTAL-PAREN.
+           IF PRINT-EXPORTED-TOTAL (15:1) = "-"
+               MOVE "(" TO PRINT-EXPORTED-TOTAL-PAREN
+               MOVE ")" TO PRINT-EXPORTED-TOTAL (15:1).
+
+       START-NEXT-PAGE.
+           PERFORM END-LAST-PAGE.
+           PERFORM START-NEW-PAGE.
+
+       START-NEW-PAGE.
+           ADD 1 TO PAGE-NUMBER.
+           MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+           MOVE TITLE-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE FROM-DATE TO DATE-YYYYMMDD.
+           PERFORM CONVERT-TO-MMDDYYYY.
+           MOVE DATE-MMDDYYYY TO PRINT-FROM-DATE.
+           MOVE THRU-DATE TO DATE-YYYYMMDD.
+           PERFORM CONVERT-TO-MMDDYYYY.
+           MOVE DATE-MMDDYYYY TO PRINT-THRU-DATE.
+           MOVE RANGE-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE COLUMN-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       END-LAST-PAGE.
+           MOVE SPACE TO PRINTER-RECORD.
+      *    WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+           DISPLAY PRINTER-RECORD.
+           MOVE ZERO TO LINE-COUNT.
+
+      *--------------------------------
+      * Read first, read next routines
+      * CHECK-FILE is keyed by CHECK-
+      * ACCOUNT + CHECK-NUMBER, so a
+      * sequential read from the top is
+      * already in check-number order.
+      * Only checks issued in the date
+      * range are considered.
+      *--------------------------------
+       READ-FIRST-VALID-CHECK.
+           MOVE LOW-VALUES TO CHECK-KEY.
+           MOVE "N" TO CHECK-FILE-AT-END.
+           START CHECK-FILE
+               KEY NOT < CHECK-KEY
+               INVALID KEY
+               MOVE "Y" TO CHECK-FILE-AT-END.
+           IF CHECK-FILE-AT-END NOT = "Y"
+               PERFORM READ-NEXT-VALID-CHECK.
+
+       READ-NEXT-VALID-CHECK.
+           PERFORM READ-NEXT-CHECK-RECORD.
+           PERFORM READ-NEXT-CHECK-RECORD
+               UNTIL CHECK-FILE-AT-END = "Y"
+                  OR (    CHECK-ISSUE-DATE NOT < FROM-DATE
+                      AND CHECK-ISSUE-DATE NOT > THRU-DATE).
+
+       READ-NEXT-CHECK-RECORD.
+           MOVE "N" TO CHECK-FILE-AT-END.
+           READ CHECK-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO CHECK-FILE-AT-END.
+
+      *--------------------------------
+      * Utility routines
+      *--------------------------------
+           COPY "pldate01.cbl".
