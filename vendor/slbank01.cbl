@@ -0,0 +1,9 @@
+      *----------------------------------------------
+      * SLBANK01.CBL
+      * Use under FILE-CONTROL to define the bank's
+      * cleared-check list, as supplied for the check
+      * clearance program.
+      *----------------------------------------------
+           SELECT BANK-FILE
+               ASSIGN TO "bankclr"
+               ORGANIZATION IS SEQUENTIAL.
