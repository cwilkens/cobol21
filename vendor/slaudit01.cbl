@@ -0,0 +1,8 @@
+      *----------------------------------------------
+      * SLAUDIT01.CBL
+      * Use under FILE-CONTROL to define the menu
+      * selection audit log.
+      *----------------------------------------------
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO "auditlog"
+               ORGANIZATION IS LINE SEQUENTIAL.
