@@ -0,0 +1,21 @@
+      *--------------------------------------------------------
+      * FDRCR01.CBL
+      * Use with FILE SECTION to define the recurring-voucher
+      * template file descriptor.
+      * Primary Key - RECURRING-NUMBER
+      *
+      * One record per recurring bill (rent, loan, utility,
+      * etc). RCRVCH01's GENERATE function spawns a
+      * VOUCHER-RECORD from each template once a period,
+      * prompting only for the invoice number, invoice date
+      * and due date - VENDOR, FOR and AMOUNT are copied
+      * straight from the template.
+      *--------------------------------------------------------
+       FD  RECURRING-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RECURRING-RECORD.
+           05  RECURRING-NUMBER            PIC 9(5).
+           05  RECURRING-VENDOR            PIC 9(5).
+           05  RECURRING-FOR               PIC X(30).
+           05  RECURRING-AMOUNT            PIC S9(6)V99.
+           05  RECURRING-DEDUCTIBLE        PIC X.
