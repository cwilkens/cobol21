@@ -23,7 +23,10 @@
 
        ACCEPT-A-DATE.
            IF DATE-PROMPT = SPACE
-               DISPLAY "ENTER A DATE (MM/DD/YYYY)"
+               IF DATE-FORMAT-DMY
+                   DISPLAY "ENTER A DATE (DD/MM/YYYY)"
+               ELSE
+                   DISPLAY "ENTER A DATE (MM/DD/YYYY)"
            ELSE
                DISPLAY DATE-PROMPT.
 
@@ -46,8 +49,29 @@
 
        EDIT-DATE.
            MOVE FORMATTED-DATE TO DATE-MMDDYYYY.
+           IF DATE-FORMAT-DMY
+               PERFORM SWAP-ENTERED-DAY-AND-MONTH.
            PERFORM CONVERT-TO-YYYYMMDD.
 
+      *-----------------------------------
+      * DATE-MMDDYYYY was keyed in DD/MM
+      * order (the first two digits are
+      * the day, not the month) - swap
+      * the first two digit groups so it
+      * holds true MM/DD/YYYY order for
+      * the rest of the routine.
+      *-----------------------------------
+       SWAP-ENTERED-DAY-AND-MONTH.
+           DIVIDE DATE-MMDDYYYY BY 1000000
+               GIVING DATE-SWAP-GROUP1
+               REMAINDER DATE-SWAP-REMAINDER.
+           DIVIDE DATE-SWAP-REMAINDER BY 10000
+               GIVING DATE-SWAP-GROUP2
+               REMAINDER DATE-SWAP-YEAR.
+           COMPUTE DATE-MMDDYYYY =
+                   (DATE-SWAP-GROUP2 * 1000000) +
+                   (DATE-SWAP-GROUP1 * 10000) + DATE-SWAP-YEAR.
+
       *-----------------------------------
       * USAGE:
       *  MOVE date(YYYYMMDD) TO DATE-YYYYMMDD.
@@ -109,8 +133,13 @@
       *     Not a leap year
       * ( A leap year is any year evenly
       *   divisible by 4, but does not
-      *   end in 00 and that is 
+      *   end in 00 and that is
       *   not evenly divisible by 400).
+      * 6.  Date is otherwise valid but
+      *     falls outside MINIMUM-DATE/
+      *     MAXIMUM-DATE, when the caller
+      *     has set either one (leaving a
+      *     bound ZEROES skips it).
       *-----------------------------------
        CHECK-DATE.
            MOVE "Y" TO VALID-DATE-FLAG.
@@ -150,6 +179,15 @@
                            MOVE "Y" TO VALID-DATE-FLAG
                        ELSE
                            MOVE "N" TO VALID-DATE-FLAG.
+
+           IF DATE-IS-VALID
+               IF MINIMUM-DATE NOT = ZEROES AND
+                  DATE-YYYYMMDD < MINIMUM-DATE
+                   MOVE "N" TO VALID-DATE-FLAG
+               ELSE
+               IF MAXIMUM-DATE NOT = ZEROES AND
+                  DATE-YYYYMMDD > MAXIMUM-DATE
+                   MOVE "N" TO VALID-DATE-FLAG.
       *---------------------------------
       * USAGE:
       *  MOVE date(YYYYMMDD) TO DATE-YYYYMMDD.
@@ -162,4 +200,137 @@
        FORMAT-THE-DATE.
            PERFORM CONVERT-TO-MMDDYYYY.
            MOVE DATE-MMDDYYYY TO FORMATTED-DATE.
-           
\ No newline at end of file
+
+      *-----------------------------------
+      * USAGE:
+      *  MOVE earlier-date(YYYYMMDD) TO
+      *      ELAPSED-DATE-1.
+      *  MOVE later-date(YYYYMMDD) TO
+      *      ELAPSED-DATE-2.
+      *  PERFORM CALCULATE-ELAPSED-DAYS.
+      *
+      * RETURNS:
+      *  ELAPSED-DAYS (DATE-2 minus
+      *  DATE-1, a signed day count).
+      *
+      * Each date is converted to a
+      * Julian Day Number (a running
+      * count of days with no calendar
+      * or leap-year irregularities) and
+      * the two are subtracted, so the
+      * result is exact across month,
+      * year and century boundaries.
+      *-----------------------------------
+       CALCULATE-ELAPSED-DAYS.
+           PERFORM CALCULATE-JULIAN-DAY-1.
+           PERFORM CALCULATE-JULIAN-DAY-2.
+           COMPUTE ELAPSED-DAYS =
+                   JULIAN-DAY-2 - JULIAN-DAY-1.
+
+       CALCULATE-JULIAN-DAY-1.
+           IF ELAPSED-MM-1 < 3
+               MOVE 1 TO JULIAN-A
+           ELSE
+               MOVE 0 TO JULIAN-A.
+           COMPUTE JULIAN-Y = ELAPSED-YYYY-1 + 4800 - JULIAN-A.
+           COMPUTE JULIAN-M = ELAPSED-MM-1 + 12 * JULIAN-A - 3.
+           COMPUTE JULIAN-WORK = 153 * JULIAN-M + 2.
+           DIVIDE JULIAN-WORK BY 5 GIVING JULIAN-TERM1.
+           DIVIDE JULIAN-Y BY 4 GIVING JULIAN-TERM2.
+           DIVIDE JULIAN-Y BY 100 GIVING JULIAN-TERM3.
+           DIVIDE JULIAN-Y BY 400 GIVING JULIAN-TERM4.
+           COMPUTE JULIAN-DAY-1 =
+                   ELAPSED-DD-1 + JULIAN-TERM1 +
+                   (365 * JULIAN-Y) + JULIAN-TERM2 -
+                   JULIAN-TERM3 + JULIAN-TERM4 - 32045.
+
+       CALCULATE-JULIAN-DAY-2.
+           IF ELAPSED-MM-2 < 3
+               MOVE 1 TO JULIAN-A
+           ELSE
+               MOVE 0 TO JULIAN-A.
+           COMPUTE JULIAN-Y = ELAPSED-YYYY-2 + 4800 - JULIAN-A.
+           COMPUTE JULIAN-M = ELAPSED-MM-2 + 12 * JULIAN-A - 3.
+           COMPUTE JULIAN-WORK = 153 * JULIAN-M + 2.
+           DIVIDE JULIAN-WORK BY 5 GIVING JULIAN-TERM1.
+           DIVIDE JULIAN-Y BY 4 GIVING JULIAN-TERM2.
+           DIVIDE JULIAN-Y BY 100 GIVING JULIAN-TERM3.
+           DIVIDE JULIAN-Y BY 400 GIVING JULIAN-TERM4.
+           COMPUTE JULIAN-DAY-2 =
+                   ELAPSED-DD-2 + JULIAN-TERM1 +
+                   (365 * JULIAN-Y) + JULIAN-TERM2 -
+                   JULIAN-TERM3 + JULIAN-TERM4 - 32045.
+
+      *-----------------------------------
+      * USAGE:
+      *  MOVE "Y" (OR "N") TO ZERO-TIME-IS-OK. (optional)
+      *  MOVE prompt TO TIME-PROMPT            (optional)
+      *  MOVE message TO TIME-ERROR-MESSAGE    (optional)
+      *  PERFORM GET-A-TIME
+      * RETURNS:
+      *  TIME-IS-OK (ZERO OR VALID)
+      *  TIME-IS-VALID (VALID)
+      *  TIME-IS-INVALID (BAD TIME)
+      *
+      *  IF TIME IS VALID IT IS IN
+      *     TIME-OF-DAY AND
+      *     FORMATTED-TIME (formatted)
+      *-----------------------------------
+       GET-A-TIME.
+           PERFORM ACCEPT-A-TIME.
+           PERFORM RE-ACCEPT-A-TIME
+               UNTIL TIME-IS-OK.
+
+       ACCEPT-A-TIME.
+           IF TIME-PROMPT = SPACE
+               DISPLAY "ENTER A TIME (HHMMSS)"
+           ELSE
+               DISPLAY TIME-PROMPT.
+
+           ACCEPT TIME-OF-DAY.
+
+           PERFORM CHECK-TIME.
+           MOVE TIME-OF-DAY TO FORMATTED-TIME.
+
+       RE-ACCEPT-A-TIME.
+           IF TIME-ERROR-MESSAGE = SPACE
+               DISPLAY "INVALID TIME"
+           ELSE
+               DISPLAY TIME-ERROR-MESSAGE.
+
+           PERFORM ACCEPT-A-TIME.
+
+      *-----------------------------------
+      * USAGE:
+      *  MOVE time(HHMMSS) TO TIME-OF-DAY.
+      *  MOVE "Y" (OR "N") TO ZERO-TIME-IS-OK.
+      *  PERFORM CHECK-TIME.
+      *
+      * RETURNS:
+      *  TIME-IS-OK      (ZERO OR VALID)
+      *  TIME-IS-VALID   (VALID)
+      *  TIME-IS-INVALID (BAD TIME)
+      *
+      * Assume the time is good, then
+      * test it in the following steps.
+      * 1.  Is the time zeroes
+      * 2.  Hour > 23
+      * 3.  Minute > 59
+      * 4.  Second > 59
+      *-----------------------------------
+       CHECK-TIME.
+           MOVE "Y" TO VALID-TIME-FLAG.
+           IF TIME-OF-DAY = ZEROES
+               IF ZERO-TIME-IS-OK = "Y"
+                   MOVE "0" TO VALID-TIME-FLAG
+               ELSE
+                   MOVE "N" TO VALID-TIME-FLAG
+           ELSE
+           IF TIME-HH > 23
+               MOVE "N" TO VALID-TIME-FLAG
+           ELSE
+           IF TIME-MM > 59
+               MOVE "N" TO VALID-TIME-FLAG
+           ELSE
+           IF TIME-SS > 59
+               MOVE "N" TO VALID-TIME-FLAG.
