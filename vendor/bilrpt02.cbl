@@ -24,6 +24,18 @@
                ASSIGN TO PRINTER
                ORGANIZATION IS LINE SEQUENTIAL.
 
+      *--------------------------------------------
+      * Holds the last voucher number and page
+      * number successfully printed, so a report
+      * that is interrupted partway through can be
+      * restarted without reprinting from the top.
+      * Left empty once a run completes normally.
+      *--------------------------------------------
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "bilckpt2"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -48,6 +60,7 @@
            05  WORK-PAID-AMOUNT      PIC S9(6)V99.
            05  WORK-PAID-DATE        PIC 9(8).
            05  WORK-CHECK-NO         PIC 9(6).
+           05  WORK-ACCOUNT          PIC 9(10).
 
        SD  SORT-FILE.
 
@@ -64,14 +77,28 @@
            05  SORT-PAID-AMOUNT      PIC S9(6)V99.
            05  SORT-PAID-DATE        PIC 9(8).
            05  SORT-CHECK-NO         PIC 9(6).
+           05  SORT-ACCOUNT          PIC 9(10).
 
        FD  PRINTER-FILE
            LABEL RECORDS ARE OMITTED.
        01  PRINTER-RECORD             PIC X(80).
 
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-RECORD.
+           05  CHECKPOINT-VOUCHER-DUE         PIC 9(8).
+           05  CHECKPOINT-VOUCHER-NUMBER      PIC 9(5).
+           05  CHECKPOINT-PAGE-NUMBER         PIC 9999.
+
        WORKING-STORAGE SECTION.
 
        77  OK-TO-PROCESS         PIC X.
+       77  CHECKPOINT-FILE-STATUS      PIC XX.
+       77  CHECKPOINT-RECORD-FOUND     PIC X.
+       77  RESTART-MODE                PIC X VALUE "N".
+       77  RECORDS-SINCE-CHECKPOINT    PIC 999 VALUE ZERO.
+       77  CHECKPOINT-EVERY            PIC 999 VALUE 25.
+       77  PAST-THE-CHECKPOINT         PIC X.
 
            COPY "wscase01.cbl".
 
@@ -146,6 +173,7 @@
        MAIN-PROCESS.
            PERFORM GET-OK-TO-PROCESS.
            IF OK-TO-PROCESS = "Y"
+               PERFORM CHECK-FOR-CHECKPOINT
                PERFORM SORT-DATA-FILE
                PERFORM PRINT-THE-REPORT.
 
@@ -170,6 +198,42 @@
            DISPLAY "YOU MUST ENTER YES OR NO".
            PERFORM ACCEPT-OK-TO-PROCESS.
 
+      *--------------------------------
+      * Checkpoint/restart logic
+      *--------------------------------
+       CHECK-FOR-CHECKPOINT.
+           MOVE "N" TO RESTART-MODE.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-STATUS = "00"
+               PERFORM READ-CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE.
+
+       READ-CHECKPOINT-RECORD.
+           MOVE "Y" TO CHECKPOINT-RECORD-FOUND.
+           READ CHECKPOINT-FILE RECORD
+               AT END
+               MOVE "N" TO CHECKPOINT-RECORD-FOUND.
+           IF CHECKPOINT-RECORD-FOUND = "Y"
+               PERFORM ASK-RESTART-MODE.
+
+       ASK-RESTART-MODE.
+           PERFORM ACCEPT-RESTART-MODE.
+           PERFORM RE-ACCEPT-RESTART-MODE
+               UNTIL RESTART-MODE = "Y" OR "N".
+
+       ACCEPT-RESTART-MODE.
+           DISPLAY "A CHECKPOINT WAS FOUND AT VOUCHER "
+                   CHECKPOINT-VOUCHER-NUMBER.
+           DISPLAY "RESUME FROM THAT CHECKPOINT (Y/N)?".
+           ACCEPT RESTART-MODE.
+           INSPECT RESTART-MODE
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-RESTART-MODE.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-RESTART-MODE.
+
       *--------------------------------
       * Sorting logic
       *--------------------------------
@@ -181,10 +245,49 @@
 
        PRINT-THE-REPORT.
            OPEN INPUT WORK-FILE.
-           PERFORM START-ONE-REPORT.
+           IF RESTART-MODE = "Y"
+               PERFORM RESUME-ONE-REPORT
+           ELSE
+               PERFORM START-ONE-REPORT.
            PERFORM PROCESS-VOUCHERS.
            PERFORM END-ONE-REPORT.
            CLOSE WORK-FILE.
+           PERFORM CLEAR-CHECKPOINT-FILE.
+
+      *--------------------------------
+      * Skip past every voucher that was
+      * already printed on the interrupted
+      * run, then pick the report back up
+      * on a fresh page.
+      *--------------------------------
+       RESUME-ONE-REPORT.
+           MOVE ZEROES TO LINE-COUNT.
+           MOVE CHECKPOINT-PAGE-NUMBER TO PAGE-NUMBER.
+           MOVE "N" TO PAST-THE-CHECKPOINT.
+           PERFORM READ-FIRST-VALID-WORK.
+           PERFORM SKIP-ALREADY-PRINTED-WORK
+               UNTIL WORK-FILE-AT-END = "Y" OR
+                     PAST-THE-CHECKPOINT = "Y".
+           IF WORK-FILE-AT-END = "N"
+               PERFORM START-NEW-PAGE.
+
+      *--------------------------------
+      * WORK-FILE is in SORT-DUE order,
+      * not voucher-number order, so a
+      * record is past the checkpoint
+      * once its due date is later, or
+      * its due date ties and its
+      * voucher number is later.
+      *--------------------------------
+       SKIP-ALREADY-PRINTED-WORK.
+           IF WORK-DUE > CHECKPOINT-VOUCHER-DUE
+               MOVE "Y" TO PAST-THE-CHECKPOINT
+           ELSE
+               IF WORK-DUE = CHECKPOINT-VOUCHER-DUE AND
+                  WORK-NUMBER > CHECKPOINT-VOUCHER-NUMBER
+                   MOVE "Y" TO PAST-THE-CHECKPOINT
+               ELSE
+                   PERFORM READ-NEXT-VALID-WORK.
 
        START-ONE-REPORT.
            PERFORM INITIALIZE-REPORT.
@@ -199,7 +302,8 @@
                PERFORM WRITE-TO-PRINTER.
 
        PROCESS-VOUCHERS.
-           PERFORM READ-FIRST-VALID-WORK.
+           IF RESTART-MODE = "N"
+               PERFORM READ-FIRST-VALID-WORK.
            PERFORM PROCESS-ALL-VOUCHERS
                UNTIL WORK-FILE-AT-END = "Y".
 
@@ -212,6 +316,35 @@
            IF LINE-COUNT > MAXIMUM-LINES
                PERFORM START-NEXT-PAGE.
            PERFORM PRINT-THE-RECORD.
+           PERFORM UPDATE-CHECKPOINT.
+
+      *--------------------------------
+      * Every CHECKPOINT-EVERY records,
+      * save the voucher number and page
+      * just printed so a restart can
+      * pick up right after it.
+      *--------------------------------
+       UPDATE-CHECKPOINT.
+           ADD 1 TO RECORDS-SINCE-CHECKPOINT.
+           IF RECORDS-SINCE-CHECKPOINT NOT < CHECKPOINT-EVERY
+               PERFORM WRITE-CHECKPOINT
+               MOVE ZEROES TO RECORDS-SINCE-CHECKPOINT.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WORK-DUE TO CHECKPOINT-VOUCHER-DUE.
+           MOVE WORK-NUMBER TO CHECKPOINT-VOUCHER-NUMBER.
+           MOVE PAGE-NUMBER TO CHECKPOINT-PAGE-NUMBER.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      *--------------------------------
+      * A clean finish leaves nothing to
+      * restart from.
+      *--------------------------------
+       CLEAR-CHECKPOINT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
 
        PRINT-THE-RECORD.
            PERFORM PRINT-LINE-1.
