@@ -0,0 +1,8 @@
+      *--------------------------------------------
+      * wscase01.cbl - working storage copy file
+      * for upper/lower case INSPECT CONVERTING.
+      *--------------------------------------------
+       77  UPPER-ALPHA           PIC X(26) VALUE
+           "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+       77  LOWER-ALPHA           PIC X(26) VALUE
+           "abcdefghijklmnopqrstuvwxyz".
