@@ -0,0 +1,686 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RCRVCH01.
+      *------------------------------------
+      * Add, Change, Inquire and Delete
+      * for the Recurring-Voucher Template
+      * File, plus a Generate function that
+      * spawns this period's VOUCHER-RECORD
+      * from each template - same VENDOR,
+      * FOR and AMOUNT every time, prompting
+      * only for the invoice number, invoice
+      * date and due date.
+      *------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slrcr01.cbl".
+
+           COPY "slvnd02.cbl".
+
+           COPY "slvouch.cbl".
+
+           COPY "slcontrl.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdrcr01.cbl".
+
+           COPY "fdvnd04.cbl".
+
+           COPY "fdvouch.cbl".
+
+           COPY "fdcontrl.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       77  MENU-PICK                   PIC 9.
+           88 MENU-PICK-IS-VALID       VALUES 0 THRU 5.
+
+       77  THE-MODE                    PIC X(7).
+       77  WHICH-FIELD                 PIC 9.
+       77  OK-TO-DELETE                PIC X.
+       77  RECURRING-RECORD-FOUND      PIC X.
+       77  VOUCHER-RECORD-FOUND        PIC X.
+       77  VENDOR-RECORD-FOUND         PIC X.
+       77  CONTROL-RECORD-FOUND        PIC X.
+       77  ADD-ANOTHER                 PIC X.
+
+       77  RECURRING-NUMBER-FIELD      PIC Z(5).
+       77  VENDOR-NUMBER-FIELD         PIC Z(5).
+       77  RECURRING-AMOUNT-PAREN      PIC X VALUE SPACE.
+       77  RECURRING-AMOUNT-FIELD      PIC ZZZ,ZZ9.99-.
+       77  RECURRING-AMOUNT-ENTRY      PIC ZZZ,ZZ9.9999-.
+       77  RECURRING-AMOUNT-RAW        PIC S9(6)V9999.
+
+       77  ERROR-MESSAGE               PIC X(79) VALUE SPACE.
+
+       77  RECURRING-FILE-AT-END       PIC X.
+       77  GENERATE-THIS-ONE           PIC X.
+       77  GENERATED-COUNT             PIC 9(5) VALUE ZEROES.
+
+           COPY "wscase01.cbl".
+
+           COPY "wsdate01.cbl".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN I-O RECURRING-FILE.
+           OPEN I-O VENDOR-FILE.
+           OPEN I-O VOUCHER-FILE.
+           OPEN I-O CONTROL-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE RECURRING-FILE.
+           CLOSE VENDOR-FILE.
+           CLOSE VOUCHER-FILE.
+           CLOSE CONTROL-FILE.
+
+       MAIN-PROCESS.
+           PERFORM GET-MENU-PICK.
+           PERFORM MAINTAIN-THE-FILE
+               UNTIL MENU-PICK = 0.
+
+      *--------------------------------
+      * MENU
+      *--------------------------------
+       GET-MENU-PICK.
+           PERFORM DISPLAY-THE-MENU.
+           PERFORM ACCEPT-MENU-PICK.
+           PERFORM RE-ACCEPT-MENU-PICK
+               UNTIL MENU-PICK-IS-VALID.
+
+       DISPLAY-THE-MENU.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "    PLEASE SELECT:".
+           DISPLAY " ".
+           DISPLAY "          1.  ADD RECORDS".
+           DISPLAY "          2.  CHANGE A RECORD".
+           DISPLAY "          3.  LOOK UP A RECORD".
+           DISPLAY "          4.  DELETE A RECORD".
+           DISPLAY "          5.  GENERATE THIS PERIOD'S VOUCHERS".
+           DISPLAY " ".
+           DISPLAY "          0.  EXIT".
+           PERFORM SCROLL-LINE 8 TIMES.
+
+       ACCEPT-MENU-PICK.
+           DISPLAY "YOUR CHOICE (0-5)?".
+           ACCEPT MENU-PICK.
+
+       RE-ACCEPT-MENU-PICK.
+           DISPLAY "INVALID SELECTION - PLEASE RE-TRY.".
+           PERFORM ACCEPT-MENU-PICK.
+
+       CLEAR-SCREEN.
+           PERFORM SCROLL-LINE 25 TIMES.
+
+       SCROLL-LINE.
+           DISPLAY " ".
+
+       MAINTAIN-THE-FILE.
+           PERFORM DO-THE-PICK.
+           PERFORM GET-MENU-PICK.
+
+       DO-THE-PICK.
+           IF MENU-PICK = 1
+               PERFORM ADD-MODE
+           ELSE
+           IF MENU-PICK = 2
+               PERFORM CHANGE-MODE
+           ELSE
+           IF MENU-PICK = 3
+               PERFORM INQUIRE-MODE
+           ELSE
+           IF MENU-PICK = 4
+               PERFORM DELETE-MODE
+           ELSE
+           IF MENU-PICK = 5
+               PERFORM GENERATE-MODE.
+
+      *--------------------------------
+      * ADD
+      *--------------------------------
+       ADD-MODE.
+           MOVE "ADD" TO THE-MODE.
+           MOVE "Y" TO ADD-ANOTHER.
+           PERFORM GET-NEW-RECORD-KEY.
+           PERFORM ADD-RECORDS
+               UNTIL ADD-ANOTHER = "N".
+
+       GET-NEW-RECORD-KEY.
+           PERFORM ACCEPT-NEW-RECORD-KEY.
+           PERFORM DISPLAY-RECURRING-NUMBER.
+
+       ACCEPT-NEW-RECORD-KEY.
+           PERFORM INIT-RECURRING-RECORD.
+           PERFORM RETRIEVE-NEXT-RECURRING-NUMBER.
+           PERFORM READ-RECURRING-RECORD.
+
+       RETRIEVE-NEXT-RECURRING-NUMBER.
+           MOVE 3 TO CONTROL-TYPE.
+           MOVE ZEROES TO CONTROL-ACCOUNT.
+           PERFORM READ-CONTROL-RECORD.
+           IF CONTROL-RECORD-FOUND = "N"
+               PERFORM CREATE-RECURRING-CONTROL-RECORD.
+           ADD 1 TO CONTROL-LAST-RECURRING.
+           MOVE CONTROL-LAST-RECURRING TO RECURRING-NUMBER.
+           PERFORM REWRITE-CONTROL-RECORD.
+
+       CREATE-RECURRING-CONTROL-RECORD.
+           MOVE ZEROES TO CONTROL-LAST-RECURRING.
+           PERFORM WRITE-CONTROL-RECORD.
+
+       ADD-RECORDS.
+           PERFORM ENTER-REMAINING-FIELDS.
+           PERFORM WRITE-RECURRING-RECORD.
+           PERFORM GET-ADD-ANOTHER.
+
+       GET-ADD-ANOTHER.
+           PERFORM ACCEPT-ADD-ANOTHER.
+           PERFORM RE-ACCEPT-ADD-ANOTHER
+               UNTIL ADD-ANOTHER = "Y" OR "N".
+
+       ACCEPT-ADD-ANOTHER.
+           DISPLAY "ADD ANOTHER TEMPLATE (Y/N)?".
+           ACCEPT ADD-ANOTHER.
+           INSPECT ADD-ANOTHER
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+           IF ADD-ANOTHER = "Y"
+               PERFORM GET-NEW-RECORD-KEY.
+
+       RE-ACCEPT-ADD-ANOTHER.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-ADD-ANOTHER.
+
+       ENTER-REMAINING-FIELDS.
+           PERFORM ENTER-RECURRING-VENDOR.
+           PERFORM ENTER-RECURRING-FOR.
+           PERFORM ENTER-RECURRING-AMOUNT.
+           PERFORM ENTER-RECURRING-DEDUCTIBLE.
+
+      *--------------------------------
+      * CHANGE
+      *--------------------------------
+       CHANGE-MODE.
+           MOVE "CHANGE" TO THE-MODE.
+           PERFORM GET-EXISTING-RECORD.
+           PERFORM CHANGE-RECORDS
+               UNTIL RECURRING-NUMBER = ZEROES.
+
+       CHANGE-RECORDS.
+           PERFORM GET-FIELD-TO-CHANGE.
+           PERFORM CHANGE-ONE-FIELD
+               UNTIL WHICH-FIELD = ZERO.
+           PERFORM GET-EXISTING-RECORD.
+
+       GET-FIELD-TO-CHANGE.
+           PERFORM DISPLAY-ALL-FIELDS.
+           PERFORM ASK-WHICH-FIELD.
+
+       ASK-WHICH-FIELD.
+           PERFORM ACCEPT-WHICH-FIELD.
+           PERFORM RE-ACCEPT-WHICH-FIELD
+               UNTIL WHICH-FIELD < 5.
+
+       ACCEPT-WHICH-FIELD.
+           DISPLAY "ENTER THE NUMBER OF THE FIELD".
+           DISPLAY "TO CHANGE (1-4) OR 0 TO EXIT".
+           ACCEPT WHICH-FIELD.
+
+       RE-ACCEPT-WHICH-FIELD.
+           DISPLAY "INVALID ENTRY".
+           PERFORM ACCEPT-WHICH-FIELD.
+
+       CHANGE-ONE-FIELD.
+           PERFORM CHANGE-THIS-FIELD.
+           PERFORM GET-FIELD-TO-CHANGE.
+
+       CHANGE-THIS-FIELD.
+           IF WHICH-FIELD = 1
+               PERFORM ENTER-RECURRING-VENDOR.
+           IF WHICH-FIELD = 2
+               PERFORM ENTER-RECURRING-FOR.
+           IF WHICH-FIELD = 3
+               PERFORM ENTER-RECURRING-AMOUNT.
+           IF WHICH-FIELD = 4
+               PERFORM ENTER-RECURRING-DEDUCTIBLE.
+
+           PERFORM REWRITE-RECURRING-RECORD.
+
+      *--------------------------------
+      * INQUIRE
+      *--------------------------------
+       INQUIRE-MODE.
+           MOVE "DISPLAY" TO THE-MODE.
+           PERFORM GET-EXISTING-RECORD.
+           PERFORM INQUIRE-RECORDS
+               UNTIL RECURRING-NUMBER = ZEROES.
+
+       INQUIRE-RECORDS.
+           PERFORM DISPLAY-ALL-FIELDS.
+           PERFORM GET-EXISTING-RECORD.
+
+      *--------------------------------
+      * DELETE
+      *--------------------------------
+       DELETE-MODE.
+           MOVE "DELETE" TO THE-MODE.
+           PERFORM GET-EXISTING-RECORD.
+           PERFORM DELETE-RECORDS
+               UNTIL RECURRING-NUMBER = ZEROES.
+
+       DELETE-RECORDS.
+           PERFORM DISPLAY-ALL-FIELDS.
+           PERFORM ASK-OK-TO-DELETE.
+           IF OK-TO-DELETE = "Y"
+               PERFORM DELETE-RECURRING-RECORD.
+           PERFORM GET-EXISTING-RECORD.
+
+       ASK-OK-TO-DELETE.
+           PERFORM ACCEPT-OK-TO-DELETE.
+           PERFORM RE-ACCEPT-OK-TO-DELETE
+               UNTIL OK-TO-DELETE = "Y" OR "N".
+
+       ACCEPT-OK-TO-DELETE.
+           DISPLAY "DELETE THIS RECORD (Y/N)?".
+           ACCEPT OK-TO-DELETE.
+           INSPECT OK-TO-DELETE
+               CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+
+       RE-ACCEPT-OK-TO-DELETE.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OK-TO-DELETE.
+
+      *--------------------------------
+      * GENERATE - spawn this period's
+      * VOUCHER-RECORD from every
+      * template on file
+      *--------------------------------
+       GENERATE-MODE.
+           MOVE ZEROES TO GENERATED-COUNT.
+           PERFORM READ-FIRST-VALID-RECURRING.
+           PERFORM PROCESS-ALL-RECURRING
+               UNTIL RECURRING-FILE-AT-END = "Y".
+           DISPLAY " ".
+           DISPLAY "VOUCHERS GENERATED: " GENERATED-COUNT.
+
+       PROCESS-ALL-RECURRING.
+           PERFORM PROCESS-THIS-TEMPLATE.
+           PERFORM READ-NEXT-VALID-RECURRING.
+
+       PROCESS-THIS-TEMPLATE.
+           PERFORM DISPLAY-TEMPLATE-FOR-GENERATE.
+           PERFORM GET-GENERATE-THIS-ONE.
+           IF GENERATE-THIS-ONE = "Y"
+               PERFORM GENERATE-ONE-VOUCHER
+               ADD 1 TO GENERATED-COUNT.
+
+       DISPLAY-TEMPLATE-FOR-GENERATE.
+           MOVE RECURRING-VENDOR TO VENDOR-NUMBER.
+           PERFORM READ-VENDOR-RECORD.
+           IF VENDOR-RECORD-FOUND = "N"
+               MOVE "**Not Found**" TO VENDOR-NAME.
+           DISPLAY " ".
+           DISPLAY "TEMPLATE " RECURRING-NUMBER
+                   " - VENDOR " RECURRING-VENDOR " " VENDOR-NAME.
+           DISPLAY "FOR: " RECURRING-FOR.
+           MOVE RECURRING-AMOUNT TO RECURRING-AMOUNT-FIELD.
+           PERFORM SET-RECURRING-AMOUNT-PARENS.
+           DISPLAY "AMOUNT: " RECURRING-AMOUNT-PAREN
+                   RECURRING-AMOUNT-FIELD.
+
+       GET-GENERATE-THIS-ONE.
+           PERFORM ACCEPT-GENERATE-THIS-ONE.
+           PERFORM RE-ACCEPT-GENERATE-THIS-ONE
+               UNTIL GENERATE-THIS-ONE = "Y" OR "N".
+
+       ACCEPT-GENERATE-THIS-ONE.
+           DISPLAY "GENERATE THIS PERIOD'S VOUCHER (Y/N)?".
+           ACCEPT GENERATE-THIS-ONE.
+           INSPECT GENERATE-THIS-ONE
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-GENERATE-THIS-ONE.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-GENERATE-THIS-ONE.
+
+       GENERATE-ONE-VOUCHER.
+           PERFORM INIT-VOUCHER-RECORD.
+           PERFORM RETRIEVE-NEXT-VOUCHER-NUMBER.
+           MOVE RECURRING-VENDOR TO VOUCHER-VENDOR.
+           MOVE RECURRING-FOR TO VOUCHER-FOR.
+           MOVE RECURRING-AMOUNT TO VOUCHER-AMOUNT.
+           MOVE RECURRING-DEDUCTIBLE TO VOUCHER-DEDUCTIBLE.
+           MOVE "N" TO VOUCHER-SELECTED.
+           PERFORM ENTER-VOUCHER-INVOICE.
+           PERFORM ENTER-VOUCHER-DATE.
+           PERFORM ENTER-VOUCHER-DUE.
+           PERFORM ENTER-VOUCHER-ACCOUNT.
+           PERFORM WRITE-VOUCHER-RECORD.
+
+       RETRIEVE-NEXT-VOUCHER-NUMBER.
+           MOVE 1 TO CONTROL-TYPE.
+           MOVE ZEROES TO CONTROL-ACCOUNT.
+           PERFORM READ-CONTROL-RECORD.
+           ADD 1 TO CONTROL-LAST-VOUCHER.
+           MOVE CONTROL-LAST-VOUCHER TO VOUCHER-NUMBER.
+           PERFORM REWRITE-CONTROL-RECORD.
+
+       ENTER-VOUCHER-INVOICE.
+           PERFORM ACCEPT-VOUCHER-INVOICE.
+           PERFORM RE-ACCEPT-VOUCHER-INVOICE
+               UNTIL VOUCHER-INVOICE NOT = SPACE.
+
+       ACCEPT-VOUCHER-INVOICE.
+           DISPLAY "ENTER INVOICE NUMBER".
+           ACCEPT VOUCHER-INVOICE.
+           INSPECT VOUCHER-INVOICE
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-VOUCHER-INVOICE.
+           DISPLAY "INVOICE MUST BE ENTERED".
+           PERFORM ACCEPT-VOUCHER-INVOICE.
+
+       ENTER-VOUCHER-DATE.
+           MOVE "N" TO ZERO-DATE-IS-OK.
+           MOVE "ENTER INVOICE DATE(MM/DD/YYYY)?"
+               TO DATE-PROMPT.
+           MOVE "AN INVOICE DATE IS REQUIRED"
+               TO DATE-ERROR-MESSAGE.
+           PERFORM SET-VOUCHER-DATE-BOUNDS.
+           PERFORM GET-A-DATE.
+           MOVE DATE-YYYYMMDD TO VOUCHER-DATE.
+
+       ENTER-VOUCHER-DUE.
+           PERFORM ACCEPT-VOUCHER-DUE.
+           PERFORM RE-ACCEPT-VOUCHER-DUE
+               UNTIL VOUCHER-DUE NOT < VOUCHER-DATE.
+
+       ACCEPT-VOUCHER-DUE.
+           MOVE "N" TO ZERO-DATE-IS-OK.
+           MOVE "ENTER DUE DATE(MM/DD/YYYY)?"
+               TO DATE-PROMPT.
+           MOVE "A DUE DATE IS REQUIRED"
+               TO DATE-ERROR-MESSAGE.
+           PERFORM SET-VOUCHER-DATE-BOUNDS.
+           PERFORM GET-A-DATE.
+           MOVE DATE-YYYYMMDD TO VOUCHER-DUE.
+
+       RE-ACCEPT-VOUCHER-DUE.
+           DISPLAY "DUE DATE MAY NOT BE BEFORE INVOICE DATE".
+           PERFORM ACCEPT-VOUCHER-DUE.
+
+      *--------------------------------
+      * Rejects an invoice or due date
+      * that is obviously a typo - more
+      * than a decade before or after
+      * today.
+      *--------------------------------
+       SET-VOUCHER-DATE-BOUNDS.
+           ACCEPT DATE-YYYYMMDD FROM DATE YYYYMMDD.
+           COMPUTE MINIMUM-DATE = DATE-YYYYMMDD - 100000.
+           COMPUTE MAXIMUM-DATE = DATE-YYYYMMDD + 100000.
+
+       ENTER-VOUCHER-ACCOUNT.
+           PERFORM ACCEPT-VOUCHER-ACCOUNT.
+           PERFORM RE-ACCEPT-VOUCHER-ACCOUNT
+               UNTIL VOUCHER-ACCOUNT NOT = ZEROES.
+
+       ACCEPT-VOUCHER-ACCOUNT.
+           DISPLAY "ENTER BANK ACCOUNT TO PAY FROM".
+           ACCEPT VOUCHER-ACCOUNT.
+
+       RE-ACCEPT-VOUCHER-ACCOUNT.
+           DISPLAY "A BANK ACCOUNT MUST BE ENTERED".
+           PERFORM ACCEPT-VOUCHER-ACCOUNT.
+
+      *--------------------------------
+      * Routines shared by all modes
+      *--------------------------------
+       INIT-RECURRING-RECORD.
+           MOVE SPACE TO RECURRING-FOR
+                         RECURRING-DEDUCTIBLE.
+           MOVE ZEROES TO RECURRING-NUMBER
+                          RECURRING-VENDOR
+                          RECURRING-AMOUNT.
+
+       INIT-VOUCHER-RECORD.
+           MOVE SPACE TO VOUCHER-INVOICE
+                         VOUCHER-FOR
+                         VOUCHER-DEDUCTIBLE
+                         VOUCHER-SELECTED.
+           MOVE ZEROES TO VOUCHER-NUMBER
+                          VOUCHER-VENDOR
+                          VOUCHER-AMOUNT
+                          VOUCHER-DATE
+                          VOUCHER-DUE
+                          VOUCHER-PAID-AMOUNT
+                          VOUCHER-PAID-DATE
+                          VOUCHER-CHECK-NO
+                          VOUCHER-ACCOUNT.
+
+      *------------------------------------
+      * Routines shared by Add and Change
+      *------------------------------------
+       ENTER-RECURRING-VENDOR.
+           PERFORM ACCEPT-RECURRING-VENDOR.
+           PERFORM RE-ACCEPT-RECURRING-VENDOR
+               UNTIL RECURRING-VENDOR NOT = ZEROES AND
+                     VENDOR-RECORD-FOUND = "Y".
+
+       ACCEPT-RECURRING-VENDOR.
+           DISPLAY "ENTER VENDOR".
+           ACCEPT RECURRING-VENDOR.
+           PERFORM CHECK-RECURRING-VENDOR.
+           PERFORM DISPLAY-RECURRING-VENDOR.
+
+       RE-ACCEPT-RECURRING-VENDOR.
+           DISPLAY ERROR-MESSAGE.
+           PERFORM ACCEPT-RECURRING-VENDOR.
+
+       CHECK-RECURRING-VENDOR.
+           IF RECURRING-VENDOR = ZEROES
+               MOVE "VENDOR MUST BE ENTERED" TO ERROR-MESSAGE
+           ELSE
+               MOVE RECURRING-VENDOR TO VENDOR-NUMBER
+               PERFORM READ-VENDOR-RECORD
+               IF VENDOR-RECORD-FOUND = "N"
+                   MOVE "VENDOR NOT ON FILE" TO ERROR-MESSAGE
+               ELSE
+               IF VENDOR-IS-INACTIVE
+                   MOVE "VENDOR IS INACTIVE" TO ERROR-MESSAGE.
+
+       ENTER-RECURRING-FOR.
+           PERFORM ACCEPT-RECURRING-FOR.
+           PERFORM RE-ACCEPT-RECURRING-FOR
+               UNTIL RECURRING-FOR NOT = SPACE.
+
+       ACCEPT-RECURRING-FOR.
+           DISPLAY "WHAT FOR?".
+           ACCEPT RECURRING-FOR.
+           INSPECT RECURRING-FOR
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-RECURRING-FOR.
+           DISPLAY "A DESCRIPTION MUST BE ENTERED".
+           PERFORM ACCEPT-RECURRING-FOR.
+
+       ENTER-RECURRING-AMOUNT.
+           PERFORM ACCEPT-RECURRING-AMOUNT.
+           PERFORM RE-ACCEPT-RECURRING-AMOUNT
+               UNTIL RECURRING-AMOUNT NOT = ZEROES.
+
+       ACCEPT-RECURRING-AMOUNT.
+           DISPLAY "ENTER AMOUNT".
+           ACCEPT RECURRING-AMOUNT-ENTRY.
+           MOVE RECURRING-AMOUNT-ENTRY TO RECURRING-AMOUNT-RAW.
+           COMPUTE RECURRING-AMOUNT ROUNDED = RECURRING-AMOUNT-RAW.
+
+       RE-ACCEPT-RECURRING-AMOUNT.
+           DISPLAY "AMOUNT MUST NOT BE ZERO".
+           PERFORM ACCEPT-RECURRING-AMOUNT.
+
+       ENTER-RECURRING-DEDUCTIBLE.
+           PERFORM ACCEPT-RECURRING-DEDUCTIBLE.
+           PERFORM RE-ACCEPT-RECURRING-DEDUCTIBLE
+               UNTIL RECURRING-DEDUCTIBLE = "Y" OR "N".
+
+       ACCEPT-RECURRING-DEDUCTIBLE.
+           DISPLAY "IS THIS TAX DEDUCTIBLE?".
+           ACCEPT RECURRING-DEDUCTIBLE.
+           INSPECT RECURRING-DEDUCTIBLE
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-RECURRING-DEDUCTIBLE.
+           DISPLAY "MUST BE YES OR NO".
+           PERFORM ACCEPT-RECURRING-DEDUCTIBLE.
+
+      *------------------------------------
+      * Routines shared by Change,
+      * Inquire, and Delete
+      *------------------------------------
+       GET-EXISTING-RECORD.
+           PERFORM ACCEPT-EXISTING-KEY.
+           PERFORM RE-ACCEPT-EXISTING-KEY
+               UNTIL RECURRING-RECORD-FOUND = "Y" OR
+                     RECURRING-NUMBER = ZEROES.
+
+       ACCEPT-EXISTING-KEY.
+           PERFORM INIT-RECURRING-RECORD.
+           PERFORM ENTER-RECURRING-NUMBER.
+           IF RECURRING-NUMBER NOT = ZEROES
+               PERFORM READ-RECURRING-RECORD.
+
+       RE-ACCEPT-EXISTING-KEY.
+           DISPLAY "RECORD NOT FOUND".
+           PERFORM ACCEPT-EXISTING-KEY.
+
+       ENTER-RECURRING-NUMBER.
+           DISPLAY "ENTER TEMPLATE NUMBER TO "
+                   THE-MODE.
+           ACCEPT RECURRING-NUMBER-FIELD.
+           MOVE RECURRING-NUMBER-FIELD TO RECURRING-NUMBER.
+
+       DISPLAY-RECURRING-NUMBER.
+           DISPLAY "   TEMPLATE NUMBER: " RECURRING-NUMBER.
+
+       DISPLAY-RECURRING-VENDOR.
+           IF VENDOR-RECORD-FOUND = "N"
+               MOVE "**Not Found**" TO VENDOR-NAME.
+           DISPLAY "1. VENDOR: "
+                   RECURRING-VENDOR " "
+                   VENDOR-NAME.
+
+       DISPLAY-ALL-FIELDS.
+           DISPLAY " ".
+           PERFORM DISPLAY-RECURRING-NUMBER.
+           MOVE RECURRING-VENDOR TO VENDOR-NUMBER.
+           PERFORM READ-VENDOR-RECORD.
+           PERFORM DISPLAY-RECURRING-VENDOR.
+           DISPLAY "2. FOR: " RECURRING-FOR.
+           MOVE RECURRING-AMOUNT TO RECURRING-AMOUNT-FIELD.
+           PERFORM SET-RECURRING-AMOUNT-PARENS.
+           DISPLAY "3. AMOUNT: " RECURRING-AMOUNT-PAREN
+                   RECURRING-AMOUNT-FIELD.
+           DISPLAY "4. DEDUCTIBLE: " RECURRING-DEDUCTIBLE.
+           DISPLAY " ".
+
+      *----------------------------------------
+      * Show negative amounts in parentheses,
+      * accounting-style, instead of a trailing
+      * minus sign.
+      *----------------------------------------
+       SET-RECURRING-AMOUNT-PARENS.
+           MOVE SPACE TO RECURRING-AMOUNT-PAREN.
+           IF RECURRING-AMOUNT-FIELD (11:1) = "-"
+               MOVE "(" TO RECURRING-AMOUNT-PAREN
+               MOVE ")" TO RECURRING-AMOUNT-FIELD (11:1).
+
+      *--------------------------------
+      * File I-O Routines
+      *--------------------------------
+       READ-RECURRING-RECORD.
+           MOVE "Y" TO RECURRING-RECORD-FOUND.
+           READ RECURRING-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO RECURRING-RECORD-FOUND.
+
+       WRITE-RECURRING-RECORD.
+           WRITE RECURRING-RECORD
+               INVALID KEY
+               DISPLAY "RECORD ALREADY ON FILE".
+
+       REWRITE-RECURRING-RECORD.
+           REWRITE RECURRING-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING TEMPLATE RECORD".
+
+       DELETE-RECURRING-RECORD.
+           DELETE RECURRING-FILE RECORD
+               INVALID KEY
+               DISPLAY "ERROR DELETING TEMPLATE RECORD".
+
+       READ-FIRST-VALID-RECURRING.
+           MOVE LOW-VALUES TO RECURRING-NUMBER.
+           START RECURRING-FILE
+               KEY NOT < RECURRING-NUMBER
+               INVALID KEY
+               MOVE "Y" TO RECURRING-FILE-AT-END.
+           IF RECURRING-FILE-AT-END NOT = "Y"
+               PERFORM READ-NEXT-VALID-RECURRING.
+
+       READ-NEXT-VALID-RECURRING.
+           MOVE "N" TO RECURRING-FILE-AT-END.
+           READ RECURRING-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO RECURRING-FILE-AT-END.
+
+       READ-VENDOR-RECORD.
+           MOVE "Y" TO VENDOR-RECORD-FOUND.
+           READ VENDOR-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO VENDOR-RECORD-FOUND.
+
+       WRITE-VOUCHER-RECORD.
+           WRITE VOUCHER-RECORD
+               INVALID KEY
+               DISPLAY "ERROR WRITING VOUCHER RECORD".
+
+       READ-CONTROL-RECORD.
+           MOVE "Y" TO CONTROL-RECORD-FOUND.
+           READ CONTROL-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO CONTROL-RECORD-FOUND.
+
+       WRITE-CONTROL-RECORD.
+           WRITE CONTROL-RECORD
+               INVALID KEY
+               DISPLAY "ERROR WRITING CONTROL RECORD".
+
+       REWRITE-CONTROL-RECORD.
+           REWRITE CONTROL-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING CONTROL RECORD".
+
+      *--------------------------------
+      * Utility routines.
+      *--------------------------------
+           COPY "pldate01.cbl".
