@@ -0,0 +1,32 @@
+      *--------------------------------------------------------
+      * FDVOUCH.CBL
+      * Use with FILE SECTION to define Voucher file descriptor.
+      * Primary Key - VOUCHER-NUMBER
+      * VOUCHER-DATE, VOUCHER-DUE and VOUCHER-PAID-DATE are all
+      *   dates in CCYYMMDD format.
+      * VOUCHER-SELECTED = "Y" once a voucher has been picked
+      *   for an upcoming check run.
+      * VOUCHER-PAID-AMOUNT, VOUCHER-PAID-DATE and
+      *   VOUCHER-CHECK-NO are filled in once the voucher has
+      *   actually been paid.
+      * VOUCHER-ACCOUNT is the bank account the voucher is to
+      *   be paid from - VCHPAY02 only pays vouchers whose
+      *   VOUCHER-ACCOUNT matches the account entered for that
+      *   check run.
+      *--------------------------------------------------------
+       FD  VOUCHER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  VOUCHER-RECORD.
+           05  VOUCHER-NUMBER              PIC 9(5).
+           05  VOUCHER-VENDOR              PIC 9(5).
+           05  VOUCHER-INVOICE             PIC X(15).
+           05  VOUCHER-FOR                 PIC X(30).
+           05  VOUCHER-AMOUNT              PIC S9(6)V99.
+           05  VOUCHER-DATE                PIC 9(8).
+           05  VOUCHER-DUE                 PIC 9(8).
+           05  VOUCHER-DEDUCTIBLE          PIC X.
+           05  VOUCHER-SELECTED            PIC X.
+           05  VOUCHER-PAID-AMOUNT         PIC S9(6)V99.
+           05  VOUCHER-PAID-DATE           PIC 9(8).
+           05  VOUCHER-CHECK-NO            PIC 9(6).
+           05  VOUCHER-ACCOUNT             PIC 9(10).
