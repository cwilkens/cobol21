@@ -0,0 +1,384 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHKJRN01.
+      *------------------------------------
+      * Check Disbursement Journal
+      *
+      * Lists every CHECK-RECORD issued
+      * within an operator-entered date
+      * range, in CHECK-NUMBER order within
+      * CHECK-ACCOUNT, with a running total
+      * per account - the source document
+      * for posting cash disbursements to
+      * the general ledger. Checks paid by
+      * ACH instead of being mailed are left
+      * out, since ACHEXP01's own export
+      * report already totals those - they
+      * belong on that journal, not this one.
+      *------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slchk01.cbl".
+
+           SELECT PRINTER-FILE
+               ASSIGN TO PRINTER
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdchk01.cbl".
+
+       FD  PRINTER-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  PRINTER-RECORD             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77  OK-TO-PROCESS            PIC X.
+       77  CHECK-FILE-AT-END        PIC X.
+       77  FIRST-RECORD-SWITCH      PIC X VALUE "Y".
+
+       77  CURRENT-ACCOUNT          PIC 9(10).
+       77  PREVIOUS-ACCOUNT         PIC 9(10) VALUE ZEROES.
+
+       77  FROM-DATE                PIC 9(8).
+       77  THRU-DATE                PIC 9(8).
+
+       77  LINE-COUNT               PIC 999 VALUE ZERO.
+       77  PAGE-NUMBER              PIC 9999 VALUE ZERO.
+       77  MAXIMUM-LINES            PIC 999 VALUE 55.
+       77  RECORD-COUNT             PIC 9999 VALUE ZEROES.
+
+       77  ACCOUNT-TOTAL            PIC S9(8)V99 VALUE ZEROES.
+       77  GRAND-TOTAL              PIC S9(8)V99 VALUE ZEROES.
+       77  RUNNING-TOTAL            PIC S9(8)V99 VALUE ZEROES.
+       77  TOTAL-AMOUNT-FIELD       PIC ZZZ,ZZZ,ZZ9.99-.
+
+           COPY "wscase01.cbl".
+
+           COPY "wsdate01.cbl".
+
+       01  ACCOUNT-HEADING-LINE.
+           05  FILLER               PIC X(8)  VALUE "ACCOUNT:".
+           05  PRINT-ACCOUNT        PIC 9(10).
+
+       01  DETAIL-LINE.
+           05  PRINT-CHECK-NUMBER   PIC ZZZZZ9.
+           05  FILLER               PIC X(2) VALUE SPACE.
+           05  PRINT-CHECK-DATE     PIC Z9/99/9999.
+           05  FILLER               PIC X(2) VALUE SPACE.
+           05  PRINT-PAYEE          PIC X(30).
+           05  PRINT-AMOUNT-PAREN   PIC X VALUE SPACE.
+           05  PRINT-AMOUNT         PIC ZZZ,ZZ9.99-.
+           05  PRINT-RUNNING-TOTAL-PAREN PIC X VALUE SPACE.
+           05  PRINT-RUNNING-TOTAL  PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  PRINT-VOIDED         PIC X(1).
+
+       01  ACCOUNT-TOTAL-LINE.
+           05  FILLER               PIC X(15) VALUE "ACCOUNT TOTAL:".
+           05  PRINT-ACCOUNT-TOTAL-PAREN PIC X VALUE SPACE.
+           05  PRINT-ACCOUNT-TOTAL  PIC ZZZ,ZZZ,ZZ9.99-.
+
+       01  GRAND-TOTAL-LINE.
+           05  FILLER               PIC X(13) VALUE "GRAND TOTAL:".
+           05  PRINT-GRAND-TOTAL-PAREN PIC X VALUE SPACE.
+           05  PRINT-GRAND-TOTAL    PIC ZZZ,ZZZ,ZZ9.99-.
+
+       01  COLUMN-LINE.
+           05  FILLER               PIC X(6)  VALUE "CHECK#".
+           05  FILLER               PIC X(2)  VALUE SPACE.
+           05  FILLER               PIC X(10) VALUE "CHK DATE".
+           05  FILLER               PIC X(2)  VALUE SPACE.
+           05  FILLER               PIC X(30) VALUE "PAYEE".
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  FILLER               PIC X(11) VALUE "AMOUNT".
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  FILLER               PIC X(13) VALUE "RUNNING TOTAL".
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  FILLER               PIC X(1)  VALUE "V".
+
+       01  TITLE-LINE.
+           05  FILLER               PIC X(24) VALUE SPACE.
+           05  FILLER               PIC X(26)
+               VALUE "CHECK DISBURSEMENT JOURNAL".
+           05  FILLER               PIC X(19) VALUE SPACE.
+           05  FILLER               PIC X(5)  VALUE "PAGE:".
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  PRINT-PAGE-NUMBER    PIC ZZZ9.
+
+       01  RANGE-LINE.
+           05  FILLER               PIC X(14) VALUE "ISSUED BETWEEN".
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  PRINT-FROM-DATE      PIC Z9/99/9999.
+           05  FILLER               PIC X(5)  VALUE " AND ".
+           05  PRINT-THRU-DATE      PIC Z9/99/9999.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN INPUT CHECK-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE CHECK-FILE.
+           PERFORM END-LAST-PAGE.
+
+       MAIN-PROCESS.
+           PERFORM GET-OK-TO-PROCESS.
+           IF OK-TO-PROCESS = "Y"
+               PERFORM GET-DATE-RANGE
+               PERFORM PRINT-THE-REPORT.
+
+       GET-OK-TO-PROCESS.
+           PERFORM ACCEPT-OK-TO-PROCESS.
+           PERFORM RE-ACCEPT-OK-TO-PROCESS
+               UNTIL OK-TO-PROCESS = "Y" OR "N".
+
+       ACCEPT-OK-TO-PROCESS.
+           DISPLAY "PRINT CHECK DISBURSEMENT JOURNAL (Y/N)?".
+           ACCEPT OK-TO-PROCESS.
+           INSPECT OK-TO-PROCESS
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-OK-TO-PROCESS.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OK-TO-PROCESS.
+
+      *--------------------------------
+      * Date range entry - typically
+      * the first and last day of the
+      * month being posted
+      *--------------------------------
+       GET-DATE-RANGE.
+           PERFORM GET-FROM-DATE.
+           PERFORM GET-THRU-DATE.
+
+       GET-FROM-DATE.
+           MOVE "N" TO ZERO-DATE-IS-OK.
+           MOVE "ISSUED ON OR AFTER(MM/DD/YYYY)?"
+               TO DATE-PROMPT.
+           MOVE "A FROM DATE IS REQUIRED"
+               TO DATE-ERROR-MESSAGE.
+           PERFORM GET-A-DATE.
+           MOVE DATE-YYYYMMDD TO FROM-DATE.
+
+       GET-THRU-DATE.
+           PERFORM ACCEPT-THRU-DATE.
+           PERFORM RE-ACCEPT-THRU-DATE
+               UNTIL THRU-DATE NOT < FROM-DATE.
+
+       ACCEPT-THRU-DATE.
+           MOVE "N" TO ZERO-DATE-IS-OK.
+           MOVE "ISSUED ON OR BEFORE(MM/DD/YYYY)?"
+               TO DATE-PROMPT.
+           MOVE "A THRU DATE IS REQUIRED"
+               TO DATE-ERROR-MESSAGE.
+           PERFORM GET-A-DATE.
+           MOVE DATE-YYYYMMDD TO THRU-DATE.
+
+       RE-ACCEPT-THRU-DATE.
+           DISPLAY "THRU DATE MAY NOT BE BEFORE FROM DATE".
+           PERFORM ACCEPT-THRU-DATE.
+
+       PRINT-THE-REPORT.
+           PERFORM START-ONE-REPORT.
+           PERFORM PROCESS-CHECKS.
+           PERFORM END-ONE-REPORT.
+
+       START-ONE-REPORT.
+           MOVE ZEROES TO LINE-COUNT PAGE-NUMBER
+                          RECORD-COUNT GRAND-TOTAL.
+           MOVE "Y" TO FIRST-RECORD-SWITCH.
+           PERFORM START-NEW-PAGE.
+
+       END-ONE-REPORT.
+           IF RECORD-COUNT = ZEROES
+               MOVE "NO CHECKS FOUND IN THAT DATE RANGE"
+                   TO PRINTER-RECORD
+               PERFORM WRITE-TO-PRINTER
+           ELSE
+               PERFORM END-ACCOUNT-GROUP
+               PERFORM PRINT-THE-GRAND-TOTAL.
+
+       PROCESS-CHECKS.
+           PERFORM READ-FIRST-VALID-CHECK.
+           PERFORM PROCESS-ALL-CHECKS
+               UNTIL CHECK-FILE-AT-END = "Y".
+
+       PROCESS-ALL-CHECKS.
+           PERFORM PROCESS-THIS-CHECK.
+           PERFORM READ-NEXT-VALID-CHECK.
+
+       PROCESS-THIS-CHECK.
+           ADD 1 TO RECORD-COUNT.
+           MOVE CHECK-ACCOUNT TO CURRENT-ACCOUNT.
+           IF FIRST-RECORD-SWITCH = "Y"
+               MOVE "N" TO FIRST-RECORD-SWITCH
+               PERFORM START-NEW-ACCOUNT-GROUP
+           ELSE
+           IF CURRENT-ACCOUNT NOT = PREVIOUS-ACCOUNT
+               PERFORM END-ACCOUNT-GROUP
+               PERFORM START-NEW-ACCOUNT-GROUP.
+
+           IF LINE-COUNT > MAXIMUM-LINES
+               PERFORM START-NEXT-PAGE.
+
+           ADD CHECK-AMOUNT TO RUNNING-TOTAL.
+           ADD CHECK-AMOUNT TO ACCOUNT-TOTAL.
+           ADD CHECK-AMOUNT TO GRAND-TOTAL.
+           PERFORM PRINT-THE-RECORD.
+           MOVE CURRENT-ACCOUNT TO PREVIOUS-ACCOUNT.
+
+       START-NEW-ACCOUNT-GROUP.
+           MOVE ZEROES TO ACCOUNT-TOTAL RUNNING-TOTAL.
+           MOVE SPACE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE SPACE TO ACCOUNT-HEADING-LINE.
+           MOVE CURRENT-ACCOUNT TO PRINT-ACCOUNT.
+           MOVE ACCOUNT-HEADING-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE COLUMN-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       END-ACCOUNT-GROUP.
+           MOVE SPACE TO ACCOUNT-TOTAL-LINE.
+           MOVE ACCOUNT-TOTAL TO PRINT-ACCOUNT-TOTAL.
+           PERFORM SET-PRINT-ACCOUNT-TOTAL-PARENS.
+           MOVE ACCOUNT-TOTAL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       PRINT-THE-GRAND-TOTAL.
+           MOVE SPACE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE SPACE TO GRAND-TOTAL-LINE.
+           MOVE GRAND-TOTAL TO PRINT-GRAND-TOTAL.
+           PERFORM SET-PRINT-GRAND-TOTAL-PARENS.
+           MOVE GRAND-TOTAL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       PRINT-THE-RECORD.
+           MOVE SPACE TO DETAIL-LINE.
+           MOVE CHECK-NUMBER TO PRINT-CHECK-NUMBER.
+           MOVE CHECK-ISSUE-DATE TO DATE-YYYYMMDD.
+           PERFORM CONVERT-TO-MMDDYYYY.
+           MOVE DATE-MMDDYYYY TO PRINT-CHECK-DATE.
+           MOVE CHECK-REFERENCE TO PRINT-PAYEE.
+           MOVE CHECK-AMOUNT TO PRINT-AMOUNT.
+           PERFORM SET-PRINT-AMOUNT-PARENS.
+           MOVE RUNNING-TOTAL TO PRINT-RUNNING-TOTAL.
+           PERFORM SET-PRINT-RUNNING-TOTAL-PARENS.
+           IF CHECK-IS-VOIDED
+               MOVE "V" TO PRINT-VOIDED
+           ELSE
+               MOVE SPACE TO PRINT-VOIDED.
+           MOVE DETAIL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       WRITE-TO-PRINTER.
+      *    WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+           DISPLAY PRINTER-RECORD.
+           ADD 1 TO LINE-COUNT.
+
+      *----------------------------------------
+      * Show negative amounts in parentheses,
+      * accounting-style, instead of a trailing
+      * minus sign.
+      *----------------------------------------
+       SET-PRINT-AMOUNT-PARENS.
+           MOVE SPACE TO PRINT-AMOUNT-PAREN.
+           IF PRINT-AMOUNT (11:1) = "-"
+               MOVE "(" TO PRINT-AMOUNT-PAREN
+               MOVE ")" TO PRINT-AMOUNT (11:1).
+
+       SET-PRINT-RUNNING-TOTAL-PARENS.
+           MOVE SPACE TO PRINT-RUNNING-TOTAL-PAREN.
+           IF PRINT-RUNNING-TOTAL (15:1) = "-"
+               MOVE "(" TO PRINT-RUNNING-TOTAL-PAREN
+               MOVE ")" TO PRINT-RUNNING-TOTAL (15:1).
+
+       SET-PRINT-ACCOUNT-TOTAL-PARENS.
+           MOVE SPACE TO PRINT-ACCOUNT-TOTAL-PAREN.
+           IF PRINT-ACCOUNT-TOTAL (15:1) = "-"
+               MOVE "(" TO PRINT-ACCOUNT-TOTAL-PAREN
+               MOVE ")" TO PRINT-ACCOUNT-TOTAL (15:1).
+
+       SET-PRINT-GRAND-TOTAL-PARENS.
+           MOVE SPACE TO PRINT-GRAND-TOTAL-PAREN.
+           IF PRINT-GRAND-TOTAL (15:1) = "-"
+               MOVE "(" TO PRINT-GRAND-TOTAL-PAREN
+               MOVE ")" TO PRINT-GRAND-TOTAL (15:1).
+
+       START-NEXT-PAGE.
+           PERFORM END-LAST-PAGE.
+           PERFORM START-NEW-PAGE.
+
+       START-NEW-PAGE.
+           ADD 1 TO PAGE-NUMBER.
+           MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+           MOVE TITLE-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE FROM-DATE TO DATE-YYYYMMDD.
+           PERFORM CONVERT-TO-MMDDYYYY.
+           MOVE DATE-MMDDYYYY TO PRINT-FROM-DATE.
+           MOVE THRU-DATE TO DATE-YYYYMMDD.
+           PERFORM CONVERT-TO-MMDDYYYY.
+           MOVE DATE-MMDDYYYY TO PRINT-THRU-DATE.
+           MOVE RANGE-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       END-LAST-PAGE.
+           MOVE SPACE TO PRINTER-RECORD.
+      *    WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+           DISPLAY PRINTER-RECORD.
+           MOVE ZERO TO LINE-COUNT.
+
+      *--------------------------------
+      * Read first, read next routines
+      * CHECK-FILE is keyed by CHECK-
+      * ACCOUNT + CHECK-NUMBER, so a
+      * sequential read from the top is
+      * already in the order the journal
+      * wants. Only checks issued in the
+      * date range are reported.
+      *--------------------------------
+       READ-FIRST-VALID-CHECK.
+           MOVE LOW-VALUES TO CHECK-KEY.
+           MOVE "N" TO CHECK-FILE-AT-END.
+           START CHECK-FILE
+               KEY NOT < CHECK-KEY
+               INVALID KEY
+               MOVE "Y" TO CHECK-FILE-AT-END.
+           IF CHECK-FILE-AT-END NOT = "Y"
+               PERFORM READ-NEXT-VALID-CHECK.
+
+       READ-NEXT-VALID-CHECK.
+           PERFORM READ-NEXT-CHECK-RECORD.
+           PERFORM READ-NEXT-CHECK-RECORD
+               UNTIL CHECK-FILE-AT-END = "Y"
+                  OR (    CHECK-ISSUE-DATE NOT < FROM-DATE
+                      AND CHECK-ISSUE-DATE NOT > THRU-DATE
+                      AND NOT CHECK-IS-ACH-PAID).
+
+       READ-NEXT-CHECK-RECORD.
+           MOVE "N" TO CHECK-FILE-AT-END.
+           READ CHECK-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO CHECK-FILE-AT-END.
+
+      *--------------------------------
+      * Utility routines
+      *--------------------------------
+           COPY "pldate01.cbl".
