@@ -0,0 +1,415 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POSPAY01.
+      *------------------------------------
+      * Positive Pay Export
+      *
+      * Scans every CHECK-RECORD issued
+      * within an operator-entered date
+      * range and writes one record per
+      * printed check to POSPAY-FILE for
+      * transmission to the bank, so the
+      * bank can refuse to honor any check
+      * presented that does not match an
+      * issued check number and amount on
+      * file. Checks paid by direct deposit
+      * through ACHEXP01 never reach the
+      * bank as paper, so they are left off
+      * this file the same way ACHEXP01
+      * leaves them off the printer. A
+      * voided check is reported with a
+      * VOID status so the bank also
+      * refuses a check that was issued and
+      * later reversed.
+      *------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slchk01.cbl".
+           COPY "slvnd02.cbl".
+
+           SELECT POSPAY-FILE
+               ASSIGN TO "pospay"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRINTER-FILE
+               ASSIGN TO PRINTER
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdchk01.cbl".
+           COPY "fdvnd04.cbl".
+
+       FD  POSPAY-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  POSPAY-RECORD.
+           05  POSPAY-ACCOUNT-OUT       PIC 9(10).
+           05  FILLER                   PIC X(1) VALUE SPACE.
+           05  POSPAY-CHECK-NUMBER-OUT  PIC 9(6).
+           05  FILLER                   PIC X(1) VALUE SPACE.
+           05  POSPAY-AMOUNT-OUT        PIC 9(8)V99.
+           05  FILLER                   PIC X(1) VALUE SPACE.
+           05  POSPAY-ISSUE-DATE-OUT    PIC 9(8).
+           05  FILLER                   PIC X(1) VALUE SPACE.
+           05  POSPAY-PAYEE-OUT         PIC X(30).
+           05  FILLER                   PIC X(1) VALUE SPACE.
+           05  POSPAY-STATUS-OUT        PIC X(4).
+
+       FD  PRINTER-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  PRINTER-RECORD              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77  OK-TO-PROCESS             PIC X.
+       77  CHECK-FILE-AT-END         PIC X.
+       77  VENDOR-RECORD-FOUND       PIC X.
+
+       77  FROM-DATE                 PIC 9(8).
+       77  THRU-DATE                 PIC 9(8).
+
+       77  PAYEE-NAME                PIC X(30).
+
+       77  LINE-COUNT                PIC 999 VALUE ZERO.
+       77  PAGE-NUMBER               PIC 9999 VALUE ZERO.
+       77  MAXIMUM-LINES             PIC 999 VALUE 55.
+
+       77  RECORD-COUNT              PIC 9(5) VALUE ZEROES.
+       77  EXPORTED-COUNT            PIC 9(5) VALUE ZEROES.
+       77  VOIDED-COUNT              PIC 9(5) VALUE ZEROES.
+       77  SKIPPED-COUNT             PIC 9(5) VALUE ZEROES.
+       77  EXPORTED-TOTAL            PIC S9(8)V99 VALUE ZEROES.
+
+           COPY "wscase01.cbl".
+
+           COPY "wsdate01.cbl".
+
+       01  DETAIL-LINE.
+           05  PRINT-CHECK-NUMBER    PIC ZZZZZ9.
+           05  FILLER                PIC X(2) VALUE SPACE.
+           05  PRINT-PAYEE           PIC X(30).
+           05  PRINT-AMOUNT-PAREN    PIC X VALUE SPACE.
+           05  PRINT-AMOUNT          PIC ZZZ,ZZ9.99-.
+           05  FILLER                PIC X(2) VALUE SPACE.
+           05  PRINT-STATUS          PIC X(4).
+
+       01  TOTAL-LINE.
+           05  FILLER                PIC X(17) VALUE "CHECKS EXPORTED:".
+           05  PRINT-EXPORTED-COUNT  PIC ZZZZ9.
+           05  FILLER                PIC X(3) VALUE SPACE.
+           05  FILLER                PIC X(8) VALUE "VOIDED:".
+           05  PRINT-VOIDED-COUNT    PIC ZZZZ9.
+           05  FILLER                PIC X(3) VALUE SPACE.
+           05  FILLER                PIC X(14) VALUE "ACH SKIPPED:".
+           05  PRINT-SKIPPED-COUNT   PIC ZZZZ9.
+           05  FILLER                PIC X(3) VALUE SPACE.
+           05  FILLER                PIC X(14) VALUE "TOTAL AMOUNT:".
+           05  PRINT-EXPORTED-TOTAL-PAREN PIC X VALUE SPACE.
+           05  PRINT-EXPORTED-TOTAL  PIC ZZZ,ZZZ,ZZ9.99-.
+
+       01  COLUMN-LINE.
+           05  FILLER                PIC X(6)  VALUE "CHECK#".
+           05  FILLER                PIC X(2)  VALUE SPACE.
+           05  FILLER                PIC X(30) VALUE "PAYEE".
+           05  FILLER                PIC X(1)  VALUE SPACE.
+           05  FILLER                PIC X(11) VALUE "AMOUNT".
+           05  FILLER                PIC X(2)  VALUE SPACE.
+           05  FILLER                PIC X(4)  VALUE "STAT".
+
+       01  TITLE-LINE.
+           05  FILLER                PIC X(24) VALUE SPACE.
+           05  FILLER                PIC X(22)
+               VALUE "POSITIVE PAY EXPORT".
+           05  FILLER                PIC X(17) VALUE SPACE.
+           05  FILLER                PIC X(5)  VALUE "PAGE:".
+           05  FILLER                PIC X(1)  VALUE SPACE.
+           05  PRINT-PAGE-NUMBER     PIC ZZZ9.
+
+       01  RANGE-LINE.
+           05  FILLER                PIC X(14) VALUE "ISSUED BETWEEN".
+           05  FILLER                PIC X(1)  VALUE SPACE.
+           05  PRINT-FROM-DATE       PIC Z9/99/9999.
+           05  FILLER                PIC X(5)  VALUE " AND ".
+           05  PRINT-THRU-DATE       PIC Z9/99/9999.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN INPUT CHECK-FILE.
+           OPEN INPUT VENDOR-FILE.
+           OPEN OUTPUT POSPAY-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE CHECK-FILE.
+           CLOSE VENDOR-FILE.
+           CLOSE POSPAY-FILE.
+           PERFORM END-LAST-PAGE.
+
+       MAIN-PROCESS.
+           PERFORM GET-OK-TO-PROCESS.
+           IF OK-TO-PROCESS = "Y"
+               PERFORM GET-DATE-RANGE
+               PERFORM RUN-THE-EXPORT.
+
+       GET-OK-TO-PROCESS.
+           PERFORM ACCEPT-OK-TO-PROCESS.
+           PERFORM RE-ACCEPT-OK-TO-PROCESS
+               UNTIL OK-TO-PROCESS = "Y" OR "N".
+
+       ACCEPT-OK-TO-PROCESS.
+           DISPLAY "BUILD POSITIVE PAY EXPORT (Y/N)?".
+           ACCEPT OK-TO-PROCESS.
+           INSPECT OK-TO-PROCESS
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-OK-TO-PROCESS.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OK-TO-PROCESS.
+
+      *--------------------------------
+      * Date range entry - typically
+      * the checks issued on the most
+      * recent check run
+      *--------------------------------
+       GET-DATE-RANGE.
+           PERFORM GET-FROM-DATE.
+           PERFORM GET-THRU-DATE.
+
+       GET-FROM-DATE.
+           MOVE "N" TO ZERO-DATE-IS-OK.
+           MOVE "ISSUED ON OR AFTER(MM/DD/YYYY)?"
+               TO DATE-PROMPT.
+           MOVE "A FROM DATE IS REQUIRED"
+               TO DATE-ERROR-MESSAGE.
+           PERFORM GET-A-DATE.
+           MOVE DATE-YYYYMMDD TO FROM-DATE.
+
+       GET-THRU-DATE.
+           PERFORM ACCEPT-THRU-DATE.
+           PERFORM RE-ACCEPT-THRU-DATE
+               UNTIL THRU-DATE NOT < FROM-DATE.
+
+       ACCEPT-THRU-DATE.
+           MOVE "N" TO ZERO-DATE-IS-OK.
+           MOVE "ISSUED ON OR BEFORE(MM/DD/YYYY)?"
+               TO DATE-PROMPT.
+           MOVE "A THRU DATE IS REQUIRED"
+               TO DATE-ERROR-MESSAGE.
+           PERFORM GET-A-DATE.
+           MOVE DATE-YYYYMMDD TO THRU-DATE.
+
+       RE-ACCEPT-THRU-DATE.
+           DISPLAY "THRU DATE MAY NOT BE BEFORE FROM DATE".
+           PERFORM ACCEPT-THRU-DATE.
+
+       RUN-THE-EXPORT.
+           PERFORM START-ONE-REPORT.
+           PERFORM PROCESS-CHECKS.
+           PERFORM END-ONE-REPORT.
+
+       START-ONE-REPORT.
+           MOVE ZEROES TO LINE-COUNT PAGE-NUMBER
+                          RECORD-COUNT EXPORTED-COUNT
+                          VOIDED-COUNT SKIPPED-COUNT
+                          EXPORTED-TOTAL.
+           PERFORM START-NEW-PAGE.
+
+       END-ONE-REPORT.
+           IF EXPORTED-COUNT = ZEROES AND VOIDED-COUNT = ZEROES
+               MOVE "NO CHECKS FOUND IN THAT DATE RANGE"
+                   TO PRINTER-RECORD
+               PERFORM WRITE-TO-PRINTER
+           ELSE
+               PERFORM PRINT-THE-TOTALS.
+
+       PROCESS-CHECKS.
+           PERFORM READ-FIRST-VALID-CHECK.
+           PERFORM PROCESS-ALL-CHECKS
+               UNTIL CHECK-FILE-AT-END = "Y".
+
+       PROCESS-ALL-CHECKS.
+           PERFORM PROCESS-THIS-CHECK.
+           PERFORM READ-NEXT-VALID-CHECK.
+
+      *------------------------------------
+      * An ACH-paid vendor never gets a
+      * positive-pay "ISSU" record in the
+      * first place, so voiding one of its
+      * checks must not send the bank a
+      * "VOID" record either - the ACH
+      * skip applies the same way to both
+      * an issued check and a void of one.
+      *------------------------------------
+       PROCESS-THIS-CHECK.
+           ADD 1 TO RECORD-COUNT.
+           PERFORM LOOK-UP-CHECK-VENDOR.
+           IF VENDOR-RECORD-FOUND = "Y" AND VENDOR-ACH-USED
+               ADD 1 TO SKIPPED-COUNT
+           ELSE
+               IF CHECK-IS-VOIDED
+                   PERFORM EXPORT-VOIDED-CHECK
+               ELSE
+                   PERFORM EXPORT-ISSUED-CHECK.
+
+       LOOK-UP-CHECK-VENDOR.
+           MOVE SPACE TO PAYEE-NAME.
+           IF CHECK-VENDOR = ZEROES
+               MOVE CHECK-REFERENCE TO PAYEE-NAME
+               MOVE "N" TO VENDOR-RECORD-FOUND
+           ELSE
+               MOVE CHECK-VENDOR TO VENDOR-NUMBER
+               PERFORM READ-VENDOR-RECORD
+               IF VENDOR-RECORD-FOUND = "Y"
+                   MOVE VENDOR-NAME TO PAYEE-NAME
+               ELSE
+                   MOVE CHECK-REFERENCE TO PAYEE-NAME.
+
+       READ-VENDOR-RECORD.
+           MOVE "Y" TO VENDOR-RECORD-FOUND.
+           READ VENDOR-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO VENDOR-RECORD-FOUND.
+
+       EXPORT-ISSUED-CHECK.
+           ADD 1 TO EXPORTED-COUNT.
+           ADD CHECK-AMOUNT TO EXPORTED-TOTAL.
+           MOVE "ISSU" TO POSPAY-STATUS-OUT.
+           PERFORM WRITE-POSPAY-RECORD.
+           PERFORM PRINT-THE-RECORD.
+
+       EXPORT-VOIDED-CHECK.
+           ADD 1 TO VOIDED-COUNT.
+           MOVE "VOID" TO POSPAY-STATUS-OUT.
+           PERFORM WRITE-POSPAY-RECORD.
+           PERFORM PRINT-THE-RECORD.
+
+       WRITE-POSPAY-RECORD.
+           MOVE SPACE TO POSPAY-RECORD.
+           MOVE CHECK-ACCOUNT TO POSPAY-ACCOUNT-OUT.
+           MOVE CHECK-NUMBER TO POSPAY-CHECK-NUMBER-OUT.
+           MOVE CHECK-AMOUNT TO POSPAY-AMOUNT-OUT.
+           MOVE CHECK-ISSUE-DATE TO POSPAY-ISSUE-DATE-OUT.
+           MOVE PAYEE-NAME TO POSPAY-PAYEE-OUT.
+           WRITE POSPAY-RECORD.
+
+       PRINT-THE-RECORD.
+           IF LINE-COUNT > MAXIMUM-LINES
+               PERFORM START-NEXT-PAGE.
+           MOVE SPACE TO DETAIL-LINE.
+           MOVE CHECK-NUMBER TO PRINT-CHECK-NUMBER.
+           MOVE PAYEE-NAME TO PRINT-PAYEE.
+           MOVE CHECK-AMOUNT TO PRINT-AMOUNT.
+           PERFORM SET-PRINT-AMOUNT-PARENS.
+           MOVE POSPAY-STATUS-OUT TO PRINT-STATUS.
+           MOVE DETAIL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       PRINT-THE-TOTALS.
+           MOVE SPACE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE SPACE TO TOTAL-LINE.
+           MOVE EXPORTED-COUNT TO PRINT-EXPORTED-COUNT.
+           MOVE VOIDED-COUNT TO PRINT-VOIDED-COUNT.
+           MOVE SKIPPED-COUNT TO PRINT-SKIPPED-COUNT.
+           MOVE EXPORTED-TOTAL TO PRINT-EXPORTED-TOTAL.
+           PERFORM SET-PRINT-EXPORTED-TOTAL-PARENS.
+           MOVE TOTAL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       WRITE-TO-PRINTER.
+      *    WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+           DISPLAY PRINTER-RECORD.
+           ADD 1 TO LINE-COUNT.
+
+      *----------------------------------------
+      * Show negative amounts in parentheses,
+      * accounting-style, instead of a trailing
+      * minus sign.
+      *----------------------------------------
+       SET-PRINT-AMOUNT-PARENS.
+           MOVE SPACE TO PRINT-AMOUNT-PAREN.
+           IF PRINT-AMOUNT (11:1) = "-"
+               MOVE "(" TO PRINT-AMOUNT-PAREN
+               MOVE ")" TO PRINT-AMOUNT (11:1).
+
+       SET-PRINT-EXPORTED-TOTAL-PARENS.
+           MOVE SPACE TO PRINT-EXPORTED-TOTAL-PAREN.
+           IF PRINT-EXPORTED-TOTAL (15:1) = "-"
+               MOVE "(" TO PRINT-EXPORTED-TOTAL-PAREN
+               MOVE ")" TO PRINT-EXPORTED-TOTAL (15:1).
+
+       START-NEXT-PAGE.
+           PERFORM END-LAST-PAGE.
+           PERFORM START-NEW-PAGE.
+
+       START-NEW-PAGE.
+           ADD 1 TO PAGE-NUMBER.
+           MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+           MOVE TITLE-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE FROM-DATE TO DATE-YYYYMMDD.
+           PERFORM CONVERT-TO-MMDDYYYY.
+           MOVE DATE-MMDDYYYY TO PRINT-FROM-DATE.
+           MOVE THRU-DATE TO DATE-YYYYMMDD.
+           PERFORM CONVERT-TO-MMDDYYYY.
+           MOVE DATE-MMDDYYYY TO PRINT-THRU-DATE.
+           MOVE RANGE-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE COLUMN-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       END-LAST-PAGE.
+           MOVE SPACE TO PRINTER-RECORD.
+      *    WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+           DISPLAY PRINTER-RECORD.
+           MOVE ZERO TO LINE-COUNT.
+
+      *--------------------------------
+      * Read first, read next routines
+      * CHECK-FILE is keyed by CHECK-
+      * ACCOUNT + CHECK-NUMBER, so a
+      * sequential read from the top is
+      * already in check-number order.
+      * Only checks issued in the date
+      * range are considered.
+      *--------------------------------
+       READ-FIRST-VALID-CHECK.
+           MOVE LOW-VALUES TO CHECK-KEY.
+           MOVE "N" TO CHECK-FILE-AT-END.
+           START CHECK-FILE
+               KEY NOT < CHECK-KEY
+               INVALID KEY
+               MOVE "Y" TO CHECK-FILE-AT-END.
+           IF CHECK-FILE-AT-END NOT = "Y"
+               PERFORM READ-NEXT-VALID-CHECK.
+
+       READ-NEXT-VALID-CHECK.
+           PERFORM READ-NEXT-CHECK-RECORD.
+           PERFORM READ-NEXT-CHECK-RECORD
+               UNTIL CHECK-FILE-AT-END = "Y"
+                  OR (    CHECK-ISSUE-DATE NOT < FROM-DATE
+                      AND CHECK-ISSUE-DATE NOT > THRU-DATE).
+
+       READ-NEXT-CHECK-RECORD.
+           MOVE "N" TO CHECK-FILE-AT-END.
+           READ CHECK-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO CHECK-FILE-AT-END.
+
+      *--------------------------------
+      * Utility routines
+      *--------------------------------
+           COPY "pldate01.cbl".
