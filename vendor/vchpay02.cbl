@@ -0,0 +1,295 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VCHPAY02.
+      *------------------------------------
+      * Paid Bills Entry - the check writing
+      * run.
+      *
+      * Asks the user for a check account and
+      * a check date, then:
+      *
+      * 1. Searches the voucher file for
+      *    unpaid, selected vouchers
+      * 2. Assigns each one the next check
+      *    number for that CHECK-ACCOUNT, off
+      *    CONTROL-LAST-CHECK, in VOUCHER-NUMBER
+      *    order
+      * 3. Writes a matching CHECK-RECORD
+      * 4. Stamps VOUCHER-PAID-AMOUNT,
+      *    VOUCHER-PAID-DATE and
+      *    VOUCHER-CHECK-NO on the voucher
+      *    and clears VOUCHER-SELECTED
+      *------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slvouch.cbl".
+
+           COPY "slvnd02.cbl".
+
+           COPY "slchk01.cbl".
+
+           COPY "slcontrl.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdvouch.cbl".
+
+           COPY "fdvnd04.cbl".
+
+           COPY "fdchk01.cbl".
+
+           COPY "fdcontrl.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       77  OK-TO-PROCESS               PIC X.
+       77  VOUCHER-FILE-AT-END         PIC X.
+       77  VENDOR-RECORD-FOUND         PIC X.
+       77  CONTROL-RECORD-FOUND        PIC X.
+
+       77  CHECK-ACCOUNT-ENTRY         PIC 9(10).
+       77  NEXT-CHECK-NUMBER           PIC 9(6).
+       77  CHECK-RUN-DATE              PIC 9(8).
+
+       77  RECORD-COUNT                PIC 9(5) VALUE ZEROES.
+       77  TOTAL-AMOUNT                PIC S9(8)V99 VALUE ZEROES.
+       77  TOTAL-AMOUNT-PAREN          PIC X VALUE SPACE.
+       77  TOTAL-AMOUNT-FIELD          PIC ZZZ,ZZZ,ZZ9.99-.
+
+           COPY "wscase01.cbl".
+
+           COPY "wsdate01.cbl".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN I-O VOUCHER-FILE.
+           OPEN I-O VENDOR-FILE.
+           OPEN I-O CHECK-FILE.
+           OPEN I-O CONTROL-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE VOUCHER-FILE.
+           CLOSE VENDOR-FILE.
+           CLOSE CHECK-FILE.
+           CLOSE CONTROL-FILE.
+
+       MAIN-PROCESS.
+           PERFORM GET-OK-TO-PROCESS.
+           IF OK-TO-PROCESS = "Y"
+               PERFORM GET-CHECK-ACCOUNT
+               PERFORM GET-CHECK-RUN-DATE
+               PERFORM GET-NEXT-CHECK-NUMBER
+               PERFORM PROCESS-VOUCHERS
+               PERFORM DISPLAY-RUN-TOTALS.
+
+       GET-OK-TO-PROCESS.
+           PERFORM ACCEPT-OK-TO-PROCESS.
+           PERFORM RE-ACCEPT-OK-TO-PROCESS
+               UNTIL OK-TO-PROCESS = "Y" OR "N".
+
+       ACCEPT-OK-TO-PROCESS.
+           DISPLAY "WRITE CHECKS FOR SELECTED VOUCHERS (Y/N)?".
+           ACCEPT OK-TO-PROCESS.
+           INSPECT OK-TO-PROCESS
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-OK-TO-PROCESS.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OK-TO-PROCESS.
+
+       GET-CHECK-ACCOUNT.
+           PERFORM ACCEPT-CHECK-ACCOUNT.
+           PERFORM RE-ACCEPT-CHECK-ACCOUNT
+               UNTIL CHECK-ACCOUNT-ENTRY NOT = ZEROES.
+
+       ACCEPT-CHECK-ACCOUNT.
+           DISPLAY "ENTER THE BANK ACCOUNT TO PAY FROM".
+           ACCEPT CHECK-ACCOUNT-ENTRY.
+
+       RE-ACCEPT-CHECK-ACCOUNT.
+           DISPLAY "A BANK ACCOUNT MUST BE ENTERED".
+           PERFORM ACCEPT-CHECK-ACCOUNT.
+
+       GET-CHECK-RUN-DATE.
+           MOVE "N" TO ZERO-DATE-IS-OK.
+           MOVE "ENTER CHECK DATE (MM/DD/YYYY)?"
+               TO DATE-PROMPT.
+           MOVE "A CHECK DATE IS REQUIRED"
+               TO DATE-ERROR-MESSAGE.
+           PERFORM GET-A-DATE.
+           MOVE DATE-YYYYMMDD TO CHECK-RUN-DATE.
+
+      *--------------------------------
+      * Find this account's counter
+      * record in the control file,
+      * creating it the first time the
+      * account is used. The counter
+      * itself is advanced and saved
+      * once per check, in
+      * ASSIGN-NEXT-CHECK-NUMBER.
+      *--------------------------------
+       GET-NEXT-CHECK-NUMBER.
+           MOVE 2 TO CONTROL-TYPE.
+           MOVE CHECK-ACCOUNT-ENTRY TO CONTROL-ACCOUNT.
+           PERFORM READ-CONTROL-RECORD.
+           IF CONTROL-RECORD-FOUND = "N"
+               PERFORM CREATE-CHECK-CONTROL-RECORD.
+
+       CREATE-CHECK-CONTROL-RECORD.
+           MOVE ZEROES TO CONTROL-LAST-CHECK.
+           PERFORM WRITE-CONTROL-RECORD.
+
+      *--------------------------------
+      * Pay all selected, unpaid vouchers
+      *--------------------------------
+       PROCESS-VOUCHERS.
+           PERFORM READ-FIRST-VALID-VOUCHER.
+           PERFORM PROCESS-ALL-VOUCHERS
+               UNTIL VOUCHER-FILE-AT-END = "Y".
+
+       PROCESS-ALL-VOUCHERS.
+           PERFORM PROCESS-THIS-VOUCHER.
+           PERFORM READ-NEXT-VALID-VOUCHER.
+
+       PROCESS-THIS-VOUCHER.
+           PERFORM ASSIGN-NEXT-CHECK-NUMBER.
+           PERFORM BUILD-CHECK-RECORD.
+           PERFORM WRITE-CHECK-RECORD.
+           PERFORM STAMP-VOUCHER-AS-PAID.
+           PERFORM REWRITE-VOUCHER-RECORD.
+           ADD 1 TO RECORD-COUNT.
+           ADD VOUCHER-AMOUNT TO TOTAL-AMOUNT.
+
+      *--------------------------------
+      * Advance and save the control
+      * file's counter for this account
+      * once per check actually written,
+      * so the next run always starts
+      * from the last check truly on
+      * file, no matter how many checks
+      * this run writes.
+      *--------------------------------
+       ASSIGN-NEXT-CHECK-NUMBER.
+           ADD 1 TO CONTROL-LAST-CHECK.
+           MOVE CONTROL-LAST-CHECK TO NEXT-CHECK-NUMBER.
+           PERFORM REWRITE-CONTROL-RECORD.
+
+       BUILD-CHECK-RECORD.
+           MOVE CHECK-ACCOUNT-ENTRY TO CHECK-ACCOUNT.
+           MOVE NEXT-CHECK-NUMBER TO CHECK-NUMBER.
+           MOVE VOUCHER-AMOUNT TO CHECK-AMOUNT.
+           MOVE VOUCHER-INVOICE TO CHECK-INVOICE.
+           MOVE VOUCHER-VENDOR TO CHECK-VENDOR.
+           PERFORM LOOKUP-VENDOR-FOR-CHECK.
+           MOVE "N" TO CHECK-CLEARED.
+           MOVE "N" TO CHECK-VOIDED.
+           MOVE "N" TO CHECK-PAID-BY-ACH.
+           MOVE CHECK-RUN-DATE TO CHECK-ISSUE-DATE.
+
+       LOOKUP-VENDOR-FOR-CHECK.
+           MOVE VOUCHER-VENDOR TO VENDOR-NUMBER.
+           PERFORM READ-VENDOR-RECORD.
+           IF VENDOR-RECORD-FOUND = "Y"
+               MOVE VENDOR-NAME TO CHECK-REFERENCE
+           ELSE
+               MOVE "*VENDOR NOT ON FILE*" TO CHECK-REFERENCE.
+
+       STAMP-VOUCHER-AS-PAID.
+           MOVE VOUCHER-AMOUNT TO VOUCHER-PAID-AMOUNT.
+           MOVE CHECK-RUN-DATE TO VOUCHER-PAID-DATE.
+           MOVE NEXT-CHECK-NUMBER TO VOUCHER-CHECK-NO.
+           MOVE "N" TO VOUCHER-SELECTED.
+
+       DISPLAY-RUN-TOTALS.
+           MOVE TOTAL-AMOUNT TO TOTAL-AMOUNT-FIELD.
+           PERFORM SET-TOTAL-AMOUNT-PARENS.
+           DISPLAY " ".
+           DISPLAY "CHECKS WRITTEN: " RECORD-COUNT.
+           DISPLAY "TOTAL AMOUNT:   " TOTAL-AMOUNT-PAREN
+                   TOTAL-AMOUNT-FIELD.
+
+      *----------------------------------------
+      * Show negative amounts in parentheses,
+      * accounting-style, instead of a trailing
+      * minus sign.
+      *----------------------------------------
+       SET-TOTAL-AMOUNT-PARENS.
+           MOVE SPACE TO TOTAL-AMOUNT-PAREN.
+           IF TOTAL-AMOUNT-FIELD (15:1) = "-"
+               MOVE "(" TO TOTAL-AMOUNT-PAREN
+               MOVE ")" TO TOTAL-AMOUNT-FIELD (15:1).
+
+      *--------------------------------
+      * Read first, read next routines
+      *--------------------------------
+       READ-FIRST-VALID-VOUCHER.
+           PERFORM READ-NEXT-VALID-VOUCHER.
+
+       READ-NEXT-VALID-VOUCHER.
+           PERFORM READ-NEXT-VOUCHER-RECORD.
+           PERFORM READ-NEXT-VOUCHER-RECORD
+               UNTIL VOUCHER-FILE-AT-END = "Y"
+                   OR (    VOUCHER-PAID-DATE = ZEROES
+                       AND VOUCHER-SELECTED = "Y"
+                       AND VOUCHER-ACCOUNT = CHECK-ACCOUNT-ENTRY).
+
+       READ-NEXT-VOUCHER-RECORD.
+           MOVE "N" TO VOUCHER-FILE-AT-END.
+           READ VOUCHER-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO VOUCHER-FILE-AT-END.
+
+      *--------------------------------
+      * Other File I-O routines.
+      *--------------------------------
+       REWRITE-VOUCHER-RECORD.
+           REWRITE VOUCHER-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING VOUCHER RECORD".
+
+       WRITE-CHECK-RECORD.
+           WRITE CHECK-RECORD
+               INVALID KEY
+               DISPLAY "ERROR WRITING CHECK RECORD - POSSIBLE "
+                       "DUPLICATE CHECK NUMBER".
+
+       READ-VENDOR-RECORD.
+           MOVE "Y" TO VENDOR-RECORD-FOUND.
+           READ VENDOR-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO VENDOR-RECORD-FOUND.
+
+       READ-CONTROL-RECORD.
+           MOVE "Y" TO CONTROL-RECORD-FOUND.
+           READ CONTROL-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO CONTROL-RECORD-FOUND.
+
+       WRITE-CONTROL-RECORD.
+           WRITE CONTROL-RECORD
+               INVALID KEY
+               DISPLAY "ERROR WRITING CONTROL RECORD".
+
+       REWRITE-CONTROL-RECORD.
+           REWRITE CONTROL-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING CONTROL RECORD".
+
+      *--------------------------------
+      * Utility routines.
+      *--------------------------------
+           COPY "pldate01.cbl".
