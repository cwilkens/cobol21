@@ -0,0 +1,370 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VNDEXP01.
+      *--------------------------------------------
+      * Open-Payables Exposure Summary
+      *
+      * Totals VOUCHER-AMOUNT, per vendor, for every
+      * unpaid voucher (VOUCHER-PAID-DATE = zero),
+      * and prints one line per vendor in descending
+      * total order, so the biggest amounts owed show
+      * up first.
+      *--------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "slvouch.cbl".
+
+           COPY "slvnd02.cbl".
+
+           SELECT WORK-FILE
+               ASSIGN TO "expwork"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORT-FILE
+               ASSIGN TO "SORT".
+
+           SELECT TOTAL-FILE
+               ASSIGN TO "exptotl"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORTED-TOTAL-FILE
+               ASSIGN TO "exptotl2"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT TOTAL-SORT-FILE
+               ASSIGN TO "SORT2".
+
+           SELECT PRINTER-FILE
+               ASSIGN TO PRINTER
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "fdvouch.cbl".
+
+           COPY "fdvnd04.cbl".
+
+       FD  WORK-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  WORK-RECORD.
+           05  WORK-NUMBER           PIC 9(5).
+           05  WORK-VENDOR           PIC 9(5).
+           05  WORK-INVOICE          PIC X(15).
+           05  WORK-FOR              PIC X(30).
+           05  WORK-AMOUNT           PIC S9(6)V99.
+           05  WORK-DATE             PIC 9(8).
+           05  WORK-DUE              PIC 9(8).
+           05  WORK-DEDUCTIBLE       PIC X.
+           05  WORK-SELECTED         PIC X.
+           05  WORK-PAID-AMOUNT      PIC S9(6)V99.
+           05  WORK-PAID-DATE        PIC 9(8).
+           05  WORK-CHECK-NO         PIC 9(6).
+           05  WORK-ACCOUNT          PIC 9(10).
+
+       SD  SORT-FILE.
+
+       01  SORT-RECORD.
+           05  SORT-NUMBER           PIC 9(5).
+           05  SORT-VENDOR           PIC 9(5).
+           05  SORT-INVOICE          PIC X(15).
+           05  SORT-FOR              PIC X(30).
+           05  SORT-AMOUNT           PIC S9(6)V99.
+           05  SORT-DATE             PIC 9(8).
+           05  SORT-DUE              PIC 9(8).
+           05  SORT-DEDUCTIBLE       PIC X.
+           05  SORT-SELECTED         PIC X.
+           05  SORT-PAID-AMOUNT      PIC S9(6)V99.
+           05  SORT-PAID-DATE        PIC 9(8).
+           05  SORT-CHECK-NO         PIC 9(6).
+           05  SORT-ACCOUNT          PIC 9(10).
+
+      *--------------------------------
+      * One record per vendor with open
+      * exposure, built from the first
+      * sort's group totals, then
+      * re-sorted by total descending.
+      *--------------------------------
+       FD  TOTAL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TOTAL-RECORD.
+           05  TOTAL-VENDOR          PIC 9(5).
+           05  TOTAL-AMOUNT          PIC S9(8)V99.
+
+       FD  SORTED-TOTAL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SORTED-TOTAL-RECORD.
+           05  SORTED-TOTAL-VENDOR   PIC 9(5).
+           05  SORTED-TOTAL-AMOUNT   PIC S9(8)V99.
+
+       SD  TOTAL-SORT-FILE.
+
+       01  TOTAL-SORT-RECORD.
+           05  TOTAL-SORT-AMOUNT     PIC S9(8)V99.
+           05  TOTAL-SORT-VENDOR     PIC 9(5).
+
+       FD  PRINTER-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  PRINTER-RECORD             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77  OK-TO-PROCESS            PIC X.
+       77  WORK-FILE-AT-END         PIC X.
+       77  TOTAL-FILE-AT-END        PIC X.
+       77  VENDOR-RECORD-FOUND      PIC X.
+       77  FIRST-RECORD-SWITCH      PIC X VALUE "Y".
+
+       77  CURRENT-VENDOR           PIC 9(5).
+       77  PREVIOUS-VENDOR          PIC 9(5) VALUE ZEROES.
+
+       77  VENDOR-TOTAL             PIC S9(8)V99 VALUE ZEROES.
+       77  GRAND-TOTAL              PIC S9(8)V99 VALUE ZEROES.
+
+       77  RECORD-COUNT             PIC 9(5) VALUE ZEROES.
+       77  VENDOR-COUNT             PIC 9(5) VALUE ZEROES.
+
+       77  LINE-COUNT               PIC 999 VALUE ZERO.
+       77  PAGE-NUMBER              PIC 9999 VALUE ZERO.
+       77  MAXIMUM-LINES            PIC 999 VALUE 55.
+
+           COPY "wscase01.cbl".
+
+       01  DETAIL-LINE.
+           05  PRINT-VENDOR-NO      PIC ZZZZ9.
+           05  FILLER               PIC X(2)  VALUE SPACE.
+           05  PRINT-VENDOR-NAME    PIC X(30).
+           05  FILLER               PIC X(2)  VALUE SPACE.
+           05  PRINT-VENDOR-TOTAL   PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  GRAND-TOTAL-LINE.
+           05  FILLER               PIC X(37) VALUE SPACE.
+           05  FILLER               PIC X(13) VALUE "GRAND TOTAL:".
+           05  PRINT-GRAND-TOTAL    PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  COLUMN-LINE.
+           05  FILLER               PIC X(6)  VALUE "VENDOR".
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  FILLER               PIC X(30) VALUE "NAME".
+           05  FILLER               PIC X(2)  VALUE SPACE.
+           05  FILLER               PIC X(15) VALUE "OPEN EXPOSURE".
+
+       01  TITLE-LINE.
+           05  FILLER               PIC X(18) VALUE SPACE.
+           05  FILLER               PIC X(33)
+               VALUE "OPEN-PAYABLES EXPOSURE SUMMARY".
+           05  FILLER               PIC X(9)  VALUE SPACE.
+           05  FILLER               PIC X(5)  VALUE "PAGE:".
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  PRINT-PAGE-NUMBER    PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN I-O VENDOR-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE VENDOR-FILE.
+           PERFORM END-LAST-PAGE.
+
+       MAIN-PROCESS.
+           PERFORM GET-OK-TO-PROCESS.
+           IF OK-TO-PROCESS = "Y"
+               PERFORM BUILD-VENDOR-TOTALS
+               PERFORM SORT-VENDOR-TOTALS
+               PERFORM PRINT-THE-REPORT.
+
+       GET-OK-TO-PROCESS.
+           PERFORM ACCEPT-OK-TO-PROCESS.
+           PERFORM RE-ACCEPT-OK-TO-PROCESS
+               UNTIL OK-TO-PROCESS = "Y" OR "N".
+
+       ACCEPT-OK-TO-PROCESS.
+           DISPLAY "PRINT OPEN-PAYABLES EXPOSURE SUMMARY (Y/N)?".
+           ACCEPT OK-TO-PROCESS.
+           INSPECT OK-TO-PROCESS
+               CONVERTING LOWER-ALPHA
+               TO         UPPER-ALPHA.
+
+       RE-ACCEPT-OK-TO-PROCESS.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OK-TO-PROCESS.
+
+      *--------------------------------
+      * Pass 1 - sort unpaid vouchers
+      * by vendor and total them, one
+      * TOTAL-RECORD written per vendor
+      *--------------------------------
+       BUILD-VENDOR-TOTALS.
+           SORT SORT-FILE
+               ON ASCENDING KEY SORT-VENDOR
+               USING VOUCHER-FILE
+               GIVING WORK-FILE.
+           OPEN INPUT WORK-FILE.
+           OPEN OUTPUT TOTAL-FILE.
+           MOVE "Y" TO FIRST-RECORD-SWITCH.
+           MOVE ZEROES TO VENDOR-TOTAL RECORD-COUNT.
+           PERFORM SCAN-VOUCHERS-FOR-TOTALS.
+           IF RECORD-COUNT NOT = ZEROES
+               PERFORM WRITE-VENDOR-TOTAL-RECORD.
+           CLOSE WORK-FILE.
+           CLOSE TOTAL-FILE.
+
+       SCAN-VOUCHERS-FOR-TOTALS.
+           PERFORM READ-FIRST-VALID-WORK.
+           PERFORM ACCUMULATE-ALL-VOUCHERS
+               UNTIL WORK-FILE-AT-END = "Y".
+
+       ACCUMULATE-ALL-VOUCHERS.
+           ADD 1 TO RECORD-COUNT.
+           MOVE WORK-VENDOR TO CURRENT-VENDOR.
+           IF FIRST-RECORD-SWITCH = "Y"
+               MOVE "N" TO FIRST-RECORD-SWITCH
+           ELSE
+           IF CURRENT-VENDOR NOT = PREVIOUS-VENDOR
+               PERFORM WRITE-VENDOR-TOTAL-RECORD
+               MOVE ZEROES TO VENDOR-TOTAL.
+           ADD WORK-AMOUNT TO VENDOR-TOTAL.
+           MOVE CURRENT-VENDOR TO PREVIOUS-VENDOR.
+           PERFORM READ-NEXT-VALID-WORK.
+
+       WRITE-VENDOR-TOTAL-RECORD.
+           MOVE PREVIOUS-VENDOR TO TOTAL-VENDOR.
+           MOVE VENDOR-TOTAL TO TOTAL-AMOUNT.
+           WRITE TOTAL-RECORD.
+
+      *--------------------------------
+      * Pass 2 - sort the per-vendor
+      * totals by amount descending
+      *--------------------------------
+       SORT-VENDOR-TOTALS.
+           SORT TOTAL-SORT-FILE
+               ON DESCENDING KEY TOTAL-SORT-AMOUNT
+               USING TOTAL-FILE
+               GIVING SORTED-TOTAL-FILE.
+
+       PRINT-THE-REPORT.
+           OPEN INPUT SORTED-TOTAL-FILE.
+           PERFORM START-ONE-REPORT.
+           PERFORM PROCESS-VENDOR-TOTALS.
+           PERFORM END-ONE-REPORT.
+           CLOSE SORTED-TOTAL-FILE.
+
+       START-ONE-REPORT.
+           MOVE ZEROES TO LINE-COUNT PAGE-NUMBER VENDOR-COUNT
+                          GRAND-TOTAL.
+           PERFORM START-NEW-PAGE.
+
+       END-ONE-REPORT.
+           IF VENDOR-COUNT = ZEROES
+               MOVE "NO OPEN PAYABLES WERE FOUND" TO PRINTER-RECORD
+               PERFORM WRITE-TO-PRINTER
+           ELSE
+               PERFORM PRINT-THE-GRAND-TOTAL.
+
+       PROCESS-VENDOR-TOTALS.
+           PERFORM READ-FIRST-VALID-TOTAL.
+           PERFORM PROCESS-ALL-VENDOR-TOTALS
+               UNTIL TOTAL-FILE-AT-END = "Y".
+
+       PROCESS-ALL-VENDOR-TOTALS.
+           PERFORM PROCESS-THIS-VENDOR-TOTAL.
+           PERFORM READ-NEXT-TOTAL-RECORD.
+
+       PROCESS-THIS-VENDOR-TOTAL.
+           ADD 1 TO VENDOR-COUNT.
+           ADD SORTED-TOTAL-AMOUNT TO GRAND-TOTAL.
+           IF LINE-COUNT > MAXIMUM-LINES
+               PERFORM START-NEXT-PAGE.
+           PERFORM PRINT-THE-RECORD.
+
+       PRINT-THE-RECORD.
+           MOVE SPACE TO DETAIL-LINE.
+           MOVE SORTED-TOTAL-VENDOR TO VENDOR-NUMBER.
+           PERFORM READ-VENDOR-RECORD.
+           MOVE SORTED-TOTAL-VENDOR TO PRINT-VENDOR-NO.
+           IF VENDOR-RECORD-FOUND = "Y"
+               MOVE VENDOR-NAME TO PRINT-VENDOR-NAME
+           ELSE
+               MOVE "*VENDOR NOT ON FILE*" TO PRINT-VENDOR-NAME.
+           MOVE SORTED-TOTAL-AMOUNT TO PRINT-VENDOR-TOTAL.
+           MOVE DETAIL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       PRINT-THE-GRAND-TOTAL.
+           MOVE SPACE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE SPACE TO GRAND-TOTAL-LINE.
+           MOVE GRAND-TOTAL TO PRINT-GRAND-TOTAL.
+           MOVE GRAND-TOTAL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       WRITE-TO-PRINTER.
+      *    WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+           DISPLAY PRINTER-RECORD.
+           ADD 1 TO LINE-COUNT.
+
+       START-NEXT-PAGE.
+           PERFORM END-LAST-PAGE.
+           PERFORM START-NEW-PAGE.
+
+       START-NEW-PAGE.
+           ADD 1 TO PAGE-NUMBER.
+           MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+           MOVE TITLE-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE COLUMN-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       END-LAST-PAGE.
+           MOVE SPACE TO PRINTER-RECORD.
+      *    WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+           DISPLAY PRINTER-RECORD.
+           MOVE ZERO TO LINE-COUNT.
+
+      *--------------------------------
+      * Read first, read next routines
+      * - pass 1 only wants unpaid
+      *   vouchers
+      *--------------------------------
+       READ-FIRST-VALID-WORK.
+           PERFORM READ-NEXT-VALID-WORK.
+
+       READ-NEXT-VALID-WORK.
+           PERFORM READ-NEXT-WORK-RECORD.
+           PERFORM READ-NEXT-WORK-RECORD
+               UNTIL WORK-FILE-AT-END = "Y"
+                  OR WORK-PAID-DATE = ZEROES.
+
+       READ-NEXT-WORK-RECORD.
+           MOVE "N" TO WORK-FILE-AT-END.
+           READ WORK-FILE NEXT RECORD
+               AT END MOVE "Y" TO WORK-FILE-AT-END.
+
+       READ-FIRST-VALID-TOTAL.
+           PERFORM READ-NEXT-TOTAL-RECORD.
+
+       READ-NEXT-TOTAL-RECORD.
+           MOVE "N" TO TOTAL-FILE-AT-END.
+           READ SORTED-TOTAL-FILE NEXT RECORD
+               AT END MOVE "Y" TO TOTAL-FILE-AT-END.
+
+      *--------------------------------
+      * Other file IO routines
+      *--------------------------------
+       READ-VENDOR-RECORD.
+           MOVE "Y" TO VENDOR-RECORD-FOUND.
+           READ VENDOR-FILE RECORD
+               INVALID KEY
+               MOVE "N" TO VENDOR-RECORD-FOUND.
