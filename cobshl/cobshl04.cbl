@@ -1,17 +1,103 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COBSHL04.
       *--------------------------------------------
-      * 
+      * AP system health-check utility.
+      *
+      * Opens every file in the bills-payment
+      * system - VENDOR-FILE, VOUCHER-FILE,
+      * CONTROL-FILE, STATE-FILE, and CHECK-FILE -
+      * and reports whether each one opens cleanly
+      * and how many records it holds, so a backup
+      * or a restore can be checked with one program
+      * instead of opening each file by hand from
+      * five different menu options.
       *--------------------------------------------
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
+           SELECT VENDOR-FILE
+               ASSIGN TO "vendor"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS VENDOR-NUMBER
+               ALTERNATE KEY
+                   IS VENDOR-NAME WITH DUPLICATES
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS VENDOR-FILE-STATUS.
+
+           SELECT VOUCHER-FILE
+               ASSIGN TO "voucher"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS VOUCHER-NUMBER
+               ALTERNATE KEY
+                   IS VOUCHER-VENDOR WITH DUPLICATES
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS VOUCHER-FILE-STATUS.
+
+           SELECT CONTROL-FILE
+               ASSIGN TO "control"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS CONTROL-KEY
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS CONTROL-FILE-STATUS.
+
+           SELECT STATE-FILE
+               ASSIGN TO "state"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS STATE-CODE
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS STATE-FILE-STATUS.
+
+           SELECT CHECK-FILE
+               ASSIGN TO "check"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS CHECK-KEY
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS CHECK-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
+           COPY "fdvnd04.cbl".
+
+           COPY "fdvouch.cbl".
+
+           COPY "fdcontrl.cbl".
+
+           COPY "fdstate.cbl".
+
+           COPY "fdchk01.cbl".
+
        WORKING-STORAGE SECTION.
 
+       77  OK-TO-PROCESS               PIC X.
+
+       77  VENDOR-FILE-STATUS          PIC XX.
+       77  VOUCHER-FILE-STATUS         PIC XX.
+       77  CONTROL-FILE-STATUS         PIC XX.
+       77  STATE-FILE-STATUS           PIC XX.
+       77  CHECK-FILE-STATUS           PIC XX.
+
+       77  VENDOR-FILE-AT-END          PIC X.
+       77  VOUCHER-FILE-AT-END         PIC X.
+       77  CONTROL-FILE-AT-END         PIC X.
+       77  STATE-FILE-AT-END           PIC X.
+       77  CHECK-FILE-AT-END           PIC X.
+
+       77  VENDOR-RECORD-COUNT         PIC 9(6) VALUE ZERO.
+       77  VOUCHER-RECORD-COUNT        PIC 9(6) VALUE ZERO.
+       77  CONTROL-RECORD-COUNT        PIC 9(6) VALUE ZERO.
+       77  STATE-RECORD-COUNT          PIC 9(6) VALUE ZERO.
+       77  CHECK-RECORD-COUNT          PIC 9(6) VALUE ZERO.
+
+       77  CURRENT-FILE-STATUS         PIC XX.
+       77  CURRENT-RECORD-COUNT        PIC ZZZZZ9.
+
+       01  RESULT-LINE.
+           05  PRINT-FILE-NAME          PIC X(14).
+           05  PRINT-FILE-RESULT        PIC X(9).
+           05  PRINT-FILE-DETAIL        PIC X(40).
+
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
            PERFORM OPENING-PROCEDURE.
@@ -23,9 +109,254 @@
 
        PROGRAM-DONE.
            STOP RUN.
-           
+
        OPENING-PROCEDURE.
 
        CLOSING-PROCEDURE.
 
-       MAIN-PROCESS.
\ No newline at end of file
+       MAIN-PROCESS.
+           PERFORM GET-OK-TO-PROCESS.
+           IF OK-TO-PROCESS = "Y"
+               PERFORM RUN-HEALTH-CHECK.
+
+       GET-OK-TO-PROCESS.
+           PERFORM ACCEPT-OK-TO-PROCESS.
+           PERFORM RE-ACCEPT-OK-TO-PROCESS
+               UNTIL OK-TO-PROCESS = "Y" OR "N".
+
+       ACCEPT-OK-TO-PROCESS.
+           DISPLAY "RUN AP SYSTEM HEALTH CHECK (Y/N)?".
+           ACCEPT OK-TO-PROCESS.
+           IF OK-TO-PROCESS = "y"
+               MOVE "Y" TO OK-TO-PROCESS.
+           IF OK-TO-PROCESS = "n"
+               MOVE "N" TO OK-TO-PROCESS.
+
+       RE-ACCEPT-OK-TO-PROCESS.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OK-TO-PROCESS.
+
+      *--------------------------------
+      * One check per file, each
+      * independent of the others so
+      * one missing or damaged file
+      * does not stop the rest of the
+      * check from running.
+      *--------------------------------
+       RUN-HEALTH-CHECK.
+           DISPLAY " ".
+           DISPLAY "AP SYSTEM HEALTH CHECK".
+           DISPLAY " ".
+           PERFORM CHECK-VENDOR-FILE.
+           PERFORM CHECK-VOUCHER-FILE.
+           PERFORM CHECK-CONTROL-FILE.
+           PERFORM CHECK-STATE-FILE.
+           PERFORM CHECK-CHECK-FILE.
+           DISPLAY " ".
+
+       CHECK-VENDOR-FILE.
+           MOVE "VENDOR-FILE" TO PRINT-FILE-NAME.
+           OPEN INPUT VENDOR-FILE.
+           MOVE VENDOR-FILE-STATUS TO CURRENT-FILE-STATUS.
+           IF CURRENT-FILE-STATUS = "00"
+               PERFORM COUNT-VENDOR-RECORDS
+               CLOSE VENDOR-FILE
+               MOVE VENDOR-RECORD-COUNT TO CURRENT-RECORD-COUNT
+               PERFORM REPORT-FILE-OK
+           ELSE
+               PERFORM REPORT-FILE-ERROR.
+
+       COUNT-VENDOR-RECORDS.
+           MOVE ZERO TO VENDOR-RECORD-COUNT.
+           PERFORM READ-FIRST-VENDOR.
+           PERFORM TALLY-ALL-VENDOR
+               UNTIL VENDOR-FILE-AT-END = "Y".
+
+       TALLY-ALL-VENDOR.
+           ADD 1 TO VENDOR-RECORD-COUNT.
+           PERFORM READ-NEXT-VENDOR-RECORD.
+
+       READ-FIRST-VENDOR.
+           MOVE LOW-VALUES TO VENDOR-NUMBER.
+           MOVE "N" TO VENDOR-FILE-AT-END.
+           START VENDOR-FILE
+               KEY NOT < VENDOR-NUMBER
+               INVALID KEY
+               MOVE "Y" TO VENDOR-FILE-AT-END.
+           IF VENDOR-FILE-AT-END NOT = "Y"
+               PERFORM READ-NEXT-VENDOR-RECORD.
+
+       READ-NEXT-VENDOR-RECORD.
+           MOVE "N" TO VENDOR-FILE-AT-END.
+           READ VENDOR-FILE NEXT RECORD
+               AT END MOVE "Y" TO VENDOR-FILE-AT-END.
+
+       CHECK-VOUCHER-FILE.
+           MOVE "VOUCHER-FILE" TO PRINT-FILE-NAME.
+           OPEN INPUT VOUCHER-FILE.
+           MOVE VOUCHER-FILE-STATUS TO CURRENT-FILE-STATUS.
+           IF CURRENT-FILE-STATUS = "00"
+               PERFORM COUNT-VOUCHER-RECORDS
+               CLOSE VOUCHER-FILE
+               MOVE VOUCHER-RECORD-COUNT TO CURRENT-RECORD-COUNT
+               PERFORM REPORT-FILE-OK
+           ELSE
+               PERFORM REPORT-FILE-ERROR.
+
+       COUNT-VOUCHER-RECORDS.
+           MOVE ZERO TO VOUCHER-RECORD-COUNT.
+           PERFORM READ-FIRST-VOUCHER.
+           PERFORM TALLY-ALL-VOUCHER
+               UNTIL VOUCHER-FILE-AT-END = "Y".
+
+       TALLY-ALL-VOUCHER.
+           ADD 1 TO VOUCHER-RECORD-COUNT.
+           PERFORM READ-NEXT-VOUCHER-RECORD.
+
+       READ-FIRST-VOUCHER.
+           MOVE LOW-VALUES TO VOUCHER-NUMBER.
+           MOVE "N" TO VOUCHER-FILE-AT-END.
+           START VOUCHER-FILE
+               KEY NOT < VOUCHER-NUMBER
+               INVALID KEY
+               MOVE "Y" TO VOUCHER-FILE-AT-END.
+           IF VOUCHER-FILE-AT-END NOT = "Y"
+               PERFORM READ-NEXT-VOUCHER-RECORD.
+
+       READ-NEXT-VOUCHER-RECORD.
+           MOVE "N" TO VOUCHER-FILE-AT-END.
+           READ VOUCHER-FILE NEXT RECORD
+               AT END MOVE "Y" TO VOUCHER-FILE-AT-END.
+
+       CHECK-CONTROL-FILE.
+           MOVE "CONTROL-FILE" TO PRINT-FILE-NAME.
+           OPEN INPUT CONTROL-FILE.
+           MOVE CONTROL-FILE-STATUS TO CURRENT-FILE-STATUS.
+           IF CURRENT-FILE-STATUS = "00"
+               PERFORM COUNT-CONTROL-RECORDS
+               CLOSE CONTROL-FILE
+               MOVE CONTROL-RECORD-COUNT TO CURRENT-RECORD-COUNT
+               PERFORM REPORT-FILE-OK
+           ELSE
+               PERFORM REPORT-FILE-ERROR.
+
+       COUNT-CONTROL-RECORDS.
+           MOVE ZERO TO CONTROL-RECORD-COUNT.
+           PERFORM READ-FIRST-CONTROL.
+           PERFORM TALLY-ALL-CONTROL
+               UNTIL CONTROL-FILE-AT-END = "Y".
+
+       TALLY-ALL-CONTROL.
+           ADD 1 TO CONTROL-RECORD-COUNT.
+           PERFORM READ-NEXT-CONTROL-RECORD.
+
+       READ-FIRST-CONTROL.
+           MOVE LOW-VALUES TO CONTROL-KEY.
+           MOVE "N" TO CONTROL-FILE-AT-END.
+           START CONTROL-FILE
+               KEY NOT < CONTROL-KEY
+               INVALID KEY
+               MOVE "Y" TO CONTROL-FILE-AT-END.
+           IF CONTROL-FILE-AT-END NOT = "Y"
+               PERFORM READ-NEXT-CONTROL-RECORD.
+
+       READ-NEXT-CONTROL-RECORD.
+           MOVE "N" TO CONTROL-FILE-AT-END.
+           READ CONTROL-FILE NEXT RECORD
+               AT END MOVE "Y" TO CONTROL-FILE-AT-END.
+
+       CHECK-STATE-FILE.
+           MOVE "STATE-FILE" TO PRINT-FILE-NAME.
+           OPEN INPUT STATE-FILE.
+           MOVE STATE-FILE-STATUS TO CURRENT-FILE-STATUS.
+           IF CURRENT-FILE-STATUS = "00"
+               PERFORM COUNT-STATE-RECORDS
+               CLOSE STATE-FILE
+               MOVE STATE-RECORD-COUNT TO CURRENT-RECORD-COUNT
+               PERFORM REPORT-FILE-OK
+           ELSE
+               PERFORM REPORT-FILE-ERROR.
+
+       COUNT-STATE-RECORDS.
+           MOVE ZERO TO STATE-RECORD-COUNT.
+           PERFORM READ-FIRST-STATE.
+           PERFORM TALLY-ALL-STATE
+               UNTIL STATE-FILE-AT-END = "Y".
+
+       TALLY-ALL-STATE.
+           ADD 1 TO STATE-RECORD-COUNT.
+           PERFORM READ-NEXT-STATE-RECORD.
+
+       READ-FIRST-STATE.
+           MOVE LOW-VALUES TO STATE-CODE.
+           MOVE "N" TO STATE-FILE-AT-END.
+           START STATE-FILE
+               KEY NOT < STATE-CODE
+               INVALID KEY
+               MOVE "Y" TO STATE-FILE-AT-END.
+           IF STATE-FILE-AT-END NOT = "Y"
+               PERFORM READ-NEXT-STATE-RECORD.
+
+       READ-NEXT-STATE-RECORD.
+           MOVE "N" TO STATE-FILE-AT-END.
+           READ STATE-FILE NEXT RECORD
+               AT END MOVE "Y" TO STATE-FILE-AT-END.
+
+       CHECK-CHECK-FILE.
+           MOVE "CHECK-FILE" TO PRINT-FILE-NAME.
+           OPEN INPUT CHECK-FILE.
+           MOVE CHECK-FILE-STATUS TO CURRENT-FILE-STATUS.
+           IF CURRENT-FILE-STATUS = "00"
+               PERFORM COUNT-CHECK-RECORDS
+               CLOSE CHECK-FILE
+               MOVE CHECK-RECORD-COUNT TO CURRENT-RECORD-COUNT
+               PERFORM REPORT-FILE-OK
+           ELSE
+               PERFORM REPORT-FILE-ERROR.
+
+       COUNT-CHECK-RECORDS.
+           MOVE ZERO TO CHECK-RECORD-COUNT.
+           PERFORM READ-FIRST-CHECK.
+           PERFORM TALLY-ALL-CHECK
+               UNTIL CHECK-FILE-AT-END = "Y".
+
+       TALLY-ALL-CHECK.
+           ADD 1 TO CHECK-RECORD-COUNT.
+           PERFORM READ-NEXT-CHECK-RECORD.
+
+       READ-FIRST-CHECK.
+           MOVE LOW-VALUES TO CHECK-KEY.
+           MOVE "N" TO CHECK-FILE-AT-END.
+           START CHECK-FILE
+               KEY NOT < CHECK-KEY
+               INVALID KEY
+               MOVE "Y" TO CHECK-FILE-AT-END.
+           IF CHECK-FILE-AT-END NOT = "Y"
+               PERFORM READ-NEXT-CHECK-RECORD.
+
+       READ-NEXT-CHECK-RECORD.
+           MOVE "N" TO CHECK-FILE-AT-END.
+           READ CHECK-FILE NEXT RECORD
+               AT END MOVE "Y" TO CHECK-FILE-AT-END.
+
+      *--------------------------------
+      * Shared report-line routines.
+      * PRINT-FILE-NAME and CURRENT-
+      * FILE-STATUS are set by whichever
+      * CHECK-X-FILE paragraph is running
+      * before either of these is called.
+      *--------------------------------
+       REPORT-FILE-OK.
+           MOVE "OK" TO PRINT-FILE-RESULT.
+           STRING CURRENT-RECORD-COUNT DELIMITED SIZE
+                  " RECORDS" DELIMITED SIZE
+               INTO PRINT-FILE-DETAIL.
+           DISPLAY RESULT-LINE.
+
+       REPORT-FILE-ERROR.
+           MOVE "ERROR" TO PRINT-FILE-RESULT.
+           STRING "COULD NOT OPEN - FILE STATUS "
+                       DELIMITED SIZE
+                  CURRENT-FILE-STATUS DELIMITED SIZE
+               INTO PRINT-FILE-DETAIL.
+           DISPLAY RESULT-LINE.
